@@ -7,6 +7,7 @@
       *  Relacao/Consulta de Movimentos :                           *
       *                                                             *
       *  Data da ultima alteracao:    05/06/94     v1.00            *
+      *                               09/08/26     v1.01            *
       *                                                             *
       ***************************************************************
       * 
@@ -133,9 +134,10 @@
       *
        01 cb-prog.
           02 cb-programa               pic x(08) value "PGCE07".
-          02 cb-versao                 pic x(06) value "v1.00 ".
+          02 cb-versao                 pic x(06) value "v1.01 ".
       *
        01 limpa                        pic x(50) value spaces.
+       01 limpa-10                     pic x(10) value spaces.
        01 kbd-aux                      pic 9(02) comp-5 value 0.
        01 flag-empresa                 pic x(01) value "N".
        01 spool                        pic x(04) value spaces.
@@ -148,6 +150,7 @@
        01 tracos-c                     pic x(78) value all "Ä".
        01 tracos-i                     pic x(78) value all "-".
        01 grupo-ant                    pic 9(05) value 0.
+       01 produto-ant                  pic 9(05) value 0.
       *
        01 buffer2.
           02 filler                    pic 9(04) occurs 2000.
@@ -166,6 +169,10 @@
           02 sele-cliente-disp         pic x(05) value spaces.
           02 sele-dcliente             pic x(40) value spaces.
           02 sele-device               pic 9(01) value 0.
+          02 sele-data-i               pic 9(06) value 0.
+          02 sele-data-i-disp          pic x(08) value "Inicio".
+          02 sele-data-f               pic 9(06) value 99999.
+          02 sele-data-f-disp          pic x(08) value "Fim".
       *
        01 data-aux.
           02 dia-aux                   pic 9(02) value 0.
@@ -246,6 +253,29 @@
           02 filler                    pic x(05) value spaces.
           02 cab-real                  pic -zzz.zzz value 0.
           02 filler                    pic x(10) value spaces.
+      *
+       01 cab-csv-mov                  pic x(90) value
+          "Data,Grupo,Produto,Descricao,Movimento,Cliente,NF,Quantidade,Pr
+      -   "eco".
+      *
+       01 linha-csv-mov.
+          02 csv-data                  pic x(08) value spaces.
+          02 filler                    pic x(01) value ",".
+          02 csv-grupo                 pic 9(05) value 0.
+          02 filler                    pic x(01) value ",".
+          02 csv-produto               pic 9(05) value 0.
+          02 filler                    pic x(01) value ",".
+          02 csv-descricao             pic x(40) value spaces.
+          02 filler                    pic x(01) value ",".
+          02 csv-movimento             pic 9(01) value 0.
+          02 filler                    pic x(01) value ",".
+          02 csv-cliente               pic 9(05) value 0.
+          02 filler                    pic x(01) value ",".
+          02 csv-nf                    pic x(10) value spaces.
+          02 filler                    pic x(01) value ",".
+          02 csv-quantidade            pic z(04)9 value 0.
+          02 filler                    pic x(01) value ",".
+          02 csv-preco                 pic z(09)9,99 value 0.
       *
        copy workgen.lib.
       * 
@@ -275,6 +305,10 @@
              value "Cliente.......:".
           02 line 19 column 06 foreground-color 06 background-color 04
              value "Device........:".
+          02 line 20 column 06 foreground-color 06 background-color 04
+             value "Periodo Mov...:".
+          02 line 20 column 31 foreground-color 06 background-color 04
+             value "a".
       *
        01 tela-02.
           02 line 21 column 05 foreground-color 07 background-color 02
@@ -299,6 +333,10 @@
              highlight value "2".
           02 line 21 column 26 foreground-color 01 background-color 02
              value "-Impressora".
+          02 line 21 column 41 foreground-color 07 background-color 02
+             highlight value "3".
+          02 line 21 column 42 foreground-color 01 background-color 02
+             value "-Exporta Movimentos".
       *
        01 tela-05.
           02 line 23 column 02 foreground-color 01 background-color 02
@@ -533,6 +571,15 @@
               call "C_Wait" using by value campo-wait
               go to rot-le-proximo
            end-if.
+      *
+       rot-le-proximo-ce03.
+           move 0 to erro.
+           read arqce03 next at end move 1 to erro.
+           if ce03-status = "9D"
+              move 0 to erro
+              call "C_Wait" using by value campo-wait
+              go to rot-le-proximo-ce03
+           end-if.
       *
        rot-le-ce02.
            move 0 to erro.
@@ -695,6 +742,21 @@
                                      by reference linha-detalhe
               add 1 to linha
            end-if.
+      *
+       rot-grava-csv-mov.
+           move ce03-data-mov to dias-corr.
+           move 1 to opcao-data.
+           perform rot-data.
+           move data-disp to csv-data.
+           move ce03-grupo in ce03-chave-1 to csv-grupo.
+           move ce03-produto in ce03-chave-1 to csv-produto.
+           move ce02-descricao-a to csv-descricao.
+           move ce03-movimento in ce03-chave-2 to csv-movimento.
+           move ce03-cliente to csv-cliente.
+           move ce03-nf to csv-nf.
+           move ce03-quantidade to csv-quantidade.
+           move ce03-preco to csv-preco.
+           write reg-imp from linha-csv-mov.
       *
        rot-pesq-cliente.
            perform rot-close-cd01.
@@ -724,6 +786,12 @@
            display tela-erro-cad.
            perform rot-keypress.
            display tela-limpa-cad.
+      *
+       err-data-i.
+           move " Data invalida - Tecle <Enter>" to mensagem.
+           display tela-erro-cad.
+           perform rot-keypress.
+           display tela-limpa-cad.
       *
        copy rotgen.lib.
       *
@@ -787,6 +855,18 @@
                   foreground-color 15 background-color 04.
            accept escape-key from escape.
            exit.
+      *
+       acc-data-i.
+           accept sele-data-i at 2022 with auto update prompt
+                  foreground-color 15 background-color 04.
+           accept escape-key from escape.
+           exit.
+      *
+       acc-data-f.
+           accept sele-data-f at 2033 with auto update prompt
+                  foreground-color 15 background-color 04.
+           accept escape-key from escape.
+           exit.
       *
       *  Sequencia para dar display
       *
@@ -817,7 +897,15 @@
                    background-color 04.
       *
        dsp-device.
-           display sele-device at 1922 with foreground-color 15 
+           display sele-device at 1922 with foreground-color 15
+                   background-color 04.
+      *
+       dsp-data-i.
+           display sele-data-i-disp at 2022 with foreground-color 15
+                   background-color 04.
+      *
+       dsp-data-f.
+           display sele-data-f-disp at 2033 with foreground-color 15
                    background-color 04.
       *
       *  Sequencia para fazer limpeza da tela
@@ -841,7 +929,15 @@
                    background-color 04.
       *
        lmp-device.
-           display limpa at 1922 with foreground-color 15 
+           display limpa at 1922 with foreground-color 15
+                   background-color 04.
+      *
+       lmp-data-i.
+           display limpa-10 at 2022 with foreground-color 15
+                   background-color 04.
+      *
+       lmp-data-f.
+           display limpa-10 at 2033 with foreground-color 15
                    background-color 04.
       *
        sec-selecao section.
@@ -987,9 +1083,65 @@
               perform lmp-device
               go to lab-sele-05
            end-if.
-           if sele-device not = 1 and 2
+           if sele-device not = 1 and 2 and 3
               go to lab-sele-06
            end-if.
+           if sele-device = 3
+              go to lab-sele-06-a
+           end-if.
+      *
+       lab-sele-06-a.
+           move 0 to sele-data-i.
+           perform lmp-data-i.
+           perform acc-data-i.
+           if escape-key = 1
+              perform lmp-data-i
+              go to lab-sele-06
+           end-if.
+           if sele-data-i not = 0
+              move sele-data-i to data-aux
+              move dia-aux to dia-euro
+              move mes-aux to mes-euro
+              move ano-aux to ano-euro
+              move 4 to opcao-data
+              perform rot-data
+              if return-code not = 0
+                 perform err-data-i
+                 go to lab-sele-06-a
+              end-if
+              move data-disp to sele-data-i-disp
+              move dias-corr to sele-data-i
+           else
+              move "Inicio" to sele-data-i-disp
+           end-if.
+           perform dsp-data-i.
+      *
+       lab-sele-06-b.
+           move 0 to sele-data-f.
+           perform lmp-data-f.
+           perform acc-data-f.
+           if escape-key = 1
+              perform lmp-data-f
+              go to lab-sele-06-a
+           end-if.
+           if sele-data-f not = 0
+              move sele-data-f to data-aux
+              move dia-aux to dia-euro
+              move mes-aux to mes-euro
+              move ano-aux to ano-euro
+              move 4 to opcao-data
+              perform rot-data
+              if return-code not = 0
+                 perform err-data-i
+                 go to lab-sele-06-b
+              end-if
+              move data-disp to sele-data-f-disp
+              move dias-corr to sele-data-f
+           else
+              move "Fim" to sele-data-f-disp
+              move 99999 to sele-data-f
+           end-if.
+           perform dsp-data-f.
       *
        lab-sele-07.
            move "Confirma (S) (N) ?" to mensagem.
@@ -997,11 +1149,15 @@
            perform accept-resposta-cad.
            if escape-key = 1
               display tela-limpa-cad
-              go to lab-sele-06
+              if sele-device = 3
+                 go to lab-sele-06-b
+              else
+                 go to lab-sele-06
+              end-if
            end-if.
            if resposta = "N"
               display tela-limpa-cad
-              perform lmp-ord thru lmp-device
+              perform lmp-ord thru lmp-data-f
               go to lab-sele-01
            else
               if resposta not = "S"
@@ -1009,16 +1165,19 @@
               end-if
            end-if.
            display tela-limpa-cad.
-           if sele-device = 1
-              perform sec-consulta
-           else
-              perform sec-impressao
-           end-if.
-           perform lmp-ord thru lmp-device.
+           evaluate sele-device
+                  when 1
+                       perform sec-consulta
+                  when 2
+                       perform sec-impressao
+                  when 3
+                       perform sec-exportacao
+           end-evaluate.
+           perform lmp-ord thru lmp-data-f.
            go to lab-sele-01.
       *
        lab-sele-fim.
-           perform lmp-ord thru lmp-device.
+           perform lmp-ord thru lmp-data-f.
            perform rot-close-cd01.
            perform rot-close-ce01.
            perform rot-close-ce02.
@@ -1171,4 +1330,77 @@
            end-if.
            perform rot-close-imp.
            exit.
+      *
+       sec-exportacao section.
+           perform rot-open-ce03.
+           if erro not = 0
+              go to lab-exp-fim
+           end-if.
+           perform rot-open-imp.
+           if erro not = 0
+              go to lab-exp-fim
+           end-if.
+           write reg-imp from cab-csv-mov.
+           move 0 to produto-ant.
+           move low-values to ce03-chave-1.
+           start arqce03 key is not less ce03-chave-1
+                 invalid key move 1 to erro
+                             go to lab-exp-fim
+           end-start.
+           display tela-09.
+      *
+       lab-exp-01.
+           move 0 to erro.
+           perform rot-le-proximo-ce03.
+           if erro not = 0
+              go to lab-exp-fim
+           end-if.
+           perform rot-interrompe-impressora.
+           if resposta = "F"
+              move 27 to kbd2
+              go to lab-exp-fim
+           end-if.
+           if sele-grupo not = 0
+              if ce03-grupo in ce03-chave-1 not = sele-grupo
+                 move ce03-grupo in ce03-chave-1 to ce01-grupo
+                 perform rot-le-ce01
+                 if erro not = 0 or ce01-grupo-pai not = sele-grupo
+                    go to lab-exp-01
+                 end-if
+              end-if
+           end-if.
+           if sele-produto not = 0
+              if ce03-produto in ce03-chave-1 not = sele-produto
+                 go to lab-exp-01
+              end-if
+           end-if.
+           if sele-movimento not = 0
+              if ce03-movimento in ce03-chave-2 not = sele-movimento
+                 go to lab-exp-01
+              end-if
+           end-if.
+           if sele-cliente not = 0
+              if ce03-cliente not = sele-cliente
+                 go to lab-exp-01
+              end-if
+           end-if.
+           if ce03-data-mov < sele-data-i or ce03-data-mov > sele-data-f
+              go to lab-exp-01
+           end-if.
+           if ce03-produto in ce03-chave-1 not = produto-ant
+              move ce03-produto in ce03-chave-1 to produto-ant
+                                                     ce02-produto
+              move ce03-grupo in ce03-chave-1 to ce02-grupo
+              perform rot-le-ce02
+              if erro not = 0
+                 move spaces to ce02-descricao-a
+              end-if
+           end-if.
+           perform rot-grava-csv-mov.
+           go to lab-exp-01.
+      *
+       lab-exp-fim.
+           perform rot-close-imp.
+           perform rot-close-ce03.
+           exit.
       *
\ No newline at end of file
