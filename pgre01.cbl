@@ -100,6 +100,7 @@
        01 kbd-aux                      pic 9(02) comp-5 value 0.
        01 spool                        pic x(04) value spaces.
        01 campo-wait-aux               pic 9(04) comp-5 value 2.
+       01 parc-idx                     pic 9(02) comp-5 value 0.
       *
        01 campos.
           02 condicao                  pic x(01) value spaces.
@@ -108,6 +109,8 @@
           02 documento                 pic x(10) value spaces.
           02 vencimento                pic 9(06) value 0.
           02 vencimento-disp           pic x(08) value spaces.
+          02 num-parcelas              pic 9(02) value 0.
+          02 num-parcelas-disp         pic z9.
           02 valor-aux                 pic z(10)9,9(02) value 0.
           02 valor                     pic 9(11)v9(02) value 0.
           02 valor-disp                pic zz.zzz.zzz.zz9,99.
@@ -118,7 +121,28 @@
           02 doperacao                 pic x(40) value spaces.
           02 emissao                   pic 9(06) value 0.
           02 emissao-disp              pic x(08) value spaces.
-      * 
+          02 aprovado                  pic x(01) value spaces.
+      *
+      *    dados auxiliares do parcelamento (lancamento unico
+      *    gerando N titulos, cada um com seu proprio vencimento e
+      *    numero de documento, referenciando o documento-base)
+      *
+       01 valor-parcela                pic 9(11)v9(02) value 0.
+       01 valor-acumulado              pic 9(11)v9(02) value 0.
+       01 vencimento-parcela           pic 9(06) value 0.
+       01 cont-parcelas                pic 9(02) value 0.
+      *
+       01 parc-documento-aux.
+          02 pda-base                  pic x(07) value spaces.
+          02 pda-barra                 pic x(01) value "/".
+          02 pda-seq                   pic 99 value 0.
+      *
+       01 parcelas-tab.
+          02 parcela-linha occurs 20 times.
+             03 parc-documento         pic x(10).
+             03 parc-vencimento        pic 9(06).
+             03 parc-valor             pic 9(11)v9(02).
+      *
        01 data-aux.
           02 dia-aux                   pic 9(02) value 0.
           02 mes-aux                   pic 9(02) value 0.
@@ -172,6 +196,8 @@
              highlight value "Documento..:".
           02 line 13 column 06 foreground-color 06 background-color 01
              highlight value "Vencimento.:".
+          02 line 14 column 06 foreground-color 06 background-color 01
+             highlight value "Parcelas...:".
           02 line 15 column 06 foreground-color 06 background-color 01
              highlight value "Valor......:".
           02 line 16 column 06 foreground-color 06 background-color 01
@@ -182,6 +208,8 @@
              highlight value "Operacao...:".
           02 line 19 column 06 foreground-color 06 background-color 01
              highlight value "Emissao....:".
+          02 line 20 column 06 foreground-color 06 background-color 01
+             highlight value "Aprovado...:".
       *
        01 tela-02.
           02 line 21 column 05 foreground-color 02 background-color 03
@@ -342,6 +370,26 @@
            move emissao to re01-emissao
            move param-usr to re01-usuario.
            move param-data to re01-data.
+           move spaces to re01-doc-pai.
+           move 0 to re01-parcela re01-qtd-parcelas.
+           move aprovado to re01-aprovado.
+      *
+       rot-move-re01-parc.
+           move parc-documento (parc-idx) to re01-documento.
+           move codigo to re01-codigo.
+           move condicao to re01-condicao.
+           move parc-vencimento (parc-idx) to re01-vencimento.
+           move parc-valor (parc-idx) to re01-valor.
+           move obs to re01-obs.
+           move portador to re01-portador.
+           move operacao to re01-operacao.
+           move emissao to re01-emissao.
+           move param-usr to re01-usuario.
+           move param-data to re01-data.
+           move documento to re01-doc-pai.
+           move parc-idx to re01-parcela.
+           move num-parcelas to re01-qtd-parcelas.
+           move aprovado to re01-aprovado.
       *
        rot-move-campos.
            move re01-codigo to codigo.
@@ -373,6 +421,7 @@
            perform rot-data.
            move data-disp to cab-data.
            move re01-usuario to cab-usuario.
+           move re01-aprovado to aprovado.
       *
        rot-le-re01.
            move 0 to erro.
@@ -590,6 +639,7 @@
            perform rot-move-campos.
            perform rot-descricao.
            perform dsp-condicao thru dsp-emissao.
+           perform dsp-aprovado.
            if param-prioridade = 9
               move cab-usr to mensagem
               display tela-mensagem
@@ -690,6 +740,12 @@
                   foreground-color 15 background-color 01.
            accept escape-key from escape.
            exit.
+      *
+       acc-parcelas.
+           accept num-parcelas at 1419 with auto update prompt
+                  foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           exit.
       *
        acc-valor.
            accept valor-aux at 1519 with auto update prompt
@@ -740,6 +796,10 @@
        dsp-vencimento.
            display vencimento-disp at 1319 with foreground-color 15
                    background-color 01.
+      *
+       dsp-parcelas.
+           display num-parcelas-disp at 1419 with foreground-color 15
+                   background-color 01.
       *
        dsp-valor.
            display valor-disp at 1519 with foreground-color 15 
@@ -762,7 +822,11 @@
                    background-color 01.
       *
        dsp-emissao.
-           display emissao-disp at 1919 with foreground-color 15 
+           display emissao-disp at 1919 with foreground-color 15
+                   background-color 01.
+      *
+       dsp-aprovado.
+           display aprovado at 2019 with foreground-color 15
                    background-color 01.
       *
       *  Sequencia para fazer limpeza da tela
@@ -780,7 +844,11 @@
                    background-color 01.
       *
        lmp-vencimento.
-           display limpa at 1319 with foreground-color 15 
+           display limpa at 1319 with foreground-color 15
+                   background-color 01.
+      *
+       lmp-parcelas.
+           display limpa-aux at 1419 with foreground-color 15
                    background-color 01.
       *
        lmp-valor.
@@ -800,7 +868,11 @@
                    background-color 01.
       *
        lmp-emissao.
-           display limpa at 1919 with foreground-color 15 
+           display limpa at 1919 with foreground-color 15
+                   background-color 01.
+      *
+       lmp-aprovado.
+           display limpa at 2019 with foreground-color 15
                    background-color 01.
       *
        sec-inclusao section.
@@ -830,6 +902,7 @@
            display tela-09.
            display tela-02.
            move spaces to condicao.
+           move spaces to aprovado.
            perform lmp-condicao.
            perform acc-condicao.
            if escape-key = 1
@@ -911,13 +984,15 @@
            if vencimento = 0
               move "C/APRES." to vencimento-disp
               perform dsp-vencimento
+              move 1 to num-parcelas
+              perform lmp-parcelas
               go to lab-inc-04
            end-if.
            move vencimento to data-aux.
            move dia-aux to dia-euro.
            move mes-aux to mes-euro.
            move ano-aux to ano-euro.
-           move 4 to opcao-data. 
+           move 4 to opcao-data.
            perform rot-data.
            if return-code not = 0
               perform rot-data-i
@@ -926,6 +1001,36 @@
            move data-disp to vencimento-disp.
            move dias-corr to vencimento
            perform dsp-vencimento.
+      *
+       lab-inc-03-1.
+           move 1 to num-parcelas.
+           move num-parcelas to num-parcelas-disp.
+           perform lmp-parcelas.
+           perform acc-parcelas.
+           if escape-key = 1
+              perform lmp-parcelas
+              go to lab-inc-03
+           end-if.
+           if num-parcelas = 0
+              move 1 to num-parcelas
+           end-if.
+           if num-parcelas > 20
+              move " Limite de 20 parcelas por titulo - Tecle <Enter>"
+              to mensagem
+              display tela-erro-cad
+              perform rot-keypress
+              go to lab-inc-03-1
+           end-if.
+           if num-parcelas > 1 and documento(8:3) not = spaces
+              move
+              " Documento com mais de 7 posicoes - Tecle <Enter>"
+              to mensagem
+              display tela-erro-cad
+              perform rot-keypress
+              go to lab-inc-03-1
+           end-if.
+           move num-parcelas to num-parcelas-disp.
+           perform dsp-parcelas.
       *
        lab-inc-04.
            move 0 to valor-aux.
@@ -1069,6 +1174,9 @@
                  go to lab-inc-09
               end-if
            end-if.
+           if num-parcelas > 1
+              go to lab-inc-25
+           end-if.
       *
        lab-inc-24.
            perform rot-move-re01.
@@ -1085,12 +1193,78 @@
            perform rot-keypress.
            perform lmp-condicao thru lmp-emissao.
            go to lab-inc-01.
+      *
+      *    parcelamento: divide o valor total em num-parcelas
+      *    titulos, cada um com seu proprio vencimento (espacado
+      *    de 30 dias a partir do primeiro) e numero de documento
+      *    gerado a partir do documento informado (base/NN),
+      *    todos referenciando o documento-base via re01-doc-pai
+      *
+       lab-inc-25.
+           move 0 to valor-acumulado.
+           move 1 to parc-idx.
+           move vencimento to vencimento-parcela.
+           compute valor-parcela rounded = valor / num-parcelas.
+           move documento to pda-base.
+      *
+       lab-inc-25-1.
+           if parc-idx > num-parcelas
+              go to lab-inc-26
+           end-if.
+           move parc-idx to pda-seq.
+           move parc-documento-aux to parc-documento (parc-idx).
+           move vencimento-parcela to parc-vencimento (parc-idx).
+           if parc-idx = num-parcelas
+              compute parc-valor (parc-idx) = valor - valor-acumulado
+           else
+              move valor-parcela to parc-valor (parc-idx)
+              add valor-parcela to valor-acumulado
+           end-if.
+           add 30 to vencimento-parcela.
+           add 1 to parc-idx.
+           go to lab-inc-25-1.
+      *
+       lab-inc-26.
+           perform sec-inclusao-01.
+           if erro = 0
+              display tela-06
+              perform rot-keypress
+           end-if.
+           perform lmp-condicao thru lmp-emissao.
+           go to lab-inc-01.
       *
        lab-inc-fim.
            perform rot-close-tabl.
            perform rot-close-ab01.
            perform rot-close-re01.
            exit.
+      *
+       sec-inclusao-01 section.
+      *
+       lab-inc-01-00.
+           move 0 to erro cont-parcelas.
+           move 1 to parc-idx.
+      *
+       lab-inc-01-01.
+           if parc-idx > num-parcelas
+              go to lab-inc-01-fim
+           end-if.
+           perform rot-move-re01-parc.
+           write reg-re01 invalid key
+                 move 1 to erro
+                 move " Erro de gravacao - ARQRE01A.DAT - Tecle <Enter>"
+                 to mensagem
+                 display tela-erro
+                 perform rot-keypress
+                 display tela-limpa
+                 go to lab-inc-01-fim
+           end-write.
+           add 1 to cont-parcelas.
+           add 1 to parc-idx.
+           go to lab-inc-01-01.
+      *
+       lab-inc-01-fim.
+           exit.
       *
        sec-consulta section.
       *
@@ -1551,6 +1725,26 @@
               perform rot-data-m
               go to lab-alt-05
            end-if.
+      *
+       lab-alt-05-1.
+           move "Aprovar este titulo (S) (N) ?" to mensagem.
+           display tela-mensagem-cad.
+           perform accept-resposta-cad.
+           if escape-key = 1
+              display tela-limpa-cad
+              go to lab-alt-05
+           end-if.
+           if resposta = "S"
+              move "S" to aprovado
+           else
+              if resposta = "N"
+                 move spaces to aprovado
+              else
+                 go to lab-alt-05-1
+              end-if
+           end-if.
+           perform dsp-aprovado.
+           display tela-limpa-cad.
       *
        lab-alt-06.
            move "Alterar (S) (N) ?" to mensagem.
