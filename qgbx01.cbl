@@ -39,13 +39,20 @@
                   alternate record key is bx99-chave-1 with duplicates
                   alternate record key is bx99-chave-2 with duplicates
                   file status is bx99-status.
+      *
+           select arqlogcv assign to disk
+                  organization is line sequential
+                  lock mode is manual
+                  file status is logcv-status.
       *
        data division.
        file section.
-      *    
+      *
        copy fdbx01.lib.
-      *    
+      *
        copy fdbx99.lib.
+      *
+       copy fdlogcv.lib.
       *
        working-storage section.
       *
@@ -68,6 +75,29 @@
           02 bx99-nome                 pic x(08) value "ARQBX99A".
           02 filler                    pic x(01) value ".".
           02 bx99-ext                  pic x(03) value "DAT".
+      *
+       01 logcv-status                 pic x(02) value "00".
+       01 logcv-stat                   pic x(01) value "F".
+      *
+      *    Nome do log de conversao - gravado no diretorio LOG (o
+      *    mesmo do ARQLOG01 de tentativas de acesso), extensao
+      *    trocada pelos 3 digitos finais da data do dia da conversao,
+      *    de forma que cada execucao fique registrada sob um nome
+      *    distinto e possa ser auditada (ou desfeita manualmente)
+      *    depois do fato.
+      *
+       01 nome-arq-logcv.
+          02 logcv-dir                 pic x(03) value "LOG".
+          02 filler                    pic x(01) value "\".
+          02 logcv-nome                pic x(08) value "QGBX01CV".
+          02 filler                    pic x(01) value ".".
+          02 logcv-ext                 pic x(03).
+      *
+       01 logcv-data-acc               pic 9(06) value 0.
+       01 logcv-hora-acc               pic 9(08) value 0.
+       01 logcv-hora-edit redefines logcv-hora-acc.
+          02 logcv-hora-disp           pic 9(06).
+          02 filler                    pic 9(02).
       *
        01 cb-prog.
           02 cb-programa               pic x(08) value "QGBX01".
@@ -90,14 +120,42 @@
            write reg-bx01-1
            move low-values to bx99-chave.
            start arqbx99 key is not less bx99-chave.
+           perform rot-open-logcv.
        lab-01.
            read arqbx99 next at end go to lab-fim.
            if bx99-chave = high-values go to lab-01.
            move reg-bx99 to reg-bx01.
            write reg-bx01.
+           perform rot-grava-logcv.
            display bx01-codigo "  " bx01-documento.
            go to lab-01.
        lab-fim.
+           perform rot-close-logcv.
            close arqbx01 arqbx99.
            stop run.
+      *
+      *    Log de conversao - um antes/depois por baixa migrada, de
+      *    forma que a execucao fique auditavel.
+      *
+       rot-open-logcv.
+           accept logcv-data-acc from date.
+           move logcv-data-acc(4:3) to logcv-ext.
+           open output arqlogcv.
+      *
+       rot-grava-logcv.
+           move bx99-documento to logcv-chave.
+           move logcv-data-acc to logcv-data.
+           accept logcv-hora-acc from time.
+           move logcv-hora-disp to logcv-hora.
+           move "QGBX01" to logcv-programa.
+           move spaces to logcv-usuario.
+           move "I" to logcv-operacao.
+           move spaces to logcv-antes.
+           move bx99-valor to logcv-antes.
+           move spaces to logcv-depois.
+           move bx01-valor to logcv-depois.
+           write reg-logcv.
+      *
+       rot-close-logcv.
+           close arqlogcv.
 
\ No newline at end of file
