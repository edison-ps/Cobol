@@ -30,6 +30,14 @@
                   alternate record key is ab01-chave-1 with duplicates
                   alternate record key is ab01-chave-2 with duplicates
                   file status is ab01-status.
+      *
+           select arqab08 assign to disk
+                  organization is indexed
+                  access mode is dynamic
+                  lock mode is manual
+                  with lock on multiple records
+                  record key is ab08-chave
+                  file status is ab08-status.
       *
            select arqimp assign to printer
                   organization is line sequential
@@ -38,8 +46,10 @@
       *
        data division.
        file section.
-      *    
+      *
        copy fdab01.lib.
+      *
+       copy fdab08.lib.
       *
        fd arqimp
 
@@ -60,6 +70,16 @@
           02 ab01-nome                 pic x(08) value "ARQAB01A".
           02 filler                    pic x(01) value ".".
           02 ab01-ext                  pic x(03) value "DAT".
+      *
+       01 ab08-status                  pic x(02) value "00".
+       01 ab08-stat                    pic x(01) value "F".
+      *
+       01 nome-arq-ab08.
+          02 ab08-dir                  pic x(03) value "AB2".
+          02 filler                    pic x(01) value "\".
+          02 ab08-nome                 pic x(08) value "ARQAB08A".
+          02 filler                    pic x(01) value ".".
+          02 ab08-ext                  pic x(03) value "DAT".
       *
        01 impress                      pic x(12) value spaces.
        01 imp-status                   pic x(02) value "00".
@@ -73,6 +93,7 @@
        01 limpa-aux                    pic x(15) value spaces.
        01 kbd-aux                      pic 9(02) comp-5 value 0.
        01 flag-fim                     pic x(01) value "N".
+       01 flag-completo                pic x(01) value "N".
        01 campo-dorme                  pic 9(04) comp-5 value 3.
        01 chave-ant                    pic x(06) value spaces.
        01 tracos                       pic x(78) value all "-".
@@ -137,6 +158,24 @@
           02 det-04                    pic x(04) value spaces.
           02 filler                    pic x(01) value spaces.
           02 filler                    pic x(01) value "|".
+      *
+       01 cab-tend-tit.
+          02 filler                    pic x(10) value "  Data".
+          02 filler                    pic x(10) value "Capital".
+          02 filler                    pic x(10) value "Interior".
+          02 filler                    pic x(12) value "Outras Loc.".
+          02 filler                    pic x(08) value "Total".
+      *
+       01 cab-tend-det.
+          02 tend-data-disp            pic x(08) value spaces.
+          02 filler                    pic x(04) value spaces.
+          02 tend-cap                  pic zzz9.
+          02 filler                    pic x(06) value spaces.
+          02 tend-int                  pic zzz9.
+          02 filler                    pic x(07) value spaces.
+          02 tend-out                  pic zzz9.
+          02 filler                    pic x(08) value spaces.
+          02 tend-tot                  pic zzz9.
       *
        copy workgen.lib.
       * 
@@ -202,6 +241,20 @@
              highlight value "F".
           02 line 21 column 28 foreground-color 05 background-color 03
              value ")inalizar".
+      *
+       01 tela-04.
+          02 line 21 column 06 foreground-color 02 background-color 03
+             pic x(37) from spaces.
+          02 line 21 column 06 foreground-color 05 background-color 03
+             value "Tecle (".
+          02 line 21 column 13 foreground-color 02 background-color 03
+             highlight value "T".
+          02 line 21 column 14 foreground-color 05 background-color 03
+             value ")endencia   (".
+          02 line 21 column 27 foreground-color 02 background-color 03
+             highlight value "A".
+          02 line 21 column 28 foreground-color 05 background-color 03
+             value ")tualizar".
       *
        01 tela-mensagem-cad.
           02 line 21 column 06 foreground-color 07 background-color 01
@@ -240,7 +293,15 @@
       *
        lab-01.
            display tela-limpa-cad.
-           perform sec-estatistica.
+           display tela-04.
+           move zeros to campo-kbd.
+           perform rot-keypress.
+           display tela-limpa-cad.
+           if kbd2 = 84 or 116
+              perform sec-tendencia
+           else
+              perform sec-estatistica
+           end-if.
            move 0 to box-col box-lin.
            move 80 to box-col-f.
            move 25 to box-lin-f.
@@ -297,6 +358,63 @@
            display tela-erro.
            perform rot-keypress.
            display tela-limpa.
+      *
+       rot-open-ab08.
+           move 0 to erro.
+           if ab08-stat = "F"
+              open i-o arqab08
+              if ab08-status not = "00"
+                 move
+                 " Erro de abertura no ARQAB08A.DAT - Tecle <Enter>" to
+                 mensagem
+                 display tela-erro
+                 perform rot-keypress
+                 display tela-limpa
+                 move 1 to erro
+               else
+                  move "A" to ab08-stat
+               end-if
+           end-if.
+      *
+       rot-close-ab08.
+           if ab08-stat = "A"
+              close arqab08
+              move "F" to ab08-stat
+           end-if.
+      *
+       err-leitura-ab08.
+           move " Erro de leitura - ARQAB08A.DAT - Tecle <Enter>" to
+           mensagem.
+           display tela-erro.
+           perform rot-keypress.
+           display tela-limpa.
+      *
+       rot-grava-historico.
+           move param-data to dias-corr.
+           move 1 to opcao-data.
+           perform rot-data.
+           move data-disp to ab08-data-disp.
+           move param-data to ab08-data.
+           read arqab08 invalid key move 1 to erro
+                        not invalid key move 0 to erro
+           end-read.
+           move cap-assoc to ab08-cap-assoc.
+           move cap-afil to ab08-cap-afil.
+           move cap-total to ab08-cap-total.
+           move int-assoc to ab08-int-assoc.
+           move int-afil to ab08-int-afil.
+           move int-total to ab08-int-total.
+           move out-assoc to ab08-out-assoc.
+           move out-afil to ab08-out-afil.
+           move out-total to ab08-out-total.
+           move tot-assoc to ab08-tot-assoc.
+           move tot-afil to ab08-tot-afil.
+           move tot-total to ab08-tot-total.
+           if erro = 1
+              write reg-ab08
+           else
+              rewrite reg-ab08
+           end-if.
       *
        rot-interrompe.
            call "C_Readkey".
@@ -424,10 +542,15 @@
        sec-estatistica section.
       *
        lab-est-00.
+           move "N" to flag-completo.
            perform rot-open-ab01.
            if erro not = 0
               go to lab-est-fim
            end-if.
+           perform rot-open-ab08.
+           if erro not = 0
+              go to lab-est-fim
+           end-if.
            display tela-limpa-cad.
            if param-prioridade < 1
               perform display-erro-usr
@@ -443,6 +566,7 @@
        lab-est-01.
            perform rot-le-proximo.
            if erro not = 0
+              move "S" to flag-completo
               go to lab-est-fim
            end-if.
            perform rot-interrompe.
@@ -520,6 +644,10 @@
            go to lab-est-01.
       *
        lab-est-fim.
+           if flag-completo = "S"
+              perform rot-grava-historico
+           end-if.
+           perform rot-close-ab08.
            perform rot-close-ab01.
            exit.
       *
@@ -573,4 +701,62 @@
       *
        lab-imp-fim.
            perform rot-close-imp.
+           exit.
+      *
+       sec-tendencia section.
+      *
+       lab-tend-00.
+           perform rot-open-ab08.
+           if erro not = 0
+              go to lab-tend-fim
+           end-if.
+           perform rot-open-imp.
+           if erro not = 0
+              perform rot-close-ab08
+              go to lab-tend-fim
+           end-if.
+           move low-values to ab08-chave.
+           start arqab08 key is not less ab08-chave invalid key
+                 move 1 to erro
+           end-start.
+           if erro = 0
+              read arqab08 next at end move 1 to erro.
+           end-if.
+           if erro not = 0 or ab08-chave = high-values
+              move
+              " Nao ha historico gravado ainda - Tecle <Enter>" to
+              mensagem
+              display tela-erro
+              perform rot-keypress
+              display tela-limpa
+              go to lab-tend-fecha
+           end-if.
+           write reg-imp from cab-abav after 1 line.
+           move param-data to dias-corr.
+           move 1 to opcao-data.
+           perform rot-data.
+           move data-disp to cab-data.
+           write reg-imp from cab-prog after 2 lines.
+           write reg-imp from tracos after 1 line.
+           write reg-imp from cab-tend-tit after 2 lines.
+      *
+       lab-tend-01.
+           move ab08-data-disp to tend-data-disp.
+           move ab08-cap-total to tend-cap.
+           move ab08-int-total to tend-int.
+           move ab08-out-total to tend-out.
+           move ab08-tot-total to tend-tot.
+           write reg-imp from cab-tend-det after 1 line.
+           read arqab08 next at end
+                go to lab-tend-fecha.
+           if ab08-chave = high-values
+              go to lab-tend-fecha
+           end-if.
+           go to lab-tend-01.
+      *
+       lab-tend-fecha.
+           perform rot-close-imp.
+      *
+       lab-tend-fim.
+           perform rot-close-ab08.
            exit.
\ No newline at end of file
