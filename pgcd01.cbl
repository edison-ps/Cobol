@@ -49,16 +49,27 @@
                   with lock on record
                   record key is tabl-chave
                   alternate record key is tabl-chave-1 with duplicates
-                  file status is tabl-status. 
+                  file status is tabl-status.
+      *
+           select arqcd03 assign to disk
+                  organization is indexed
+                  access mode is dynamic
+                  lock mode is manual
+                  with lock on multiple records
+                  record key is cd03-chave
+                  alternate record key is cd03-chave-1 with duplicates
+                  file status is cd03-status.
       *
        data division.
        file section.
-      *    
+      *
        copy fdcd01.lib.
-      *    
+      *
        copy fdcd02.lib.
       *
        copy fdtabl.lib.
+      *
+       copy fdcd03.lib.
       *
        working-storage section.
       *
@@ -81,6 +92,16 @@
           02 cd02-nome                 pic x(08) value "ARQCD02A".
           02 filler                    pic x(01) value ".".
           02 cd02-ext                  pic x(03) value "DAT".
+      *
+       01 cd03-status                  pic x(02) value "00".
+       01 cd03-stat                    pic x(01) value "F".
+      *
+       01 nome-arq-cd03.
+          02 cd03-dir                  pic x(03) value "CD1".
+          02 filler                    pic x(01) value "\".
+          02 cd03-nome                 pic x(08) value "ARQCD03A".
+          02 filler                    pic x(01) value ".".
+          02 cd03-ext                  pic x(03) value "DAT".
       *
        01 tabl-status                  pic x(02) value "00".
        01 tabl-stat                    pic x(01) value "F".
@@ -118,8 +139,10 @@
           02 dcategoria                pic x(30) value spaces.
           02 flag-cgcpf                pic x(01) value spaces.
           02 cgc                       pic 9(14) value 0.
+          02 cgc-dig redefines cgc     pic 9 occurs 14.
           02 cgc-aux                   pic 99.999.999/9999b99.
           02 cpf                       pic 9(11) value 0.
+          02 cpf-dig redefines cpf     pic 9 occurs 11.
           02 cpf-aux                   pic 999.999.999b99bbbb.
           02 endereco                  pic x(40) value spaces.
           02 cidade                    pic x(15) value spaces.
@@ -135,6 +158,11 @@
           02 telex                     pic x(08) value spaces.
           02 ie                        pic 9(12) value 0
              blank when zero.
+      *
+       01 campos-historico.
+          02 hist-campo                pic x(20) value spaces.
+          02 hist-valor-ant            pic x(40) value spaces.
+          02 hist-valor-novo           pic x(40) value spaces.
       *
        01 campos-c.
           02 c-contato                 pic 9(02) value 0.
@@ -171,6 +199,76 @@
       *
        01 buffer1.
           02 filler                    pic 9(04) occurs 2180.
+      *
+      *    Tabelas de pesos para o digito verificador do CGC/CPF
+      *
+       01 tab-peso-cgc-1.
+          02 filler                    pic 99 value 05.
+          02 filler                    pic 99 value 04.
+          02 filler                    pic 99 value 03.
+          02 filler                    pic 99 value 02.
+          02 filler                    pic 99 value 09.
+          02 filler                    pic 99 value 08.
+          02 filler                    pic 99 value 07.
+          02 filler                    pic 99 value 06.
+          02 filler                    pic 99 value 05.
+          02 filler                    pic 99 value 04.
+          02 filler                    pic 99 value 03.
+          02 filler                    pic 99 value 02.
+       01 vd-peso-cgc-1 redefines tab-peso-cgc-1.
+          02 vd-peso-cgc-1-tb           pic 99 occurs 12.
+      *
+       01 tab-peso-cgc-2.
+          02 filler                    pic 99 value 06.
+          02 filler                    pic 99 value 05.
+          02 filler                    pic 99 value 04.
+          02 filler                    pic 99 value 03.
+          02 filler                    pic 99 value 02.
+          02 filler                    pic 99 value 09.
+          02 filler                    pic 99 value 08.
+          02 filler                    pic 99 value 07.
+          02 filler                    pic 99 value 06.
+          02 filler                    pic 99 value 05.
+          02 filler                    pic 99 value 04.
+          02 filler                    pic 99 value 03.
+          02 filler                    pic 99 value 02.
+       01 vd-peso-cgc-2 redefines tab-peso-cgc-2.
+          02 vd-peso-cgc-2-tb           pic 99 occurs 13.
+      *
+       01 tab-peso-cpf-1.
+          02 filler                    pic 99 value 10.
+          02 filler                    pic 99 value 09.
+          02 filler                    pic 99 value 08.
+          02 filler                    pic 99 value 07.
+          02 filler                    pic 99 value 06.
+          02 filler                    pic 99 value 05.
+          02 filler                    pic 99 value 04.
+          02 filler                    pic 99 value 03.
+          02 filler                    pic 99 value 02.
+       01 vd-peso-cpf-1 redefines tab-peso-cpf-1.
+          02 vd-peso-cpf-1-tb           pic 99 occurs 9.
+      *
+       01 tab-peso-cpf-2.
+          02 filler                    pic 99 value 11.
+          02 filler                    pic 99 value 10.
+          02 filler                    pic 99 value 09.
+          02 filler                    pic 99 value 08.
+          02 filler                    pic 99 value 07.
+          02 filler                    pic 99 value 06.
+          02 filler                    pic 99 value 05.
+          02 filler                    pic 99 value 04.
+          02 filler                    pic 99 value 03.
+          02 filler                    pic 99 value 02.
+       01 vd-peso-cpf-2 redefines tab-peso-cpf-2.
+          02 vd-peso-cpf-2-tb           pic 99 occurs 10.
+      *
+       01 campos-valida-cgcpf.
+          02 vd-i                      pic 9(02) comp-5 value 0.
+          02 vd-soma                   pic 9(05) comp-5 value 0.
+          02 vd-quoc                   pic 9(05) comp-5 value 0.
+          02 vd-resto                  pic 9(02) comp-5 value 0.
+          02 vd-dv-1                   pic 9(01) value 0.
+          02 vd-dv-2                   pic 9(01) value 0.
       *
        copy wstab01.lib.
        copy wstab03.lib.
@@ -695,6 +793,157 @@
               close arqcd01
               move "F" to cd01-stat
            end-if.
+      *
+       rot-open-cd03.
+           move 0 to erro.
+           if cd03-stat = "F"
+              open i-o arqcd03
+              if cd03-status not = "00"
+                 move
+                 " Erro de abertura no ARQCD03A.DAT - Tecle <Enter>" to
+                 mensagem
+                 display tela-erro
+                 perform rot-keypress
+                 display tela-limpa
+                 move 1 to erro
+               else
+                  move "A" to cd03-stat
+               end-if
+           end-if.
+      *
+       rot-close-cd03.
+           if cd03-stat = "A"
+              close arqcd03
+              move "F" to cd03-stat
+           end-if.
+      *
+       rot-ponteiro-cd03.
+           move 0 to erro.
+           move high-values to cd03-chave-controle.
+           start arqcd03 key is equal cd03-chave invalid key
+                 move 1 to erro
+           end-start.
+      *
+       rot-le-cd03-lock.
+           move 0 to erro.
+           read arqcd03 next.
+           if cd03-status = "9D"
+              move 0 to erro
+              call "C_Wait" using by value campo-wait-aux
+              go to rot-le-cd03-lock
+           end-if.
+           read arqcd03 with kept lock.
+      *
+       rot-grava-cd03.
+           perform rot-ponteiro-cd03.
+           if erro not = 0
+              go to rot-grava-cd03-fim
+           end-if.
+           perform rot-le-cd03-lock.
+           add 1 to cd03-numero.
+           rewrite reg-cd03.
+           unlock arqcd03 record.
+           move cd03-numero to cd03-sequencial.
+           move cd01-codigo to cd03-codigo.
+           move hist-campo to cd03-campo.
+           move hist-valor-ant to cd03-valor-ant.
+           move hist-valor-novo to cd03-valor-novo.
+           move param-usr to cd03-usuario.
+           move param-data to cd03-data.
+           write reg-cd03 invalid key
+                 move 1 to erro
+           end-write.
+       rot-grava-cd03-fim.
+           exit.
+      *
+       rot-historico-cd01.
+           if cd01-nome-fantasia-a not = nome-fantasia-a
+              move "NOME FANTASIA" to hist-campo
+              move cd01-nome-fantasia-a to hist-valor-ant
+              move nome-fantasia-a to hist-valor-novo
+              perform rot-grava-cd03
+           end-if.
+           if cd01-razao-social-a not = razao-social-a
+              move "RAZAO SOCIAL" to hist-campo
+              move cd01-razao-social-a to hist-valor-ant
+              move razao-social-a to hist-valor-novo
+              perform rot-grava-cd03
+           end-if.
+           if cd01-categoria not = categoria
+              move "CATEGORIA" to hist-campo
+              move cd01-categoria to hist-valor-ant
+              move categoria to hist-valor-novo
+              perform rot-grava-cd03
+           end-if.
+           if cd01-flag-cgcpf not = flag-cgcpf
+              move "TIPO CGC/CPF" to hist-campo
+              move cd01-flag-cgcpf to hist-valor-ant
+              move flag-cgcpf to hist-valor-novo
+              perform rot-grava-cd03
+           end-if.
+           if flag-cgcpf = "J"
+              if cd01-cgcpf not = cgc
+                 move "CGC" to hist-campo
+                 move cd01-cgcpf to hist-valor-ant
+                 move cgc to hist-valor-novo
+                 perform rot-grava-cd03
+              end-if
+           else
+              if cd01-cgcpf not = cpf
+                 move "CPF" to hist-campo
+                 move cd01-cgcpf to hist-valor-ant
+                 move cpf to hist-valor-novo
+                 perform rot-grava-cd03
+              end-if
+           end-if.
+           if cd01-endereco not = endereco
+              move "ENDERECO" to hist-campo
+              move cd01-endereco to hist-valor-ant
+              move endereco to hist-valor-novo
+              perform rot-grava-cd03
+           end-if.
+           if cd01-cidade not = cidade
+              move "CIDADE" to hist-campo
+              move cd01-cidade to hist-valor-ant
+              move cidade to hist-valor-novo
+              perform rot-grava-cd03
+           end-if.
+           if cd01-uf not = uf
+              move "UF" to hist-campo
+              move cd01-uf to hist-valor-ant
+              move uf to hist-valor-novo
+              perform rot-grava-cd03
+           end-if.
+           if cd01-cep not = cep
+              move "CEP" to hist-campo
+              move cd01-cep to hist-valor-ant
+              move cep to hist-valor-novo
+              perform rot-grava-cd03
+           end-if.
+           if cd01-telefone not = telefone
+              move "TELEFONE" to hist-campo
+              move cd01-telefone to hist-valor-ant
+              move telefone to hist-valor-novo
+              perform rot-grava-cd03
+           end-if.
+           if cd01-fax not = fax
+              move "FAX" to hist-campo
+              move cd01-fax to hist-valor-ant
+              move fax to hist-valor-novo
+              perform rot-grava-cd03
+           end-if.
+           if cd01-telex not = telex
+              move "TELEX" to hist-campo
+              move cd01-telex to hist-valor-ant
+              move telex to hist-valor-novo
+              perform rot-grava-cd03
+           end-if.
+           if cd01-ie not = ie
+              move "INSCRICAO ESTADUAL" to hist-campo
+              move cd01-ie to hist-valor-ant
+              move ie to hist-valor-novo
+              perform rot-grava-cd03
+           end-if.
       *
        rot-erro-leitura-cd01.
            move " Erro de leitura - ARQCD01A.DAT - Tecle <Enter>" to
@@ -738,6 +987,90 @@
             display tela-erro-cad.
             perform rot-keypress.
             display tela-08.
+      *
+       rot-erro-cgcpf.
+            move " CGC/CPF invalido - Tecle <Enter>" to mensagem.
+            display tela-erro-cad.
+            perform rot-keypress.
+            display tela-08.
+      *
+      *    Calculo do digito verificador do CGC (modulo 11)
+      *
+       valida-cgc.
+           move 0 to erro vd-soma vd-i.
+           add 1 to vd-i.
+           perform until vd-i > 12
+              compute vd-soma = vd-soma +
+                      (cgc-dig (vd-i) * vd-peso-cgc-1-tb (vd-i))
+              add 1 to vd-i
+           end-perform.
+           divide vd-soma by 11 giving vd-quoc remainder vd-resto.
+           if vd-resto < 2
+              move 0 to vd-dv-1
+           else
+              compute vd-dv-1 = 11 - vd-resto
+           end-if.
+           if vd-dv-1 not = cgc-dig (13)
+              move 1 to erro
+              go to valida-cgc-exit
+           end-if.
+           move 0 to vd-soma.
+           move 1 to vd-i.
+           perform until vd-i > 13
+              compute vd-soma = vd-soma +
+                      (cgc-dig (vd-i) * vd-peso-cgc-2-tb (vd-i))
+              add 1 to vd-i
+           end-perform.
+           divide vd-soma by 11 giving vd-quoc remainder vd-resto.
+           if vd-resto < 2
+              move 0 to vd-dv-2
+           else
+              compute vd-dv-2 = 11 - vd-resto
+           end-if.
+           if vd-dv-2 not = cgc-dig (14)
+              move 1 to erro
+           end-if.
+       valida-cgc-exit.
+           exit.
+      *
+      *    Calculo do digito verificador do CPF (modulo 11)
+      *
+       valida-cpf.
+           move 0 to erro vd-soma.
+           move 1 to vd-i.
+           perform until vd-i > 9
+              compute vd-soma = vd-soma +
+                      (cpf-dig (vd-i) * vd-peso-cpf-1-tb (vd-i))
+              add 1 to vd-i
+           end-perform.
+           divide vd-soma by 11 giving vd-quoc remainder vd-resto.
+           if vd-resto < 2
+              move 0 to vd-dv-1
+           else
+              compute vd-dv-1 = 11 - vd-resto
+           end-if.
+           if vd-dv-1 not = cpf-dig (10)
+              move 1 to erro
+              go to valida-cpf-exit
+           end-if.
+           move 0 to vd-soma.
+           move 1 to vd-i.
+           perform until vd-i > 10
+              compute vd-soma = vd-soma +
+                      (cpf-dig (vd-i) * vd-peso-cpf-2-tb (vd-i))
+              add 1 to vd-i
+           end-perform.
+           divide vd-soma by 11 giving vd-quoc remainder vd-resto.
+           if vd-resto < 2
+              move 0 to vd-dv-2
+           else
+              compute vd-dv-2 = 11 - vd-resto
+           end-if.
+           if vd-dv-2 not = cpf-dig (11)
+              move 1 to erro
+           end-if.
+       valida-cpf-exit.
+           exit.
       *
        rot-display.
            perform rot-move-campos.
@@ -1280,6 +1613,10 @@
            if erro not = 0
               go to lab-inc-fim
            end-if.
+           perform rot-open-cd03.
+           if erro not = 0
+              go to lab-inc-fim
+           end-if.
            perform rot-open-tabl.
            if erro not = 0
               go to lab-inc-fim
@@ -1599,6 +1936,15 @@
            if cgc = 0 and cpf
               go to lab-inc-17
            end-if.
+           if flag-cgcpf = "J"
+              perform valida-cgc
+           else
+              perform valida-cpf
+           end-if.
+           if erro not = 0
+              perform rot-erro-cgcpf
+              go to lab-inc-17
+           end-if.
            if flag-cgcpf = "J"
               move cgc to cgc-aux
               perform dsp-cgc
@@ -1673,6 +2019,7 @@
       *
        lab-inc-fim.
            perform rot-close-cd01.
+           perform rot-close-cd03.
            perform rot-close-tabl.
            exit.
       *
@@ -2546,6 +2893,15 @@
            if cgc = 0 and cpf
               go to lab-alt-17
            end-if.
+           if flag-cgcpf = "J"
+              perform valida-cgc
+           else
+              perform valida-cpf
+           end-if.
+           if erro not = 0
+              perform rot-erro-cgcpf
+              go to lab-alt-17
+           end-if.
            if flag-cgcpf = "J"
               move cgc to cgc-aux
               perform dsp-cgc
@@ -2578,8 +2934,9 @@
                  go to lab-alt-19
               end-if
            end-if.
+           perform rot-historico-cd01.
            perform rot-move-cd01.
-           rewrite reg-cd01 invalid key 
+           rewrite reg-cd01 invalid key
                    move 1 to erro
                    move " Erro de regravacao - ARQCD01A.DAT - Tecle <Ent
       -            "er>"
