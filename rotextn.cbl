@@ -47,9 +47,10 @@
            02 filler pic x(32) value "o-ve-cen-tos Mil Mi-lhao Mi-lhoe".
            02 filler pic x(32) value "s Cru-zei-ros Cen-ta-vos Bi-lhao".
            02 filler pic x(17) value " Bi-lhoes Re-ais ".
+           02 filler pic x(31) value " Do-lar Do-la-res Eu-ro Eu-ros ".
       *
        01  tb-extr   redefines extmon.
-           02 ext    pic x(01) occurs 401.
+           02 ext    pic x(01) occurs 432.
       *
        01  tb-und.
            02 filler pic x(32) value "00000300801302102803303904505105".
@@ -110,6 +111,7 @@
           02 val-valor                 pic 9(12)v9(02).
           02 val-tam                   pic 9(03).
           02 val-extenso               pic x(300).
+          02 val-moeda                 pic x(04).
       *
        procedure division using campo-valor.
       *
@@ -188,6 +190,10 @@
        ni-crz.
            if 0 = vlr-int
               go to ni-ctv.
+           if val-moeda = "US$ "
+              go to ni-crz-usd.
+           if val-moeda = "EUR "
+              go to ni-crz-eur.
            if vlr-crz = 1 and vlr-int < 2
               move space to ext (365) ext (400)
               move "l" to ext (399).
@@ -195,7 +201,7 @@
       *     move 354 to dig-mcv.         <---- Tira Cruzerios
       *     perform sbr-ext thru ni-vlr.
 
-           move 394 to dig-mcv.        
+           move 394 to dig-mcv.
            perform sbr-ext thru ni-vlr.
 
 
@@ -205,8 +211,28 @@
            move "s" to ext (365).
            move "i" to ext (399).
            move "s" to ext (400).
+           go to ni-crz-fim.
+      *
+       ni-crz-usd.
+           if vlr-crz = 1 and vlr-int < 2
+              move 402 to dig-mcv
+           else
+              move 409 to dig-mcv.
+           move vlr-crz to vlr-aux.
+           perform sbr-ext thru ni-vlr.
+           go to ni-crz-fim.
+      *
+       ni-crz-eur.
+           if vlr-crz = 1 and vlr-int < 2
+              move 419 to dig-mcv
+           else
+              move 425 to dig-mcv.
+           move vlr-crz to vlr-aux.
+           perform sbr-ext thru ni-vlr.
+      *
+       ni-crz-fim.
            if vlr-ctv not = 0
-              perform sbr-eee. 
+              perform sbr-eee.
       *
        ni-ctv.
            if vlr-ctv = 0
