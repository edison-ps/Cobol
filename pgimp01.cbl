@@ -218,8 +218,12 @@
            display "Descricao..:" at line linha column coluna with
                    highlight foreground-color 06 background-color 01.
            add rotina-lin to 05 giving linha.
-           display "Spool (S/N):" at line linha column coluna with
+           display "Spool(S/N/V):" at line linha column coluna with
                    highlight foreground-color 06 background-color 01.
+           add rotina-col to 18 giving coluna.
+           display "(V=Virtual: arquivo/PDF)" at line linha column
+                   coluna with foreground-color 05 background-color 01.
+           add rotina-col to 02 giving coluna.
            add rotina-lin to 06 giving linha.
            display "Device.....:" at line linha column coluna with
                    highlight foreground-color 06 background-color 01.
@@ -401,7 +405,7 @@
        lmp-spool.
            add rotina-lin to 5 giving linha.
            add rotina-col to 15 giving coluna.
-           display limpa-aux at line linha column coluna with
+           display " " at line linha column coluna with
                    foreground-color 15 background-color 01.
       *
        lmp-device.
@@ -498,7 +502,7 @@
            move spool to txt.
            perform rot-texto.
            move txt to spool.
-           if spool not = "S" and "N"
+           if spool not = "S" and "N" and "V"
               go to lab-inc-03
            end-if.
            perform dsp-spool.
@@ -518,6 +522,14 @@
               perform rot-texto
               move txt to device
            end-if.
+           if device = spaces and spool = "V"
+              move " Informe o arquivo de destino - Tecle <Enter>" to
+              mens-erro
+              perform display-tela-erro-cad
+              perform rot-keypress
+              perform display-tela-02
+              go to lab-inc-04
+           end-if.
            if spool = "S"
               move device to dev
               move spl-dev to device
@@ -766,7 +778,7 @@
            move spool to txt.
            perform rot-texto.
            move txt to spool.
-           if spool not = "S" and "N"
+           if spool not = "S" and "N" and "V"
               go to lab-alt-02
            end-if.
            perform dsp-spool.
@@ -792,6 +804,13 @@
               perform rot-texto
               move txt to device
            end-if.
+           if device = spaces and spool = "V"
+              move " Informe o arquivo de destino - Tecle <Enter>" to
+              mens-erro
+              perform display-tela-erro-cad
+              perform rot-keypress
+              go to lab-alt-03
+           end-if.
            if spool = "S"
               move device to dev
               move spl-dev to device
