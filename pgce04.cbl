@@ -100,6 +100,9 @@
        01 kbd-aux                      pic 9(02) comp-5 value 0.
        01 spool                        pic x(04) value spaces.
        01 campo-wait-aux               pic 9(04) comp-5 value 2.
+       01 cont-atu                     pic 9(05) comp-5 value 0.
+       01 intervalo-atu                pic 9(03) comp-5 value 50.
+       01 chave-1-aux                  pic x(16) value spaces.
       *
        01 campos.
           02 sele-data-i               pic 9(06) value 0.
@@ -242,6 +245,21 @@
            else
               move ce03-atualizacao to sele-atualizacao
            end-if.
+      *
+       rot-grava-controle.
+           move high-values to ce03-chave-controle.
+           perform rot-le-ce03-lock.
+           if erro not = 0
+              move " Erro no registro de controle - ARQCE03A.DAT - Tecle
+      -       " <Enter>" to mensagem
+              display tela-erro
+              perform rot-keypress
+              display tela-limpa
+           else
+              move "S" to ce03-atualizacao
+              move sele-data-atu to ce03-data-atu
+              perform rot-rewrite-ce03
+           end-if.
       *
        rot-le-ce03-lock.
            move 0 to erro.
@@ -664,6 +682,7 @@
                              go to lab-atu-fim
            end-start.
            move 0 to produto-ant.
+           move 0 to cont-atu.
       *
        lab-atu-01.
            perform rot-le-proximo.
@@ -697,10 +716,8 @@
                  go to lab-atu-01
               end-if
            end-if.       
-           if sele-atualizacao not = "S"
-              if ce03-flag-atu not = "N"
-                 go to lab-atu-01
-              end-if
+           if ce03-flag-atu not = "N"
+              go to lab-atu-01
            end-if.
            if ce03-chave-2 not = produto-ant
               if produto-ant not = 0
@@ -752,7 +769,22 @@
            if erro not = 0
               go to lab-atu-fim
            end-if.
-           move ce03-data-mov to sele-data-atu
+           move ce03-data-mov to sele-data-atu.
+           add 1 to cont-atu.
+           if cont-atu not < intervalo-atu
+              move ce03-chave-1 to chave-1-aux
+              perform rot-grava-controle
+              if erro not = 0
+                 go to lab-atu-fim
+              end-if
+              move chave-1-aux to ce03-chave-1
+              start arqce03 key is not less ce03-chave-1
+                    invalid key move 1 to erro
+                                perform rot-erro-leitura-ce01
+                                go to lab-atu-fim
+              end-start
+              move 0 to cont-atu
+           end-if.
            go to lab-atu-01.
       *
        lab-atu-fim.
