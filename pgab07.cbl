@@ -141,6 +141,7 @@
           02 sele-cep-f-disp           pic x(09) value spaces.
           02 sele-categoria            pic 9(03) value 0.
           02 sele-dcategoria           pic x(40) value spaces.
+          02 sele-saida                pic 9(01) value 0.
       *
        01 data-aux.
           02 dia-aux                   pic 9(02) value 0.
@@ -209,6 +210,27 @@
           02 cab-cidade-3              pic x(20) value spaces.
           02 filler                    pic x(02) value spaces.
           02 cab-uf-3                  pic x(02) value spaces.
+      *
+       01 cab-csv                      pic x(150) value
+          "Codigo,Nome/Razao Social,Titular,Endereco,Cidade,UF,CEP,
+      -   "Telefone".
+      *
+       01 linha-csv.
+          02 csv-codigo                pic 9(05).
+          02 filler                    pic x(01) value ",".
+          02 csv-razao                 pic x(40).
+          02 filler                    pic x(01) value ",".
+          02 csv-titular               pic x(40).
+          02 filler                    pic x(01) value ",".
+          02 csv-endereco              pic x(40).
+          02 filler                    pic x(01) value ",".
+          02 csv-cidade                pic x(20).
+          02 filler                    pic x(01) value ",".
+          02 csv-uf                    pic x(02).
+          02 filler                    pic x(01) value ",".
+          02 csv-cep                   pic 9(05)b9(03).
+          02 filler                    pic x(01) value ",".
+          02 csv-telefone              pic x(08).
       *
        copy wstab01.lib.
        copy workgen.lib.
@@ -239,6 +261,8 @@
              highlight value "C.e.p. Final..:".
           02 line 19 column 06 foreground-color 06 background-color 01
              highlight value "Categoria.....:".
+          02 line 20 column 06 foreground-color 06 background-color 01
+             highlight value "Saida.........:".
       *
        01 tela-02.
           02 line 21 column 05 foreground-color 02 background-color 03
@@ -357,6 +381,18 @@
              highlight value "2".
           02 line 21 column 26 foreground-color 05 background-color 03
              value "-Analitico".
+      *
+       01 tela-11.
+          02 line 21 column 05 foreground-color 02 background-color 03
+             highlight pic x(66) from spaces.
+          02 line 21 column 08 foreground-color 02 background-color 03
+             highlight value "1".
+          02 line 21 column 09 foreground-color 05 background-color 03
+             value "-Relatorio".
+          02 line 21 column 25 foreground-color 02 background-color 03
+             highlight value "2".
+          02 line 21 column 26 foreground-color 05 background-color 03
+             value "-Arquivo CSV".
       *
        01 tela-mensagem-cad.
           02 line 21 column 05 foreground-color 07 background-color 01
@@ -471,6 +507,22 @@
            write reg-imp from cab-04 after 1 line.
            write reg-imp from cab-05 after 1 line.
            write reg-imp from spaces after 2 line.
+      *
+       rot-grava-csv.
+           perform rot-le-titular.
+           move ab01-codigo to csv-codigo.
+           if sele-ord not = 2
+              move ab01-razao-social-a to csv-razao
+           else
+              move ab01-nome-fantasia-a to csv-razao
+           end-if.
+           move ab04-nome-a to csv-titular.
+           move ab01-endereco to csv-endereco.
+           move ab01-cidade to csv-cidade.
+           move ab01-uf to csv-uf.
+           move ab01-cep to csv-cep.
+           move ab01-telefone (01) to csv-telefone.
+           write reg-imp from linha-csv after 1 line.
       *
        rot-open-ab01.
            move 0 to erro.
@@ -727,6 +779,12 @@
                   foreground-color 15 background-color 01.
            accept escape-key from escape.
            exit.
+      *
+       acc-saida.
+           accept sele-saida at 2022 with auto update prompt
+                  foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           exit.
       *
       *  Sequencia para dar display
       *
@@ -757,7 +815,11 @@
                    background-color 01.
       *
        dsp-categoria-todas.
-           display "Todas" at 1922 with foreground-color 15 
+           display "Todas" at 1922 with foreground-color 15
+                   background-color 01.
+      *
+       dsp-saida.
+           display sele-saida at 2022 with foreground-color 15
                    background-color 01.
       *
       *  Sequencia para fazer limpeza da tela
@@ -783,7 +845,11 @@
                    background-color 01.
       *
        lmp-categoria.
-           display limpa at 1922 with foreground-color 15 
+           display limpa at 1922 with foreground-color 15
+                   background-color 01.
+      *
+       lmp-saida.
+           display limpa at 2022 with foreground-color 15
                    background-color 01.
       *
        sec-selecao section.
@@ -899,7 +965,7 @@
            end-if.
            if sele-categoria = 0
               perform dsp-categoria-todas
-              go to lab-sele-07
+              go to lab-sele-06-1
            end-if.
            move 01 to wtab01-tipo.
            move sele-categoria to wtab01-codigo.
@@ -915,6 +981,22 @@
            move reg-tabl to reg-wtab01.
            move wtab01-descricao to sele-dcategoria.
            perform dsp-categoria.
+      *
+       lab-sele-06-1.
+           display tela-11.
+           move 1 to sele-saida.
+           perform lmp-saida.
+           perform acc-saida.
+           if escape-key = 1
+              perform lmp-saida
+              display tela-limpa-cad
+              go to lab-sele-06
+           end-if.
+           if sele-saida not = 1 and 2
+              go to lab-sele-06-1
+           end-if.
+           perform dsp-saida.
+           display tela-limpa-cad.
       *
        lab-sele-07.
            move "Confirma (S) (N) ?" to mensagem.
@@ -922,11 +1004,11 @@
            perform accept-resposta-cad.
            if escape-key = 1
               display tela-limpa-cad
-              go to lab-sele-06
+              go to lab-sele-06-1
            end-if.
            if resposta = "N"
               display tela-limpa-cad
-              perform lmp-ord thru lmp-categoria
+              perform lmp-ord thru lmp-saida
               go to lab-sele-01
            else
               if resposta not = "S"
@@ -941,11 +1023,11 @@
                    output procedure sec-impressao-cep
            end-if.
            display tela-limpa-cad.
-           perform lmp-ord thru lmp-categoria.
+           perform lmp-ord thru lmp-saida.
            go to lab-sele-01.
       *
        lab-sele-fim.
-           perform lmp-ord thru lmp-categoria.
+           perform lmp-ord thru lmp-saida.
            exit.
       *
        sec-impressao section.
@@ -968,13 +1050,18 @@
            perform until kbd2 = 27 or 73 or 105 or 69 or 101
                    perform rot-keypress
                    if kbd2 = 80 or 112
-                      perform rot-posicionar
+                      if sele-saida = 1
+                         perform rot-posicionar
+                      end-if
                    end-if
            end-perform.
            if kbd2 = 27 or 69 or 101
               go to lab-imp-fim
            end-if.
            move 0 to sequencia.
+           if sele-saida = 2
+              write reg-imp from cab-csv
+           end-if.
            evaluate true
                   when sele-ord = 1
                        move low-values to ab01-chave
@@ -1020,6 +1107,10 @@
            if ab01-cep < sele-cep-i or ab01-cep > sele-cep-f
               go to lab-imp-01
            end-if.
+           if sele-saida = 2
+              perform rot-grava-csv
+              go to lab-imp-01
+           end-if.
            perform rot-move.
            if sequencia = 3
               write reg-imp from cab-01 after 0 line
@@ -1119,13 +1210,18 @@
            perform until kbd2 = 27 or 73 or 105 or 69 or 101
                    perform rot-keypress
                    if kbd2 = 80 or 112
-                      perform rot-posicionar
+                      if sele-saida = 1
+                         perform rot-posicionar
+                      end-if
                    end-if
            end-perform.
            if kbd2 = 27 or 69 or 101
               go to lab-imp-cep-fim
            end-if.
            move 0 to sequencia.
+           if sele-saida = 2
+              write reg-imp from cab-csv
+           end-if.
            display tela-09.
       *
        lab-imp-cep-01.
@@ -1144,6 +1240,10 @@
               move 27 to kbd2
               go to lab-imp-cep-fim
            end-if.
+           if sele-saida = 2
+              perform rot-grava-csv
+              go to lab-imp-cep-01
+           end-if.
            perform rot-move.
            if sequencia = 3
               write reg-imp from cab-01 after 0 line
