@@ -75,6 +75,7 @@
           02 ass-ext                   pic x(03) value "DAT".
       *
        01 limpa                        pic x(15) value spaces.
+       01 limpa-40                     pic x(40) value spaces.
        01 kbd-aux                      pic 9(02) comp-5 value 0.
        01 spool                        pic x(04) value spaces.
        01 campo-wait-aux               pic 9(04) comp-5 value 2.
@@ -114,6 +115,15 @@
           02 dia-aux                   pic 9(02) value 0.
           02 mes-aux                   pic 9(02) value 0.
           02 ano-aux                   pic 9(02) value 0.
+      *
+       01 campos-lote.
+          02 lote-tipo                 pic 9(01) value 0.
+          02 lote-tipo-disp            pic x(10) value spaces.
+          02 lote-atv                  pic 9(03) value 0.
+          02 lote-ddd-ant              pic 9(04) value 0.
+          02 lote-ddd-novo             pic 9(04) value 0.
+          02 lote-diretor              pic x(40) value spaces.
+          02 lote-diretor-a            pic x(40) value spaces.
       *
        copy workgen.lib.
       * 
@@ -139,6 +149,16 @@
        01 tela-limpa-cad.
           02 line 20 column 05 foreground-color 04 background-color 04
              pic x(41) from spaces.
+      *
+       01 tela-lote.
+          02 line 10 column 10 foreground-color 06 background-color 01
+             highlight value "Atualizacao em Lote - Atividades".
+          02 line 12 column 10 foreground-color 06 background-color 01
+             highlight value "Filtro (1-Atividade 2-DDD)....:".
+          02 line 13 column 10 foreground-color 06 background-color 01
+             highlight value "Codigo Atividade / DDD Atual..:".
+          02 line 14 column 10 foreground-color 06 background-color 01
+             highlight value "Novo Diretor / Novo DDD.......:".
       *
        copy scrgen.lib.
       *
@@ -147,6 +167,7 @@
        lab-00.
            perform sec-atualizacao.
            perform sec-deleta.
+           perform sec-atualiza-lote.
       *
        lab-fim.
            exit program.
@@ -404,6 +425,68 @@
       -    ">" to mensagem.
            display tela-erro-cad.
            perform rot-keypress.
+      *
+       acc-tipo.
+           accept lote-tipo at 1242 with auto update prompt
+                  foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           exit.
+      *
+       acc-atv.
+           accept lote-atv at 1342 with auto update prompt
+                  foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           exit.
+      *
+       acc-ddd-ant.
+           accept lote-ddd-ant at 1342 with auto update prompt
+                  foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           exit.
+      *
+       acc-diretor.
+           accept lote-diretor at 1442 with auto update prompt
+                  foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           exit.
+      *
+       acc-ddd-novo.
+           accept lote-ddd-novo at 1442 with auto update prompt
+                  foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           exit.
+      *
+       dsp-tipo.
+           display lote-tipo-disp at 1242 with foreground-color 15
+                   background-color 01.
+      *
+       dsp-atv.
+           display lote-atv at 1342 with foreground-color 15
+                   background-color 01.
+      *
+       dsp-ddd-ant.
+           display lote-ddd-ant at 1342 with foreground-color 15
+                   background-color 01.
+      *
+       dsp-diretor.
+           display lote-diretor at 1442 with foreground-color 15
+                   background-color 01.
+      *
+       dsp-ddd-novo.
+           display lote-ddd-novo at 1442 with foreground-color 15
+                   background-color 01.
+      *
+       lmp-tipo.
+           display limpa at 1242 with foreground-color 15
+                   background-color 01.
+      *
+       lmp-valor.
+           display limpa at 1342 with foreground-color 15
+                   background-color 01.
+      *
+       lmp-novo.
+           display limpa-40 at 1442 with foreground-color 15
+                   background-color 01.
       *
        sec-atualizacao section.
       *
@@ -480,4 +563,181 @@
        lab-dele-fim.
            perform rot-close-at01.
            exit.
+      *
+      *    Atualizacao em lote - aplica uma mesma alteracao (novo
+      *    diretor ou novo DDD) a todos os registros de ARQAT01 que
+      *    casam com um filtro por atividade (at01-atv) ou por DDD
+      *    atual (at01-ddd), ao inves de exigir alteracao manual
+      *    registro a registro pelo PGAT01.
+      *
+       sec-atualiza-lote section.
+      *
+       lab-lote-00.
+           display tela-limpa-cad.
+           if param-prioridade < 5
+              perform display-erro-usr
+              go to lab-lote-fim
+           end-if.
+           perform rot-open-at01.
+           if erro not = 0
+              go to lab-lote-fim
+           end-if.
+           move 0 to box-col box-lin.
+           move 80 to box-col-f.
+           move 25 to box-lin-f.
+           perform rot-save-buffer.
+           move 08 to box-col.
+           move 08 to box-lin.
+           move 72 to box-col-f.
+           move 17 to box-lin-f.
+           move "3" to box-borda.
+           move 06 to box-cor-f.
+           move 01 to box-cor-p.
+           move spaces to box-fundo.
+           move "S" to box-sombra.
+           perform rot-box.
+           display tela-lote.
+      *
+       lab-lote-01.
+           move 0 to lote-tipo.
+           perform lmp-tipo.
+           perform acc-tipo.
+           if escape-key = 1
+              go to lab-lote-fim-box
+           end-if.
+           if lote-tipo not = 1 and 2
+              go to lab-lote-01
+           end-if.
+           evaluate lote-tipo
+               when 1 move "Atividade " to lote-tipo-disp
+               when 2 move "DDD       " to lote-tipo-disp
+           end-evaluate.
+           perform dsp-tipo.
+      *
+       lab-lote-02.
+           if lote-tipo = 1
+              move 0 to lote-atv
+              perform lmp-valor
+              perform acc-atv
+              if escape-key = 1
+                 perform lmp-valor
+                 go to lab-lote-01
+              end-if
+              if lote-atv = 0
+                 go to lab-lote-02
+              end-if
+              perform dsp-atv
+           else
+              move 0 to lote-ddd-ant
+              perform lmp-valor
+              perform acc-ddd-ant
+              if escape-key = 1
+                 perform lmp-valor
+                 go to lab-lote-01
+              end-if
+              if lote-ddd-ant = 0
+                 go to lab-lote-02
+              end-if
+              perform dsp-ddd-ant
+           end-if.
+      *
+       lab-lote-03.
+           if lote-tipo = 1
+              move spaces to lote-diretor
+              perform lmp-novo
+              perform acc-diretor
+              if escape-key = 1
+                 perform lmp-novo
+                 go to lab-lote-02
+              end-if
+              move lote-diretor to txt lote-diretor-a
+              perform rot-texto
+              if txt = spaces
+                 go to lab-lote-03
+              end-if
+              move txt to lote-diretor
+              perform dsp-diretor
+           else
+              move 0 to lote-ddd-novo
+              perform lmp-novo
+              perform acc-ddd-novo
+              if escape-key = 1
+                 perform lmp-novo
+                 go to lab-lote-02
+              end-if
+              if lote-ddd-novo = 0
+                 go to lab-lote-03
+              end-if
+              perform dsp-ddd-novo
+           end-if.
+      *
+       lab-lote-04.
+           move "Confirma atualizacao em lote (S) (N) ?" to mensagem.
+           display tela-mensagem-cad.
+           perform accept-resposta-cad.
+           if escape-key = 1
+              display tela-limpa-cad
+              go to lab-lote-03
+           end-if.
+           if resposta = "N"
+              display tela-limpa-cad
+              go to lab-lote-fim-box
+           else
+              if resposta not = "S"
+                 go to lab-lote-04
+              end-if
+           end-if.
+           display tela-limpa-cad.
+           move low-values to at01-chave.
+           start arqat01 key is not less at01-chave.
+      *
+       lab-lote-05.
+           perform rot-le-proximo-at01.
+           if erro not = 0
+              go to lab-lote-06
+           end-if.
+           if at01-chave = high-values
+              go to lab-lote-06
+           end-if.
+           evaluate lote-tipo
+               when 1
+                   if at01-atv (1) = lote-atv or
+                      at01-atv (2) = lote-atv or
+                      at01-atv (3) = lote-atv or
+                      at01-atv (4) = lote-atv or
+                      at01-atv (5) = lote-atv
+                      move lote-diretor to at01-diretor
+                      move lote-diretor-a to at01-diretor-a
+                      move param-usr to at01-usuario
+                      move param-data to at01-data
+                      rewrite reg-at01 invalid key move 1 to erro
+                      end-rewrite
+                   end-if
+               when 2
+                   if at01-ddd = lote-ddd-ant
+                      move lote-ddd-novo to at01-ddd
+                      move param-usr to at01-usuario
+                      move param-data to at01-data
+                      rewrite reg-at01 invalid key move 1 to erro
+                      end-rewrite
+                   end-if
+           end-evaluate.
+           go to lab-lote-05.
+      *
+       lab-lote-06.
+           move "Atualizacao em lote concluida - Tecle <Enter>" to
+           mensagem.
+           display tela-mensagem-cad.
+           perform rot-keypress.
+           display tela-limpa-cad.
+      *
+       lab-lote-fim-box.
+           move 0 to box-col box-lin.
+           move 80 to box-col-f.
+           move 25 to box-lin-f.
+           perform rot-rest-buffer.
+      *
+       lab-lote-fim.
+           perform rot-close-at01.
+           exit.
       *
\ No newline at end of file
