@@ -148,6 +148,7 @@
           02 sele-uf-disp              pic x(05) value spaces.
           02 sele-categoria            pic 9(03) value 0.
           02 sele-dcategoria           pic x(40) value spaces.
+          02 sele-saida                pic 9(01) value 0.
           02 cgc-aux                   pic 99.999.999/9999b99.
           02 cpf-aux                   pic 999.999.999b99bbbb.
       *
@@ -285,6 +286,37 @@
           02 filler                    pic x(11) value "Contato...:".
           02 filler                    pic x(01) value spaces.
           02 cab-contato-c             pic x(40) value spaces.
+      *
+       01 cab-csv                      pic x(150) value
+          "Codigo,Razao Social,Nome Fantasia,Categoria,Cgc/Cpf,Endereco,
+      -   "Cidade,UF,CEP,Telefone,Fax,Telex,I.E.".
+      *
+       01 linha-csv.
+          02 csv-codigo                pic 9(05).
+          02 filler                    pic x(01) value ",".
+          02 csv-razao-social          pic x(40).
+          02 filler                    pic x(01) value ",".
+          02 csv-nome-fantasia         pic x(40).
+          02 filler                    pic x(01) value ",".
+          02 csv-categoria             pic 9(03).
+          02 filler                    pic x(01) value ",".
+          02 csv-cgcpf                 pic x(18).
+          02 filler                    pic x(01) value ",".
+          02 csv-endereco              pic x(40).
+          02 filler                    pic x(01) value ",".
+          02 csv-cidade                pic x(20).
+          02 filler                    pic x(01) value ",".
+          02 csv-uf                    pic x(02).
+          02 filler                    pic x(01) value ",".
+          02 csv-cep                   pic 99999b999.
+          02 filler                    pic x(01) value ",".
+          02 csv-telefone              pic x(08).
+          02 filler                    pic x(01) value ",".
+          02 csv-fax                   pic x(08).
+          02 filler                    pic x(01) value ",".
+          02 csv-telex                 pic x(08).
+          02 filler                    pic x(01) value ",".
+          02 csv-ie                    pic x(10).
       *
        copy wstab01.lib.
        copy wstab03.lib.
@@ -314,6 +346,8 @@
              highlight value "U.F...........:".
           02 line 18 column 06 foreground-color 06 background-color 01
              highlight value "Categoria.....:".
+          02 line 19 column 06 foreground-color 06 background-color 01
+             highlight value "Saida.........:".
       *
        01 tela-02.
           02 line 20 column 05 foreground-color 02 background-color 03
@@ -402,6 +436,18 @@
              highlight value "2".
           02 line 20 column 26 foreground-color 05 background-color 03
              value "-Analitico".
+      *
+       01 tela-07.
+          02 line 20 column 05 foreground-color 02 background-color 03
+             highlight pic x(66) from spaces.
+          02 line 20 column 08 foreground-color 02 background-color 03
+             highlight value "1".
+          02 line 20 column 09 foreground-color 05 background-color 03
+             value "-Relatorio".
+          02 line 20 column 25 foreground-color 02 background-color 03
+             highlight value "2".
+          02 line 20 column 26 foreground-color 05 background-color 03
+             value "-Arquivo CSV".
       *
        01 tela-mensagem-cad.
           02 line 20 column 05 foreground-color 07 background-color 01
@@ -487,6 +533,28 @@
       *
        rot-move-cont.
            move cd02-nome-a to cab-contato-c.
+      *
+       rot-grava-csv.
+           move cd01-codigo to csv-codigo.
+           move cd01-razao-social-a to csv-razao-social.
+           move cd01-nome-fantasia-a to csv-nome-fantasia.
+           move cd01-categoria to csv-categoria.
+           if cd01-flag-cgcpf = "F"
+              move cd01-cgcpf to cgc-aux
+              move cgc-aux to csv-cgcpf
+           else
+              move cd01-cgcpf to cpf-aux
+              move cpf-aux to csv-cgcpf
+           end-if.
+           move cd01-endereco to csv-endereco.
+           move cd01-cidade to csv-cidade.
+           move cd01-uf to csv-uf.
+           move cd01-cep to csv-cep.
+           move cd01-telefone to csv-telefone.
+           move cd01-fax to csv-fax.
+           move cd01-telex to csv-telex.
+           move cd01-ie to csv-ie.
+           write reg-imp from linha-csv after 1 line.
       *
        rot-le-contato.
           move low-value to cd02-chave.
@@ -780,6 +848,12 @@
                   foreground-color 15 background-color 01.
            accept escape-key from escape.
            exit.
+      *
+       acc-saida.
+           accept sele-saida at 1922 with auto update prompt
+                  foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           exit.
       *
       *  Sequencia para dar display
       *
@@ -806,7 +880,11 @@
                    background-color 01.
       *
        dsp-categoria-todas.
-           display "Todas" at 1822 with foreground-color 15 
+           display "Todas" at 1822 with foreground-color 15
+                   background-color 01.
+      *
+       dsp-saida.
+           display sele-saida at 1922 with foreground-color 15
                    background-color 01.
       *
       *  Sequencia para fazer limpeza da tela
@@ -828,7 +906,11 @@
                    background-color 01.
       *
        lmp-categoria.
-           display limpa at 1822 with foreground-color 15 
+           display limpa at 1822 with foreground-color 15
+                   background-color 01.
+      *
+       lmp-saida.
+           display limpa at 1922 with foreground-color 15
                    background-color 01.
       *
        sec-selecao section.
@@ -958,29 +1040,43 @@
            perform dsp-categoria.
       *
        lab-sele-06.
+           display tela-07.
+           move 1 to sele-saida.
+           perform lmp-saida.
+           perform acc-saida.
+           if escape-key = 1
+              perform lmp-saida
+              go to lab-sele-05
+           end-if.
+           if sele-saida not = 1 and 2
+              go to lab-sele-06
+           end-if.
+           perform dsp-saida.
+      *
+       lab-sele-07.
            move "Confirma (S) (N) ?" to mensagem.
            display tela-mensagem-cad.
            perform accept-resposta-cad.
            if escape-key = 1
               display tela-limpa-cad
-              go to lab-sele-05
+              go to lab-sele-06
            end-if.
            if resposta = "N"
               display tela-limpa-cad
-              perform lmp-ord thru lmp-categoria
+              perform lmp-ord thru lmp-saida
               go to lab-sele-01
            else
               if resposta not = "S"
-                 go to lab-sele-06
+                 go to lab-sele-07
               end-if
            end-if.
            perform sec-impressao.
            display tela-limpa-cad.
-           perform lmp-ord thru lmp-categoria.
+           perform lmp-ord thru lmp-saida.
            go to lab-sele-01.
       *
        lab-sele-fim.
-           perform lmp-ord thru lmp-categoria.
+           perform lmp-ord thru lmp-saida.
            exit.
       *
        sec-impressao section.
@@ -1006,6 +1102,9 @@
            end-if.
            move 99 to linha.
            move 0 to pagina.
+           if sele-saida = 2
+              write reg-imp from cab-csv
+           end-if.
            evaluate true
                   when sele-ord = 1
                        move low-values to cd01-chave
@@ -1051,6 +1150,10 @@
                  go to lab-imp-01
               end-if
            end-if.
+           if sele-saida = 2
+              perform rot-grava-csv
+              go to lab-imp-01
+           end-if.
            if linha > 56
               perform rot-cabec
            end-if.
@@ -1086,7 +1189,7 @@
       * 
        lab-imp-fim.
            if kbd2 not = 27
-              if sele-tipo = 1
+              if sele-tipo = 1 and sele-saida = 1
                  write reg-imp from tracos after 1 line
               end-if
            end-if.
