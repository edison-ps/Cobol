@@ -45,16 +45,23 @@
                   with lock on record
                   record key is tabl-chave
                   alternate record key is tabl-chave-1 with duplicates
-                  file status is tabl-status. 
+                  file status is tabl-status.
+      *
+           select arqlogcv assign to disk
+                  organization is line sequential
+                  lock mode is manual
+                  file status is logcv-status.
       *
        data division.
        file section.
-      *    
+      *
        copy fdrc01.lib.
-      *    
+      *
        copy fdab01.lib.
       *
        copy fdtabl.lib.
+      *
+       copy fdlogcv.lib.
       *
        working-storage section.
       *
@@ -87,6 +94,29 @@
           02 tabl-nome                 pic x(08) value "ARQTABLA".
           02 filler                    pic x(01) value ".".
           02 tabl-ext                  pic x(03) value "DAT".
+      *
+       01 logcv-status                 pic x(02) value "00".
+       01 logcv-stat                   pic x(01) value "F".
+      *
+      *    Nome do log de conversao - gravado no diretorio LOG (o
+      *    mesmo do ARQLOG01 de tentativas de acesso), extensao
+      *    trocada pelos 3 digitos finais da data do dia da conversao,
+      *    de forma que cada execucao fique registrada sob um nome
+      *    distinto e possa ser auditada (ou desfeita manualmente)
+      *    depois do fato.
+      *
+       01 nome-arq-logcv.
+          02 logcv-dir                 pic x(03) value "LOG".
+          02 filler                    pic x(01) value "\".
+          02 logcv-nome                pic x(08) value "QGFT01CV".
+          02 filler                    pic x(01) value ".".
+          02 logcv-ext                 pic x(03).
+      *
+       01 logcv-data-acc               pic 9(06) value 0.
+       01 logcv-hora-acc               pic 9(08) value 0.
+       01 logcv-hora-edit redefines logcv-hora-acc.
+          02 logcv-hora-disp           pic 9(06).
+          02 filler                    pic 9(02).
       *
        01 cb-prog.
           02 cb-programa               pic x(08) value "QGFT01".
@@ -265,9 +295,9 @@
            move ab01-condicao to doc-1.
            move "94" to doc-2.
            move ab01-codigo to doc-3.    
-           move documento to rc01-documento.
-           move ab01-codigo to rc01-codigo.
-           move ab01-condicao to rc01-condicao.
+           move documento to rc01-documento rc01-documento-a.
+           move ab01-codigo to rc01-codigo rc01-codigo-a.
+           move ab01-condicao to rc01-condicao rc01-condicao-a.
            move vencimento to rc01-vencimento.
            move obs to rc01-obs.
            move portador to rc01-portador.
@@ -806,6 +836,7 @@
            move low-values to ab01-chave.
            start arqab01 key is not less ab01-chave invalid key
                  move 1 to erro.
+           perform rot-open-logcv.
 
       ***********
 
@@ -823,7 +854,7 @@
               go to lab-fat-01-02
            end-if.
            perform rot-move-rc01.
-           write reg-rc01 invalid key 
+           write reg-rc01 invalid key
                  move 1 to erro
                  move " Erro de gravacao - ARQRC01A.DAT - Tecle <Enter>"
                  to mensagem
@@ -832,10 +863,36 @@
                  display tela-limpa
                  go to lab-fat-01-fim
            end-write.
+           perform rot-grava-logcv.
            go to lab-fat-01-02.
       *
        lab-fat-01-fim.
            perform lmp-razao.
+           perform rot-close-logcv.
            perform rot-close-ab01.
            perform rot-close-rc01.
-           exit.
\ No newline at end of file
+           exit.
+      *
+      *    Log de conversao - um antes/depois por fatura gerada, de
+      *    forma que a execucao fique auditavel.
+      *
+       rot-open-logcv.
+           accept logcv-data-acc from date.
+           move logcv-data-acc(4:3) to logcv-ext.
+           open output arqlogcv.
+      *
+       rot-grava-logcv.
+           move rc01-documento to logcv-chave.
+           move logcv-data-acc to logcv-data.
+           accept logcv-hora-acc from time.
+           move logcv-hora-disp to logcv-hora.
+           move "QGFT01" to logcv-programa.
+           move param-usr to logcv-usuario.
+           move "I" to logcv-operacao.
+           move spaces to logcv-antes.
+           move spaces to logcv-depois.
+           move rc01-valor to logcv-depois.
+           write reg-logcv.
+      *
+       rot-close-logcv.
+           close arqlogcv.
\ No newline at end of file
