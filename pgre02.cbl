@@ -4,14 +4,14 @@
       *                                                             * 
       *-------------------------------------------------------------*
       *                                                             *
-      *  Baixa de CTAS a Receber :                                  *
+      *  Baixa de CTAS a Pagar :                                    *
       *                                                             *
       *  Data da ultima alteracao:    14/12/95     v1.00            *
       *                                                             *
       ***************************************************************
       * 
        identification division.
-       program-id. pgrc02.
+       program-id. pgre02.
        author. Edisom Pires de Souza.
       *
        environment division.
@@ -740,6 +740,13 @@
            perform rot-keypress.
            perform lmp-documento thru lmp-liquidacao.
            display tela-limpa-cad.
+      *
+       rot-re01-n-aprov.
+           move " Titulo nao aprovado - Tecle <Enter>" to mensagem.
+           display tela-erro-cad.
+           perform rot-keypress.
+           perform lmp-documento thru lmp-liquidacao.
+           display tela-limpa-cad.
  *
        err-doc-n.
            move " Documento nao cadastrado - Tecle <Enter>" to mensagem.
@@ -1102,8 +1109,12 @@
               end-if
            else
               perform rot-display-re01
-              move "S" to flag-re01 
+              move "S" to flag-re01
               if re01-codigo  = codigo
+                 if re01-aprovado not = "S"
+                    perform rot-re01-n-aprov
+                    go to lab-bx-02
+                 end-if
                  go to lab-bx-07-01
               else
                  perform rot-doc-n-conf
