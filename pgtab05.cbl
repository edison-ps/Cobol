@@ -28,12 +28,20 @@
                    record key is tabl-chave
                    alternate record key is tabl-chave-1 with duplicates
                    file status is tabl-status.
-      
+            select arqco01 assign to disk
+                   organization is indexed
+                   access mode is dynamic
+                   lock mode is manual
+                   record key is co01-chave
+                   file status is co01-status.
+
        data division.
        file section.
-           
+
        copy fdtabl.lib.
-      
+
+       copy fdco01.lib.
+
        working-storage section.
       *
        01 tabl-status                  pic x(02) value "00".
@@ -45,6 +53,16 @@
           02 tabl-nome                 pic x(08) value "ARQTABLA".
           02 filler                    pic x(01) value ".".
           02 tabl-ext                  pic x(03) value "DAT".
+      *
+       01 co01-status                  pic x(02) value "00".
+       01 co01-stat                    pic x(01) value "F".
+      *
+       01 nome-arq-co01.
+          02 co01-dir                  pic x(03) value "CO1".
+          02 filler                    pic x(01) value "\".
+          02 co01-nome                 pic x(08) value "ARQCO01A".
+          02 filler                    pic x(01) value ".".
+          02 co01-ext                  pic x(03) value "DAT".
       *
        01 cb-prog.
           02 cb-programa               pic x(08) value "PGTAB05".
@@ -54,6 +72,15 @@
           02 sigla                     pic x(04) value spaces.
           02 descricao                 pic x(20) value spaces.
           02 descricao-aux             pic x(20) value spaces.
+          02 vigencia                  pic 9(06) value 0.
+          02 vigencia-disp             pic x(08) value spaces.
+          02 cotacao                   pic 9(07)v9(04) value 0.
+          02 cotacao-disp              pic z(06)9,9(04) value zeros.
+      *
+       01 data-aux.
+          02 dia-aux                   pic 9(02) value 0.
+          02 mes-aux                   pic 9(02) value 0.
+          02 ano-aux                   pic 9(02) value 0.
       *
        01 linha                        pic 9(04) comp-5 value 0.
        01 coluna                       pic 9(04) comp-5 value 0.
@@ -192,6 +219,36 @@
               move cab-usr to mensagem
               display tela-mensagem
            end-if.
+      *
+       rot-move-co01.
+           move sigla to co01-sigla.
+           move vigencia to co01-vigencia.
+           move cotacao to co01-valor.
+           move param-usr to co01-usuario.
+           move param-data to co01-data.
+      *
+       rot-open-co01.
+           move 0 to erro.
+           if co01-stat = "F"
+              open i-o arqco01
+              if co01-status not = "00"
+                 move
+                 " Erro de abertura no ARQCO01.DAT - Tecle <Enter>" to
+                  mensagem
+                 display tela-erro
+                 perform rot-keypress
+                 display tela-limpa
+                 move 1 to erro
+              else
+                 move "A" to co01-stat
+              end-if
+           end-if.
+      *
+       rot-close-co01.
+           if co01-stat = "A"
+              close arqco01
+              move "F" to co01-stat
+           end-if.
       *
        copy rotgen.lib.
       *
@@ -271,7 +328,13 @@
            display "F3" at line linha column coluna with highlight
                                foreground-color 02 background-color 03.
            add 2 to coluna.
-           display "-Exc" at line linha column coluna with 
+           display "-Exc" at line linha column coluna with
+                             foreground-color 05 background-color 03.
+           add 6 to coluna.
+           display "F4" at line linha column coluna with highlight
+                               foreground-color 02 background-color 03.
+           add 2 to coluna.
+           display "-Cot" at line linha column coluna with
                              foreground-color 05 background-color 03.
            add 6 to coluna.
            display "Home" at line linha column coluna with highlight
@@ -394,6 +457,107 @@
            move resposta to txt.
            perform rot-texto.
            move txt to resposta.
+      *
+      *  Telas/campos da caixa de cotacao (historico de moedas)
+      *
+       display-tela-cot.
+           add box-lin to 02 giving linha
+           add box-col to 02 giving coluna.
+           display "Sigla.....:" at line linha column coluna with
+                                    foreground-color 06
+                                    background-color 01 highlight.
+           add box-lin to 03 giving linha.
+           display "Vigencia..:" at line linha column coluna with
+                                    foreground-color 06
+                                    background-color 01 highlight.
+           add box-lin to 04 giving linha.
+           display "Cotacao...:" at line linha column coluna with
+                                    foreground-color 06
+                                    background-color 01 highlight.
+      *
+       display-tela-limpa-cot.
+           add box-lin to 06 giving linha.
+           add box-col to 01 giving coluna.
+           call "C_Writexy" using by value coluna
+                                  by value linha
+                                  by value tamanho
+                                  by value box-cor-f
+                                  by value box-cor-p
+                                  by reference limpa.
+      *
+       display-tela-mensagem-cot.
+           add box-lin to 06 giving linha.
+           add box-col to 01 giving coluna.
+           move 15 to box-cor-p.
+           call "C_Writexy" using by value coluna
+                                  by value linha
+                                  by value tamanho
+                                  by value box-cor-f
+                                  by value box-cor-p
+                                  by reference mensagem.
+      *
+       display-tela-erro-cot.
+           add box-lin to 07 giving linha.
+           add box-col to 02 giving coluna.
+           display mens-erro at line linha column coluna with beep
+                               reverse-video.
+      *
+       dsp-sigla-cot.
+           add box-lin to 02 giving linha.
+           add box-col to 14 giving coluna.
+           display sigla at line linha column coluna with
+                   foreground-color 15 background-color 01.
+      *
+       acc-vigencia.
+           add box-lin to 03 giving linha.
+           add box-col to 14 giving coluna.
+           accept vigencia at line linha column coluna with auto update
+                  prompt foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           exit.
+      *
+       acc-cotacao.
+           add box-lin to 04 giving linha.
+           add box-col to 14 giving coluna.
+           accept cotacao at line linha column coluna with auto update
+                  prompt foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           exit.
+      *
+       dsp-vigencia.
+           add box-lin to 03 giving linha.
+           add box-col to 14 giving coluna.
+           display vigencia-disp at line linha column coluna with
+                   foreground-color 15 background-color 01.
+      *
+       dsp-cotacao.
+           add box-lin to 04 giving linha.
+           add box-col to 14 giving coluna.
+           display cotacao-disp at line linha column coluna with
+                   foreground-color 15 background-color 01.
+      *
+       lmp-vigencia.
+           add box-lin to 03 giving linha.
+           add box-col to 14 giving coluna.
+           display limpa-aux at line linha column coluna with
+                   foreground-color 15 background-color 01.
+      *
+       lmp-cotacao.
+           add box-lin to 04 giving linha.
+           add box-col to 14 giving coluna.
+           display limpa-aux at line linha column coluna with
+                   foreground-color 15 background-color 01.
+      *
+       accept-resposta-cot.
+           add box-lin to 06 giving linha.
+           add box-col to 59 giving coluna.
+           move spaces to resposta.
+           accept resposta at line linha column coluna with auto
+                              foreground-color 01 background-color 01.
+           accept escape-key from escape.
+           move resposta to txt.
+           perform rot-texto.
+           move txt to resposta.
       *
        sec-inclusao section.
       *
@@ -631,12 +795,17 @@
                             perform sec-alteracao
                             go to lab-cns-sigla-00-a
                          end-if
-                    when kbd-aux = 61 
+                    when kbd-aux = 61
                          if erro = 0
                             perform sec-exclusao
                             go to lab-cns-sigla-00-a
                          end-if
-                    when kbd-aux = 81 
+                    when kbd-aux = 62
+                         if erro = 0
+                            perform sec-cotacao
+                            go to lab-cns-sigla-00-a
+                         end-if
+                    when kbd-aux = 81
                          go to lab-cns-sigla-03
                     when kbd-aux = 73
                          go to lab-cns-sigla-01
@@ -753,12 +922,17 @@
                             perform sec-alteracao
                             go to lab-cns-descricao-00-a
                          end-if
-                    when kbd-aux = 61 
+                    when kbd-aux = 61
                          if erro = 0
                             perform sec-exclusao
                             go to lab-cns-descricao-00-a
                          end-if
-                    when kbd-aux = 81 
+                    when kbd-aux = 62
+                         if erro = 0
+                            perform sec-cotacao
+                            go to lab-cns-descricao-00-a
+                         end-if
+                    when kbd-aux = 81
                          go to lab-cns-descricao-03
                     when kbd-aux = 73
                          go to lab-cns-descricao-01
@@ -782,6 +956,110 @@
            move zeros to campo-kbd.
            perform lmp-sigla thru lmp-descricao.
            exit.
+      *
+       sec-cotacao section.
+      *
+       lab-cot-00.
+           move 10 to box-col.
+           move 07 to box-lin.
+           move 70 to box-col-f.
+           move 16 to box-lin-f.
+           perform rot-save-buffer.
+           move "1" to box-borda.
+           move 01 to box-cor-f.
+           move 15 to box-cor-p.
+           move 0 to box-fundo.
+           move "S" to box-sombra.
+           perform rot-box.
+           perform display-tela-cot.
+           perform dsp-sigla-cot.
+           perform rot-open-co01.
+           if erro not = 0
+              go to lab-cot-fim
+           end-if.
+      *
+       lab-cot-01.
+           move 0 to vigencia.
+           perform lmp-vigencia.
+           perform acc-vigencia.
+           if escape-key = 1
+              perform lmp-vigencia
+              go to lab-cot-fim
+           end-if.
+           if vigencia = 0
+              go to lab-cot-01
+           end-if.
+           move vigencia to data-aux.
+           move dia-aux to dia-euro.
+           move mes-aux to mes-euro.
+           move ano-aux to ano-euro.
+           move 1 to opcao-data.
+           perform rot-data.
+           if erro not = 0
+              move " Data invalida - Tecle <Enter>" to mens-erro
+              perform display-tela-erro-cot
+              perform rot-keypress
+              perform display-tela-limpa-cot
+              go to lab-cot-01
+           end-if.
+           move data-disp to vigencia-disp.
+           move dias-corr to vigencia.
+           perform dsp-vigencia.
+      *
+       lab-cot-02.
+           move 0 to cotacao.
+           perform lmp-cotacao.
+           perform acc-cotacao.
+           if escape-key = 1
+              perform lmp-cotacao
+              go to lab-cot-01
+           end-if.
+           if cotacao = 0
+              go to lab-cot-02
+           end-if.
+           move cotacao to cotacao-disp.
+           perform dsp-cotacao.
+      *
+       lab-cot-03.
+           move "Incluir (S) (N) ?" to mensagem.
+           perform display-tela-mensagem-cot.
+           perform accept-resposta-cot.
+           if escape-key = 1
+              perform display-tela-limpa-cot
+              go to lab-cot-02
+           end-if.
+           if resposta = "N"
+              perform lmp-vigencia thru lmp-cotacao
+              go to lab-cot-01
+           else
+              if resposta not = "S"
+                 go to lab-cot-03
+              end-if
+           end-if.
+           perform rot-move-co01.
+           write reg-co01 invalid key
+                 move 1 to erro
+                 move " Erro de gravacao - ARQCO01.DAT - Tecle <Enter>"
+                 to mensagem
+                 display tela-erro
+                 perform rot-keypress
+                 display tela-limpa
+                 go to lab-cot-fim
+           end-write.
+           move "Registro gravado - Tecle <Enter>" to mensagem.
+           perform display-tela-mensagem-cot.
+           perform rot-keypress.
+           perform lmp-vigencia thru lmp-cotacao.
+           go to lab-cot-01.
+      *
+       lab-cot-fim.
+           perform rot-close-co01.
+           move 10 to box-col.
+           move 07 to box-lin.
+           move 70 to box-col-f.
+           move 16 to box-lin-f.
+           perform rot-rest-buffer.
+           exit.
       *
        sec-exclusao section.
        lab-exc-00-0.
