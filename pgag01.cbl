@@ -103,6 +103,7 @@
        01 kbd-aux                      pic 9(02) comp-5 value 0.
        01 spool                        pic x(04) value spaces.
        01 campo-wait-aux               pic 9(04) comp-5 value 2.
+       01 ag01-codigo-ant              pic 9(05) value 0.
       *
        01 campos.
           02 codigo                    pic 9(05) value 0.
@@ -125,6 +126,8 @@
           02 telex                     pic x(08) value spaces.
           02 fax                       pic x(08) value spaces.
           02 posicao                   pic x(01) value spaces.
+          02 recorrencia               pic 9(01) value 0.
+          02 recorrencia-disp          pic x(08) value spaces.
       *
        01 data-aux.
           02 dia-aux                   pic 9(02) value 0.
@@ -209,6 +212,8 @@
              highlight value "Telex.....:".
           02 line 19 column 06 foreground-color 06 background-color 01
              highlight value "Posicao...:".
+          02 line 20 column 06 foreground-color 06 background-color 01
+             highlight value "Recorr....:".
       *
        01 tela-02.
           02 line 21 column 05 foreground-color 02 background-color 03
@@ -403,6 +408,7 @@
            move telex to ag01-telex.
            move fax to ag01-fax.
            move posicao to ag01-posicao.
+           move recorrencia to ag01-recorrencia.
            move param-usr to ag01-usuario.
            move param-data to ag01-data.
       *
@@ -428,7 +434,8 @@
            move ag01-ddd to ddd.
            move ag01-fax to fax.
            move ag01-telex to telex.
-           move ag01-posicao to posicao.           
+           move ag01-posicao to posicao.
+           move ag01-recorrencia to recorrencia.
            move ag01-data to dias-corr.
            move dia-euro to dia-aux.
            move mes-euro to mes-aux.
@@ -437,6 +444,70 @@
            perform rot-data.
            move data-disp to cab-data.
            move ag01-usuario to cab-usuario.
+      *
+      *    Calcula a data da proxima ocorrencia de um compromisso
+      *    recorrente, a partir da data corrente (ag01-data-a) e do
+      *    codigo de recorrencia (1-semanal 2-mensal 3-anual), e
+      *    deixa o resultado em dias-corr/data-disp (via rot-data).
+       rot-prox-ocorrencia.
+           compute ano-euro = ag01-data-a / 360.
+           compute mes-euro = (ag01-data-a - (ano-euro * 360)) / 30.
+           compute dia-euro =
+                   ag01-data-a - (ano-euro * 360) - (mes-euro * 30).
+           evaluate recorrencia
+               when 1
+                   add 7 to dia-euro
+               when 2
+                   add 1 to mes-euro
+               when 3
+                   add 1 to ano-euro
+           end-evaluate.
+           if dia-euro > 30
+              subtract 30 from dia-euro
+              add 1 to mes-euro
+           end-if.
+           if mes-euro > 12
+              subtract 12 from mes-euro
+              add 1 to ano-euro
+           end-if.
+           move 4 to opcao-data.
+           perform rot-data.
+           move data-disp to data-a-disp.
+           move dias-corr to data-a.
+      *
+      *    Gera o proximo registro de um compromisso recorrente,
+      *    antes dele ser excluido, reaproveitando o mecanismo de
+      *    registro de controle/auto-numeracao usado em lab-inc-13.
+      *    Restaura ag01-codigo ao final para que a exclusao em
+      *    curso continue atingindo o registro original.
+       rot-gera-recorrencia.
+           move ag01-codigo to ag01-codigo-ant.
+           perform rot-move-campos.
+           perform rot-prox-ocorrencia.
+           move high-values to ag01-chave-controle.
+           perform rot-ponteiro.
+           perform rot-le-ag01-lock.
+           if erro = 0
+              move ag01-numero to codigo
+              add 1 to ag01-numero codigo
+              rewrite reg-ag01
+              unlock arqag01 record
+              perform rot-move-ag01
+              write reg-ag01 invalid key
+                    move " Erro de gravacao da recorrencia -
+      -             "ARQAG01A.DAT - Tecle <Enter>" to mensagem
+                    display tela-erro
+                    perform rot-keypress
+                    display tela-limpa
+              end-write
+           else
+              move " Erro no registro de controle - ARQAG01A.DAT -
+      -             " Tecle <Enter>" to mensagem
+              display tela-erro
+              perform rot-keypress
+              display tela-limpa
+           end-if.
+           move ag01-codigo-ant to ag01-codigo.
       *
        rot-le-ag01.
            move 0 to erro.
@@ -590,14 +661,14 @@
            display tela-limpa.
       *
        rot-inic-arquivo.
-           perform lmp-codigo thru lmp-posicao.
+           perform lmp-codigo thru lmp-recorrencia.
            move "Inicio do arquivo - Tecle <Enter>" to mensagem.
            display tela-mensagem.
            perform rot-keypress.
            display tela-limpa.
       *
        rot-fim-arquivo.
-           perform lmp-codigo thru lmp-posicao.
+           perform lmp-codigo thru lmp-recorrencia.
            move "Fim do arquivo - Tecle <Enter>" to mensagem.
            display tela-mensagem.
            perform rot-keypress.
@@ -655,7 +726,7 @@
       *
        rot-display.
            perform rot-move-campos.
-           perform dsp-codigo thru dsp-posicao.
+           perform dsp-codigo thru dsp-recorrencia.
            if param-prioridade = 9
               move cab-usr to mensagem
               display tela-mensagem
@@ -810,6 +881,12 @@
                   foreground-color 15 background-color 01.
            accept escape-key from escape.
            exit.
+      *
+       acc-recorrencia.
+           accept recorrencia at 2018 with auto update prompt
+                  foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           exit.
       *
        acc-string-a.
            accept string-a at 1320 with auto update prompt
@@ -876,7 +953,17 @@
                    background-color 01.
       *
        dsp-posicao.
-           display posicao at 1918 with foreground-color 15 
+           display posicao at 1918 with foreground-color 15
+                   background-color 01.
+      *
+       dsp-recorrencia.
+           evaluate recorrencia
+               when 1 move "Semanal " to recorrencia-disp
+               when 2 move "Mensal  " to recorrencia-disp
+               when 3 move "Anual   " to recorrencia-disp
+               when other move "Nenhuma " to recorrencia-disp
+           end-evaluate.
+           display recorrencia-disp at 2021 with foreground-color 15
                    background-color 01.
       *
        dsp-string-a.
@@ -942,7 +1029,11 @@
                    background-color 01.
       *
        lmp-posicao.
-           display limpa-10 at 1918 with foreground-color 15 
+           display limpa-10 at 1918 with foreground-color 15
+                   background-color 01.
+      *
+       lmp-recorrencia.
+           display limpa-20 at 2018 with foreground-color 15
                    background-color 01.
       *
        lmp-string-a.
@@ -972,7 +1063,7 @@
            display tela-02.
            initialize campos.
            move spaces to rotina-uf.
-           perform lmp-codigo thru lmp-posicao.
+           perform lmp-codigo thru lmp-recorrencia.
       *
        lab-inc-01.
            perform acc-assunto.
@@ -1070,8 +1161,10 @@
            perform dsp-data-a.
 
       *
-       lab-inc-04.
-           perform acc-endereco.
+       lab-inc-03-03.
+           move 0 to recorrencia.
+           perform lmp-recorrencia.
+           perform acc-recorrencia.
            if escape-key = 1
               perform lmp-data-a
               move data-a to dias-corr
@@ -1085,7 +1178,20 @@
            if escape-key = 5
               go to lab-inc-01-00
            end-if.
-           if endereco = spaces 
+           if recorrencia not = 0 and 1 and 2 and 3
+              go to lab-inc-03-03
+           end-if.
+           perform dsp-recorrencia.
+      *
+       lab-inc-04.
+           perform acc-endereco.
+           if escape-key = 1
+              go to lab-inc-03-03
+           end-if.
+           if escape-key = 5
+              go to lab-inc-01-00
+           end-if.
+           if endereco = spaces
               go to lab-inc-04
            end-if.
       *
@@ -1268,7 +1374,7 @@
            display tela-06.
            perform rot-obs.
            perform rot-keypress.
-           perform lmp-codigo thru lmp-posicao.
+           perform lmp-codigo thru lmp-recorrencia.
            display tela-02.
            go to lab-inc-01-00.
       *
@@ -1406,14 +1512,14 @@
            if kbd-aux not = 1
               go to lab-cns-codigo-05
            end-if.
-           perform lmp-codigo thru lmp-posicao.
+           perform lmp-codigo thru lmp-recorrencia.
            display tela-limpa-cad.
            display tela-limpa.
            go to lab-cns-codigo-00.
       *
        lab-cns-codigo-fim.
            move zeros to campo-kbd.
-           perform lmp-codigo thru lmp-posicao.
+           perform lmp-codigo thru lmp-recorrencia.
            display tela-limpa.
            exit.
       *
@@ -1504,14 +1610,14 @@
            if kbd-aux not = 1
               go to lab-cns-assunto-05
            end-if.
-           perform lmp-codigo thru lmp-posicao.
+           perform lmp-codigo thru lmp-recorrencia.
            display tela-limpa-cad.
            display tela-limpa.
            go to lab-cns-assunto-00.
       *
        lab-cns-assunto-fim.
            move zeros to campo-kbd.
-           perform lmp-codigo thru lmp-posicao.
+           perform lmp-codigo thru lmp-recorrencia.
            display tela-limpa.
            exit.
       *
@@ -1602,14 +1708,14 @@
            if kbd-aux not = 1
               go to lab-cns-empresa-05
            end-if.
-           perform lmp-codigo thru lmp-posicao.
+           perform lmp-codigo thru lmp-recorrencia.
            display tela-limpa-cad.
            display tela-limpa.
            go to lab-cns-empresa-00.
       *
        lab-cns-empresa-fim.
            move zeros to campo-kbd.
-           perform lmp-codigo thru lmp-posicao.
+           perform lmp-codigo thru lmp-recorrencia.
            display tela-limpa.
            exit.
       *
@@ -1700,14 +1806,14 @@
            if kbd-aux not = 1
               go to lab-cns-nome-05
            end-if.
-           perform lmp-codigo thru lmp-posicao.
+           perform lmp-codigo thru lmp-recorrencia.
            display tela-limpa-cad.
            display tela-limpa.
            go to lab-cns-nome-00.
       *
        lab-cns-nome-fim.
            move zeros to campo-kbd.
-           perform lmp-codigo thru lmp-posicao.
+           perform lmp-codigo thru lmp-recorrencia.
            display tela-limpa.
            exit.
       *
@@ -1798,14 +1904,14 @@
            if kbd-aux not = 1
               go to lab-cns-partido-05
            end-if.
-           perform lmp-codigo thru lmp-posicao.
+           perform lmp-codigo thru lmp-recorrencia.
            display tela-limpa-cad.
            display tela-limpa.
            go to lab-cns-partido-00.
       *
        lab-cns-partido-fim.
            move zeros to campo-kbd.
-           perform lmp-codigo thru lmp-posicao.
+           perform lmp-codigo thru lmp-recorrencia.
            display tela-limpa.
            exit.
       *
@@ -1906,14 +2012,14 @@
            if kbd-aux not = 1
               go to lab-cns-data-a-05
            end-if.
-           perform lmp-codigo thru lmp-posicao.
+           perform lmp-codigo thru lmp-recorrencia.
            display tela-limpa-cad.
            display tela-limpa.
            go to lab-cns-data-a-00.
       *
        lab-cns-data-a-fim.
            move zeros to campo-kbd.
-           perform lmp-codigo thru lmp-posicao.
+           perform lmp-codigo thru lmp-recorrencia.
            display tela-limpa.
            exit.
       *
@@ -1949,7 +2055,10 @@
                  go to lab-exc-01
               end-if
            end-if.
-           delete arqag01 invalid key 
+           if ag01-recorrencia not = 0
+              perform rot-gera-recorrencia
+           end-if.
+           delete arqag01 invalid key
                   move 1 to erro
                   move " Erro de exclusao - ARQAG01A.DAT - Tecle <Enter>
       -           " " to mensagem
@@ -2059,8 +2168,9 @@
            perform dsp-data-a.
 
       *
-       lab-alt-04.
-           perform acc-endereco.
+       lab-alt-03-03.
+           perform lmp-recorrencia.
+           perform acc-recorrencia.
            if escape-key = 1
               perform lmp-data-a
               move data-a to dias-corr
@@ -2071,7 +2181,17 @@
               move data-aux to data-a
               go to lab-alt-03-02
            end-if.
-           if endereco = spaces 
+           if recorrencia not = 0 and 1 and 2 and 3
+              go to lab-alt-03-03
+           end-if.
+           perform dsp-recorrencia.
+      *
+       lab-alt-04.
+           perform acc-endereco.
+           if escape-key = 1
+              go to lab-alt-03-03
+           end-if.
+           if endereco = spaces
               go to lab-alt-04
            end-if.
       *
@@ -2361,7 +2481,7 @@
            if kbd-aux not = 1
               go to lab-loc-05
            end-if.
-           perform lmp-codigo thru lmp-posicao.
+           perform lmp-codigo thru lmp-recorrencia.
            display tela-limpa-cad.
            display tela-limpa.
            go to lab-loc-00-00.
@@ -2372,7 +2492,7 @@
            move 62 to box-col-f.
            move 15 to box-lin-f.
            perform rot-rest-buffer-01.
-           perform lmp-codigo thru lmp-posicao.
+           perform lmp-codigo thru lmp-recorrencia.
            display tela-limpa.
            perform rot-close-obs01
            exit.
