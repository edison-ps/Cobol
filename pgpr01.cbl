@@ -199,6 +199,10 @@
           02 rotina-sombra             pic x(01) value spaces.
           02 rotina-tipo               pic 9(02) value 0.
           02 rotina-codigo             pic 9(03) value 0.
+      *
+       01 campo-rotina-obs.
+          02 obs-arquivo               pic 9(02) value 0.
+          02 obs-codigo                pic x(10) value spaces.
       *
        01 cab-usr.
           02 filler                    pic x(10) value "Usuario.:".
@@ -241,34 +245,38 @@
       *
        01 tela-04.
           02 line 16 column 05 foreground-color 07 background-color 02
-             highlight pic x(68) from spaces.
-          02 line 16 column 06 foreground-color 07 background-color 02 
+             highlight pic x(77) from spaces.
+          02 line 16 column 06 foreground-color 07 background-color 02
              highlight value "F2".
           02 line 16 column 08 foreground-color 01 background-color 02
              value "-Alt".
-          02 line 16 column 14 foreground-color 07 background-color 02 
+          02 line 16 column 14 foreground-color 07 background-color 02
              highlight value "F3".
           02 line 16 column 16 foreground-color 01 background-color 02
              value "-Exc".
-          02 line 16 column 22 foreground-color 07 background-color 02 
+          02 line 16 column 22 foreground-color 07 background-color 02
              highlight value "F4".
           02 line 16 column 24 foreground-color 01 background-color 02
              value "-Dados".
           02 line 16 column 32 foreground-color 07 background-color 02
+             highlight value "F5".
+          02 line 16 column 35 foreground-color 01 background-color 02
+             value "-Obs".
+          02 line 16 column 41 foreground-color 07 background-color 02
              highlight value "Home".
-          02 line 16 column 36 foreground-color 01 background-color 02
+          02 line 16 column 45 foreground-color 01 background-color 02
              value "-Inic".
-          02 line 16 column 43 foreground-color 07 background-color 02
+          02 line 16 column 52 foreground-color 07 background-color 02
              highlight value "End".
-          02 line 16 column 46 foreground-color 01 background-color 02
+          02 line 16 column 55 foreground-color 01 background-color 02
              value "-Fim".
-          02 line 16 column 52 foreground-color 07 background-color 02
+          02 line 16 column 61 foreground-color 07 background-color 02
              highlight value "PgDown".
-          02 line 16 column 58 foreground-color 01 background-color 02
+          02 line 16 column 67 foreground-color 01 background-color 02
              value "-Prox".
-          02 line 16 column 64 foreground-color 07 background-color 02
+          02 line 16 column 73 foreground-color 07 background-color 02
              highlight value "PgUp".
-          02 line 16 column 68 foreground-color 01 background-color 02
+          02 line 16 column 77 foreground-color 01 background-color 02
              value "-Ant".
       *
        01 tela-05.
@@ -711,6 +719,12 @@
               move cab-usr to mensagem
               display tela-mensagem
            end-if.
+      *
+       rot-obs.
+           move at02-codigo to obs-codigo.
+           move 03 to obs-arquivo.
+           call "rotobs01" using param-menu campo-rotina-obs.
+           cancel "rotobs01".
       *
        rot-search.
            move 1 to erro.
@@ -2813,7 +2827,12 @@
                             perform rot-display-tela
                             go to lab-cns-codigo-00-a
                          end-if
-                    when kbd-aux = 81 
+                    when kbd-aux = 63
+                         if erro = 0
+                            perform rot-obs
+                            go to lab-cns-codigo-00-a
+                         end-if
+                    when kbd-aux = 81
                          go to lab-cns-codigo-03
                     when kbd-aux = 73
                          go to lab-cns-codigo-01
