@@ -28,13 +28,52 @@
                   record key is ex01-chave
                   alternate record key is ex01-chave-1 with duplicates
                   alternate record key is ex01-chave-2 with duplicates
+                  alternate record key is ex01-chave-3 with duplicates
                   file status is ex01-status.
+      *
+           select arqimp assign to disk
+                  organization is line sequential
+                  lock mode is manual
+                  file status is imp-status.
+      *
+           select arqab01 assign to disk
+                  organization is indexed
+                  access mode is dynamic
+                  lock mode is automatic
+                  with lock on record
+                  record key is ab01-chave
+                  alternate record key is ab01-chave-1 with duplicates
+                  alternate record key is ab01-chave-2 with duplicates
+                  file status is ab01-status.
+      *
+           select arqrc01 assign to disk
+                  organization is indexed
+                  access mode is dynamic
+                  lock mode is automatic
+                  with lock on multiple records
+                  record key is rc01-chave
+                  alternate record key is rc01-chave-1 with duplicates
+                  alternate record key is rc01-chave-2 with duplicates
+                  alternate record key is rc01-chave-3 with duplicates
+                  file status is rc01-status.
       *
        data division.
        file section.
-      *    
+      *
        copy fdex01.lib.
-      *    
+      *
+       copy fdab01.lib.
+      *
+       copy fdrc01.lib.
+      *
+       fd arqimp
+
+       label record is standard
+       value of file-id is impress
+       data record is reg-imp.
+
+       01 reg-imp                      pic x(300).
+      *
        working-storage section.
       *
        01 ex01-status                  pic x(02) value "00".
@@ -46,12 +85,47 @@
           02 ex01-nome                 pic x(08) value "ARQEX01A".
           02 filler                    pic x(01) value ".".
           02 ex01-ext                  pic x(03) value "DAT".
+      *
+       01 ab01-status                  pic x(02) value "00".
+       01 ab01-stat                    pic x(01) value "F".
+      *
+       01 nome-arq-ab01.
+          02 ab01-dir                  pic x(03) value "AB2".
+          02 filler                    pic x(01) value "\".
+          02 ab01-nome                 pic x(08) value "ARQAB01A".
+          02 filler                    pic x(01) value ".".
+          02 ab01-ext                  pic x(03) value "DAT".
+      *
+       01 rc01-status                  pic x(02) value "00".
+       01 rc01-stat                    pic x(01) value "F".
+      *
+       01 nome-arq-rc01.
+          02 rc01-dir                  pic x(03) value "RC2".
+          02 filler                    pic x(01) value "\".
+          02 rc01-nome                 pic x(08) value "ARQRC01A".
+          02 filler                    pic x(01) value ".".
+          02 rc01-ext                  pic x(03) value "DAT".
+      *
+       01 campo-rotina-cod.
+          02 rotina-col-cod            pic 9(02) value 0.
+          02 rotina-lin-cod            pic 9(02) value 0.
+          02 rotina-borda-cod          pic x(01) value spaces.
+          02 rotina-fundo-cod          pic x(01) value spaces.
+          02 rotina-sombra-cod         pic x(01) value spaces.
+          02 rotina-codigo-cod         pic 9(05) value 0.
+          02 rotina-condicao-cod       pic x(01) value spaces.
       *
        01 cb-prog.
           02 cb-programa               pic x(08) value "PGEX01".
           02 cb-versao                 pic x(06) value "v1.00 ".
+      *
+       01 impress                      pic x(12) value spaces.
+       01 imp-status                   pic x(02) value "00".
+       01 imp-stat                     pic x(01) value "F".
       *
        01 limpa                        pic x(48) value spaces.
+       01 limpa-08                     pic x(08) value spaces.
+       01 limpa-10                     pic x(10) value spaces.
        01 limpa-aux                    pic x(05) value spaces.
        01 kbd-aux                      pic 9(02) comp-5 value 0.
        01 spool                        pic x(04) value spaces.
@@ -73,6 +147,25 @@
           02 dia-aux                   pic 9(02) value 0.
           02 mes-aux                   pic 9(02) value 0.
           02 ano-aux                   pic 9(02) value 0.
+      *
+      *    Faturamento automatico do aluguel do estande, gerado
+      *    quando o estande passa de Livre para Ocupado (ARQRC01)
+      *
+       01 situacao-ant                 pic x(01) value spaces.
+      *
+       01 campos-fatura.
+          02 valor-m2                  pic 9(07)v9(02) value 0.
+          02 valor-m2-aux              pic z(06)9,9(02) value 0.
+          02 vencimento                pic 9(06) value 0.
+          02 vencimento-disp           pic x(08) value spaces.
+          02 valor                     pic 9(11)v9(02) value 0.
+          02 valor-disp                pic zz.zzz.zzz.zz9,99 value 0.
+      *
+       01 obs-fatura.
+          02 filler                    pic x(16)
+             value "ALUGUEL ESTANDE ".
+          02 obs-fatura-estande        pic x(10) value spaces.
+          02 filler                    pic x(04) value spaces.
       *
        01 cab-usr.
           02 filler                    pic x(10) value "Usuario.:".
@@ -80,6 +173,87 @@
           02 filler                    pic x(02) value spaces.
           02 filler                    pic x(10) value "Data....:".
           02 cab-data                  pic x(08) value spaces.
+      *
+       01 campos-mapa.
+          02 map-tot-qtd               pic 9(05) value 0 occurs 2.
+          02 map-ocup-qtd              pic 9(05) value 0 occurs 2.
+          02 map-livre-qtd             pic 9(05) value 0 occurs 2.
+          02 map-tot-m2                pic 9(06)v9(02) occurs 2
+             value 0.
+          02 map-ocup-m2               pic 9(06)v9(02) occurs 2
+             value 0.
+          02 map-livre-m2              pic 9(06)v9(02) occurs 2
+             value 0.
+          02 map-setor-i               pic 9(01) comp-5 value 0.
+      *
+       01 tracos-i                     pic x(80) value all "-".
+      *
+       01 cab-abav.
+          02 filler                    pic x(02) value spaces.
+          02 filler                    pic x(01) value x"0e".
+          02 filler                    pic x(08) value "ABAV/CN ".
+          02 filler                    pic x(01) value x"14".
+          02 filler                    pic x(01) value x"0f".
+          02 filler                    pic x(51) value
+          "Associacao Brasileira de Agencias de Viagens - CN".
+          02 filler                    pic x(01) value x"12".
+      *
+       01 cab-prog-map.
+          02 filler                    pic x(02) value spaces.
+          02 filler                    pic x(36) value
+             "Mapa de Ocupacao dos Estandes".
+          02 filler                    pic x(17) value spaces.
+          02 cab-map-data              pic x(08) value spaces.
+          02 filler                    pic x(03) value spaces.
+          02 filler                    pic x(05) value "Pag. ".
+          02 cab-map-pagina            pic 9(04) value 0.
+      *
+       01 cab-map-setor.
+          02 filler                    pic x(03) value spaces.
+          02 filler                    pic x(07) value "Setor: ".
+          02 cab-map-setor-desc        pic x(15) value spaces.
+      *
+       01 cab-map-hdr.
+          02 filler                    pic x(05) value spaces.
+          02 filler                    pic x(12) value "Estande".
+          02 filler                    pic x(12) value "Expositor".
+          02 filler                    pic x(10) value "M2".
+          02 filler                    pic x(09) value "Situacao".
+      *
+       01 cab-map-linha.
+          02 filler                    pic x(05) value spaces.
+          02 cab-map-estande           pic x(12) value spaces.
+          02 cab-map-codigo            pic zzzz9 value 0.
+          02 filler                    pic x(07) value spaces.
+          02 cab-map-m2-item           pic zzz9,99 value 0.
+          02 filler                    pic x(03) value spaces.
+          02 cab-map-situ              pic x(09) value spaces.
+      *
+       01 cab-map-cnt-tot.
+          02 filler                    pic x(05) value spaces.
+          02 cab-map-cnt-tot-desc      pic x(32) value spaces.
+          02 cab-map-cnt-tot-qtd       pic zzzzz9 value 0.
+      *
+       01 cab-map-cnt-pct.
+          02 filler                    pic x(05) value spaces.
+          02 cab-map-cnt-pct-desc      pic x(32) value spaces.
+          02 cab-map-cnt-pct-qtd       pic zzzzz9 value 0.
+          02 filler                    pic x(02) value spaces.
+          02 cab-map-cnt-pct-pct       pic zz9,99 value 0.
+          02 filler                    pic x(01) value "%".
+      *
+       01 cab-map-m2-tot.
+          02 filler                    pic x(05) value spaces.
+          02 cab-map-m2-tot-desc       pic x(32) value spaces.
+          02 cab-map-m2-tot-qtd        pic zzzzz9,99 value 0.
+      *
+       01 cab-map-m2-pct.
+          02 filler                    pic x(05) value spaces.
+          02 cab-map-m2-pct-desc       pic x(32) value spaces.
+          02 cab-map-m2-pct-qtd        pic zzzzz9,99 value 0.
+          02 filler                    pic x(02) value spaces.
+          02 cab-map-m2-pct-pct        pic zz9,99 value 0.
+          02 filler                    pic x(01) value "%".
       *
        copy workgen.lib.
       * 
@@ -171,6 +345,10 @@
              highlight value "M".
           02 line 18 column 48 foreground-color 05 background-color 03
              value "etragem".
+          02 line 18 column 56 foreground-color 02 background-color 03
+             highlight value "O".
+          02 line 18 column 57 foreground-color 05 background-color 03
+             value "cupacao".
       *
        01 tela-10.
           02 line 18 column 05 foreground-color 02 background-color 03
@@ -199,6 +377,12 @@
              highlight value "PgUp".
           02 line 18 column 64 foreground-color 05 background-color 03
              value "-Ant".
+      *
+       01 tela-11.
+          02 line 17 column 06 foreground-color 06 background-color 01
+             highlight value "Valor m2.......:".
+          02 line 17 column 40 foreground-color 06 background-color 01
+             highlight value "Vencimento.....:".
       *
        01 tela-mensagem-cad.
           02 line 18 column 05 foreground-color 07 background-color 01
@@ -379,6 +563,272 @@
            display tela-erro-cad.
            perform rot-keypress.
            display tela-limpa-cad.
+      *
+       rot-open-imp.
+           move 0 to erro.
+           move param-impress to impress.
+           move zeros to imp-status
+           if imp-stat = "F"
+              open output arqimp
+              if imp-status not = "00"
+                 move " Erro de impressao - Tecle <Enter>" to mensagem
+                 display tela-erro-cad
+                 perform rot-keypress
+                 display tela-limpa-cad
+                 move 1 to erro
+              else
+                 move "A" to imp-stat
+              end-if
+           end-if.
+      *
+       rot-close-imp.
+           if imp-stat = "A"
+              close arqimp
+              unlock arqimp
+              move "F" to imp-stat
+           end-if.
+      *
+       rot-tabula-mapa.
+           add 1 to map-tot-qtd (map-setor-i).
+           add ex01-m2 to map-tot-m2 (map-setor-i).
+           if ex01-situacao = "O"
+              add 1 to map-ocup-qtd (map-setor-i)
+              add ex01-m2 to map-ocup-m2 (map-setor-i)
+           else
+              add 1 to map-livre-qtd (map-setor-i)
+              add ex01-m2 to map-livre-m2 (map-setor-i)
+           end-if.
+      *
+       rot-imprime-linha-mapa.
+           move ex01-estande to cab-map-estande.
+           move ex01-codigo to cab-map-codigo.
+           move ex01-m2 to cab-map-m2-item.
+           if ex01-situacao = "O"
+              move "Ocupado" to cab-map-situ
+           else
+              move "Livre" to cab-map-situ
+           end-if.
+           write reg-imp from cab-map-linha after 1 line.
+      *
+       rot-imprime-tot-mapa.
+           move "Total de estandes no setor.....:" to
+           cab-map-cnt-tot-desc.
+           move map-tot-qtd (map-setor-i) to cab-map-cnt-tot-qtd.
+           write reg-imp from cab-map-cnt-tot after 2 line.
+           move "Ocupados........................:" to
+           cab-map-cnt-pct-desc.
+           move map-ocup-qtd (map-setor-i) to cab-map-cnt-pct-qtd.
+           if map-tot-qtd (map-setor-i) = 0
+              move 0 to cab-map-cnt-pct-pct
+           else
+              compute cab-map-cnt-pct-pct rounded =
+                      map-ocup-qtd (map-setor-i) * 100 /
+                      map-tot-qtd (map-setor-i)
+           end-if.
+           write reg-imp from cab-map-cnt-pct after 1 line.
+           move "Livres..........................:" to
+           cab-map-cnt-pct-desc.
+           move map-livre-qtd (map-setor-i) to cab-map-cnt-pct-qtd.
+           if map-tot-qtd (map-setor-i) = 0
+              move 0 to cab-map-cnt-pct-pct
+           else
+              compute cab-map-cnt-pct-pct rounded =
+                      map-livre-qtd (map-setor-i) * 100 /
+                      map-tot-qtd (map-setor-i)
+           end-if.
+           write reg-imp from cab-map-cnt-pct after 1 line.
+           move "Total de m2 no setor...........:" to
+           cab-map-m2-tot-desc.
+           move map-tot-m2 (map-setor-i) to cab-map-m2-tot-qtd.
+           write reg-imp from cab-map-m2-tot after 2 line.
+           move "M2 ocupado (vendido)...........:" to
+           cab-map-m2-pct-desc.
+           move map-ocup-m2 (map-setor-i) to cab-map-m2-pct-qtd.
+           if map-tot-m2 (map-setor-i) = 0
+              move 0 to cab-map-m2-pct-pct
+           else
+              compute cab-map-m2-pct-pct rounded =
+                      map-ocup-m2 (map-setor-i) * 100 /
+                      map-tot-m2 (map-setor-i)
+           end-if.
+           write reg-imp from cab-map-m2-pct after 1 line.
+           move "M2 livre (disponivel)..........:" to
+           cab-map-m2-pct-desc.
+           move map-livre-m2 (map-setor-i) to cab-map-m2-pct-qtd.
+           if map-tot-m2 (map-setor-i) = 0
+              move 0 to cab-map-m2-pct-pct
+           else
+              compute cab-map-m2-pct-pct rounded =
+                      map-livre-m2 (map-setor-i) * 100 /
+                      map-tot-m2 (map-setor-i)
+           end-if.
+           write reg-imp from cab-map-m2-pct after 1 line.
+      *
+      *    Faturamento automatico do aluguel do estande
+      *
+       rot-open-ab01.
+           move 0 to erro.
+           if ab01-stat = "F"
+              open i-o arqab01
+              if ab01-status not = "00"
+                 move
+                 " Erro de abertura no ARQAB01A.DAT - Tecle <Enter>" to
+                 mensagem
+                 display tela-erro
+                 perform rot-keypress
+                 display tela-limpa
+                 move 1 to erro
+               else
+                  move "A" to ab01-stat
+               end-if
+           end-if.
+      *
+       rot-close-ab01.
+           if ab01-stat = "A"
+              close arqab01
+              move "F" to ab01-stat
+           end-if.
+      *
+       rot-le-ab01.
+           move 0 to erro.
+           read arqab01 invalid key move 1 to erro.
+           if ab01-status = "9D"
+              move 0 to erro
+              call "C_Wait" using by value campo-wait-aux
+              go to rot-le-ab01
+           end-if.
+      *
+       rot-pesq-expositor.
+           perform rot-close-ab01.
+           move 08 to rotina-col-cod.
+           move 12 to rotina-lin-cod.
+           move "3" to rotina-borda-cod.
+           move spaces to rotina-fundo-cod.
+           move "S" to rotina-sombra-cod.
+           move "A" to rotina-condicao-cod.
+           call "rotab01" using param-menu campo-rotina-cod.
+           cancel "rotab01".
+           perform rot-open-ab01.
+      *
+       rot-open-rc01.
+           move 0 to erro.
+           if rc01-stat = "F"
+              open i-o arqrc01
+              if rc01-status not = "00"
+                 move
+                 " Erro de abertura no ARQRC01A.DAT - Tecle <Enter>" to
+                 mensagem
+                 display tela-erro
+                 perform rot-keypress
+                 display tela-limpa
+                 move 1 to erro
+               else
+                  move "A" to rc01-stat
+               end-if
+           end-if.
+      *
+       rot-close-rc01.
+           if rc01-stat = "A"
+              close arqrc01
+              move "F" to rc01-stat
+           end-if.
+      *
+       rot-le-rc01-lock.
+           move 0 to erro.
+           read arqrc01 invalid key move 1 to erro.
+           if rc01-status = "9D"
+              move 0 to erro
+              call "C_Wait" using by value campo-wait-aux
+              go to rot-le-rc01-lock
+           end-if.
+      *
+       rot-erro-leitura-rc01.
+           move " Erro de leitura - ARQRC01A.DAT - Tecle <Enter>" to
+           mensagem.
+           display tela-erro.
+           perform rot-keypress.
+           display tela-limpa.
+      *
+       rot-data-i.
+           move " Data invalida - Tecle <Enter>" to mensagem.
+           display tela-erro-cad.
+           perform rot-keypress.
+           display tela-limpa-cad.
+      *
+       rot-data-m.
+           move " Vencimento anterior a data de hoje - Tecle <Enter>" to
+           mensagem.
+           display tela-erro-cad.
+           perform rot-keypress.
+           display tela-limpa-cad.
+      *
+       err-codigo-n.
+           move " Codigo nao cadastrado - Tecle <Enter>" to mensagem.
+           display tela-erro-cad.
+           perform rot-keypress.
+           display tela-limpa-cad.
+      *
+       err-cancelado.
+           move " Expositor cancelado - Tecle <Enter>" to mensagem.
+           display tela-erro-cad.
+           perform rot-keypress.
+           display tela-limpa-cad.
+      *
+       rot-move-rc01.
+           move rc01-ult-fat to rc01-documento rc01-documento-a.
+           move spaces to rc01-doc-cob.
+           move "A" to rc01-condicao rc01-condicao-a.
+           move codigo to rc01-codigo rc01-codigo-a.
+           move vencimento to rc01-vencimento.
+           move estande to obs-fatura-estande.
+           move obs-fatura to rc01-obs.
+           move 0 to rc01-portador.
+           move 0 to rc01-operacao.
+           move param-data to rc01-emissao.
+           move param-usr to rc01-usuario.
+           move param-data to rc01-data.
+           move valor to rc01-valor.
+           move spaces to rc01-situacao.
+           move spaces to rc01-doc-sucessor.
+      *
+       rot-gera-rc01.
+           perform rot-open-rc01.
+           if erro not = 0
+              go to rot-gera-rc01-exit
+           end-if.
+           move high-values to rc01-controle.
+           perform rot-le-rc01-lock.
+           if erro not = 0
+              perform rot-erro-leitura-rc01
+              go to rot-gera-rc01-fim
+           end-if.
+           add 1 to rc01-ult-fat.
+           rewrite reg-rc01-1 invalid key
+                   move 1 to erro
+                   move " Erro de regravacao - ARQRC01A.DAT - Tecle <Ent
+      -            "er>"
+                   to mensagem
+                   display tela-erro
+                   perform rot-keypress
+                   display tela-limpa
+                   go to rot-gera-rc01-fim
+           end-rewrite.
+           unlock arqrc01 record.
+           perform rot-move-rc01.
+           write reg-rc01 invalid key
+                 move 1 to erro
+                 move " Erro de gravacao - ARQRC01A.DAT - Tecle <Enter>"
+                 to mensagem
+                 display tela-erro
+                 perform rot-keypress
+                 display tela-limpa
+                 go to rot-gera-rc01-fim
+           end-write.
+           unlock arqrc01 record.
+       rot-gera-rc01-fim.
+           perform rot-close-rc01.
+       rot-gera-rc01-exit.
+           exit.
       *
        copy rotgen.lib.
       *
@@ -436,6 +886,18 @@
                   foreground-color 15 background-color 01.
            accept escape-key from escape.
            exit.
+      *
+       acc-valor-m2.
+           accept valor-m2-aux at 1722 with auto update prompt
+                  foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           exit.
+      *
+       acc-vencimento.
+           accept vencimento at 1756 with auto update prompt
+                  foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           exit.
       *
       *  Sequencia para dar display
       *
@@ -458,7 +920,15 @@
                    background-color 01.
       *
        dsp-situacao.
-           display situacao at 1618 with foreground-color 15 
+           display situacao at 1618 with foreground-color 15
+                   background-color 01.
+      *
+       dsp-valor-m2.
+           display valor-m2-aux at 1722 with foreground-color 15
+                   background-color 01.
+      *
+       dsp-vencimento.
+           display vencimento-disp at 1756 with foreground-color 15
                    background-color 01.
       *
       *  Sequencia para fazer limpeza da tela
@@ -480,7 +950,15 @@
                    background-color 01.
       *
        lmp-situacao.
-           display limpa at 1618 with foreground-color 15 
+           display limpa at 1618 with foreground-color 15
+                   background-color 01.
+      *
+       lmp-valor-m2.
+           display limpa-10 at 1722 with foreground-color 15
+                   background-color 01.
+      *
+       lmp-vencimento.
+           display limpa-08 at 1756 with foreground-color 15
                    background-color 01.
       *
        sec-inclusao section.
@@ -605,6 +1083,10 @@
                                  display tela-limpa-cad
                                  perform sec-consulta-m2
                                  display tela-09
+                            when kbd2 = 79 or 111
+                                 display tela-limpa-cad
+                                 perform sec-mapa-ocupacao
+                                 display tela-09
                    end-evaluate
                    display tela-limpa
            end-perform.
@@ -801,18 +1283,18 @@
            move m2-aux to m2.
            move m2 to m2-disp.
            display tela-10.
-           move low-values to ex01-chave-2.
-           move m2 to ex01-m2 in ex01-chave-2.
+           move low-values to ex01-chave-3.
+           move m2 to ex01-m2.
       *
        lab-cns-m2-00-a.
-           start arqex01 key is not less ex01-chave-2.
+           start arqex01 key is not less ex01-chave-3.
            go to lab-cns-m2-03.
       *
        lab-cns-m2-01.
            perform rot-le-anterior.
            if erro not = 0 or ex01-estande = estande
               perform rot-inic-arquivo
-              start arqex01 key is not less ex01-chave-2
+              start arqex01 key is not less ex01-chave-3
               move 1 to erro
               go to lab-cns-m2-05
            end-if.
@@ -822,7 +1304,7 @@
            go to lab-cns-m2-04.
       *
        lab-cns-m2-02.
-           start arqex01 key is less ex01-chave-2.
+           start arqex01 key is less ex01-chave-3.
       *
        lab-cns-m2-03.
            move 0 to erro.
@@ -833,7 +1315,7 @@
            end-if.
            if ex01-chave = high-values
               perform rot-fim-arquivo
-              start arqex01 key is not less ex01-chave-2
+              start arqex01 key is not less ex01-chave-3
               move low-values to estande
               move 1 to erro
               go to lab-cns-m2-05
@@ -861,10 +1343,10 @@
                     when kbd-aux = 73
                          go to lab-cns-m2-01
                     when kbd-aux = 71
-                         move low-values to ex01-chave-2
+                         move low-values to ex01-chave-3
                          go to lab-cns-m2-00-a
                     when kbd-aux = 79
-                         move high-values to ex01-chave-2
+                         move high-values to ex01-chave-3
                          go to lab-cns-m2-02
            end-evaluate.
            if kbd-aux not = 1
@@ -878,6 +1360,85 @@
            move zeros to campo-kbd.
            perform lmp-estande thru lmp-situacao.
            exit.
+      *
+       sec-mapa-ocupacao section.
+      *
+       lab-map-00.
+           perform rot-open-imp.
+           if erro not = 0
+              go to lab-map-fim
+           end-if.
+           move 0 to map-tot-qtd (1) map-tot-qtd (2).
+           move 0 to map-ocup-qtd (1) map-ocup-qtd (2).
+           move 0 to map-livre-qtd (1) map-livre-qtd (2).
+           move 0 to map-tot-m2 (1) map-tot-m2 (2).
+           move 0 to map-ocup-m2 (1) map-ocup-m2 (2).
+           move 0 to map-livre-m2 (1) map-livre-m2 (2).
+           move param-data to dias-corr.
+           move 1 to opcao-data.
+           perform rot-data.
+           move data-disp to cab-map-data.
+           move 1 to cab-map-pagina.
+           write reg-imp from cab-abav.
+           write reg-imp from cab-prog-map after 1 line.
+           write reg-imp from spaces after 1 line.
+      *
+       lab-map-01.
+           move 1 to map-setor-i.
+           move "1 - Profissional" to cab-map-setor-desc.
+           write reg-imp from cab-map-setor after 1 line.
+           write reg-imp from cab-map-hdr after 1 line.
+           write reg-imp from tracos-i after 1 line.
+           move 1 to ex01-setor.
+           start arqex01 key is not less ex01-chave-2.
+      *
+       lab-map-02.
+           perform rot-le-proximo.
+           if erro not = 0
+              go to lab-map-03
+           end-if.
+           if ex01-chave = high-values or ex01-setor not = map-setor-i
+              go to lab-map-03
+           end-if.
+           perform rot-tabula-mapa.
+           perform rot-imprime-linha-mapa.
+           go to lab-map-02.
+      *
+       lab-map-03.
+           write reg-imp from tracos-i after 1 line.
+           perform rot-imprime-tot-mapa.
+           write reg-imp from spaces after 1 line.
+           write reg-imp from tracos-i after 1 line.
+      *
+       lab-map-04.
+           move 2 to map-setor-i.
+           move "2 - Promocional" to cab-map-setor-desc.
+           write reg-imp from cab-map-setor after 1 line.
+           write reg-imp from cab-map-hdr after 1 line.
+           write reg-imp from tracos-i after 1 line.
+           move 2 to ex01-setor.
+           start arqex01 key is not less ex01-chave-2.
+      *
+       lab-map-05.
+           perform rot-le-proximo.
+           if erro not = 0
+              go to lab-map-06
+           end-if.
+           if ex01-chave = high-values or ex01-setor not = map-setor-i
+              go to lab-map-06
+           end-if.
+           perform rot-tabula-mapa.
+           perform rot-imprime-linha-mapa.
+           go to lab-map-05.
+      *
+       lab-map-06.
+           write reg-imp from tracos-i after 1 line.
+           perform rot-imprime-tot-mapa.
+           write reg-imp from spaces after page.
+      *
+       lab-map-fim.
+           perform rot-close-imp.
+           exit.
       *
        sec-exclusao section.
        lab-exc-00-0.
@@ -944,6 +1505,7 @@
        lab-alt-00.
            perform rot-le-ex01-lock.
            perform rot-display.
+           move situacao to situacao-ant.
       *
        lab-alt-01.
            perform acc-m2.
@@ -967,6 +1529,116 @@
            if setor not = 1 and 2
               go to lab-alt-02
            end-if.
+           display tela-limpa-cad.
+      *
+       lab-alt-02-1.
+           perform acc-situacao.
+           if escape-key = 1
+              go to lab-alt-02
+           end-if.
+           if situacao not = "L" and "O"
+              go to lab-alt-02-1
+           end-if.
+      *
+       lab-alt-02-2.
+           if situacao = "O" and situacao-ant not = "O"
+              go to lab-alt-cod-00
+           end-if.
+           if situacao not = "O"
+              move 0 to codigo codigo-disp
+              move spaces to dcodigo
+              perform lmp-codigo
+           end-if.
+           go to lab-alt-03.
+      *
+      *    Vinculacao do expositor ao estande, quando o estande
+      *    passa a Ocupado, para gerar o faturamento do aluguel
+      *
+       lab-alt-cod-00.
+           display tela-03.
+           move 0 to codigo codigo-disp.
+           move spaces to dcodigo.
+           perform dsp-codigo.
+      *
+       lab-alt-cod-01.
+           perform acc-codigo.
+           if escape-key = 1
+              display tela-limpa-cad
+              go to lab-alt-02-1
+           end-if.
+           if escape-key = 3
+              perform rot-pesq-expositor
+              move rotina-codigo-cod to codigo
+           end-if.
+           if codigo = 0
+              go to lab-alt-cod-01
+           end-if.
+           move codigo to ab01-codigo.
+           perform rot-open-ab01.
+           if erro not = 0
+              go to lab-alt-cod-01
+           end-if.
+           perform rot-le-ab01.
+           perform rot-close-ab01.
+           if erro not = 0
+              perform err-codigo-n
+              go to lab-alt-cod-01
+           end-if.
+           if ab01-situacao not = 1 and 5
+              perform err-cancelado
+              go to lab-alt-cod-01
+           end-if.
+           move codigo to codigo-disp.
+           move ab01-nome-fantasia to dcodigo.
+           perform dsp-codigo.
+           display tela-11.
+      *
+       lab-alt-venc-00.
+           move 0 to vencimento.
+           perform lmp-vencimento.
+      *
+       lab-alt-venc-01.
+           perform acc-vencimento.
+           if escape-key = 1
+              perform lmp-codigo
+              display tela-limpa-cad
+              go to lab-alt-cod-00
+           end-if.
+           if vencimento = 0
+              go to lab-alt-venc-01
+           end-if.
+           move vencimento to data-aux.
+           move dia-aux to dia-euro.
+           move mes-aux to mes-euro.
+           move ano-aux to ano-euro.
+           perform rot-data.
+           if erro not = 0
+              perform rot-data-i
+              go to lab-alt-venc-01
+           end-if.
+           move data-disp to vencimento-disp.
+           move dias-corr to vencimento.
+           perform dsp-vencimento.
+           if vencimento < param-data
+              perform rot-data-m
+              go to lab-alt-venc-01
+           end-if.
+      *
+       lab-alt-valm2-00.
+           move 0 to valor-m2.
+      *
+       lab-alt-valm2-01.
+           perform acc-valor-m2.
+           if escape-key = 1
+              perform lmp-vencimento
+              go to lab-alt-venc-00
+           end-if.
+           move valor-m2-aux to valor-m2.
+           if valor-m2 = 0
+              go to lab-alt-valm2-01
+           end-if.
+           perform dsp-valor-m2.
+           compute valor rounded = m2 * valor-m2.
       *
        lab-alt-03.
            move "Alterar (S) (N) ?" to mensagem.
@@ -984,7 +1656,9 @@
               end-if
            end-if.
            perform rot-move-ex01.
-           rewrite reg-ex01 invalid key 
+           move situacao to ex01-situacao.
+           move codigo to ex01-codigo.
+           rewrite reg-ex01 invalid key
                    move 1 to erro
                    move " Erro de regravacao - ARQEX01A.DAT - Tecle <Ent
       -            "er>"
@@ -994,12 +1668,16 @@
                    display tela-limpa
                    go to lab-alt-fim
            end-rewrite.
+           if situacao = "O" and situacao-ant not = "O"
+              perform rot-gera-rc01
+           end-if.
            move "Registro alterado - Tecle <Enter>" to mensagem.
            display tela-mensagem-cad.
            perform rot-keypress.
            display tela-limpa-cad.
       *
        lab-alt-fim.
+           perform rot-close-ab01.
            unlock arqex01 record.
            display tela-10.
            exit.
\ No newline at end of file
