@@ -49,16 +49,29 @@
                   with lock on record
                   record key is tabl-chave
                   alternate record key is tabl-chave-1 with duplicates
-                  file status is tabl-status. 
+                  file status is tabl-status.
+      *
+           select arqimp assign to printer
+                  organization is line sequential
+                  lock mode is manual
+                  file status is imp-status.
       *
        data division.
        file section.
       *
        copy fdab01.lib.
-      *    
+      *
        copy fdrc01.lib.
-      *    
+      *
        copy fdtabl.lib.
+      *
+       fd arqimp
+
+       label record is standard
+       value of file-id is impress
+       data record is reg-imp.
+
+       01 reg-imp                      pic x(132).
       *
        working-storage section.
       *
@@ -95,6 +108,11 @@
        01 cb-prog.
           02 cb-programa               pic x(08) value "PGFT03".
           02 cb-versao                 pic x(06) value "v1.00 ".
+      *
+       01 impress                      pic x(12) value spaces.
+       01 imp-status                   pic x(02) value "00".
+       01 imp-stat                     pic x(01) value "F".
+       01 tracos                       pic x(78) value all "-".
       *
        01 limpa                        pic x(48) value spaces.
        01 limpa-aux                    pic x(05) value spaces.
@@ -103,6 +121,8 @@
        01 campo-wait-aux               pic 9(04) comp-5 value 2.
       *
        01 campos.
+          02 modo                      pic x(01) value "C".
+          02 dmodo                     pic x(21) value spaces.
           02 emissao                   pic 9(06) value 0.
           02 emissao-disp              pic x(08) value spaces.
           02 codigo                    pic 9(05) value 0.
@@ -129,6 +149,66 @@
           02 dia-aux                   pic 9(02) value 0.
           02 mes-aux                   pic 9(02) value 0.
           02 ano-aux                   pic 9(02) value 0.
+      *
+      *    Relatorio de simulacao do calculo (modo "S"), impresso em
+      *    vez de gravado em ARQRC01A.DAT
+      *
+       01 cab-imp-abav.
+          02 filler                    pic x(02) value spaces.
+          02 filler                    pic x(01) value x"0e".
+          02 filler                    pic x(08) value "ABAV/SP ".
+          02 filler                    pic x(01) value x"14".
+          02 filler                    pic x(01) value x"0f".
+          02 filler                    pic x(58) value
+          "Associcao Brasileira de Agencias de Viagens de Sao Paulo".
+          02 filler                    pic x(01) value x"12".
+      *
+       01 cab-imp-prog.
+          02 filler                    pic x(02) value spaces.
+          02 filler                    pic x(34) value
+             "Calculos Diversos - Simulacao".
+          02 filler                    pic x(30) value spaces.
+          02 cab-imp-data              pic x(08) value spaces.
+      *
+       01 cab-imp-01.
+          02 filler                    pic x(16)
+             value "Associado......:".
+          02 cab-imp-codigo            pic 9(05) value 0.
+          02 filler                    pic x(01) value spaces.
+          02 cab-imp-dcodigo           pic x(40) value spaces.
+      *
+       01 cab-imp-02.
+          02 filler                    pic x(16)
+             value "Emissao........:".
+          02 cab-imp-emissao           pic x(08) value spaces.
+          02 filler                    pic x(05) value spaces.
+          02 filler                    pic x(16)
+             value "Vencimento.....:".
+          02 cab-imp-vencimento        pic x(08) value spaces.
+      *
+       01 cab-imp-03.
+          02 filler                    pic x(16)
+             value "Valor..........:".
+          02 cab-imp-valor             pic zz.zzz.zzz.zz9,99.
+      *
+       01 cab-imp-04.
+          02 filler                    pic x(16)
+             value "Portador.......:".
+          02 cab-imp-portador          pic 9(03) value 0.
+          02 filler                    pic x(01) value spaces.
+          02 cab-imp-dportador         pic x(40) value spaces.
+      *
+       01 cab-imp-05.
+          02 filler                    pic x(16)
+             value "Operacao.......:".
+          02 cab-imp-operacao          pic 9(03) value 0.
+          02 filler                    pic x(01) value spaces.
+          02 cab-imp-doperacao         pic x(40) value spaces.
+      *
+       01 cab-imp-06.
+          02 filler                    pic x(16)
+             value "Observacao.....:".
+          02 cab-imp-obs               pic x(30) value spaces.
       *
        01 cab-usr.
           02 filler                    pic x(10) value "Usuario.:".
@@ -186,6 +266,8 @@
              highlight value "Operacao.......:".
           02 line 19 column 06 foreground-color 06 background-color 01
              highlight value "Observacao.....:".
+          02 line 20 column 06 foreground-color 06 background-color 01
+             highlight value "Modo...........:".
       *
        01 tela-02.
           02 line 22 column 05 foreground-color 02 background-color 03
@@ -265,10 +347,10 @@
        rotinas section.
       *
        rot-move-rc01.
-           move rc01-ult-fat to rc01-documento.
+           move rc01-ult-fat to rc01-documento rc01-documento-a.
            move spaces to rc01-doc-cob.
-           move "A" to rc01-condicao.
-           move codigo to rc01-codigo.
+           move "A" to rc01-condicao rc01-condicao-a.
+           move codigo to rc01-codigo rc01-codigo-a.
            move vencimento to rc01-vencimento.
            move obs to rc01-obs.
            move portador to rc01-portador.
@@ -390,6 +472,69 @@
               move 0 to erro
               call "C_Wait" using by value campo-wait
               go to rot-le-tabl.
+      *
+       rot-open-imp.
+           move 0 to erro.
+           move param-impress to impress.
+           move zeros to imp-status.
+           if imp-stat = "F"
+              open output arqimp
+              if imp-status not = "00"
+                 move " Erro de impressao - Tecle <Enter>" to mensagem
+                 display tela-erro-cad
+                 perform rot-keypress
+                 display tela-limpa-cad
+                 move 1 to erro
+              else
+                 move "A" to imp-stat
+              end-if
+           end-if.
+      *
+       rot-close-imp.
+           if imp-stat = "A"
+              close arqimp
+              unlock arqimp
+              move "F" to imp-stat
+           end-if.
+      *
+      *    Imprime os valores calculados sem gravar em ARQRC01A.DAT,
+      *    para conferencia de uma nova tabela antes de confirmar o
+      *    lancamento definitivo
+      *
+       rot-imprime-simul.
+           perform rot-open-imp.
+           if erro not = 0
+              go to rot-imprime-simul-fim
+           end-if.
+           write reg-imp from cab-imp-abav after 1 line.
+           move param-data to dias-corr.
+           move 1 to opcao-data.
+           perform rot-data.
+           move data-disp to cab-imp-data.
+           write reg-imp from cab-imp-prog after 2 lines.
+           write reg-imp from tracos after 1 line.
+           move codigo to cab-imp-codigo.
+           move dcodigo to cab-imp-dcodigo.
+           write reg-imp from cab-imp-01 after 2 lines.
+           move emissao-disp to cab-imp-emissao.
+           move vencimento-disp to cab-imp-vencimento.
+           write reg-imp from cab-imp-02 after 1 line.
+           move valor-disp to cab-imp-valor.
+           write reg-imp from cab-imp-03 after 1 line.
+           move portador to cab-imp-portador.
+           move dportador to cab-imp-dportador.
+           write reg-imp from cab-imp-04 after 1 line.
+           move operacao to cab-imp-operacao.
+           move doperacao to cab-imp-doperacao.
+           write reg-imp from cab-imp-05 after 1 line.
+           move obs to cab-imp-obs.
+           write reg-imp from cab-imp-06 after 1 line.
+           write reg-imp from tracos after 1 line.
+           write reg-imp from spaces before page.
+           perform rot-close-imp.
+      *
+       rot-imprime-simul-fim.
+           exit.
       *
        rot-pesq-associado.
            perform rot-close-ab01.
@@ -445,6 +590,12 @@
            display tela-mensagem-cad.
            perform rot-keypress.
            display tela-limpa-cad.
+      *
+       msg-simulacao-imp.
+           move "Simulacao impressa - Tecle <Enter>" to mensagem.
+           display tela-mensagem-cad.
+           perform rot-keypress.
+           display tela-limpa-cad.
       *
        copy rotgen.lib.
       *
@@ -472,6 +623,12 @@
            perform rot-keypress.
       *
       *  Sequencia para dar Accept
+      *
+       acc-modo.
+           accept modo at 2023 with auto update prompt
+                  foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           exit.
       *
        acc-emissao.
            accept emissao at 1323 with auto update prompt
@@ -516,6 +673,12 @@
            exit.
       *
       *  Sequencia para dar display
+      *
+       dsp-modo.
+           display modo at 2023 with foreground-color 15
+                   background-color 01.
+           display dmodo at 2027 with foreground-color 15
+                   background-color 01.
       *
        dsp-emissao.
            display emissao-disp at 1323 with foreground-color 15 
@@ -552,6 +715,10 @@
                    background-color 01.
       *
       *  Sequencia para fazer limpeza da tela
+      *
+       lmp-modo.
+           display limpa at 2023 with foreground-color 15
+                   background-color 01.
       *
        lmp-emissao.
            display limpa at 1323 with foreground-color 15 
@@ -601,6 +768,24 @@
            if erro not = 0
               go to lab-rat-fim
            end-if.
+      *
+       lab-rat-00-1.
+           move "C" to modo.
+           perform lmp-modo.
+           perform acc-modo.
+           if escape-key = 1
+              perform lmp-modo
+              go to lab-rat-fim
+           end-if.
+           if modo not = "C" and "S"
+              go to lab-rat-00-1
+           end-if.
+           if modo = "S"
+              move "Simulacao (nao grava)" to dmodo
+           else
+              move "Calculo normal" to dmodo
+           end-if.
+           perform dsp-modo.
       *
        lab-rat-01.
            move param-data to dias-corr.
@@ -813,6 +998,12 @@
               end-if
            end-if.
            display tela-limpa-cad.
+           if modo = "S"
+              perform rot-imprime-simul
+              perform msg-simulacao-imp
+              perform lmp-emissao thru lmp-obs
+              go to lab-rat-01
+           end-if.
            move high-values to rc01-controle.
            perform rot-le-rc01-lock.
            if erro not = 0
@@ -820,7 +1011,7 @@
               go to lab-rat-fim
            end-if.
            add 1 to rc01-ult-fat.
-           rewrite reg-rc01-1 invalid key 
+           rewrite reg-rc01-1 invalid key
                    move 1 to erro
                    move " Erro de regravacao - ARQRC01A.DAT - Tecle <Ent
       -            "er>"
@@ -832,7 +1023,7 @@
            end-rewrite.
            unlock arqrc01 record.
            perform rot-move-rc01.
-           write reg-rc01 invalid key 
+           write reg-rc01 invalid key
                  move 1 to erro
                  move " Erro de gravacao - ARQRC01A.DAT - Tecle <Enter>"
                  to mensagem
