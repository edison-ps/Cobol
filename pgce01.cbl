@@ -7,6 +7,7 @@
       *  Manutencao do cadastro grupos :                            *
       *                                                             *
       *  Data da ultima alteracao:    03/04/94     v1.00            *
+      *                               09/08/26     v1.01            *
       *                                                             *
       ***************************************************************
       * 
@@ -49,7 +50,7 @@
       *
        01 cb-prog.
           02 cb-programa               pic x(08) value "PGCE01".
-          02 cb-versao                 pic x(06) value "v1.00 ".
+          02 cb-versao                 pic x(06) value "v1.01 ".
       *
        01 limpa                        pic x(45) value spaces.
        01 limpa-aux                    pic x(05) value spaces.
@@ -62,7 +63,8 @@
           02 descricao                 pic x(40) value spaces.
           02 descricao-a               pic x(40) value spaces.
           02 unidade                   pic x(10) value spaces.
-      * 
+          02 grupo-pai                  pic 9(05) value 0.
+      *
        01 data-aux.
           02 dia-aux                   pic 9(02) value 0.
           02 mes-aux                   pic 9(02) value 0.
@@ -95,67 +97,69 @@
              value "Descricao.....:".
           02 line 17 column 06 foreground-color 06 background-color 04
              value "Unidade.......:".
+          02 line 18 column 06 foreground-color 06 background-color 04
+             value "Grupo Pai.....:".
       *
        01 tela-02.
-          02 line 19 column 05 foreground-color 07 background-color 02
+          02 line 20 column 05 foreground-color 07 background-color 02
              highlight pic x(68) from spaces.
-          02 line 19 column 05 foreground-color 07 background-color 02
+          02 line 20 column 05 foreground-color 07 background-color 02
              highlight value "F1".
-          02 line 19 column 07 foreground-color 01 background-color 02
+          02 line 20 column 07 foreground-color 01 background-color 02
              value "-Help".
-          02 line 19 column 15 foreground-color 07 background-color 02
+          02 line 20 column 15 foreground-color 07 background-color 02
              highlight value "F2".
-          02 line 19 column 17 foreground-color 01 background-color 02
+          02 line 20 column 17 foreground-color 01 background-color 02
              value "-Consultas".
       *
        01 tela-03.
-          02 line 19 column 05 foreground-color 07 background-color 02
+          02 line 20 column 05 foreground-color 07 background-color 02
              highlight pic x(68) from spaces.
-          02 line 19 column 06 foreground-color 07 background-color 
+          02 line 20 column 06 foreground-color 07 background-color
              02 highlight value "F1".
-          02 line 19 column 08 foreground-color 01 background-color 02
+          02 line 20 column 08 foreground-color 01 background-color 02
              value "-Help".
-          02 line 19 column 16 foreground-color 07 background-color 02
+          02 line 20 column 16 foreground-color 07 background-color 02
              highlight value "G".
-          02 line 19 column 17 foreground-color 01 background-color 02
+          02 line 20 column 17 foreground-color 01 background-color 02
              value "rupo".
-          02 line 19 column 27 foreground-color 07 background-color 02
+          02 line 20 column 27 foreground-color 07 background-color 02
              highlight value "D".
-          02 line 19 column 28 foreground-color 01 background-color 02
+          02 line 20 column 28 foreground-color 01 background-color 02
              value "escricao".
       *
        01 tela-04.
-          02 line 19 column 05 foreground-color 07 background-color 02
+          02 line 20 column 05 foreground-color 07 background-color 02
              highlight pic x(68) from spaces.
-          02 line 19 column 06 foreground-color 07 background-color 02 
+          02 line 20 column 06 foreground-color 07 background-color 02
              highlight value "F2".
-          02 line 19 column 08 foreground-color 01 background-color 02
+          02 line 20 column 08 foreground-color 01 background-color 02
              value "-Alt".
-          02 line 19 column 15 foreground-color 07 background-color 02 
+          02 line 20 column 15 foreground-color 07 background-color 02
              highlight value "F3".
-          02 line 19 column 17 foreground-color 01 background-color 02
+          02 line 20 column 17 foreground-color 01 background-color 02
              value "-Exc".
-          02 line 19 column 25 foreground-color 07 background-color 02
+          02 line 20 column 25 foreground-color 07 background-color 02
              highlight value "Home".
-          02 line 19 column 29 foreground-color 01 background-color 02
+          02 line 20 column 29 foreground-color 01 background-color 02
              value "-Inic".
-          02 line 19 column 37 foreground-color 07 background-color 02
+          02 line 20 column 37 foreground-color 07 background-color 02
              highlight value "End".
-          02 line 19 column 40 foreground-color 01 background-color 02
+          02 line 20 column 40 foreground-color 01 background-color 02
              value "-Fim".
-          02 line 19 column 47 foreground-color 07 background-color 02
+          02 line 20 column 47 foreground-color 07 background-color 02
              highlight value "PgDown".
-          02 line 19 column 53 foreground-color 01 background-color 02
+          02 line 20 column 53 foreground-color 01 background-color 02
              value "-Prox".
-          02 line 19 column 60 foreground-color 07 background-color 02
+          02 line 20 column 60 foreground-color 07 background-color 02
              highlight value "PgUp".
-          02 line 19 column 64 foreground-color 01 background-color 02
+          02 line 20 column 64 foreground-color 01 background-color 02
              value "-Ant".
       *
        01 tela-06.
-          02 line 19 column 05 foreground-color 07 background-color 02
+          02 line 20 column 05 foreground-color 07 background-color 02
              highlight pic x(68) from spaces.
-          02 line 19 column 05 foreground-color 07 background-color 02
+          02 line 20 column 05 foreground-color 07 background-color 02
              highlight value "Registro gravado - Tecle <Enter>".
       *
        01 tela-09.
@@ -167,15 +171,15 @@
              highlight value "Consulta".
       *
        01 tela-mensagem-cad.
-          02 line 19 column 05 foreground-color 07 background-color 02
+          02 line 20 column 05 foreground-color 07 background-color 02
              highlight pic x(68) from mensagem.
       *
        01 tela-erro-cad.
-          02 line 19 column 05 beep reverse-video pic x(68) from 
+          02 line 20 column 05 beep reverse-video pic x(68) from
              mensagem.
       *
        01 tela-limpa-cad.
-          02 line 19 column 05 foreground-color 04 background-color 04
+          02 line 20 column 05 foreground-color 04 background-color 04
              pic x(68) from spaces.
       *
        copy scrgen.lib.
@@ -191,7 +195,7 @@
            move 03 to box-col.
            move 12 to box-lin.
            move 72 to box-col-f.
-           move 19 to box-lin-f.
+           move 20 to box-lin-f.
            move "3" to box-borda.
            move 04 to box-cor-f.
            move 10 to box-cor-p.
@@ -224,6 +228,7 @@
            move descricao to ce01-chave-1.
            move descricao-a to ce01-descricao-a.
            move unidade to ce01-unidade.
+           move grupo-pai to ce01-grupo-pai.
            move param-usr to ce01-usuario.
            move param-data to ce01-data.
       *
@@ -231,6 +236,7 @@
            move ce01-grupo to grupo.
            move ce01-descricao-a to descricao.
            move ce01-unidade to unidade.
+           move ce01-grupo-pai to grupo-pai.
            move ce01-data to dias-corr.
            move dia-euro to dia-aux.
            move mes-euro to mes-aux.
@@ -322,14 +328,14 @@
            display tela-limpa.
       *
        rot-inic-arquivo.
-           perform lmp-grupo thru lmp-unidade.
+           perform lmp-grupo thru lmp-pai.
            move "Inicio do arquivo - Tecle <Enter>" to mensagem.
            display tela-mensagem.
            perform rot-keypress.
            display tela-limpa.
       *
        rot-fim-arquivo.
-           perform lmp-grupo thru lmp-unidade.
+           perform lmp-grupo thru lmp-pai.
            move "Fim do arquivo - Tecle <Enter>" to mensagem.
            display tela-mensagem.
            perform rot-keypress.
@@ -337,7 +343,7 @@
       *
        rot-display.
            perform rot-move-campos.
-           perform dsp-grupo thru dsp-unidade.
+           perform dsp-grupo thru dsp-pai.
            if param-prioridade = 9
               move cab-usr to mensagem
               display tela-mensagem
@@ -373,6 +379,18 @@
            display tela-erro-cad.
            perform rot-keypress.
            display tela-limpa-cad.
+      *
+       err-pai-n-c.
+           move " Grupo pai nao cadastrado - Tecle <Enter>" to mensagem.
+           display tela-erro-cad.
+           perform rot-keypress.
+           display tela-limpa-cad.
+      *
+       err-pai-inv.
+           move " Grupo pai invalido - Tecle <Enter>" to mensagem.
+           display tela-erro-cad.
+           perform rot-keypress.
+           display tela-limpa-cad.
       *
       *  Sequencia para dar Accept
       *
@@ -393,33 +411,47 @@
                   foreground-color 15 background-color 04.
            accept escape-key from escape.
            exit.
+      *
+       acc-pai.
+           accept grupo-pai at 1822 with auto update prompt
+                  foreground-color 15 background-color 04.
+           accept escape-key from escape.
+           exit.
       *
       *  Sequencia para dar display
       *
        dsp-grupo.
-           display grupo at 1522 with foreground-color 15 
+           display grupo at 1522 with foreground-color 15
                    background-color 04.
       *
        dsp-descricao.
-           display descricao at 1622 with foreground-color 15 
+           display descricao at 1622 with foreground-color 15
                    background-color 04.
       *
        dsp-unidade.
-           display unidade at 1722 with foreground-color 15 
+           display unidade at 1722 with foreground-color 15
+                   background-color 04.
+      *
+       dsp-pai.
+           display grupo-pai at 1822 with foreground-color 15
                    background-color 04.
       *
       *  Sequencia para fazer limpeza da tela
       *
        lmp-grupo.
-           display limpa at 1522 with foreground-color 15 
+           display limpa at 1522 with foreground-color 15
                    background-color 04.
       *
        lmp-descricao.
-           display limpa at 1622 with foreground-color 15 
+           display limpa at 1622 with foreground-color 15
                    background-color 04.
       *
        lmp-unidade.
-           display limpa at 1722 with foreground-color 15 
+           display limpa at 1722 with foreground-color 15
+                   background-color 04.
+      *
+       lmp-pai.
+           display limpa at 1822 with foreground-color 15
                    background-color 04.
       *
        sec-inclusao section.
@@ -494,6 +526,33 @@
            if unidade = spaces
               go to lab-inc-03
            end-if.
+      *
+       lab-inc-03b.
+           move 0 to grupo-pai.
+           perform lmp-pai.
+           perform acc-pai.
+           if escape-key = 1
+              perform lmp-pai
+              go to lab-inc-03
+           end-if.
+           if grupo-pai not = 0
+              if grupo-pai = grupo
+                 perform err-pai-inv
+                 go to lab-inc-03b
+              end-if
+              move grupo-pai to ce01-grupo
+              perform rot-le-ce01
+              if erro not = 0
+                 perform err-pai-n-c
+                 go to lab-inc-03b
+              end-if
+              if ce01-grupo-pai not = 0
+                 perform err-pai-inv
+                 go to lab-inc-03b
+              end-if
+              move grupo to ce01-grupo
+           end-if.
+           perform dsp-pai.
       *
        lab-inc-04.
            move "Cadastrar (S) (N) ?" to mensagem.
@@ -501,10 +560,10 @@
            perform accept-resposta-cad.
            if escape-key = 1
               display tela-limpa-cad
-              go to lab-inc-03
+              go to lab-inc-03b
            end-if.
            if resposta = "N"
-              perform lmp-grupo thru lmp-unidade
+              perform lmp-grupo thru lmp-pai
               display tela-02
               go to lab-inc-01
            else
@@ -526,7 +585,7 @@
            end-write.
            display tela-06.
            perform rot-keypress.
-           perform lmp-grupo thru lmp-unidade.
+           perform lmp-grupo thru lmp-pai.
            display tela-02.
            go to lab-inc-01.
       *
@@ -641,14 +700,14 @@
            if kbd-aux not = 1
               go to lab-cns-grupo-05
            end-if.
-           perform lmp-grupo thru lmp-unidade.
+           perform lmp-grupo thru lmp-pai.
            display tela-limpa-cad.
            display tela-limpa.
            go to lab-cns-grupo-00.
       *
        lab-cns-grupo-fim.
            move zeros to campo-kbd.
-           perform lmp-grupo thru lmp-unidade.
+           perform lmp-grupo thru lmp-pai.
            display tela-limpa.
            exit.
       *
@@ -734,14 +793,14 @@
            if kbd-aux not = 1
               go to lab-cns-descricao-05
            end-if.
-           perform lmp-grupo thru lmp-unidade.
+           perform lmp-grupo thru lmp-pai.
            display tela-limpa-cad.
            display tela-limpa.
            go to lab-cns-descricao-00.
       *
        lab-cns-descricao-fim.
            move zeros to campo-kbd.
-           perform lmp-grupo thru lmp-unidade.
+           perform lmp-grupo thru lmp-pai.
            display tela-limpa.
            exit.
       *
@@ -838,6 +897,29 @@
            if unidade = spaces
               go to lab-alt-02
            end-if.
+      *
+       lab-alt-02b.
+           perform acc-pai.
+           if escape-key = 1
+              go to lab-alt-02
+           end-if.
+           if grupo-pai not = 0
+              if grupo-pai = grupo
+                 perform err-pai-inv
+                 go to lab-alt-02b
+              end-if
+              move grupo-pai to ce01-grupo
+              perform rot-le-ce01
+              if erro not = 0
+                 perform err-pai-n-c
+                 go to lab-alt-02b
+              end-if
+              if ce01-grupo-pai not = 0
+                 perform err-pai-inv
+                 go to lab-alt-02b
+              end-if
+              move grupo to ce01-grupo
+           end-if.
       *
        lab-alt-03.
            move "Alterar (S) (N) ?" to mensagem.
@@ -845,7 +927,7 @@
            perform accept-resposta-cad.
            if escape-key = 1
               display tela-limpa-cad
-              go to lab-alt-02
+              go to lab-alt-02b
            end-if.
            if resposta = "N"
               go to lab-alt-fim
