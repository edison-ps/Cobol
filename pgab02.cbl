@@ -87,7 +87,8 @@
           02 razao-social-a            pic x(40) value spaces.
           02 rateio                    pic x(01) value spaces.
           02 faixa                     pic x(02) value spaces.
-      * 
+          02 pai                       pic 9(05) value 0.
+      *
        01 data-aux.
           02 dia-aux                   pic 9(02) value 0.
           02 mes-aux                   pic 9(02) value 0.
@@ -135,6 +136,8 @@
              highlight value "Rateio........:".
           02 line 18 column 06 foreground-color 06 background-color 01
              highlight value "Faixa.........:".
+          02 line 19 column 06 foreground-color 06 background-color 01
+             highlight value "Matriz........:".
       *
        01 tela-02.
           02 line 20 column 05 foreground-color 02 background-color 03
@@ -294,6 +297,7 @@
            move razao-social-a to ab02-razao-social-a.
            move rateio to ab02-rateio.
            move faixa to ab02-faixa.
+           move pai to ab02-pai.
            move param-usr to ab02-usuario.
            move param-data to ab02-data.
       *
@@ -302,6 +306,7 @@
            move ab02-razao-social-a to razao-social.
            move ab02-rateio to rateio.
            move ab02-faixa to faixa.
+           move ab02-pai to pai.
            move ab02-data to dias-corr.
            move dia-euro to dia-aux.
            move mes-euro to mes-aux.
@@ -432,14 +437,14 @@
            end-if.
       *
        rot-inic-arquivo.
-           perform lmp-codigo thru lmp-faixa.
+           perform lmp-codigo thru lmp-pai.
            move "Inicio do arquivo - Tecle <Enter>" to mensagem.
            display tela-mensagem.
            perform rot-keypress.
            display tela-limpa.
       *
        rot-fim-arquivo.
-           perform lmp-codigo thru lmp-faixa.
+           perform lmp-codigo thru lmp-pai.
            move "Fim do arquivo - Tecle <Enter>" to mensagem.
            display tela-mensagem.
            perform rot-keypress.
@@ -447,7 +452,7 @@
       *
        rot-display.
            perform rot-move-campos.
-           perform dsp-codigo thru dsp-faixa.
+           perform dsp-codigo thru dsp-pai.
            if param-prioridade = 9
               move cab-usr to mensagem
               display tela-mensagem
@@ -527,6 +532,12 @@
                   foreground-color 15 background-color 01.
            accept escape-key from escape.
            exit.
+      *
+       acc-pai.
+           accept pai at 1922 with auto update prompt
+                  foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           exit.
       *
       *  Sequencia para dar display
       *
@@ -543,7 +554,11 @@
                    background-color 01.
       *
        dsp-faixa.
-           display faixa at 1822 with foreground-color 15 
+           display faixa at 1822 with foreground-color 15
+                   background-color 01.
+      *
+       dsp-pai.
+           display pai at 1922 with foreground-color 15
                    background-color 01.
       *
       *  Sequencia para fazer limpeza da tela
@@ -561,7 +576,11 @@
                    background-color 01.
       *
        lmp-faixa.
-           display limpa at 1822 with foreground-color 15 
+           display limpa at 1822 with foreground-color 15
+                   background-color 01.
+      *
+       lmp-pai.
+           display limpa at 1922 with foreground-color 15
                    background-color 01.
       *
        sec-inclusao section.
@@ -676,7 +695,25 @@
            end-if.
            move txt to faixa.
            perform dsp-faixa.
-
+      *
+       lab-inc-03-02.
+           move 0 to pai.
+           perform lmp-pai.
+           perform acc-pai.
+           if escape-key = 1
+              perform lmp-pai
+              go to lab-inc-03-01
+           end-if.
+           if pai not = 0
+              move pai to ab01-codigo
+              move "A" to ab01-condicao
+              perform rot-le-ab01
+              if erro not = 0
+                 perform rot-n-cad
+                 go to lab-inc-03-02
+              end-if
+           end-if.
+           perform dsp-pai.
       *
        lab-inc-04.
            move "Cadastrar (S) (N) ?" to mensagem.
@@ -684,10 +721,10 @@
            perform accept-resposta-cad.
            if escape-key = 1
               display tela-limpa-cad
-              go to lab-inc-03-01
+              go to lab-inc-03-02
            end-if.
            if resposta = "N"
-              perform lmp-codigo thru lmp-faixa
+              perform lmp-codigo thru lmp-pai
               move 0 to rotina-codigo-cod
               display tela-02
               go to lab-inc-01
@@ -710,7 +747,7 @@
            end-write.
            display tela-06.
            perform rot-keypress.
-           perform lmp-codigo thru lmp-faixa.
+           perform lmp-codigo thru lmp-pai.
            move 0 to rotina-codigo-cod
            display tela-02.
            go to lab-inc-01.
@@ -827,13 +864,13 @@
            if kbd-aux not = 1
               go to lab-cns-codigo-05
            end-if.
-           perform lmp-codigo thru lmp-faixa.
+           perform lmp-codigo thru lmp-pai.
            display tela-limpa-cad.
            go to lab-cns-codigo-00.
       *
        lab-cns-codigo-fim.
            move zeros to campo-kbd.
-           perform lmp-codigo thru lmp-faixa.
+           perform lmp-codigo thru lmp-pai.
            exit.
       *
        sec-consulta-razao-social section.
@@ -918,13 +955,13 @@
            if kbd-aux not = 1
               go to lab-cns-razao-social-05
            end-if.
-           perform lmp-codigo thru lmp-faixa.
+           perform lmp-codigo thru lmp-pai.
            display tela-limpa-cad.
            go to lab-cns-razao-social-00.
       *
        lab-cns-razao-social-fim.
            move zeros to campo-kbd.
-           perform lmp-codigo thru lmp-faixa.
+           perform lmp-codigo thru lmp-pai.
            exit.
       *
        sec-exclusao section.
@@ -1049,6 +1086,24 @@
            end-if.
            move txt to faixa.
            perform dsp-faixa.
+      *
+       lab-alt-02-02.
+           perform lmp-pai.
+           perform acc-pai.
+           if escape-key = 1
+              perform lmp-pai
+              go to lab-alt-02-01
+           end-if.
+           if pai not = 0
+              move pai to ab01-codigo
+              move "A" to ab01-condicao
+              perform rot-le-ab01
+              if erro not = 0
+                 perform rot-n-cad
+                 go to lab-alt-02-02
+              end-if
+           end-if.
+           perform dsp-pai.
       *
        lab-alt-03.
            move "Alterar (S) (N) ?" to mensagem.
@@ -1056,7 +1111,7 @@
            perform accept-resposta-cad.
            if escape-key = 1
               display tela-limpa-cad
-              go to lab-alt-02-01
+              go to lab-alt-02-02
            end-if.
            if resposta = "N"
               go to lab-alt-fim
