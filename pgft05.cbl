@@ -23,7 +23,7 @@
            select arqrc01 assign to disk
                   organization is indexed
                   access mode is dynamic
-                  lock mode is automatic
+                  lock mode is manual
                   with lock on multiple records
                   record key is rc01-chave
                   alternate record key is rc01-chave-1 with duplicates
@@ -54,6 +54,8 @@
       *
        01 limpa                        pic x(48) value spaces.
        01 limpa-06                     pic x(06) value spaces.
+       01 limpa-08                     pic x(08) value spaces.
+       01 limpa-10                     pic x(10) value spaces.
        01 limpa-aux                    pic x(05) value spaces.
        01 kbd-aux                      pic 9(02) comp-5 value 0.
        01 spool                        pic x(04) value spaces.
@@ -64,7 +66,14 @@
           02 sele-doc-f                pic 9(06) value 0.
           02 sele-doc-cob-i            pic 9(06) value 0.
           02 sele-doc-cob-f            pic 9(06) value 0.
-      * 
+          02 funcao                    pic x(01) value "N".
+          02 ree-doc-velho             pic x(10) value spaces.
+          02 ree-doc-novo              pic x(10) value spaces.
+          02 ree-codigo                pic 9(05) value 0.
+          02 ree-vencimento            pic 9(06) value 0.
+          02 ree-vencimento-disp       pic x(08) value spaces.
+          02 ree-emissao               pic 9(06) value 0.
+      *
        01 data-aux.
           02 dia-aux                   pic 9(02) value 0.
           02 mes-aux                   pic 9(02) value 0.
@@ -95,6 +104,18 @@
              highlight value "Documento......:".
           02 line 13 column 30 foreground-color 06 background-color 01
              highlight value "Docto. Cobranca:".
+      *
+       01 tela-ree-01.
+          02 line 09 column 50 foreground-color 06 background-color 01
+             highlight value "Reemissao de Documento".
+          02 line 10 column 06 foreground-color 06 background-color 01
+             highlight value "Docto. Cancelado:".
+          02 line 11 column 06 foreground-color 06 background-color 01
+             highlight value "Novo Documento..:".
+          02 line 11 column 40 foreground-color 06 background-color 01
+             highlight value "Vencimento:".
+          02 line 13 column 06 foreground-color 06 background-color 01
+             highlight value "Associado.......:".
       *
        01 tela-mensagem-cad.
           02 line 15 column 05 foreground-color 07 background-color 01
@@ -128,11 +149,39 @@
            move spaces to box-fundo.
            move "S" to box-sombra.
            perform rot-box.
-           display tela-01.
+      *
+       lab-funcao.
+           move "Funcao: (N)umeracao  (R)eemissao  <Enter>=N ?" to
+           mensagem.
+           display tela-mensagem-cad.
+           perform accept-resposta-cad.
+           if escape-key = 1
+              display tela-limpa-cad
+              move 0 to box-col box-lin
+              move 80 to box-col-f
+              move 25 to box-lin-f
+              perform rot-rest-buffer
+              go to lab-fim
+           end-if.
+           if resposta = spaces
+              move "N" to funcao
+           else
+              move resposta to funcao
+           end-if.
+           if funcao not = "N" and "R"
+              go to lab-funcao
+           end-if.
+           display tela-limpa-cad.
       *
        lab-01.
            display tela-limpa-cad.
-           perform sec-doc-cob.
+           if funcao = "R"
+              display tela-ree-01
+              perform sec-reemissao
+           else
+              display tela-01
+              perform sec-doc-cob
+           end-if.
            move 0 to box-col box-lin.
            move 80 to box-col-f.
            move 25 to box-lin-f.
@@ -258,6 +307,40 @@
            display tela-erro-cad.
            perform rot-keypress.
            display tela-limpa-cad.
+      *
+       err-doc-cancelado.
+           move " Documento ja cancelado/substituido - Tecle <Enter>" to
+           mensagem.
+           display tela-erro-cad.
+           perform rot-keypress.
+           display tela-limpa-cad.
+      *
+       err-doc-n-novo.
+           move " Novo documento igual ao cancelado - Tecle <Enter>" to
+           mensagem.
+           display tela-erro-cad.
+           perform rot-keypress.
+           display tela-limpa-cad.
+      *
+       msg-documento-g.
+           move "Documento gravado - Tecle <Enter>" to mensagem.
+           display tela-mensagem-cad.
+           perform rot-keypress.
+           display tela-limpa-cad.
+      *
+       rot-data-i.
+           move " Data invalida - Tecle <Enter>" to
+           mensagem.
+           display tela-erro-cad.
+           perform rot-keypress.
+           display tela-limpa-cad.
+      *
+       rot-data-m.
+           move " Data do vencimento menor que emissao - Tecle <Enter>"
+           to mensagem.
+           display tela-erro-cad.
+           perform rot-keypress.
+           display tela-limpa-cad.
       *
        copy rotgen.lib.
       *
@@ -359,7 +442,59 @@
                    background-color 01.
       *
        lmp-doc-cob-disp.
-           display limpa-06 at 1347 with foreground-color 15 
+           display limpa-06 at 1347 with foreground-color 15
+                   background-color 01.
+      *
+      *  Sequencia para a Reemissao (sec-reemissao)
+      *
+       acc-ree-doc-velho.
+           accept ree-doc-velho at 1025 with auto update prompt
+                  foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           exit.
+      *
+       acc-ree-doc-novo.
+           accept ree-doc-novo at 1125 with auto update prompt
+                  foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           exit.
+      *
+       acc-ree-vencimento.
+           accept ree-vencimento at 1152 with auto update prompt
+                  foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           exit.
+      *
+       dsp-ree-doc-velho.
+           display ree-doc-velho at 1025 with foreground-color 15
+                   background-color 01.
+      *
+       dsp-ree-doc-novo.
+           display ree-doc-novo at 1125 with foreground-color 15
+                   background-color 01.
+      *
+       dsp-ree-vencimento.
+           display ree-vencimento-disp at 1152 with foreground-color 15
+                   background-color 01.
+      *
+       dsp-ree-codigo.
+           display ree-codigo at 1325 with foreground-color 15
+                   background-color 01.
+      *
+       lmp-ree-doc-velho.
+           display limpa-10 at 1025 with foreground-color 15
+                   background-color 01.
+      *
+       lmp-ree-doc-novo.
+           display limpa-10 at 1125 with foreground-color 15
+                   background-color 01.
+      *
+       lmp-ree-vencimento.
+           display limpa-08 at 1152 with foreground-color 15
+                   background-color 01.
+      *
+       lmp-ree-codigo.
+           display limpa-aux at 1325 with foreground-color 15
                    background-color 01.
       *
        sec-doc-cob section.
@@ -535,4 +670,160 @@
            go to lab-num-00.
       *
        lab-num-fim.
+           exit.
+      *
+       sec-reemissao section.
+      *
+      *    Reemissao automatica de docto. cancelado - marca o docto.
+      *    antigo como substituido (rc01-situacao = "C") e gera um
+      *    novo registro com o mesmo codigo/condicao/portador/
+      *    operacao/valor/obs, apenas com novo documento e novo
+      *    vencimento
+      *
+       lab-ree-00.
+           if param-prioridade < 8
+              perform display-erro-usr
+              go to lab-ree-fim
+           end-if.
+           perform rot-open-rc01.
+           if erro not = 0
+              go to lab-ree-fim
+           end-if.
+           move 1 to opcao-data.
+           perform rot-data.
+           move dia-euro to dia-aux.
+           move mes-euro to mes-aux.
+           move ano-euro to ano-aux.
+           move dias-corr to ree-emissao.
+      *
+       lab-ree-01.
+           move spaces to ree-doc-velho.
+           perform lmp-ree-doc-velho.
+           perform acc-ree-doc-velho.
+           if escape-key = 1
+              go to lab-ree-fim
+           end-if.
+           if ree-doc-velho = spaces
+              go to lab-ree-01
+           end-if.
+           move ree-doc-velho to rc01-documento.
+           perform rot-le-rc01-3.
+           if erro not = 0
+              perform err-doc-n-e
+              go to lab-ree-01
+           end-if.
+           if rc01-situacao = "C"
+              perform err-doc-cancelado
+              go to lab-ree-01
+           end-if.
+           move rc01-codigo to ree-codigo.
+           perform dsp-ree-codigo.
+      *
+       lab-ree-02.
+           move spaces to ree-doc-novo.
+           perform lmp-ree-doc-novo.
+           perform acc-ree-doc-novo.
+           if escape-key = 1
+              perform lmp-ree-doc-novo
+              move 0 to ree-codigo
+              perform lmp-ree-codigo
+              go to lab-ree-01
+           end-if.
+           if ree-doc-novo = spaces
+              go to lab-ree-02
+           end-if.
+           if ree-doc-novo = ree-doc-velho
+              perform err-doc-n-novo
+              go to lab-ree-02
+           end-if.
+           move ree-doc-novo to rc01-documento.
+           perform rot-le-rc01-3.
+           if erro = 0
+              perform err-doc-c
+              go to lab-ree-02
+           end-if.
+      *
+       lab-ree-03.
+           move 0 to ree-vencimento.
+           perform lmp-ree-vencimento.
+           perform acc-ree-vencimento.
+           if escape-key = 1
+              perform lmp-ree-vencimento
+              go to lab-ree-02
+           end-if.
+           if ree-vencimento = 0
+              go to lab-ree-03
+           end-if.
+           move ree-vencimento to data-aux.
+           move dia-aux to dia-euro.
+           move mes-aux to mes-euro.
+           move ano-aux to ano-euro.
+           move 4 to opcao-data.
+           perform rot-data.
+           if erro not = 0
+              perform rot-data-i
+              go to lab-ree-03
+           end-if.
+           move data-disp to ree-vencimento-disp.
+           move dias-corr to ree-vencimento.
+           perform dsp-ree-vencimento.
+           if ree-vencimento < ree-emissao
+              perform rot-data-m
+              go to lab-ree-03
+           end-if.
+      *
+       lab-ree-04.
+           move "Confirma (S) (N) ?" to mensagem.
+           display tela-mensagem-cad.
+           perform accept-resposta-cad.
+           if escape-key = 1
+              display tela-limpa-cad
+              go to lab-ree-03
+           end-if.
+           if resposta = "N"
+              perform lmp-ree-doc-velho thru lmp-ree-codigo
+              display tela-limpa-cad
+              go to lab-ree-01
+           else
+              if resposta not = "S"
+                 go to lab-ree-04
+              end-if
+           end-if.
+           move ree-doc-velho to rc01-documento.
+           perform rot-ponteiro.
+           perform rot-le-rc01-lock.
+           if erro not = 0
+              perform rot-erro-leitura-rc01
+              go to lab-ree-fim
+           end-if.
+           move "C" to rc01-situacao.
+           move ree-doc-novo to rc01-doc-sucessor.
+           perform rot-rewrite.
+           if erro not = 0
+              go to lab-ree-fim
+           end-if.
+           unlock arqrc01.
+           move ree-doc-novo to rc01-documento rc01-documento-a.
+           move spaces to rc01-situacao.
+           move spaces to rc01-doc-sucessor.
+           move ree-emissao to rc01-emissao.
+           move ree-vencimento to rc01-vencimento.
+           move spaces to rc01-doc-cob.
+           move param-usr to rc01-usuario.
+           move param-data to rc01-data.
+           write reg-rc01 invalid key
+                 move 1 to erro
+                 move " Erro de gravacao - ARQRC01A.DAT - Tecle <Enter>"
+                 to mensagem
+                 display tela-erro
+                 perform rot-keypress
+                 display tela-limpa
+                 go to lab-ree-fim
+           end-write.
+           perform msg-documento-g.
+           perform lmp-ree-doc-velho thru lmp-ree-codigo.
+           go to lab-ree-01.
+      *
+       lab-ree-fim.
+           perform rot-close-rc01.
            exit.
\ No newline at end of file
