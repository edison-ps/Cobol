@@ -0,0 +1,96 @@
+      ***************************************************************
+      *                                                             *
+      *  E P S - S O F T                          :::  ROTCOT01     *
+      *                                                             *
+      *-------------------------------------------------------------*
+      *                                                             *
+      *  Rotina para busca da cotacao de uma moeda vigente numa     *
+      *  data informada (ultima cotacao com data de vigencia menor  *
+      *  ou igual a data pedida), para uso por outras rotinas que   *
+      *  precisem recalcular valores na taxa de uma data passada :  *
+      *                                                             *
+      *  Data da ultima alteracao:    09/08/26     v1.00            *
+      *                                                             *
+      ***************************************************************
+      *
+       identification division.
+       program-id. rotcot01.
+       author. Edisom Pires de Souza.
+      *
+       environment division.
+           configuration section.
+       special-names.
+           decimal-point is comma.
+       input-output section.
+       file-control.
+           select arqco01 assign to disk
+                  organization is indexed
+                  access mode is dynamic
+                  lock mode is manual
+                  record key is co01-chave
+                  file status is co01-status.
+      *
+       data division.
+       file section.
+      *
+       copy fdco01.lib.
+      *
+       working-storage section.
+      *
+       01 co01-status                  pic x(02) value "00".
+      *
+       01 nome-arq-co01.
+          02 co01-dir                  pic x(03) value "CO1".
+          02 filler                    pic x(01) value "\".
+          02 co01-nome                 pic x(08) value "ARQCO01A".
+          02 filler                    pic x(01) value ".".
+          02 co01-ext                  pic x(03) value "DAT".
+      *
+       01 erro                         pic 9(01) value 0.
+      *
+       linkage section.
+      *
+       01 campo-cotacao.
+          02 cot-par-sigla             pic x(04).
+          02 cot-par-data              pic 9(06).
+          02 cot-par-valor             pic 9(07)v9(04).
+          02 cot-par-achou             pic x(01).
+      *
+       procedure division using campo-cotacao.
+      *
+       inicio.
+           move 0 to co01-vigencia in co01-chave.
+           move 0 to cot-par-valor.
+           move "N" to cot-par-achou.
+           open input arqco01.
+           if co01-status not = "00"
+              go to fim-rotcot01
+           end-if.
+           move cot-par-sigla to co01-sigla.
+           move cot-par-data to co01-vigencia.
+           add 1 to co01-vigencia.
+           start arqco01 key is not less co01-chave
+                 invalid key
+                 move high-values to co01-chave
+           end-start.
+      *
+       lab-le-anterior.
+           move 0 to erro.
+           read arqco01 previous at end move 1 to erro.
+           if erro not = 0
+              go to fim-arqco01
+           end-if.
+           if co01-sigla not = cot-par-sigla
+              go to fim-arqco01
+           end-if.
+           if co01-vigencia > cot-par-data
+              go to lab-le-anterior
+           end-if.
+           move co01-valor to cot-par-valor.
+           move "S" to cot-par-achou.
+      *
+       fim-arqco01.
+           close arqco01.
+      *
+       fim-rotcot01.
+           exit program.
