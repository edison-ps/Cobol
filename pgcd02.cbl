@@ -187,6 +187,56 @@
           02 cab-cidade-1              pic x(15) value spaces.
           02 filler                    pic x(02) value spaces.
           02 cab-uf-1                  pic x(02) value spaces.
+      *
+      *    Linha do codigo de barras do CEP (fonte de codigo de
+      *    barras do cartucho da impressora)
+      *
+       01 cab-05.
+          02 filler                    pic x(03) value spaces.
+          02 filler                    pic x(01) value x"1b".
+          02 filler                    pic x(02) value "ib".
+          02 cab-barra                 pic 9(09) value 0.
+          02 filler                    pic x(01) value x"1b".
+          02 filler                    pic x(02) value "in".
+          02 filler                    pic x(37) value spaces.
+          02 filler                    pic x(03) value spaces.
+          02 filler                    pic x(01) value x"1b".
+          02 filler                    pic x(02) value "ib".
+          02 cab-barra-1               pic 9(09) value 0.
+          02 filler                    pic x(01) value x"1b".
+          02 filler                    pic x(02) value "in".
+      *
+      *    Campos para o calculo do digito verificador do codigo
+      *    de barras do CEP
+      *
+       01 barra-cep-ent                pic 9(08) value 0.
+       01 barra-cep-dig redefines barra-cep-ent
+                                    pic 9 occurs 8.
+       01 barra-cep-dv                 pic 9(01) value 0.
+       01 barra-cep-said.
+          02 barra-cep-said-cep        pic 9(08).
+          02 barra-cep-said-dv         pic 9(01).
+      *
+      *    Tabela de pesos para o digito verificador do codigo de
+      *    barras do CEP (modulo 10)
+      *
+       01 tab-peso-cep.
+          02 filler                    pic 9 value 2.
+          02 filler                    pic 9 value 1.
+          02 filler                    pic 9 value 2.
+          02 filler                    pic 9 value 1.
+          02 filler                    pic 9 value 2.
+          02 filler                    pic 9 value 1.
+          02 filler                    pic 9 value 2.
+          02 filler                    pic 9 value 1.
+       01 vd-peso-cep redefines tab-peso-cep.
+          02 vd-peso-cep-tb            pic 9 occurs 8.
+      *
+       01 campos-barra-cep.
+          02 vdb-i                     pic 9(02) comp-5 value 0.
+          02 vdb-soma                  pic 9(03) comp-5 value 0.
+          02 vdb-quoc                  pic 9(03) comp-5 value 0.
+          02 vdb-resto                 pic 9(02) comp-5 value 0.
       *
        01 campo-rotina-cod.
           02 rotina-col-cod            pic 9(02) value 0.
@@ -561,9 +611,10 @@
        rot-posicionar.
            if erro = 0
               move 99999999 to cab-codigo cab-codigo-1 cab-cep cab-cep-1
+              move 999999999 to cab-barra cab-barra-1
               move "A/C" to cab-ac cab-ac-1
-              move all "X" to cab-razao cab-razao-1 cab-endereco 
-                   cab-endereco-1 cab-uf cab-uf-1 cab-cidade 
+              move all "X" to cab-razao cab-razao-1 cab-endereco
+                   cab-endereco-1 cab-uf cab-uf-1 cab-cidade
                    cab-cidade-1 cab-contato cab-contato-1
               write reg-imp from cab-01
               write reg-imp from cab-02
@@ -576,6 +627,7 @@
               else
                  write reg-imp from cab-04 before 3 line
               end-if
+              write reg-imp from cab-05
            end-if.
       *
        rot-pesq-cliente.
@@ -630,7 +682,27 @@
            move cd01-codigo to cd02-codigo.
            move 01 to cd02-contato.
            perform rot-le-cd02.
-           
+
+      *
+      *    Calculo do digito verificador do codigo de barras do
+      *    CEP, padrao Correios (modulo 10)
+      *
+       rot-barra-cep.
+           move 0 to vdb-soma.
+           move 1 to vdb-i.
+           perform until vdb-i > 8
+              compute vdb-soma = vdb-soma +
+                      (barra-cep-dig (vdb-i) * vd-peso-cep-tb (vdb-i))
+              add 1 to vdb-i
+           end-perform.
+           divide vdb-soma by 10 giving vdb-quoc remainder vdb-resto.
+           if vdb-resto = 0
+              move 0 to barra-cep-dv
+           else
+              compute barra-cep-dv = 10 - vdb-resto
+           end-if.
+           move barra-cep-ent to barra-cep-said-cep.
+           move barra-cep-dv to barra-cep-said-dv.
       *
        copy rotgen.lib.
       *
@@ -1207,6 +1279,9 @@
               move cd01-cidade to cab-cidade-1
               move cd01-uf to cab-uf-1
               move cd01-cep to cab-cep-1
+              move cd01-cep to barra-cep-ent
+              perform rot-barra-cep
+              move barra-cep-said to cab-barra-1
            end-if.
            move 0 to sub.
       *
@@ -1242,6 +1317,9 @@
                  move cd01-cidade-cbr to cab-cidade
                  move cd01-uf-cbr to cab-uf
                  move cd01-cep-cbr to cab-cep
+                 move cd01-cep-cbr to barra-cep-ent
+                 perform rot-barra-cep
+                 move barra-cep-said to cab-barra
               else
                  move cd01-codigo to cab-codigo
                  move cd01-razao-social-a to cab-razao
@@ -1249,6 +1327,9 @@
                  move cd01-cidade to cab-cidade
                  move cd01-uf to cab-uf
                  move cd01-cep to cab-cep
+                 move cd01-cep to barra-cep-ent
+                 perform rot-barra-cep
+                 move barra-cep-said to cab-barra
               end-if
            else
               if sele-contato not = "N"
@@ -1279,6 +1360,9 @@
                     move cd01-cidade-cbr to cab-cidade
                     move cd01-uf-cbr to cab-uf
                     move cd01-cep-cbr to cab-cep
+                    move cd01-cep-cbr to barra-cep-ent
+                    perform rot-barra-cep
+                    move barra-cep-said to cab-barra
                     if sele-contato = spaces
                        perform sec-contato
                        if resposta = "F"
@@ -1293,6 +1377,9 @@
                     move cd01-cidade-cbr to cab-cidade-1
                     move cd01-uf-cbr to cab-uf-1
                     move cd01-cep-cbr to cab-cep-1
+                    move cd01-cep-cbr to barra-cep-ent
+                    perform rot-barra-cep
+                    move barra-cep-said to cab-barra-1
                     move 0 to sub
                  end-if
               else
@@ -1303,6 +1390,9 @@
                     move cd01-cidade to cab-cidade
                     move cd01-uf to cab-uf
                     move cd01-cep to cab-cep
+                    move cd01-cep to barra-cep-ent
+                    perform rot-barra-cep
+                    move barra-cep-said to cab-barra
                     if sele-contato = spaces
                        perform sec-contato
                        if resposta = "F"
@@ -1317,6 +1407,9 @@
                     move cd01-cidade to cab-cidade-1
                     move cd01-uf to cab-uf-1
                     move cd01-cep to cab-cep-1
+                    move cd01-cep to barra-cep-ent
+                    perform rot-barra-cep
+                    move barra-cep-said to cab-barra-1
                     move 0 to sub
                  end-if
               end-if
@@ -1332,9 +1425,10 @@
            else
               write reg-imp from cab-04 before 3 line
            end-if.
+           write reg-imp from cab-05.
            if sele-remetente not = "S"
-              move spaces to cab-01 cab-02 cab-02-a 
-                             cab-03 cab-04 
+              move spaces to cab-01 cab-02 cab-02-a
+                             cab-03 cab-04 cab-05
            end-if.
            if sele-contato = spaces
               perform sec-contato
@@ -1357,6 +1451,7 @@
               else
                  write reg-imp from cab-04 before 3 line
              end-if
+              write reg-imp from cab-05
            end-if.
            display tela-limpa-cad.
            perform rot-close-imp.
@@ -1397,6 +1492,9 @@
                  move cd01-cidade-cbr to cab-cidade
                  move cd01-uf-cbr to cab-uf
                  move cd01-cep-cbr to cab-cep
+                 move cd01-cep-cbr to barra-cep-ent
+                 perform rot-barra-cep
+                 move barra-cep-said to cab-barra
               else
                  move cd01-codigo to cab-codigo
                  move cd01-razao-social-a to cab-razao
@@ -1404,6 +1502,9 @@
                  move cd01-cidade to cab-cidade
                  move cd01-uf to cab-uf
                  move cd01-cep to cab-cep
+                 move cd01-cep to barra-cep-ent
+                 perform rot-barra-cep
+                 move barra-cep-said to cab-barra
               end-if
            else
               if sub = 1
@@ -1421,6 +1522,9 @@
                     move cd01-cidade-cbr to cab-cidade
                     move cd01-uf-cbr to cab-uf
                     move cd01-cep-cbr to cab-cep
+                    move cd01-cep-cbr to barra-cep-ent
+                    perform rot-barra-cep
+                    move barra-cep-said to cab-barra
                     go to lab-cont-01
                  else
                     move cd01-codigo to cab-codigo-1
@@ -1429,6 +1533,9 @@
                     move cd01-cidade-cbr to cab-cidade-1
                     move cd01-uf-cbr to cab-uf-1
                     move cd01-cep-cbr to cab-cep-1
+                    move cd01-cep-cbr to barra-cep-ent
+                    perform rot-barra-cep
+                    move barra-cep-said to cab-barra-1
                     move 0 to sub
                  end-if
               else
@@ -1439,6 +1546,9 @@
                     move cd01-cidade to cab-cidade
                     move cd01-uf to cab-uf
                     move cd01-cep to cab-cep
+                    move cd01-cep to barra-cep-ent
+                    perform rot-barra-cep
+                    move barra-cep-said to cab-barra
                     go to lab-cont-01
                  else
                     move cd01-codigo to cab-codigo-1
@@ -1447,6 +1557,9 @@
                     move cd01-cidade to cab-cidade-1
                     move cd01-uf to cab-uf-1
                     move cd01-cep to cab-cep-1
+                    move cd01-cep to barra-cep-ent
+                    perform rot-barra-cep
+                    move barra-cep-said to cab-barra-1
                     move 0 to sub
                  end-if
               end-if
@@ -1462,9 +1575,10 @@
            else
               write reg-imp from cab-04 before 3 line
            end-if.
+           write reg-imp from cab-05.
            if sele-remetente not = "S"
-              move spaces to cab-01 cab-02 cab-02-a 
-                             cab-03 cab-04 
+              move spaces to cab-01 cab-02 cab-02-a
+                             cab-03 cab-04 cab-05
            end-if.
            go to lab-cont-01.
       *
