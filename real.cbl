@@ -25,29 +25,51 @@
                   organization is line sequential
                   lock mode is manual
                   file status is imp-status.
+      *
+           select arqtabl assign to disk
+                  organization is indexed
+                  access mode is dynamic
+                  lock mode is manual
+                  with lock on record
+                  record key is tabl-chave
+                  alternate record key is tabl-chave-1 with duplicates
+                  file status is tabl-status.
       *
        data division.
        file section.
-      *    
+      *
        fd arqimp
-      
+
        label record is standard
        value of file-id is impress
        data record is reg-imp.
 
        01 reg-imp                      pic x(300).
+      *
+       copy fdtabl.lib.
       *
        working-storage section.
       *
        01 impress                      pic x(12) value "PRN".
        01 imp-status                   pic x(02) value "00".
        01 imp-stat                     pic x(01) value "F".
+       01 tabl-status                  pic x(02) value "00".
+       01 tabl-stat                    pic x(01) value "F".
+      *
+       01 nome-arq-tabl.
+          02 tabl-dir                  pic x(03) value "TBL".
+          02 filler                    pic x(01) value "\".
+          02 tabl-nome                 pic x(08) value "ARQTABLA".
+          02 filler                    pic x(01) value ".".
+          02 tabl-ext                  pic x(03) value "DAT".
+      *
+       01 lay-indice                   pic 9(01) value 1.
       *
        01 cb-prog.
           02 cb-programa               pic x(08) value "PGREAL".
           02 cb-versao                 pic x(06) value "v1.00 ".
       *
-       01 limpa                        pic x(10) value spaces.
+       01 limpa                        pic x(48) value spaces.
        01 kbd-aux                      pic 9(02) comp-5 value 0.
       *
        01 cab-1-8.
@@ -61,6 +83,8 @@
        01 campos.
           02 sele-inicio               pic 9(10) value 0.
           02 sele-fim                  pic 9(10) value 0.
+          02 sele-portador             pic 9(03) value 0.
+          02 sele-dportador            pic x(40) value spaces.
       *
        01 cab-01.
           02 filler                    pic x(02) value spaces.
@@ -93,6 +117,43 @@
        01 cab-06.
           02 filler                    pic x(05) value spaces.
           02 filler                    pic x(15) value "INSCRICAO".
+      *
+      *    Segundo layout de O.C.T. (outro portador/banco, com
+      *    posicoes de coluna proprias do seu formulario pre-impresso)
+      *
+       01 cab-01b2.
+          02 filler                    pic x(05) value spaces.
+          02 cab-doc-1b2               pic 9(10) value 0.
+          02 filler                    pic x(02) value spaces.
+          02 cab-ag-1b2                pic 9(04) value 0.
+          02 filler                    pic x(01) value spaces.
+          02 cab-dv-1b2                pic 9(01) value 0.
+          02 filler                    pic x(05) value spaces.
+          02 cab-contab2                pic x(11) value spaces.
+          02 filler                    pic x(10) value spaces.
+          02 cab-abav-1b2              pic x(34) value spaces.
+      *
+       01 cab-02b2.
+          02 filler                    pic x(05) value spaces.
+          02 cab-abav-2b2              pic x(34) value spaces.
+      *
+       01 cab-03b2.
+          02 filler                    pic x(05) value spaces.
+          02 cab-nag-1b2               pic x(34) value spaces.
+      *
+       01 cab-04b2.
+          02 filler                    pic x(40) value spaces.
+          02 cab-nag-2b2               pic x(34) value spaces.
+      *
+       01 cab-05b2.
+          02 filler                    pic x(40) value spaces.
+          02 cab-doc-2b2               pic 9(10) value 0.
+      *
+       01 cab-06b2.
+          02 filler                    pic x(08) value spaces.
+          02 filler                    pic x(15) value "INSCRICAO".
+      *
+       copy wstab01.lib.
       *
        copy workgen.lib.
       * 
@@ -105,6 +166,8 @@
              value "Inicio........:".
           02 line 15 column 06 foreground-color 06 background-color 04
              value "Fim...........:".
+          02 line 16 column 06 foreground-color 06 background-color 04
+             value "Portador.......:".
       *
        01 tela-02.
           02 line 17 column 05 foreground-color 01 background-color 02
@@ -186,6 +249,9 @@
        rotinas section.
       *
        rot-posicionar.
+           if lay-indice = 2
+              go to rot-posicionar-02
+           end-if.
            move 9999999999 to cab-doc-1 cab-doc-2.
            move 9999 to cab-ag-1.
            move 9 to cab-dv-1.
@@ -201,6 +267,27 @@
            write reg-imp from cab-05 after 04 lines.
            write reg-imp from spaces after 08 lines.
            write reg-imp from cab-1-6.
+           go to rot-posicionar-fim.
+      *
+       rot-posicionar-02.
+           move 9999999999 to cab-doc-1b2 cab-doc-2b2.
+           move 9999 to cab-ag-1b2.
+           move 9 to cab-dv-1b2.
+           move "9.99999  9"to cab-contab2.
+           move all "X" to cab-abav-1b2 cab-abav-2b2.
+           move all "X" to cab-nag-1b2 cab-nag-2b2.
+           write reg-imp from cab-1-8.
+           write reg-imp from cab-01b2 after 5 lines.
+           write reg-imp from cab-02b2 after 3 lines.
+           write reg-imp from cab-03b2 after 2 lines.
+           write reg-imp from cab-04b2 after 1 lines.
+           write reg-imp from cab-06b2 after 05 lines.
+           write reg-imp from cab-05b2 after 03 lines.
+           write reg-imp from spaces after 09 lines.
+           write reg-imp from cab-1-6.
+      *
+       rot-posicionar-fim.
+           exit.
       *
        rot-open-imp.
            move 0 to erro.
@@ -239,6 +326,44 @@
                 display tela-09
              end-if
            end-if.
+      *
+       rot-open-tabl.
+           move 0 to erro.
+           if tabl-stat = "F"
+              open i-o arqtabl
+              if tabl-status not = "00"
+                 move
+                 " Erro de abertura no ARQTABLA.DAT - Tecle <Enter>" to
+                 mensagem
+                 display tela-erro-cad
+                 perform rot-keypress
+                 display tela-limpa-cad
+                 move 1 to erro
+              else
+                 move "A" to tabl-stat
+              end-if
+           end-if.
+      *
+       rot-close-tabl.
+           if tabl-stat = "A"
+              close arqtabl
+              move "F" to tabl-stat
+           end-if.
+      *
+       rot-le-tabl.
+           move 0 to erro.
+           read arqtabl invalid key move 1 to erro.
+           if tabl-status = "9D"
+              move 0 to erro
+              call "C_Wait" using by value campo-wait
+              go to rot-le-tabl
+           end-if.
+      *
+       rot-erro-portador.
+           move " Portador nao cadastrado - Tecle <Enter>" to mensagem.
+           display tela-erro-cad.
+           perform rot-keypress.
+           display tela-limpa-cad.
       *
        copy rotgen.lib.
       *
@@ -272,25 +397,41 @@
                   foreground-color 15 background-color 04.
            accept escape-key from escape.
            exit.
+      *
+       acc-portador.
+           accept sele-portador at 1623 with auto update prompt
+                  foreground-color 15 background-color 04.
+           accept escape-key from escape.
+           exit.
       *
       *  Sequencia para dar display
       *
        dsp-inicio.
-           display sele-inicio at 1422 with foreground-color 15 
+           display sele-inicio at 1422 with foreground-color 15
                    background-color 04.
       *
        dsp-fim.
-           display sele-fim at 1522 with foreground-color 15 
+           display sele-fim at 1522 with foreground-color 15
+                   background-color 04.
+      *
+       dsp-portador.
+           display sele-portador at 1623 with foreground-color 15
+                   background-color 04.
+           display sele-dportador at 1627 with foreground-color 15
                    background-color 04.
       *
       *  Sequencia para fazer limpeza da tela
       *
        lmp-inicio.
-           display limpa at 1422 with foreground-color 15 
+           display limpa at 1422 with foreground-color 15
                    background-color 04.
       *
        lmp-fim.
-           display limpa at 1522 with foreground-color 15 
+           display limpa at 1522 with foreground-color 15
+                   background-color 04.
+      *
+       lmp-portador.
+           display limpa at 1623 with foreground-color 15
                    background-color 04.
       *
        sec-selecao section.
@@ -317,6 +458,38 @@
            if sele-fim < sele-inicio
               go to lab-sele-02
            end-if.
+      *
+       lab-sele-portador.
+           move 0 to sele-portador.
+           move spaces to sele-dportador.
+           perform lmp-portador.
+           perform acc-portador.
+           if escape-key = 1
+              perform lmp-portador
+              go to lab-sele-02
+           end-if.
+           if sele-portador = 0
+              go to lab-sele-portador
+           end-if.
+           perform rot-open-tabl.
+           move 04 to wtab01-tipo.
+           move sele-portador to wtab01-codigo.
+           move spaces to wtab01-resto.
+           move wtab01-chave to tabl-chave.
+           perform rot-le-tabl.
+           if erro not = 0
+              perform rot-close-tabl
+              perform rot-erro-portador
+              go to lab-sele-portador
+           end-if.
+           move reg-tabl to reg-wtab01.
+           move wtab01-descricao to sele-dportador.
+           perform rot-close-tabl.
+           perform dsp-portador.
+           move 1 to lay-indice.
+           if sele-portador = 002
+              move 2 to lay-indice
+           end-if.
            move "Confirma (S) (N) ?" to mensagem.
            display tela-mensagem-cad.
       *
@@ -324,11 +497,11 @@
            perform accept-resposta-cad.
            if escape-key = 1
               display tela-limpa-cad
-              go to lab-sele-02
+              go to lab-sele-portador
            end-if.
            if resposta = "N"
               display tela-limpa-cad
-              perform lmp-inicio thru lmp-fim
+              perform lmp-inicio thru lmp-portador
               go to lab-sele-01
            else
               if resposta not = "S"
@@ -337,11 +510,11 @@
            end-if.
            perform sec-impressao.
            display tela-limpa-cad.
-           perform lmp-inicio thru lmp-fim.
+           perform lmp-inicio thru lmp-portador.
            go to lab-sele-01.
       *
        lab-sele-fim.
-           perform lmp-inicio thru lmp-fim.
+           perform lmp-inicio thru lmp-portador.
            exit.
       *
        sec-impressao section.
@@ -381,11 +554,16 @@
            if resposta = "F" or sele-inicio > sele-fim
               go to lab-imp-fim
            end-if.
+           if lay-indice = 2
+              go to lab-imp-02-02
+           end-if.
+      *
+       lab-imp-02-01.
            move sele-inicio to cab-doc-1 cab-doc-2.
            move 0006 to cab-ag-1.
            move 0 to cab-dv-1.
            move "0.701189 2"to cab-conta.
-           move "ABAV XXII CONGRESSO BRAS AG VIAG" to cab-abav-1  
+           move "ABAV XXII CONGRESSO BRAS AG VIAG" to cab-abav-1
                                                       cab-abav-2.
            move "CPJ GRACA ARANHA RJAN" to cab-nag-1 cab-nag-2.
            write reg-imp from cab-1-8.
@@ -399,6 +577,26 @@
            write reg-imp from cab-1-6 before 0 lines.
            add 1 to sele-inicio.
            go to lab-imp-02.
+      *
+       lab-imp-02-02.
+           move sele-inicio to cab-doc-1b2 cab-doc-2b2.
+           move 0006 to cab-ag-1b2.
+           move 0 to cab-dv-1b2.
+           move "0.701189 2"to cab-contab2.
+           move "ABAV XXII CONGRESSO BRAS AG VIAG" to cab-abav-1b2
+                                                        cab-abav-2b2.
+           move "CPJ GRACA ARANHA RJAN" to cab-nag-1b2 cab-nag-2b2.
+           write reg-imp from cab-1-8.
+           write reg-imp from cab-01b2 after 5 lines.
+           write reg-imp from cab-02b2 after 3 lines.
+           write reg-imp from cab-03b2 after 2 lines.
+           write reg-imp from cab-04b2 after 1 lines.
+           write reg-imp from cab-06b2 after 05 lines.
+           write reg-imp from cab-05b2 after 03 lines.
+           write reg-imp from spaces after 11 lines.
+           write reg-imp from cab-1-6 before 0 lines.
+           add 1 to sele-inicio.
+           go to lab-imp-02.
       *
        lab-imp-fim.
            perform rot-close-imp.
