@@ -64,6 +64,15 @@
        01 limpa-aux                    pic x(40) value spaces.
        01 kbd-aux                      pic 9(02) comp-5 value 0.
        01 tamanho                      pic 9(04) comp-5 value 59.
+      *
+      *    Campos de apoio ao type-ahead da consulta (um caractere
+      *    por vez, com busca refeita a cada tecla), compartilhados
+      *    entre a consulta por empresa e por diretor.
+      *
+       01 tipo-car                     pic x(01) value space.
+       01 tipo-pos                     pic 9(02) comp-5 value 0.
+       01 tipo-col                     pic 9(04) comp-5 value 0.
+       01 tipo-aux                     pic x(40) value spaces.
       *
        01 cab-usr.
           02 filler                    pic x(10) value "Usuario.:".
@@ -216,6 +225,45 @@
            display tela-mensagem.
            perform rot-keypress.
            display tela-limpa.
+      *
+      *    Busca incremental (type-ahead) - refeita a cada caractere
+      *    digitado em acc-empresa/acc-diretor, mostrando de imediato
+      *    o primeiro registro cujo campo comeca com o que ja foi
+      *    digitado, sem esperar o <Enter>.
+      *
+       rot-busca-rapida-empresa.
+           move tipo-aux to txt.
+           perform rot-texto.
+           move low-values to at01-chave-1.
+           move txt to at01-empresa in at01-chave-1.
+           move 0 to erro.
+           start arqat01 key is not less at01-chave-1 invalid key
+                 move 1 to erro.
+           if erro = 0
+              perform rot-le-proximo
+           end-if.
+           if erro = 0 and at01-chave not = high-values
+              perform rot-display
+           else
+              perform lmp-codigo thru lmp-diretor
+           end-if.
+      *
+       rot-busca-rapida-diretor.
+           move tipo-aux to txt.
+           perform rot-texto.
+           move low-values to at01-chave-2.
+           move txt to at01-diretor in at01-chave-2.
+           move 0 to erro.
+           start arqat01 key is not less at01-chave-2 invalid key
+                 move 1 to erro.
+           if erro = 0
+              perform rot-le-proximo
+           end-if.
+           if erro = 0 and at01-chave not = high-values
+              perform rot-display
+           else
+              perform lmp-codigo thru lmp-diretor
+           end-if.
       *
        copy rotgen.lib.
       *
@@ -342,17 +390,79 @@
        acc-empresa.
            add rotina-lin to 4 giving linha.
            add rotina-col to 19 giving coluna.
-           accept empresa at line linha column coluna with auto 
-                  update prompt foreground-color 15 background-color 04.
+           move spaces to tipo-aux.
+           move 1 to tipo-pos.
+      *
+       acc-empresa-car.
+           compute tipo-col = coluna + tipo-pos - 1.
+           move space to tipo-car.
+           accept tipo-car at line linha column tipo-col with auto
+                  update foreground-color 15 background-color 04.
            accept escape-key from escape.
+           if escape-key = 1
+              go to acc-empresa-fim
+           end-if.
+           if tipo-car = x"08"
+              if tipo-pos > 1
+                 subtract 1 from tipo-pos
+                 move space to tipo-aux(tipo-pos:1)
+                 display space at line linha column tipo-col with
+                         foreground-color 15 background-color 04
+                 perform rot-busca-rapida-empresa
+              end-if
+              go to acc-empresa-car
+           end-if.
+           if tipo-car = space
+              go to acc-empresa-fim
+           end-if.
+           move tipo-car to tipo-aux(tipo-pos:1).
+           add 1 to tipo-pos.
+           perform rot-busca-rapida-empresa.
+           if tipo-pos <= 40
+              go to acc-empresa-car
+           end-if.
+      *
+       acc-empresa-fim.
+           move tipo-aux to empresa.
            exit.
       *
        acc-diretor.
            add rotina-lin to 5 giving linha.
            add rotina-col to 19 giving coluna.
-           accept diretor at line linha column coluna with auto 
-                  update prompt foreground-color 15 background-color 04.
+           move spaces to tipo-aux.
+           move 1 to tipo-pos.
+      *
+       acc-diretor-car.
+           compute tipo-col = coluna + tipo-pos - 1.
+           move space to tipo-car.
+           accept tipo-car at line linha column tipo-col with auto
+                  update foreground-color 15 background-color 04.
            accept escape-key from escape.
+           if escape-key = 1
+              go to acc-diretor-fim
+           end-if.
+           if tipo-car = x"08"
+              if tipo-pos > 1
+                 subtract 1 from tipo-pos
+                 move space to tipo-aux(tipo-pos:1)
+                 display space at line linha column tipo-col with
+                         foreground-color 15 background-color 04
+                 perform rot-busca-rapida-diretor
+              end-if
+              go to acc-diretor-car
+           end-if.
+           if tipo-car = space
+              go to acc-diretor-fim
+           end-if.
+           move tipo-car to tipo-aux(tipo-pos:1).
+           add 1 to tipo-pos.
+           perform rot-busca-rapida-diretor.
+           if tipo-pos <= 40
+              go to acc-diretor-car
+           end-if.
+      *
+       acc-diretor-fim.
+           move tipo-aux to diretor.
            exit.
       *
       *  Sequencia para dar display
