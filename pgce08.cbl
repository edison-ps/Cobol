@@ -0,0 +1,1037 @@
+      ***************************************************************
+      *                                                             *
+      *  E P S - S O F T                          :::  PGCE08       *
+      *                                                             *
+      *-------------------------------------------------------------*
+      *                                                             *
+      *  Divergencia Estoque Oficial x Real :                       *
+      *                                                             *
+      *  Data da ultima alteracao:    09/08/26     v1.00            *
+      *                                                             *
+      ***************************************************************
+      *
+       identification division.
+       program-id. pgce08.
+       author. Edisom Pires de Souza.
+      *
+       environment division.
+           configuration section.
+       special-names.
+           decimal-point is comma.
+       input-output section.
+       file-control.
+      *
+           select arqce02 assign to disk
+                  organization is indexed
+                  access mode is dynamic
+                  lock mode is manual
+                  with lock on multiple records
+                  record key is ce02-chave
+                  alternate record key is ce02-chave-1 with duplicates
+                  file status is ce02-status.
+      *
+           select arqce03 assign to disk
+                  organization is indexed
+                  access mode is dynamic
+                  lock mode is manual
+                  with lock on multiple records
+                  record key is ce03-chave
+                  alternate record key is ce03-chave-1 with duplicates
+                  alternate record key is ce03-chave-2 with duplicates
+                  file status is ce03-status.
+      *
+           select arqimp assign to disk
+                  organization is line sequential
+                  lock mode is manual
+                  file status is imp-status.
+      *
+       data division.
+       file section.
+      *
+       copy fdce02.lib.
+      *
+       copy fdce03.lib.
+      *
+       fd arqimp
+
+       label record is standard
+       value of file-id is impress
+       data record is reg-imp.
+
+       01 reg-imp                      pic x(300).
+      *
+       working-storage section.
+      *
+       01 ce02-status                  pic x(02) value "00".
+       01 ce02-stat                    pic x(01) value "F".
+      *
+       01 nome-arq-ce02.
+          02 ce02-dir                  pic x(03) value "CE2".
+          02 filler                    pic x(01) value "\".
+          02 ce02-nome                 pic x(08) value "ARQCE02A".
+          02 filler                    pic x(01) value ".".
+          02 ce02-ext                  pic x(03) value "DAT".
+      *
+       01 ce03-status                  pic x(02) value "00".
+       01 ce03-stat                    pic x(01) value "F".
+      *
+       01 nome-arq-ce03.
+          02 ce03-dir                  pic x(03) value "CE2".
+          02 filler                    pic x(01) value "\".
+          02 ce03-nome                 pic x(08) value "ARQCE03A".
+          02 filler                    pic x(01) value ".".
+          02 ce03-ext                  pic x(03) value "DAT".
+      *
+       01 impress                      pic x(12) value spaces.
+       01 imp-status                   pic x(02) value "00".
+       01 imp-stat                     pic x(01) value "F".
+      *
+       01 cb-prog.
+          02 cb-programa               pic x(08) value "PGCE08".
+          02 cb-versao                 pic x(06) value "v1.00 ".
+      *
+       01 limpa                        pic x(10) value spaces.
+       01 limpa-08                     pic x(08) value spaces.
+       01 kbd-aux                      pic 9(02) comp-5 value 0.
+       01 flag-empresa                 pic x(01) value "N".
+       01 spool                        pic x(04) value spaces.
+       01 campo-wait-aux               pic 9(04) comp-5 value 2.
+       01 linha                        pic 9(03) comp-5 value 0.
+       01 linha-detalhe                pic x(78) value spaces.
+       01 coluna                       pic 9(04) comp-5 value 1.
+       01 tamanho                      pic 9(04) comp-5 value 78.
+       01 pagina                       pic 9(03) value 0.
+       01 tracos-c                     pic x(78) value all "Ä".
+       01 tracos-i                     pic x(78) value all "-".
+       01 total                        pic 9(05) value 0.
+      *
+       01 buffer2.
+          02 filler                    pic 9(04) occurs 2000.
+      *
+       01 campos.
+          02 sele-grupo                pic 9(05) value 0.
+          02 sele-produto               pic 9(05) value 0.
+          02 sele-data-i                pic 9(06) value 0.
+          02 sele-data-i-disp           pic x(08) value "Inicio".
+          02 sele-data-f                pic 9(06) value 99999.
+          02 sele-data-f-disp           pic x(08) value "Fim".
+          02 sele-device                pic 9(01) value 0.
+      *
+       01 data-aux.
+          02 dia-aux                   pic 9(02) value 0.
+          02 mes-aux                   pic 9(02) value 0.
+          02 ano-aux                   pic 9(02) value 0.
+      *
+      *    Auxiliares do confronto oficial x real por produto
+      *
+       01 fim-mov                      pic 9(01) value 0.
+       01 diferenca                    pic s9(06)v9(02) value 0.
+       01 soma-nao-fat                 pic s9(06)v9(02) value 0.
+       01 qtd-mov-nao-fat              pic 9(03) value 0.
+       01 movimento-desc               pic x(10) value spaces.
+      *
+       01 cab-abav.
+          02 filler                    pic x(02) value spaces.
+          02 filler                    pic x(01) value x"0e".
+          02 filler                    pic x(08) value "DISPASA ".
+          02 filler                    pic x(01) value x"14".
+          02 filler                    pic x(01) value x"0f".
+          02 filler                    pic x(23) value
+          "Dispasa Plasticos LTDA.".
+          02 filler                    pic x(01) value x"12".
+      *
+       01 cab-prog.
+          02 filler                    pic x(02) value spaces.
+          02 filler                    pic x(28) value
+          "Divergencia Estoque Of.x Real".
+          02 filler                    pic x(26) value spaces.
+          02 cab-data                  pic x(08) value spaces.
+          02 filler                    pic x(03) value spaces.
+          02 filler                    pic x(05) value "Pag. ".
+          02 cab-pagina                pic 9(04) value 0.
+      *
+       01 cab-01.
+          02 filler                    pic x(01) value spaces.
+          02 filler                    pic x(05) value "Grupo".
+          02 filler                    pic x(02) value spaces.
+          02 filler                    pic x(07) value "Produto".
+          02 filler                    pic x(02) value spaces.
+          02 filler                    pic x(09) value "Descricao".
+          02 filler                    pic x(17) value spaces.
+          02 filler                    pic x(08) value "Oficial".
+          02 filler                    pic x(02) value spaces.
+          02 filler                    pic x(07) value "Real".
+          02 filler                    pic x(03) value spaces.
+          02 filler                    pic x(10) value "Diferenca".
+      *
+       01 cab-02.
+          02 filler                    pic x(01) value spaces.
+          02 cab-grupo                 pic 9(05) value 0.
+          02 filler                    pic x(02) value spaces.
+          02 cab-produto               pic 9(05) value 0.
+          02 filler                    pic x(02) value spaces.
+          02 cab-descricao             pic x(26) value spaces.
+          02 filler                    pic x(02) value spaces.
+          02 cab-ofic                  pic z(05)9,99- value 0.
+          02 filler                    pic x(01) value spaces.
+          02 cab-real                  pic z(05)9,99- value 0.
+          02 filler                    pic x(01) value spaces.
+          02 cab-dif                   pic z(05)9,99- value 0.
+      *
+       01 cab-03.
+          02 filler                    pic x(08) value spaces.
+          02 filler                    pic x(04) value "Mov.".
+          02 filler                    pic x(01) value spaces.
+          02 cab-mov-data              pic x(08) value spaces.
+          02 filler                    pic x(02) value spaces.
+          02 cab-mov-desc              pic x(10) value spaces.
+          02 filler                    pic x(02) value spaces.
+          02 cab-mov-qtd               pic z(04)9,99- value 0.
+          02 filler                    pic x(02) value spaces.
+          02 filler                    pic x(02) value "NF".
+          02 filler                    pic x(01) value ":".
+          02 cab-mov-nf                pic x(10) value spaces.
+      *
+       01 cab-04.
+          02 filler                    pic x(08) value spaces.
+          02 cab-situacao              pic x(40) value spaces.
+      *
+       copy workgen.lib.
+      *
+       linkage section.
+      *
+       01 param-menu.
+          02 param-usr                 pic x(10).
+          02 param-senha                pic x(10).
+          02 param-prioridade           pic 9(01).
+          02 param-data                 pic 9(05).
+          02 param-impress              pic x(12).
+      *
+       screen section.
+      *
+       01 tela-01.
+          02 line 13 column 23 foreground-color 07 background-color 04
+             highlight value "Divergencia Oficial x Real".
+          02 line 14 column 06 foreground-color 06 background-color 04
+             value "Grupo.........:".
+          02 line 15 column 06 foreground-color 06 background-color 04
+             value "Produto.......:".
+          02 line 16 column 06 foreground-color 06 background-color 04
+             value "Periodo Mov...:".
+          02 line 16 column 31 foreground-color 06 background-color 04
+             value "a".
+          02 line 17 column 06 foreground-color 06 background-color 04
+             value "Device........:".
+      *
+       01 tela-02.
+          02 line 19 column 05 foreground-color 07 background-color 02
+             highlight pic x(41) from spaces.
+          02 line 19 column 08 foreground-color 07 background-color 02
+             highlight value "1".
+          02 line 19 column 09 foreground-color 01 background-color 02
+             value "-Console".
+          02 line 19 column 25 foreground-color 07 background-color 02
+             highlight value "2".
+          02 line 19 column 26 foreground-color 01 background-color 02
+             value "-Impressora".
+      *
+       01 tela-03.
+          02 line 23 column 02 foreground-color 01 background-color 02
+             pic x(78) from spaces.
+          02 line 23 column 02 foreground-color 01 background-color 02
+             value "Tecle (".
+          02 line 23 column 09 foreground-color 07 background-color 02
+             highlight value "C".
+          02 line 23 column 10 foreground-color 01 background-color 02
+             value ")ontinuar   (".
+          02 line 23 column 23 foreground-color 07 background-color 02
+             highlight value "F".
+          02 line 23 column 24 foreground-color 01 background-color 02
+             value ")inalizar".
+      *
+       01 tela-04.
+          02 line 23 column 02 foreground-color 01 background-color 02
+             pic x(78) from spaces.
+          02 line 23 column 02 foreground-color 01 background-color 02
+             value "Tecle (".
+          02 line 23 column 09 foreground-color 07 background-color 02
+             highlight value "I".
+          02 line 23 column 10 foreground-color 01 background-color 02
+             value ") para interromper".
+      *
+       01 tela-05.
+          02 line 23 column 02 foreground-color 01 background-color 02
+             pic x(78) from spaces.
+          02 line 23 column 02 foreground-color 01 background-color 02
+             value "Tecle <Enter>".
+      *
+       01 tela-08.
+          02 line 19 column 05 foreground-color 01 background-color 02
+             pic x(41) from spaces.
+          02 line 19 column 05 foreground-color 01 background-color 02
+             value "Tecle (".
+          02 line 19 column 12 foreground-color 07 background-color 02
+             highlight value "C".
+          02 line 19 column 13 foreground-color 01 background-color 02
+             value ")ontinuar   (".
+          02 line 19 column 26 foreground-color 07 background-color 02
+             highlight value "F".
+          02 line 19 column 27 foreground-color 01 background-color 02
+             value ")inalizar".
+      *
+       01 tela-09.
+          02 line 19 column 05 foreground-color 01 background-color 02
+             pic x(41) from spaces.
+          02 line 19 column 05 foreground-color 01 background-color 02
+             value "Tecle (".
+          02 line 19 column 12 foreground-color 07 background-color 02
+             highlight value "I".
+          02 line 19 column 13 foreground-color 01 background-color 02
+             value ") para interromper".
+      *
+       01 tela-mensagem-cad.
+          02 line 19 column 05 foreground-color 07 background-color 02
+             highlight pic x(41) from mensagem.
+      *
+       01 tela-erro-cad.
+          02 line 19 column 05 beep reverse-video pic x(41) from
+             mensagem.
+      *
+       01 tela-limpa-cad.
+          02 line 19 column 05 foreground-color 04 background-color 04
+             pic x(41) from spaces.
+      *
+       copy scrgen.lib.
+      *
+       procedure division using param-menu.
+      *
+       lab-00.
+           move 0 to box-col box-lin.
+           move 80 to box-col-f.
+           move 25 to box-lin-f.
+           perform rot-save-buffer.
+           display tela-cabec.
+           move 03 to box-col.
+           move 11 to box-lin.
+           move 45 to box-col-f.
+           move 19 to box-lin-f.
+           move "3" to box-borda.
+           move 04 to box-cor-f.
+           move 10 to box-cor-p.
+           move spaces to box-fundo.
+           move "S" to box-sombra.
+           perform rot-box.
+           display tela-01.
+      *
+       lab-01.
+           display tela-limpa-cad.
+           perform sec-selecao.
+           move 0 to box-col box-lin.
+           move 80 to box-col-f.
+           move 25 to box-lin-f.
+           perform rot-rest-buffer.
+      *
+       lab-fim.
+           exit program.
+      *
+      ************************
+      *                      *
+      *    R o t i n a s     *
+      *                      *
+      ************************
+      *
+       rotinas section.
+      *
+       rot-open-ce02.
+           move 0 to erro.
+           if ce02-stat = "F"
+              open i-o arqce02
+              if ce02-status not = "00"
+                 move
+                 " Erro de abertura no ARQCE02A.DAT - Tecle <Enter>" to
+                 mensagem
+                 display tela-erro
+                 perform rot-keypress
+                 display tela-limpa
+                 move 1 to erro
+               else
+                  move "A" to ce02-stat
+               end-if
+           end-if.
+      *
+       rot-close-ce02.
+           if ce02-stat = "A"
+              close arqce02
+              move "F" to ce02-stat
+           end-if.
+      *
+       rot-erro-leitura-ce02.
+           move " Erro de leitura - ARQCE02A.DAT - Tecle <Enter>" to
+           mensagem.
+           display tela-erro.
+           perform rot-keypress.
+           display tela-limpa.
+      *
+       rot-le-proximo-ce02.
+           move 0 to erro.
+           read arqce02 next at end move 1 to erro.
+           if ce02-status = "9D"
+              move 0 to erro
+              call "C_Wait" using by value campo-wait
+              go to rot-le-proximo-ce02
+           end-if.
+      *
+       rot-open-ce03.
+           move 0 to erro.
+           if ce03-stat = "F"
+              open i-o arqce03
+              if ce03-status not = "00"
+                 move
+                 " Erro de abertura no ARQCE03A.DAT - Tecle <Enter>" to
+                 mensagem
+                 display tela-erro
+                 perform rot-keypress
+                 display tela-limpa
+                 move 1 to erro
+               else
+                  move "A" to ce03-stat
+               end-if
+           end-if.
+      *
+       rot-close-ce03.
+           if ce03-stat = "A"
+              close arqce03
+              move "F" to ce03-stat
+           end-if.
+      *
+       rot-le-proximo-ce03.
+           move 0 to erro.
+           read arqce03 next at end move 1 to erro.
+           if ce03-status = "9D"
+              move 0 to erro
+              call "C_Wait" using by value campo-wait
+              go to rot-le-proximo-ce03
+           end-if.
+      *
+       rot-open-imp.
+           move 0 to erro.
+           move param-impress to impress.
+           move zeros to imp-status
+           if imp-stat = "F"
+              open output arqimp
+              if imp-status not = "00"
+                 move " Erro de impressao - Tecle <Enter>" to mensagem
+                 display tela-erro
+                 perform rot-keypress
+                 display tela-limpa
+                 move 1 to erro
+              else
+                 move "A" to imp-stat
+              end-if
+           end-if.
+      *
+       rot-close-imp.
+           if imp-stat = "A"
+              close arqimp
+              unlock arqimp
+              move "F" to imp-stat
+           end-if.
+      *
+       rot-interrompe-console.
+           call "C_Readkey".
+           move return-code to campo-kbd.
+           if kbd2 = 73 or 105
+              display tela-04
+              perform until kbd2 = 67 or 99 or 70 or 102
+                      perform rot-keypress
+              end-perform
+             if kbd2 = 70 or 102
+                move "F" to resposta
+             else
+                display tela-05
+             end-if
+           end-if.
+      *
+       rot-interrompe-impressora.
+           call "C_Readkey".
+           move return-code to campo-kbd.
+           if kbd2 = 73 or 105
+              display tela-09
+              perform until kbd2 = 67 or 99 or 70 or 102
+                      perform rot-keypress
+              end-perform
+             if kbd2 = 70 or 102
+                move "F" to resposta
+             else
+                display tela-09
+             end-if
+           end-if.
+      *
+       rot-cabec.
+           move param-data to dias-corr.
+           move 1 to opcao-data.
+           perform rot-data.
+           move data-disp to cab-data.
+           move 7 to linha.
+           add 1 to pagina
+           move pagina to cab-pagina
+           if pagina = 1
+              write reg-imp from cab-abav
+              write reg-imp from cab-prog after 1 line
+           else
+              write reg-imp from cab-abav after page
+              write reg-imp from cab-prog after 2 lines
+           end-if.
+           write reg-imp from tracos-i after 1 line.
+           write reg-imp from cab-01 after 1 line.
+           write reg-imp from tracos-i after 1 line.
+           write reg-imp from spaces.
+      *
+      *    Monta a descricao do tipo de movimento (igual a tela-05 do
+      *    PGCE03/PGCE07)
+      *
+       rot-movimento-desc.
+           evaluate ce03-movimento in ce03-chave-2
+                    when 1 move "Inventario" to movimento-desc
+                    when 2 move "Entrada"    to movimento-desc
+                    when 3 move "Saida"      to movimento-desc
+                    when 4 move "Devolucao"  to movimento-desc
+                    when 5 move "Extorno"    to movimento-desc
+                    when other move spaces to movimento-desc
+           end-evaluate.
+      *
+      *    Monta o cabecalho do produto divergente (Oficial/Real/Dif.)
+      *
+       rot-move-produto.
+           move ce02-grupo to cab-grupo.
+           move ce02-produto to cab-produto.
+           move ce02-descricao-a to cab-descricao.
+           move ce02-estoque-ofic to cab-ofic.
+           move ce02-estoque-real to cab-real.
+           move diferenca to cab-dif.
+      *
+      *    Apura, para o produto corrente, os movimentos aplicados e
+      *    nao faturados (ce03-flag-atu = "S" e ce03-nf = spaces) no
+      *    periodo selecionado - sao esses que explicam a diferenca
+      *    entre estoque-real e estoque-ofic (vide PGCE04/lab-atu-02,
+      *    onde estoque-ofic so e' atualizado quando ha' N.F.)
+      *
+       rot-apura-divergencia.
+           move 0 to soma-nao-fat qtd-mov-nao-fat fim-mov.
+           move low-values to ce03-chave-1.
+           move ce02-grupo to ce03-grupo in ce03-chave-1.
+           move ce02-produto to ce03-produto in ce03-chave-1.
+           start arqce03 key is not less ce03-chave-1
+                 invalid key move 1 to fim-mov
+           end-start.
+           perform until fim-mov = 1
+                   perform rot-le-proximo-ce03
+                   if erro not = 0
+                      move 1 to fim-mov
+                   else
+                      if ce03-grupo in ce03-chave-1 not = ce02-grupo or
+                         ce03-produto in ce03-chave-1 not = ce02-produto
+                         move 1 to fim-mov
+                      else
+                         if ce03-data-mov >= sele-data-i and
+                            ce03-data-mov <= sele-data-f and
+                            ce03-flag-atu = "S" and ce03-nf = spaces
+                            and ce03-movimento in ce03-chave-2
+                               not = 1
+                            perform rot-apura-movimento
+                         end-if
+                      end-if
+                   end-if
+           end-perform.
+      *
+       rot-apura-movimento.
+           add 1 to qtd-mov-nao-fat.
+           evaluate ce03-movimento in ce03-chave-2
+                    when 2 add ce03-quantidade to soma-nao-fat
+                    when other subtract ce03-quantidade from
+                                soma-nao-fat
+           end-evaluate.
+           perform rot-move-mov.
+           move cab-03 to linha-detalhe.
+           perform rot-print.
+      *
+       rot-move-mov.
+           move ce03-data-mov to dias-corr.
+           move 1 to opcao-data.
+           perform rot-data.
+           move data-disp to cab-mov-data.
+           perform rot-movimento-desc.
+           move movimento-desc to cab-mov-desc.
+           move ce03-quantidade to cab-mov-qtd.
+           move ce03-nf to cab-mov-nf.
+      *
+       rot-print.
+           if linha not > 23
+              call "C_Writexy" using by value coluna
+                                     by value linha
+                                     by value tamanho
+                                     by value box-cor-f
+                                     by value box-cor-p
+                                     by reference linha-detalhe
+              add 1 to linha
+           end-if.
+      *
+       rot-print-imp.
+           write reg-imp from linha-detalhe after 1 line.
+           add 1 to linha.
+      *
+       copy rotgen.lib.
+      *
+      ************************
+      *                      *
+      *       T e l a s      *
+      *                      *
+      ************************
+      *
+       telas section.
+      *
+       accept-resposta-cad.
+           move spaces to resposta.
+           accept resposta at 1940 with auto foreground-color 04
+                                             background-color 04.
+           accept escape-key from escape.
+           move resposta to txt.
+           perform rot-texto.
+           move txt to resposta.
+      *
+       display-erro-usr.
+           move " Usuario sem prioridade para esta funcao - Tecle <Enter
+      -    ">" to mensagem.
+           display tela-erro-cad.
+           perform rot-keypress.
+      *
+       err-data-i.
+           move " Data invalida - Tecle <Enter>" to
+           mensagem.
+           display tela-erro-cad.
+           perform rot-keypress.
+           display tela-limpa-cad.
+      *
+      *  Sequencia para dar Accept
+      *
+       acc-grupo.
+           accept sele-grupo at 1422 with auto update prompt
+                  foreground-color 15 background-color 04.
+           accept escape-key from escape.
+           exit.
+      *
+       acc-produto.
+           accept sele-produto at 1522 with auto update prompt
+                  foreground-color 15 background-color 04.
+           accept escape-key from escape.
+           exit.
+      *
+       acc-device.
+           accept sele-device at 1722 with auto update prompt
+                  foreground-color 15 background-color 04.
+           accept escape-key from escape.
+           exit.
+      *
+       acc-data-i.
+           accept sele-data-i at 1622 with auto update prompt
+                  foreground-color 15 background-color 04.
+           accept escape-key from escape.
+           exit.
+      *
+       acc-data-f.
+           accept sele-data-f at 1633 with auto update prompt
+                  foreground-color 15 background-color 04.
+           accept escape-key from escape.
+           exit.
+      *
+      *  Sequencia para dar display
+      *
+       dsp-grupo.
+           display sele-grupo at 1422 with foreground-color 15
+                   background-color 04.
+      *
+       dsp-produto.
+           display sele-produto at 1522 with foreground-color 15
+                   background-color 04.
+      *
+       dsp-data-i.
+           display sele-data-i-disp at 1622 with foreground-color 15
+                   background-color 04.
+      *
+       dsp-data-f.
+           display sele-data-f-disp at 1633 with foreground-color 15
+                   background-color 04.
+      *
+       dsp-device.
+           display sele-device at 1722 with foreground-color 15
+                   background-color 04.
+      *
+      *  Sequencia para fazer limpeza da tela
+      *
+       lmp-grupo.
+           display limpa at 1422 with foreground-color 15
+                   background-color 04.
+      *
+       lmp-produto.
+           display limpa at 1522 with foreground-color 15
+                   background-color 04.
+      *
+       lmp-data-i.
+           display limpa-08 at 1622 with foreground-color 15
+                   background-color 04.
+      *
+       lmp-data-f.
+           display limpa-08 at 1633 with foreground-color 15
+                   background-color 04.
+      *
+       lmp-device.
+           display limpa at 1722 with foreground-color 15
+                   background-color 04.
+      *
+       sec-selecao section.
+      *
+       lab-sele-01.
+           display tela-limpa-cad.
+           move 0 to sele-grupo.
+           perform lmp-grupo.
+           perform acc-grupo.
+           if escape-key = 1
+              go to lab-sele-fim
+           end-if.
+      *
+       lab-sele-02.
+           move 0 to sele-produto.
+           perform lmp-produto.
+           perform acc-produto.
+           if escape-key = 1
+              perform lmp-produto
+              go to lab-sele-01
+           end-if.
+      *
+       lab-sele-03.
+           move 0 to sele-data-i.
+           perform lmp-data-i.
+           perform acc-data-i.
+           if escape-key = 1
+              perform lmp-data-i
+              go to lab-sele-02
+           end-if.
+           if sele-data-i not = 0
+              move sele-data-i to data-aux
+              move dia-aux to dia-euro
+              move mes-aux to mes-euro
+              move ano-aux to ano-euro
+              move 4 to opcao-data
+              perform rot-data
+              if return-code not = 0
+                 perform err-data-i
+                 go to lab-sele-03
+              end-if
+              move data-disp to sele-data-i-disp
+              move dias-corr to sele-data-i
+           else
+              move "Inicio" to sele-data-i-disp
+           end-if.
+           perform dsp-data-i.
+      *
+       lab-sele-04.
+           move 0 to sele-data-f.
+           perform lmp-data-f.
+           perform acc-data-f.
+           if escape-key = 1
+              perform lmp-data-f
+              go to lab-sele-03
+           end-if.
+           if sele-data-f not = 0
+              move sele-data-f to data-aux
+              move dia-aux to dia-euro
+              move mes-aux to mes-euro
+              move ano-aux to ano-euro
+              move 4 to opcao-data
+              perform rot-data
+              if return-code not = 0
+                 perform err-data-i
+                 go to lab-sele-04
+              end-if
+              move data-disp to sele-data-f-disp
+              move dias-corr to sele-data-f
+           else
+              move "Fim" to sele-data-f-disp
+              move 99999 to sele-data-f
+           end-if.
+           perform dsp-data-f.
+      *
+       lab-sele-05.
+           display tela-02.
+           move 0 to sele-device.
+           perform lmp-device.
+           perform acc-device.
+           if escape-key = 1
+              perform lmp-device
+              go to lab-sele-04
+           end-if.
+           if sele-device not = 1 and 2
+              go to lab-sele-05
+           end-if.
+      *
+       lab-sele-06.
+           move "Confirma (S) (N) ?" to mensagem.
+           display tela-mensagem-cad.
+           perform accept-resposta-cad.
+           if escape-key = 1
+              display tela-limpa-cad
+              go to lab-sele-05
+           end-if.
+           if resposta = "N"
+              display tela-limpa-cad
+              perform lmp-grupo thru lmp-device
+              go to lab-sele-01
+           else
+              if resposta not = "S"
+                 go to lab-sele-06
+              end-if
+           end-if.
+           display tela-limpa-cad.
+           if sele-device = 1
+              perform sec-consulta
+           else
+              perform sec-impressao
+           end-if.
+           perform lmp-grupo thru lmp-device.
+           go to lab-sele-01.
+      *
+       lab-sele-fim.
+           perform lmp-grupo thru lmp-device.
+           exit.
+      *
+       sec-consulta section.
+       sec-cns-00.
+           move 01 to box-col.
+           move 03 to box-lin.
+           move 78 to box-col-f.
+           move 22 to box-lin-f.
+           call "C_Savescr" using by value box-col
+                                  by value box-lin
+                                  by value box-col-f
+                                  by value box-lin-f
+                                  by reference buffer2.
+           display tela-cabec.
+           move spaces to box-borda.
+           move 00 to box-cor-f.
+           move 15 to box-cor-p.
+           move spaces to box-fundo.
+           move "N" to box-sombra.
+           perform rot-box.
+           perform rot-open-ce02.
+           if erro not = 0
+              go to lab-cns-fim
+           end-if.
+           perform rot-open-ce03.
+           if erro not = 0
+              go to lab-cns-fim
+           end-if.
+           move 99 to linha.
+           move 0 to total.
+           move low-values to ce02-chave.
+           start arqce02 key is not less ce02-chave.
+      *
+       lab-cns-01.
+           move 0 to erro.
+           perform rot-le-proximo-ce02.
+           if erro not = 0
+              go to lab-cns-fim
+           end-if.
+           if ce02-chave = high-values
+              go to lab-cns-01
+           end-if.
+           perform rot-interrompe-console.
+           if resposta = "F"
+              move 27 to kbd2
+              go to lab-cns-fim
+           end-if.
+           if sele-grupo not = 0 and ce02-grupo not = sele-grupo
+              go to lab-cns-01
+           end-if.
+           if sele-produto not = 0 and ce02-produto not = sele-produto
+              go to lab-cns-01
+           end-if.
+           move ce02-estoque-real to diferenca.
+           subtract ce02-estoque-ofic from diferenca.
+           if diferenca = 0
+              go to lab-cns-01
+           end-if.
+           if linha > 17
+              if linha not = 99
+                 display tela-03
+                 perform rot-keypress
+                 if kbd2 = 27
+                    go to lab-cns-fim
+                 end-if
+              end-if
+              move 4 to linha
+              perform rot-box
+              display tela-04
+              move cab-01 to linha-detalhe
+              perform rot-print
+              move tracos-c to linha-detalhe
+              perform rot-print
+           end-if.
+           perform rot-move-produto.
+           add 1 to total.
+           move cab-02 to linha-detalhe.
+           perform rot-print.
+           perform rot-apura-divergencia.
+           if qtd-mov-nao-fat = 0
+              move "  Nenhum movimento nao faturado localizado" to
+              cab-situacao
+           else
+              if soma-nao-fat = diferenca
+                 move "  Explicado pelos movimentos acima" to
+                 cab-situacao
+              else
+                 move "  Divergencia nao totalmente explicada" to
+                 cab-situacao
+              end-if
+           end-if.
+           move cab-04 to linha-detalhe.
+           perform rot-print.
+           go to lab-cns-01.
+      *
+       lab-cns-fim.
+           if kbd2 not = 27
+              display tela-05
+              perform rot-keypress
+           end-if.
+           perform rot-close-ce03.
+           perform rot-close-ce02.
+           call "C_Restscr" using by value box-col
+                                  by value box-lin
+                                  by value box-col-f
+                                  by value box-lin-f
+                                  by reference buffer2.
+           exit.
+      *
+       sec-impressao section.
+           perform rot-open-ce02.
+           if erro not = 0
+              go to lab-imp-fim
+           end-if.
+           perform rot-open-ce03.
+           if erro not = 0
+              go to lab-imp-fim
+           end-if.
+           perform rot-open-imp.
+           if erro not = 0
+              go to lab-imp-fim
+           end-if.
+           move 99 to linha.
+           move 0 to pagina total.
+           move low-values to ce02-chave.
+           start arqce02 key is not less ce02-chave.
+           display tela-09.
+      *
+       lab-imp-01.
+           move 0 to erro.
+           perform rot-le-proximo-ce02.
+           if erro not = 0
+              go to lab-imp-fim
+           end-if.
+           if ce02-chave = high-values
+              go to lab-imp-01
+           end-if.
+           perform rot-interrompe-impressora.
+           if resposta = "F"
+              move 27 to kbd2
+              go to lab-imp-fim
+           end-if.
+           if sele-grupo not = 0 and ce02-grupo not = sele-grupo
+              go to lab-imp-01
+           end-if.
+           if sele-produto not = 0 and ce02-produto not = sele-produto
+              go to lab-imp-01
+           end-if.
+           move ce02-estoque-real to diferenca.
+           subtract ce02-estoque-ofic from diferenca.
+           if diferenca = 0
+              go to lab-imp-01
+           end-if.
+           if linha > 52
+              perform rot-cabec
+           end-if.
+           perform rot-move-produto.
+           add 1 to total.
+           write reg-imp from cab-02 after 1 line.
+           add 1 to linha.
+      *
+       lab-imp-02.
+           perform rot-apura-divergencia-imp.
+           if qtd-mov-nao-fat = 0
+              move "  Nenhum movimento nao faturado localizado" to
+              cab-situacao
+           else
+              if soma-nao-fat = diferenca
+                 move "  Explicado pelos movimentos acima" to
+                 cab-situacao
+              else
+                 move "  Divergencia nao totalmente explicada" to
+                 cab-situacao
+              end-if
+           end-if.
+           write reg-imp from cab-04 after 1 line.
+           add 1 to linha.
+           go to lab-imp-01.
+      *
+       lab-imp-fim.
+           if pagina not = 0
+              write reg-imp from spaces after page
+           end-if.
+           perform rot-close-imp.
+           perform rot-close-ce03.
+           perform rot-close-ce02.
+           exit.
+      *
+      *    Mesma logica de rot-apura-divergencia, porem gravando cada
+      *    movimento nao faturado diretamente no arqimp
+      *
+       rot-apura-divergencia-imp.
+           move 0 to soma-nao-fat qtd-mov-nao-fat fim-mov.
+           move low-values to ce03-chave-1.
+           move ce02-grupo to ce03-grupo in ce03-chave-1.
+           move ce02-produto to ce03-produto in ce03-chave-1.
+           start arqce03 key is not less ce03-chave-1
+                 invalid key move 1 to fim-mov
+           end-start.
+           perform until fim-mov = 1
+                   perform rot-le-proximo-ce03
+                   if erro not = 0
+                      move 1 to fim-mov
+                   else
+                      if ce03-grupo in ce03-chave-1 not = ce02-grupo or
+                         ce03-produto in ce03-chave-1 not = ce02-produto
+                         move 1 to fim-mov
+                      else
+                         if ce03-data-mov >= sele-data-i and
+                            ce03-data-mov <= sele-data-f and
+                            ce03-flag-atu = "S" and ce03-nf = spaces
+                            and ce03-movimento in ce03-chave-2
+                               not = 1
+                            perform rot-apura-movimento-imp
+                         end-if
+                      end-if
+                   end-if
+           end-perform.
+      *
+       rot-apura-movimento-imp.
+           add 1 to qtd-mov-nao-fat.
+           evaluate ce03-movimento in ce03-chave-2
+                    when 2 add ce03-quantidade to soma-nao-fat
+                    when other subtract ce03-quantidade from
+                                soma-nao-fat
+           end-evaluate.
+           if linha > 52
+              perform rot-cabec
+           end-if.
+           perform rot-move-mov.
+           write reg-imp from cab-03 after 1 line.
+           add 1 to linha.
+      *
