@@ -119,10 +119,18 @@
        01 tracos-i                     pic x(80) value all "-".
       *
        01 campos.
+          02 sele-tipo-rel             pic 9(01) value 0.
           02 sele-ord                  pic 9(01) value 0.
           02 sele-uf                   pic x(02) value spaces.
           02 sele-uf-disp              pic x(05) value spaces.
           02 sele-desc-t               pic x(30) occurs 5.
+      *
+       01 campos-resumo.
+          02 res-total                 pic 9(05) value 0.
+          02 res-estr                  pic 9(05) value 0 occurs 6.
+          02 res-fat                   pic 9(05) value 0 occurs 3.
+          02 res-fatresp               pic 9(05) value 0 occurs 3.
+          02 res-cur-qtd                pic 9(05) value 0.
       *
        01 fat-aux.
           02 fat-texto                 pic x(16) value spaces.
@@ -353,6 +361,35 @@
           02 filler                    pic x(65) value spaces.
           02 cab-total                 pic 9(05) value 0.
           02 filler                    pic x(01) value spaces.
+      *
+       01 cab-prog-res.
+          02 filler                    pic x(02) value spaces.
+          02 filler                    pic x(36) value
+             "Resumo da Pesquisa de Receptivo".
+          02 filler                    pic x(17) value spaces.
+          02 cab-res-data               pic x(08) value spaces.
+          02 filler                    pic x(03) value spaces.
+          02 filler                    pic x(05) value "Pag. ".
+          02 cab-res-pagina             pic 9(04) value 0.
+      *
+       01 cab-res-tot.
+          02 filler                    pic x(30) value
+             "Total de pesquisas analisadas:".
+          02 filler                    pic x(01) value spaces.
+          02 cab-res-total              pic zzzz9 value 0.
+      *
+       01 cab-res-hdr.
+          02 filler                    pic x(03) value spaces.
+          02 cab-res-hdr-txt            pic x(55) value spaces.
+      *
+       01 cab-res-linha.
+          02 filler                    pic x(05) value spaces.
+          02 cab-res-desc               pic x(30) value spaces.
+          02 filler                    pic x(02) value spaces.
+          02 cab-res-qtd                pic zzzz9 value 0.
+          02 filler                    pic x(02) value spaces.
+          02 cab-res-pct                pic zz9,99 value 0.
+          02 filler                    pic x(01) value "%".
       *
        copy wstab01.lib.
        copy wstab03.lib.
@@ -372,10 +409,24 @@
        01 tela-01.
           02 line 13 column 41 foreground-color 07 background-color 04
              highlight value "Relacao".
+          02 line 12 column 08 foreground-color 06 background-color 04
+             value "Tipo Relat....:".
           02 line 14 column 08 foreground-color 06 background-color 04
              value "Ordenamento...:".
           02 line 15 column 08 foreground-color 06 background-color 04
              value "U.F...........:".
+      *
+       01 tela-02a.
+          02 line 17 column 07 foreground-color 07 background-color 02
+             highlight pic x(41) from spaces.
+          02 line 17 column 10 foreground-color 07 background-color 02
+             highlight value "1".
+          02 line 17 column 11 foreground-color 01 background-color 02
+             value "-Detalhado".
+          02 line 17 column 22 foreground-color 07 background-color 02
+             highlight value "2".
+          02 line 17 column 23 foreground-color 01 background-color 02
+             value "-Resumo".
       *
        01 tela-02.
           02 line 17 column 07 foreground-color 07 background-color 02
@@ -687,6 +738,60 @@
                           go to rot-le-proximo
                        end-if
            end-evaluate.
+      *
+       rot-le-proximo-at02.
+           move 0 to erro.
+           read arqat02 next at end
+                move 1 to erro
+           end-read.
+           if at02-status = "9D"
+              move 0 to erro
+              call "C_Wait" using by value campo-wait
+              go to rot-le-proximo-at02
+           end-if.
+      *
+       rot-tabula-resumo.
+           add 1 to res-total.
+           evaluate true
+                  when at02-estrangeiros = "A"
+                       add 1 to res-estr (1)
+                  when at02-estrangeiros = "B"
+                       add 1 to res-estr (2)
+                  when at02-estrangeiros = "C"
+                       add 1 to res-estr (3)
+                  when at02-estrangeiros = "D"
+                       add 1 to res-estr (4)
+                  when at02-estrangeiros = "E"
+                       add 1 to res-estr (5)
+                  when at02-estrangeiros = "F"
+                       add 1 to res-estr (6)
+           end-evaluate.
+           evaluate true
+                  when at02-faturamento = "A"
+                       add 1 to res-fat (1)
+                  when at02-faturamento = "B"
+                       add 1 to res-fat (2)
+                  when at02-faturamento = "C"
+                       add 1 to res-fat (3)
+           end-evaluate.
+           evaluate true
+                  when at02-fat-resp = "A"
+                       add 1 to res-fatresp (1)
+                  when at02-fat-resp = "B"
+                       add 1 to res-fatresp (2)
+                  when at02-fat-resp = "C"
+                       add 1 to res-fatresp (3)
+           end-evaluate.
+      *
+       rot-imprime-linha-res.
+           move res-cur-qtd to cab-res-qtd.
+           if res-total = 0
+              move 0 to cab-res-pct
+           else
+              compute cab-res-pct rounded = res-cur-qtd * 100 /
+                      res-total
+           end-if.
+           write reg-imp from cab-res-linha after 1 line.
       *
        rot-open-at02.
            move 0 to erro.
@@ -837,6 +942,12 @@
             display tela-03.
       *
       *  Sequencia para dar Accept
+      *
+       acc-tipo-rel.
+           accept sele-tipo-rel at 1224 with auto update prompt
+                  foreground-color 15 background-color 04.
+           accept escape-key from escape.
+           exit.
       *
        acc-ord.
            accept sele-ord at 1424 with auto update prompt
@@ -851,23 +962,31 @@
            exit.
       *
       *  Sequencia para dar display
+      *
+       dsp-tipo-rel.
+           display sele-tipo-rel at 1224 with foreground-color 15
+                   background-color 04.
       *
        dsp-ord.
-           display sele-ord at 1424 with foreground-color 15 
+           display sele-ord at 1424 with foreground-color 15
                    background-color 04.
       *
        dsp-uf.
-           display sele-uf-disp at 1524 with foreground-color 15 
+           display sele-uf-disp at 1524 with foreground-color 15
                    background-color 04.
       *
       *  Sequencia para fazer limpeza da tela
+      *
+       lmp-tipo-rel.
+           display limpa at 1224 with foreground-color 15
+                   background-color 04.
       *
        lmp-ord.
-           display limpa at 1424 with foreground-color 15 
+           display limpa at 1424 with foreground-color 15
                    background-color 04.
       *
        lmp-uf.
-           display limpa at 1524 with foreground-color 15 
+           display limpa at 1524 with foreground-color 15
                    background-color 04.
       *
        sec-selecao section.
@@ -877,6 +996,25 @@
            if erro not = 0
               go to lab-sele-fim
            end-if.
+      *
+       lab-sele-005.
+           display tela-01.
+           display tela-02a.
+           move 0 to sele-tipo-rel.
+           perform lmp-tipo-rel.
+           perform acc-tipo-rel.
+           if escape-key = 1
+              go to lab-sele-fim
+           end-if.
+           if sele-tipo-rel not = 1 and 2
+              go to lab-sele-005
+           end-if.
+           perform dsp-tipo-rel.
+           if sele-tipo-rel = 2
+              move 1 to sele-ord
+              move space to rotina-uf
+              go to lab-sele-02
+           end-if.
       *
        lab-sele-01.
            display tela-02.
@@ -884,9 +1022,10 @@
            perform lmp-ord.
            perform acc-ord.
            if escape-key = 1
-              go to lab-sele-fim
+              perform lmp-tipo-rel
+              go to lab-sele-005
            end-if.
-           if sele-ord not = 1 and 2 
+           if sele-ord not = 1 and 2
               go to lab-sele-01
            end-if.
            move space to rotina-uf.
@@ -898,6 +1037,10 @@
            perform acc-uf.
            if escape-key = 1
               perform lmp-uf
+              if sele-tipo-rel = 2
+                 perform lmp-tipo-rel
+                 go to lab-sele-005
+              end-if
               go to lab-sele-01
            end-if.
            if escape-key = 3
@@ -924,7 +1067,7 @@
               go to lab-sele-02
            end-if.
            move reg-tabl to reg-wtab03.
-           move wtab03-descricao to cab-estado.
+           move wtab03-descricao-1 to cab-estado.
            perform dsp-uf.
            display tela-limpa-cad.
       *
@@ -938,20 +1081,24 @@
            end-if.
            if resposta = "N"
               display tela-limpa-cad
-              perform lmp-ord thru lmp-uf
-              go to lab-sele-01
+              perform lmp-tipo-rel thru lmp-uf
+              go to lab-sele-005
            else
               if resposta not = "S"
                  go to lab-sele-03
               end-if
            end-if.
            display tela-limpa-cad.
-           perform sec-impressao.
-           perform lmp-ord thru lmp-uf.
-           go to lab-sele-01.
+           if sele-tipo-rel = 2
+              perform sec-resumo
+           else
+              perform sec-impressao
+           end-if.
+           perform lmp-tipo-rel thru lmp-uf.
+           go to lab-sele-005.
       *
        lab-sele-fim.
-           perform lmp-ord thru lmp-uf.
+           perform lmp-tipo-rel thru lmp-uf.
            perform rot-close-tabl.
            exit.
       *
@@ -1028,4 +1175,120 @@
            perform rot-close-at02.
            perform rot-close-at01.
            exit.
+      *
+      *    Resumo tabulado da Pesquisa de Receptivo - apura, para
+      *    todos os questionarios que casam com o filtro de U.F.,
+      *    a quantidade e o percentual de respostas por categoria em
+      *    cada pergunta, em vez de listar questionario a questionario.
+      *
+       sec-resumo section.
+      *
+       lab-res-00.
+           perform rot-open-at01.
+           if erro not = 0
+              go to lab-res-fim
+           end-if.
+           perform rot-open-at02.
+           if erro not = 0
+              go to lab-res-fim
+           end-if.
+           perform rot-open-imp.
+           if erro not = 0
+              go to lab-res-fim
+           end-if.
+           move 0 to res-total.
+           move 0 to res-estr (1) res-estr (2) res-estr (3)
+                     res-estr (4) res-estr (5) res-estr (6).
+           move 0 to res-fat (1) res-fat (2) res-fat (3).
+           move 0 to res-fatresp (1) res-fatresp (2) res-fatresp (3).
+           move low-values to at02-chave.
+           start arqat02 key is not less at02-chave.
+      *
+       lab-res-01.
+           perform rot-le-proximo-at02.
+           if erro not = 0
+              go to lab-res-02
+           end-if.
+           if at02-chave = high-values
+              go to lab-res-02
+           end-if.
+           if sele-uf not = spaces
+              move at02-codigo to at01-codigo
+              perform rot-le-at01
+              if erro not = 0 or at01-uf not = sele-uf
+                 go to lab-res-01
+              end-if
+           end-if.
+           perform rot-tabula-resumo.
+           go to lab-res-01.
+      *
+       lab-res-02.
+           move param-data to dias-corr.
+           move 1 to opcao-data.
+           perform rot-data.
+           move data-disp to cab-res-data.
+           move 1 to cab-res-pagina.
+           write reg-imp from cab-abav.
+           write reg-imp from cab-prog-res after 1 line.
+           write reg-imp from spaces after 1 line.
+           write reg-imp from tracos-i after 1 line.
+           move res-total to cab-res-total.
+           write reg-imp from cab-res-tot after 1 line.
+           write reg-imp from tracos-i after 1 line.
+
+           move "1) Numero anual aproximado de turistas estrangeiros:"
+           to cab-res-hdr-txt.
+           write reg-imp from cab-res-hdr after 2 line.
+           move "ate 1.000" to cab-res-desc.
+           move res-estr (1) to res-cur-qtd.
+           perform rot-imprime-linha-res.
+           move "1.001 a 3.000" to cab-res-desc.
+           move res-estr (2) to res-cur-qtd.
+           perform rot-imprime-linha-res.
+           move "3.001 a 5.000" to cab-res-desc.
+           move res-estr (3) to res-cur-qtd.
+           perform rot-imprime-linha-res.
+           move "5.001 a 10.000" to cab-res-desc.
+           move res-estr (4) to res-cur-qtd.
+           perform rot-imprime-linha-res.
+           move "10.001 a 15.000" to cab-res-desc.
+           move res-estr (5) to res-cur-qtd.
+           perform rot-imprime-linha-res.
+           move "mais de 15.000" to cab-res-desc.
+           move res-estr (6) to res-cur-qtd.
+           perform rot-imprime-linha-res.
+
+           move "8) Faturamento apos implantacao do Real:" to
+           cab-res-hdr-txt.
+           write reg-imp from cab-res-hdr after 2 line.
+           move "Diminuiu" to cab-res-desc.
+           move res-fat (1) to res-cur-qtd.
+           perform rot-imprime-linha-res.
+           move "Permaneceu igual" to cab-res-desc.
+           move res-fat (2) to res-cur-qtd.
+           perform rot-imprime-linha-res.
+           move "Aumentou" to cab-res-desc.
+           move res-fat (3) to res-cur-qtd.
+           perform rot-imprime-linha-res.
+
+           move "9) Expectativa quanto ao faturamento no proximo ano:"
+           to cab-res-hdr-txt.
+           write reg-imp from cab-res-hdr after 2 line.
+           move "Resposta A" to cab-res-desc.
+           move res-fatresp (1) to res-cur-qtd.
+           perform rot-imprime-linha-res.
+           move "Resposta B - Permanece igual" to cab-res-desc.
+           move res-fatresp (2) to res-cur-qtd.
+           perform rot-imprime-linha-res.
+           move "Resposta C" to cab-res-desc.
+           move res-fatresp (3) to res-cur-qtd.
+           perform rot-imprime-linha-res.
+
+           write reg-imp from spaces after page.
+      *
+       lab-res-fim.
+           perform rot-close-imp.
+           perform rot-close-at02.
+           perform rot-close-at01.
+           exit.
       *
\ No newline at end of file
