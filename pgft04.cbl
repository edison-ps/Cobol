@@ -168,6 +168,7 @@
           02 val-valor                 pic 9(12)v9(02) value 0.
           02 val-tam                   pic 9(03) value 50.
           02 val-extenso               pic x(50) occurs 6.
+          02 val-moeda                 pic x(04) value spaces.
       *
        01 traco-01.
           02 filler                    pic x(01) value "+".
