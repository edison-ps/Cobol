@@ -127,6 +127,8 @@
        01 kbd-aux                      pic 9(02) comp-5 value 0.
        01 spool                        pic x(04) value spaces.
        01 campo-wait-aux               pic 9(04) comp-5 value 2.
+       01 fonetico-tentou               pic 9(01) value 0.
+       01 fonetico-cod-alvo             pic x(04) value spaces.
       *
        01 campos.
           02 codigo                    pic 9(05) value 0.
@@ -167,6 +169,12 @@
           02 data-inc-disp             pic x(08) value spaces.
           02 data-exc                  pic 9(06) value 0.
           02 data-exc-disp             pic x(08) value spaces.
+          02 venc-snea                 pic 9(06) value 0.
+          02 venc-snea-disp            pic x(08) value spaces.
+          02 venc-embratur             pic 9(06) value 0.
+          02 venc-embratur-disp        pic x(08) value spaces.
+          02 venc-iata                 pic 9(06) value 0.
+          02 venc-iata-disp            pic x(08) value spaces.
       *
        01 campos-t.
           02 t-titular                 pic 9(02) value 0.
@@ -291,6 +299,12 @@
              highlight value "Adesao...:".
           02 line 19 column 53 foreground-color 06 background-color 01
              highlight value "Cancel..:".
+          02 line 20 column 05 foreground-color 06 background-color 01
+             highlight value "Venc.SNEA..:".
+          02 line 20 column 30 foreground-color 06 background-color 01
+             highlight value "Venc.Embrat:".
+          02 line 20 column 52 foreground-color 06 background-color 01
+             highlight value "Venc.IATA..:".
       *
        01 tela-02.
           02 line 21 column 04 foreground-color 02 background-color 03
@@ -625,6 +639,9 @@
            move data-alt to ab01-data-alt.
            move data-inc to ab01-data-inc.
            move data-exc to ab01-data-exc.
+           move venc-snea to ab01-venc-snea.
+           move venc-embratur to ab01-venc-embratur.
+           move venc-iata to ab01-venc-iata.
            move cgc to ab01-cgc.
            move param-usr to ab01-usuario.
            move param-data to ab01-data.
@@ -682,6 +699,45 @@
               move 0 to data-exc
               move spaces to data-exc-disp
            end-if.
+           if ab01-venc-snea not = 0
+              move ab01-venc-snea to dias-corr
+              move 1 to opcao-data
+              perform rot-data
+              move data-disp to venc-snea-disp
+              move dia-euro to dia-aux
+              move mes-euro to mes-aux
+              move ano-euro to ano-aux
+              move data-aux to venc-snea
+           else
+              move 0 to venc-snea
+              move spaces to venc-snea-disp
+           end-if.
+           if ab01-venc-embratur not = 0
+              move ab01-venc-embratur to dias-corr
+              move 1 to opcao-data
+              perform rot-data
+              move data-disp to venc-embratur-disp
+              move dia-euro to dia-aux
+              move mes-euro to mes-aux
+              move ano-euro to ano-aux
+              move data-aux to venc-embratur
+           else
+              move 0 to venc-embratur
+              move spaces to venc-embratur-disp
+           end-if.
+           if ab01-venc-iata not = 0
+              move ab01-venc-iata to dias-corr
+              move 1 to opcao-data
+              perform rot-data
+              move data-disp to venc-iata-disp
+              move dia-euro to dia-aux
+              move mes-euro to mes-aux
+              move ano-euro to ano-aux
+              move data-aux to venc-iata
+           else
+              move 0 to venc-iata
+              move spaces to venc-iata-disp
+           end-if.
            move ab01-cgc to cgc cgc-disp.
            move ab01-usuario to cab-usuario.
            move ab01-data to dias-corr.
@@ -1001,7 +1057,7 @@
            display tela-limpa-cad.
       *
        rot-inic-arquivo.
-           perform lmp-codigo thru lmp-data-exc.
+           perform lmp-codigo thru lmp-venc-iata.
            move "Inicio do arquivo - Tecle <Enter>" to mensagem.
            display tela-mensagem.
            perform rot-keypress.
@@ -1015,7 +1071,7 @@
            display tela-limpa.
       *
        rot-fim-arquivo.
-           perform lmp-codigo thru lmp-data-exc.
+           perform lmp-codigo thru lmp-venc-iata.
            move "Fim do arquivo - Tecle <Enter>" to mensagem.
            display tela-mensagem.
            perform rot-keypress.
@@ -1041,7 +1097,7 @@
               move reg-tabl to reg-wtab01
               move wtab01-descricao to dcategoria
            end-if.
-           perform dsp-codigo thru dsp-data-exc.
+           perform dsp-codigo thru dsp-venc-iata.
            if param-prioridade = 9
               move cab-usr to mensagem
               display tela-mensagem
@@ -1379,6 +1435,24 @@
                   foreground-color 15 background-color 01.
            accept escape-key from escape.
            exit.
+      *
+       acc-venc-snea.
+           accept venc-snea at 2018 with auto update prompt
+                  foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           exit.
+      *
+       acc-venc-embratur.
+           accept venc-embratur at 2043 with auto update prompt
+                  foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           exit.
+      *
+       acc-venc-iata.
+           accept venc-iata at 2065 with auto update prompt
+                  foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           exit.
       *
       *  Sequencia para dar Accept (Titulares)
       *
@@ -1576,7 +1650,19 @@
                    background-color 01.
       *
        dsp-data-exc.
-           display data-exc-disp at 1963 with foreground-color 15 
+           display data-exc-disp at 1963 with foreground-color 15
+                   background-color 01.
+      *
+       dsp-venc-snea.
+           display venc-snea-disp at 2018 with foreground-color 15
+                   background-color 01.
+      *
+       dsp-venc-embratur.
+           display venc-embratur-disp at 2043 with foreground-color 15
+                   background-color 01.
+      *
+       dsp-venc-iata.
+           display venc-iata-disp at 2065 with foreground-color 15
                    background-color 01.
       *
       *  Sequencia para dar Display (Titulares)
@@ -1740,7 +1826,19 @@
                    background-color 01.
       *
        lmp-data-exc.
-           display limpa-08 at 1963 with foreground-color 15 
+           display limpa-08 at 1963 with foreground-color 15
+                   background-color 01.
+      *
+       lmp-venc-snea.
+           display limpa-08 at 2018 with foreground-color 15
+                   background-color 01.
+      *
+       lmp-venc-embratur.
+           display limpa-08 at 2043 with foreground-color 15
+                   background-color 01.
+      *
+       lmp-venc-iata.
+           display limpa-08 at 2065 with foreground-color 15
                    background-color 01.
       *
       *  Sequencia para dar Display (Titulares)
@@ -2216,6 +2314,81 @@
            move data-disp to data-inc-disp.
            move dias-corr to data-inc
            perform dsp-data-inc.
+      *
+       lab-inc-22-00.
+           move 0 to venc-snea.
+           perform lmp-venc-snea.
+           perform acc-venc-snea.
+           if escape-key = 1
+              perform lmp-venc-snea
+              go to lab-inc-22
+           end-if.
+           if venc-snea = 0
+              go to lab-inc-22-01
+           end-if.
+           move venc-snea to data-aux.
+           move dia-aux to dia-euro.
+           move mes-aux to mes-euro.
+           move ano-aux to ano-euro.
+           move 4 to opcao-data.
+           perform rot-data.
+           if return-code not = 0
+              perform err-data-i
+              go to lab-inc-22-00
+           end-if.
+           move data-disp to venc-snea-disp.
+           move dias-corr to venc-snea.
+           perform dsp-venc-snea.
+      *
+       lab-inc-22-01.
+           move 0 to venc-embratur.
+           perform lmp-venc-embratur.
+           perform acc-venc-embratur.
+           if escape-key = 1
+              perform lmp-venc-embratur
+              go to lab-inc-22-00
+           end-if.
+           if venc-embratur = 0
+              go to lab-inc-22-02
+           end-if.
+           move venc-embratur to data-aux.
+           move dia-aux to dia-euro.
+           move mes-aux to mes-euro.
+           move ano-aux to ano-euro.
+           move 4 to opcao-data.
+           perform rot-data.
+           if return-code not = 0
+              perform err-data-i
+              go to lab-inc-22-01
+           end-if.
+           move data-disp to venc-embratur-disp.
+           move dias-corr to venc-embratur.
+           perform dsp-venc-embratur.
+      *
+       lab-inc-22-02.
+           move 0 to venc-iata.
+           perform lmp-venc-iata.
+           perform acc-venc-iata.
+           if escape-key = 1
+              perform lmp-venc-iata
+              go to lab-inc-22-01
+           end-if.
+           if venc-iata = 0
+              go to lab-inc-23
+           end-if.
+           move venc-iata to data-aux.
+           move dia-aux to dia-euro.
+           move mes-aux to mes-euro.
+           move ano-aux to ano-euro.
+           move 4 to opcao-data.
+           perform rot-data.
+           if return-code not = 0
+              perform err-data-i
+              go to lab-inc-22-02
+           end-if.
+           move data-disp to venc-iata-disp.
+           move dias-corr to venc-iata.
+           perform dsp-venc-iata.
            move "Cadastrar (S) (N) ?" to mensagem.
            display tela-mensagem-cad.
       *
@@ -2226,7 +2399,7 @@
               go to lab-inc-22
            end-if.
            if resposta = "N"
-              perform lmp-codigo thru lmp-data-exc
+              perform lmp-codigo thru lmp-venc-iata
               go to lab-inc-01
            else
               if resposta not = "S"
@@ -2252,7 +2425,7 @@
            if kbd-aux = 62
               perform sec-titular
            end-if.
-           perform lmp-codigo thru lmp-data-exc.
+           perform lmp-codigo thru lmp-venc-iata.
            go to lab-inc-01.
       *
        lab-inc-fim.
@@ -2394,14 +2567,14 @@
            if kbd-aux not = 1
               go to lab-cns-codigo-05
            end-if.
-           perform lmp-codigo thru lmp-data-exc.
+           perform lmp-codigo thru lmp-venc-iata.
            display tela-limpa-cad.
            display tela-limpa.
            go to lab-cns-codigo-00.
       *
        lab-cns-codigo-fim.
            move zeros to campo-kbd.
-           perform lmp-codigo thru lmp-data-exc.
+           perform lmp-codigo thru lmp-venc-iata.
            display tela-limpa.
            exit.
       *
@@ -2420,6 +2593,10 @@
            perform rot-texto.
            move low-values to ab01-chave-1.
            move txt to ab01-chave-2.
+           move txt to fonetico-txt.
+           perform rot-soundex.
+           move fonetico-cod to fonetico-cod-alvo.
+           move 0 to fonetico-tentou.
       *
        lab-cns-razao-00-a.
            start arqab01 key is not less ab01-chave-2.
@@ -2450,6 +2627,12 @@
               go to lab-cns-razao-fim
            end-if.
            if ab01-chave = high-values
+              if fonetico-tentou = 0
+                 move 1 to fonetico-tentou
+                 move low-values to ab01-chave-2
+                 start arqab01 key is not less ab01-chave-2
+                 go to lab-cns-razao-fon-01
+              end-if
               perform rot-fim-arquivo
               start arqab01 key is not less ab01-chave-2
               move 0 to codigo
@@ -2460,6 +2643,31 @@
       *
        lab-cns-razao-04.
            perform rot-display.
+      *
+      *    Nao foi encontrado pelo prefixo exato digitado - tenta
+      *    localizar um associado com nome foneticamente parecido.
+      *
+       lab-cns-razao-fon-01.
+           move 0 to erro.
+           perform rot-le-proximo.
+           if erro not = 0
+              perform err-leitura-ab01
+              go to lab-cns-razao-fim
+           end-if.
+           if ab01-chave = high-values
+              perform rot-fim-arquivo
+              start arqab01 key is not less ab01-chave-2
+              move 0 to codigo
+              move spaces to condicao
+              move 1 to erro
+              go to lab-cns-razao-05
+           end-if.
+           move ab01-razao-social to fonetico-txt.
+           perform rot-soundex.
+           if fonetico-cod not = fonetico-cod-alvo
+              go to lab-cns-razao-fon-01
+           end-if.
+           go to lab-cns-razao-04.
       *
        lab-cns-razao-05.
            perform rot-keypress.
@@ -2494,14 +2702,14 @@
            if kbd-aux not = 1
               go to lab-cns-razao-05
            end-if.
-           perform lmp-codigo thru lmp-data-exc.
+           perform lmp-codigo thru lmp-venc-iata.
            display tela-limpa-cad.
            display tela-limpa.
            go to lab-cns-razao-00.
       *
        lab-cns-razao-fim.
            move zeros to campo-kbd.
-           perform lmp-codigo thru lmp-data-exc.
+           perform lmp-codigo thru lmp-venc-iata.
            display tela-limpa.
            exit.
       *
@@ -2520,6 +2728,10 @@
            perform rot-texto.
            move low-values to ab01-chave-1.
            move txt to ab01-chave-1.
+           move txt to fonetico-txt.
+           perform rot-soundex.
+           move fonetico-cod to fonetico-cod-alvo.
+           move 0 to fonetico-tentou.
       *
        lab-cns-nome-00-a.
            start arqab01 key is not less ab01-chave-1.
@@ -2550,6 +2762,12 @@
               go to lab-cns-nome-fim
            end-if.
            if ab01-chave = high-values
+              if fonetico-tentou = 0
+                 move 1 to fonetico-tentou
+                 move low-values to ab01-chave-1
+                 start arqab01 key is not less ab01-chave-1
+                 go to lab-cns-nome-fon-01
+              end-if
               perform rot-fim-arquivo
               start arqab01 key is not less ab01-chave-1
               move 0 to codigo
@@ -2560,6 +2778,31 @@
       *
        lab-cns-nome-04.
            perform rot-display.
+      *
+      *    Nao foi encontrado pelo prefixo exato digitado - tenta
+      *    localizar um associado com nome foneticamente parecido.
+      *
+       lab-cns-nome-fon-01.
+           move 0 to erro.
+           perform rot-le-proximo.
+           if erro not = 0
+              perform err-leitura-ab01
+              go to lab-cns-nome-fim
+           end-if.
+           if ab01-chave = high-values
+              perform rot-fim-arquivo
+              start arqab01 key is not less ab01-chave-1
+              move 0 to codigo
+              move spaces to condicao
+              move 1 to erro
+              go to lab-cns-nome-05
+           end-if.
+           move ab01-nome-fantasia to fonetico-txt.
+           perform rot-soundex.
+           if fonetico-cod not = fonetico-cod-alvo
+              go to lab-cns-nome-fon-01
+           end-if.
+           go to lab-cns-nome-04.
       *
        lab-cns-nome-05.
            perform rot-keypress.
@@ -2594,14 +2837,14 @@
            if kbd-aux not = 1
               go to lab-cns-nome-05
            end-if.
-           perform lmp-codigo thru lmp-data-exc.
+           perform lmp-codigo thru lmp-venc-iata.
            display tela-limpa-cad.
            display tela-limpa.
            go to lab-cns-nome-00.
       *
        lab-cns-nome-fim.
            move zeros to campo-kbd.
-           perform lmp-codigo thru lmp-data-exc.
+           perform lmp-codigo thru lmp-venc-iata.
            display tela-limpa.
            exit.
       *
@@ -3072,16 +3315,12 @@
            move data-disp to data-inc-disp.
            move dias-corr to data-inc
            perform dsp-data-inc.
-           if situacao = 1
-              perform lmp-data-exc
-              go to lab-alt-23
-           end-if.
       *
-       lab-alt-22.
-           perform lmp-data-exc.
-           perform acc-data-exc.
+       lab-alt-21-00.
+           perform lmp-venc-snea.
+           perform acc-venc-snea.
            if escape-key = 1
-              perform dsp-data-exc
+              perform dsp-venc-snea
               move data-inc to dias-corr
               move 1 to opcao-data
               perform rot-data
@@ -3091,6 +3330,126 @@
               move data-aux to data-inc
               go to lab-alt-21
            end-if.
+           if venc-snea not = 0
+              move venc-snea to data-aux
+              move dia-aux to dia-euro
+              move mes-aux to mes-euro
+              move ano-aux to ano-euro
+              move 4 to opcao-data
+              perform rot-data
+              if return-code not = 0
+                 perform err-data-i
+                 move ab01-venc-snea to dias-corr
+                 move 1 to opcao-data
+                 perform rot-data
+                 move dia-euro to dia-aux
+                 move mes-euro to mes-aux
+                 move ano-euro to ano-aux
+                 move data-aux to venc-snea
+                 go to lab-alt-21-00
+              end-if
+              move data-disp to venc-snea-disp
+              move dias-corr to venc-snea
+              perform dsp-venc-snea
+           end-if.
+      *
+       lab-alt-21-01.
+           perform lmp-venc-embratur.
+           perform acc-venc-embratur.
+           if escape-key = 1
+              perform dsp-venc-embratur
+              if venc-snea not = 0
+                 move venc-snea to dias-corr
+                 move 1 to opcao-data
+                 perform rot-data
+                 move dia-euro to dia-aux
+                 move mes-euro to mes-aux
+                 move ano-euro to ano-aux
+                 move data-aux to venc-snea
+              end-if
+              go to lab-alt-21-00
+           end-if.
+           if venc-embratur not = 0
+              move venc-embratur to data-aux
+              move dia-aux to dia-euro
+              move mes-aux to mes-euro
+              move ano-aux to ano-euro
+              move 4 to opcao-data
+              perform rot-data
+              if return-code not = 0
+                 perform err-data-i
+                 move ab01-venc-embratur to dias-corr
+                 move 1 to opcao-data
+                 perform rot-data
+                 move dia-euro to dia-aux
+                 move mes-euro to mes-aux
+                 move ano-euro to ano-aux
+                 move data-aux to venc-embratur
+                 go to lab-alt-21-01
+              end-if
+              move data-disp to venc-embratur-disp
+              move dias-corr to venc-embratur
+              perform dsp-venc-embratur
+           end-if.
+      *
+       lab-alt-21-02.
+           perform lmp-venc-iata.
+           perform acc-venc-iata.
+           if escape-key = 1
+              perform dsp-venc-iata
+              if venc-embratur not = 0
+                 move venc-embratur to dias-corr
+                 move 1 to opcao-data
+                 perform rot-data
+                 move dia-euro to dia-aux
+                 move mes-euro to mes-aux
+                 move ano-euro to ano-aux
+                 move data-aux to venc-embratur
+              end-if
+              go to lab-alt-21-01
+           end-if.
+           if venc-iata not = 0
+              move venc-iata to data-aux
+              move dia-aux to dia-euro
+              move mes-aux to mes-euro
+              move ano-aux to ano-euro
+              move 4 to opcao-data
+              perform rot-data
+              if return-code not = 0
+                 perform err-data-i
+                 move ab01-venc-iata to dias-corr
+                 move 1 to opcao-data
+                 perform rot-data
+                 move dia-euro to dia-aux
+                 move mes-euro to mes-aux
+                 move ano-euro to ano-aux
+                 move data-aux to venc-iata
+                 go to lab-alt-21-02
+              end-if
+              move data-disp to venc-iata-disp
+              move dias-corr to venc-iata
+              perform dsp-venc-iata
+           end-if.
+      *
+       lab-alt-22.
+           perform lmp-data-exc.
+           if situacao = 1
+              go to lab-alt-23
+           end-if.
+           perform acc-data-exc.
+           if escape-key = 1
+              perform dsp-data-exc
+              if venc-iata not = 0
+                 move venc-iata to dias-corr
+                 move 1 to opcao-data
+                 perform rot-data
+                 move dia-euro to dia-aux
+                 move mes-euro to mes-aux
+                 move ano-euro to ano-aux
+                 move data-aux to venc-iata
+              end-if
+              go to lab-alt-21-02
+           end-if.
            if data-exc = 0
               go to lab-alt-22
            end-if.
@@ -3122,14 +3481,16 @@
            if escape-key = 1
               display tela-limpa-cad
               if situacao = 1
-                 move data-inc to dias-corr
-                 move 1 to opcao-data
-                 perform rot-data
-                 move dia-euro to dia-aux
-                 move mes-euro to mes-aux
-                 move ano-euro to ano-aux
-                 move data-aux to data-inc
-                 go to lab-alt-21
+                 if venc-iata not = 0
+                    move venc-iata to dias-corr
+                    move 1 to opcao-data
+                    perform rot-data
+                    move dia-euro to dia-aux
+                    move mes-euro to mes-aux
+                    move ano-euro to ano-aux
+                    move data-aux to venc-iata
+                 end-if
+                 go to lab-alt-21-02
              else
                  move data-exc to dias-corr
                  move 1 to opcao-data
