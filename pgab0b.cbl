@@ -61,15 +61,28 @@
                   organization is line sequential
                   lock mode is manual
                   file status is imp-status.
+      *
+           select arqrc01 assign to disk
+                  organization is indexed
+                  access mode is dynamic
+                  lock mode is manual
+                  with lock on multiple records
+                  record key is rc01-chave
+                  alternate record key is rc01-chave-1 with duplicates
+                  alternate record key is rc01-chave-2 with duplicates
+                  alternate record key is rc01-chave-3 with duplicates
+                  file status is rc01-status.
       *
        data division.
        file section.
-      *    
+      *
        copy fdab02.lib.
-      *    
+      *
        copy fdab05.lib.
       *
        copy fdtabl.lib.
+      *
+       copy fdrc01.lib.
       *
        fd arqimp
 
@@ -110,10 +123,22 @@
           02 tabl-nome                 pic x(08) value "ARQTABLA".
           02 filler                    pic x(01) value ".".
           02 tabl-ext                  pic x(03) value "DAT".
+      *
+       01 rc01-status                  pic x(02) value "00".
+       01 rc01-stat                    pic x(01) value "F".
+      *
+       01 nome-arq-rc01.
+          02 rc01-dir                  pic x(03) value "RC2".
+          02 filler                    pic x(01) value "\".
+          02 rc01-nome                 pic x(08) value "ARQRC01A".
+          02 filler                    pic x(01) value ".".
+          02 rc01-ext                  pic x(03) value "DAT".
       *
        01 impress                      pic x(12) value spaces.
        01 imp-status                   pic x(02) value "00".
        01 imp-stat                     pic x(01) value "F".
+      *
+       01 faturado                     pic 9(01) value 0.
       *
        01 cb-prog.
           02 cb-programa               pic x(08) value "PGAB0B".
@@ -162,6 +187,7 @@
           02 sele-aerop-disp           pic x(05) value spaces.
           02 sele-texto                pic x(40) value spaces.
           02 sele-device               pic 9(01) value 0.
+          02 sele-fat                  pic 9(01) value 0.
       *
        01 data-aux.
           02 dia-aux                   pic 9(02) value 0.
@@ -381,6 +407,8 @@
              highlight value "Texto..........:".
           02 line 20 column 05 foreground-color 06 background-color 01
              highlight value "Device.........:".
+          02 line 21 column 05 foreground-color 06 background-color 01
+             highlight value "Faturamento....:".
       *
        01 tela-02.
           02 line 22 column 04 foreground-color 02 background-color 03
@@ -573,6 +601,18 @@
              highlight value "F2".
           02 line 22 column 07 foreground-color 05 background-color 03
              value "-Todos".
+      *
+       01 tela-17.
+          02 line 22 column 04 foreground-color 02 background-color 03
+             highlight pic x(74) from spaces.
+          02 line 22 column 08 foreground-color 02 background-color 03
+             highlight value "0".
+          02 line 22 column 10 foreground-color 05 background-color 03
+             value "- Todos".
+          02 line 22 column 23 foreground-color 02 background-color 03
+             highlight value "1".
+          02 line 22 column 25 foreground-color 05 background-color 03
+             value "- Somente nao faturados".
       *
        01 tela-mensagem-cad.
           02 line 22 column 04 foreground-color 07 background-color 01
@@ -821,6 +861,72 @@
               close arqab02
               move "F" to ab02-stat
            end-if.
+      *
+       rot-le-proximo-rc01.
+           move 0 to erro.
+           read arqrc01 next at end move 1 to erro.
+           if rc01-status = "9D"
+              move 0 to erro
+              call "C_Wait" using by value campo-wait
+              go to rot-le-proximo-rc01.
+      *
+       rot-open-rc01.
+           move 0 to erro.
+           if rc01-stat = "F"
+              open i-o arqrc01
+              if rc01-status not = "00"
+                 move
+                 " Erro de abertura no ARQRC01A.DAT - Tecle <Enter>" to
+                 mensagem
+                 display tela-erro
+                 perform rot-keypress
+                 display tela-limpa
+                 move 1 to erro
+              else
+                 move "A" to rc01-stat
+              end-if
+           end-if.
+      *
+       rot-close-rc01.
+           if rc01-stat = "A"
+              close arqrc01
+              move "F" to rc01-stat
+           end-if.
+      *
+      *----------------------------------------------------------*
+      *  rot-verifica-fat - confere se a consorciada (ab05-cons)  *
+      *  do TKT corrente possui algum lancamento de faturamento   *
+      *  (ARQRC01A.DAT) em nome do codigo correspondente, com     *
+      *  condicao "A" (ativa) - usada no filtro de "Somente nao   *
+      *  faturados" das secoes de consulta e impressao.           *
+      *----------------------------------------------------------*
+       rot-verifica-fat.
+           move 1 to faturado.
+           move ab05-cons to ab02-codigo.
+           perform rot-le-ab02.
+           if erro not = 0
+              move 0 to faturado
+           else
+              move ab02-codigo to rc01-codigo-a
+              move "A" to rc01-condicao-a
+              start arqrc01 key is not less rc01-chave-1 invalid key
+                    move 0 to faturado
+              end-start
+              if faturado not = 0
+                 perform rot-verifica-fat-01
+              end-if
+           end-if.
+      *
+       rot-verifica-fat-01.
+           perform rot-le-proximo-rc01.
+           if erro not = 0
+              move 0 to faturado
+           else
+              if rc01-codigo not = ab02-codigo or
+                 rc01-condicao not = "A"
+                 move 0 to faturado
+              end-if
+           end-if.
       *
        rot-erro-leitura-ab02.
            move " Erro de leitura - ARQAB02A.DAT - Tecle <Enter>" to
@@ -1120,6 +1226,12 @@
                   foreground-color 15 background-color 01.
            accept escape-key from escape.
            exit.
+      *
+       acc-fat.
+           accept sele-fat at 2122 with auto update prompt
+                  foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           exit.
       *
       *  Sequencia para dar display
       *
@@ -1192,6 +1304,10 @@
        dsp-device.
            display sele-device at 2022 with
                   foreground-color 15 background-color 01.
+      *
+       dsp-fat.
+           display sele-fat at 2122 with
+                  foreground-color 15 background-color 01.
       *
       *  Sequencia para fazer limpeza da tela
       *
@@ -1254,6 +1370,10 @@
        lmp-device.
            display limpa at 2022 with
                   foreground-color 15 background-color 01.
+      *
+       lmp-fat.
+           display limpa at 2122 with
+                  foreground-color 15 background-color 01.
       *
        sec-selecao section.
       *
@@ -1267,6 +1387,10 @@
            if erro not = 0
               go to lab-sele-fim
            end-if.
+           perform rot-open-rc01.
+           if erro not = 0
+              go to lab-sele-fim
+           end-if.
       *
        lab-sele-01.  
            display tela-04.
@@ -1639,6 +1763,21 @@
            if sele-device not = 1 and 2
               go to lab-sele-13
            end-if.
+           display tela-limpa-cad.
+      *
+       lab-sele-13-1.
+           display tela-17.
+           move 0 to sele-fat.
+           perform lmp-fat.
+           perform acc-fat.
+           if escape-key = 1
+              perform lmp-fat
+              go to lab-sele-13
+           end-if.
+           if sele-fat > 1
+              go to lab-sele-13-1
+           end-if.
+           display tela-limpa-cad.
       *
        lab-sele-14.
            move "Confirma (S) (N) ?" to mensagem.
@@ -1646,10 +1785,10 @@
            perform accept-resposta-cad.
            if escape-key = 1
               display tela-limpa-cad
-              go to lab-sele-13
+              go to lab-sele-13-1
            end-if.
            if resposta = "N"
-              perform lmp-ord thru lmp-device
+              perform lmp-ord thru lmp-fat
               display tela-limpa-cad
               go to lab-sele-01
            else
@@ -1662,12 +1801,13 @@
            else
               perform sec-imprime
            end-if.
-           perform lmp-ord thru lmp-device.
+           perform lmp-ord thru lmp-fat.
            display tela-limpa-cad.
            go to lab-sele-01.
       *
        lab-sele-fim.
            perform rot-close-tabl.
+           perform rot-close-rc01.
            perform rot-close-ab05.
            exit.
       *
@@ -1787,6 +1927,12 @@
                  go to lab-cns-01
               end-if
            end-if.
+           if sele-fat = 1
+              perform rot-verifica-fat
+              if faturado not = 0
+                 go to lab-cns-01
+              end-if
+           end-if.
            if sele-texto not = spaces
               move reg-ab05 to lixo
               call "C_strupr" using by reference campo-lixo
@@ -1972,6 +2118,12 @@
                  go to lab-imp-01
               end-if
            end-if.
+           if sele-fat = 1
+              perform rot-verifica-fat
+              if faturado not = 0
+                 go to lab-imp-01
+              end-if
+           end-if.
            if sele-texto not = spaces
               move reg-ab05 to lixo
               call "C_strupr" using by reference campo-lixo
