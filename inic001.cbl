@@ -22,7 +22,7 @@
        file-control.
             select arqusr assign to disk
                    organization is indexed
-                   access mode is random
+                   access mode is dynamic
                    lock mode is manual
                    with lock on record
                    record key is usr-chave
@@ -135,6 +135,19 @@
                   record key is cd02-chave
                   alternate record key is cd02-chave-1 with duplicates
                   file status is cd02-status.
+      *
+           select arqab08 assign to disk
+                  organization is indexed
+                  access mode is dynamic
+                  lock mode is manual
+                  with lock on multiple records
+                  record key is ab08-chave
+                  file status is ab08-status.
+      *
+           select arqbak assign to disk
+                  organization is line sequential
+                  lock mode is manual
+                  file status is bak-status.
       *
        data division.
        file section.
@@ -162,6 +175,15 @@
        copy fdcd01.lib.
       *
        copy fdcd02.lib.
+      *
+       copy fdab08.lib.
+      *
+       fd  arqbak
+           label record is standard
+           value of file-id is nome-arq-bak
+           data record is reg-bak.
+      *
+       01 reg-bak                      pic x(700).
       *
        working-storage section.
       
@@ -284,6 +306,33 @@
           02 cd02-nome                 pic x(08) value "ARQCD02A".
           02 filler                    pic x(01) value ".".
           02 cd02-ext                  pic x(03) value "DAT".
+      *
+       01 ab08-status                  pic x(02) value "00".
+       01 ab08-stat                    pic x(01) value "F".
+      *
+       01 nome-arq-ab08.
+          02 ab08-dir                  pic x(03) value "AB2".
+          02 filler                    pic x(01) value "\".
+          02 ab08-nome                 pic x(08) value "ARQAB08A".
+          02 filler                    pic x(01) value ".".
+          02 ab08-ext                  pic x(03) value "DAT".
+      *
+       01 bak-status                   pic x(02) value "00".
+       01 bak-stat                     pic x(01) value "F".
+      *
+      *    Nome do arquivo de copia de seguranca - mesmo diretorio e
+      *    nome do arquivo original, extensao trocada pelos 3 digitos
+      *    finais do dias-corr do dia da reinicializacao (o sistema ja
+      *    guarda suas datas internamente como dias-corr, nao como
+      *    data-calendario - ver historico de PGCD01/PGAB01), de forma
+      *    que uma copia por dia fica preservada sob um nome distinto.
+      *
+       01 nome-arq-bak.
+          02 bak-dir                   pic x(03).
+          02 filler                    pic x(01) value "\".
+          02 bak-nome                  pic x(08).
+          02 filler                    pic x(01) value ".".
+          02 bak-ext                   pic x(03).
       *
        01 cb-prog.
           02 cb-cliente                pic x(40) value
@@ -314,7 +363,7 @@
           02 filler                    pic x(01) value low-values.
       *
        01 campo-menu.
-          02 menu-argum                pic 9(04) comp-5 value 12.
+          02 menu-argum                pic 9(04) comp-5 value 13.
           02 filler                    pic x(01) value low-values.
           02 menu-tam                  pic 9(04) comp-5 value 15.
           02 filler                    pic x(01) value low-values.
@@ -366,6 +415,9 @@
              03 filler                 pic 9(02) comp-5 value 30.
              03 filler                 pic 9(02) comp-5 value 18.
              03 filler                 pic x(15) value " C-Contatos".
+             03 filler                 pic 9(02) comp-5 value 30.
+             03 filler                 pic 9(02) comp-5 value 19.
+             03 filler                 pic x(15) value " D-Hist.Estat.".
       *
        copy workgen.lib.
       *
@@ -516,29 +568,44 @@
                    perform rot-save-buffer
                    evaluate true
                             when opc = 1
+                                 perform rot-backup-usr
                                  perform rot-open-usr
                             when opc = 2
+                                 perform rot-backup-imp
                                  perform rot-open-imp
                             when opc = 3
+                                 perform rot-backup-tabl
                                  perform rot-open-tabl
                             when opc = 4
+                                 perform rot-backup-ab01
                                  perform rot-open-ab01
                             when opc = 5
+                                 perform rot-backup-ab02
                                  perform rot-open-ab02
                             when opc = 6
+                                 perform rot-backup-ab03
                                  perform rot-open-ab03
                             when opc = 7
+                                 perform rot-backup-rc01
                                  perform rot-open-rc01
                             when opc = 8
+                                 perform rot-backup-bx01
                                  perform rot-open-bx01
                             when opc = 9
+                                 perform rot-backup-ab04
                                  perform rot-open-ab04
                             when opc = 10
+                                 perform rot-backup-sl01
                                  perform rot-open-sl01
                             when opc = 11
+                                 perform rot-backup-cd01
                                  perform rot-open-cd01
                             when opc = 12
+                                 perform rot-backup-cd02
                                  perform rot-open-cd02
+                            when opc = 13
+                                 perform rot-backup-ab08
+                                 perform rot-open-ab08
                    end-evaluate
                    move 0 to box-col box-lin
                    move 80 to box-col-f
@@ -564,6 +631,284 @@
       ************************
       *      
        rotina section.
+      *
+      *    Copia de seguranca do arquivo, gravada como registros de
+      *    tamanho fixo do proprio arquivo original (sem se importar
+      *    com o layout de cada um - ver nota em nome-arq-bak), antes
+      *    de o rot-open-xxx correspondente reinicializa-lo.
+      *
+       rot-backup-usr.
+           move usr-dir to bak-dir.
+           move usr-nome to bak-nome.
+           move dias-corr(4:3) to bak-ext.
+           open input arqusr.
+           if usr-status = "00"
+              open output arqbak
+              move 0 to erro
+              perform rot-backup-usr-01
+              close arqbak
+              close arqusr
+           end-if.
+      *
+       rot-backup-usr-01.
+           read arqusr next record at end move 1 to erro.
+           if erro = 0
+              move reg-usr to reg-bak
+              write reg-bak
+              go to rot-backup-usr-01
+           end-if.
+      *
+       rot-backup-imp.
+           move imp-dir to bak-dir.
+           move imp-nome to bak-nome.
+           move dias-corr(4:3) to bak-ext.
+           open input arqimp.
+           if imp-status = "00"
+              open output arqbak
+              move 0 to erro
+              perform rot-backup-imp-01
+              close arqbak
+              close arqimp
+           end-if.
+      *
+       rot-backup-imp-01.
+           read arqimp next record at end move 1 to erro.
+           if erro = 0
+              move reg-imp to reg-bak
+              write reg-bak
+              go to rot-backup-imp-01
+           end-if.
+      *
+       rot-backup-tabl.
+           move tabl-dir to bak-dir.
+           move tabl-nome to bak-nome.
+           move dias-corr(4:3) to bak-ext.
+           open input arqtabl.
+           if tabl-status = "00"
+              open output arqbak
+              move 0 to erro
+              perform rot-backup-tabl-01
+              close arqbak
+              close arqtabl
+           end-if.
+      *
+       rot-backup-tabl-01.
+           read arqtabl next record at end move 1 to erro.
+           if erro = 0
+              move reg-tabl to reg-bak
+              write reg-bak
+              go to rot-backup-tabl-01
+           end-if.
+      *
+       rot-backup-ab01.
+           move ab01-dir to bak-dir.
+           move ab01-nome to bak-nome.
+           move dias-corr(4:3) to bak-ext.
+           open input arqab01.
+           if ab01-status = "00"
+              open output arqbak
+              move 0 to erro
+              perform rot-backup-ab01-01
+              close arqbak
+              close arqab01
+           end-if.
+      *
+       rot-backup-ab01-01.
+           read arqab01 next record at end move 1 to erro.
+           if erro = 0
+              move reg-ab01 to reg-bak
+              write reg-bak
+              go to rot-backup-ab01-01
+           end-if.
+      *
+       rot-backup-ab02.
+           move ab02-dir to bak-dir.
+           move ab02-nome to bak-nome.
+           move dias-corr(4:3) to bak-ext.
+           open input arqab02.
+           if ab02-status = "00"
+              open output arqbak
+              move 0 to erro
+              perform rot-backup-ab02-01
+              close arqbak
+              close arqab02
+           end-if.
+      *
+       rot-backup-ab02-01.
+           read arqab02 next record at end move 1 to erro.
+           if erro = 0
+              move reg-ab02 to reg-bak
+              write reg-bak
+              go to rot-backup-ab02-01
+           end-if.
+      *
+       rot-backup-ab03.
+           move ab03-dir to bak-dir.
+           move ab03-nome to bak-nome.
+           move dias-corr(4:3) to bak-ext.
+           open input arqab03.
+           if ab03-status = "00"
+              open output arqbak
+              move 0 to erro
+              perform rot-backup-ab03-01
+              close arqbak
+              close arqab03
+           end-if.
+      *
+       rot-backup-ab03-01.
+           read arqab03 next record at end move 1 to erro.
+           if erro = 0
+              move reg-ab03 to reg-bak
+              write reg-bak
+              go to rot-backup-ab03-01
+           end-if.
+      *
+       rot-backup-rc01.
+           move rc01-dir to bak-dir.
+           move rc01-nome to bak-nome.
+           move dias-corr(4:3) to bak-ext.
+           open input arqrc01.
+           if rc01-status = "00"
+              open output arqbak
+              move 0 to erro
+              perform rot-backup-rc01-01
+              close arqbak
+              close arqrc01
+           end-if.
+      *
+       rot-backup-rc01-01.
+           read arqrc01 next record at end move 1 to erro.
+           if erro = 0
+              move reg-rc01-1 to reg-bak
+              write reg-bak
+              go to rot-backup-rc01-01
+           end-if.
+      *
+       rot-backup-bx01.
+           move bx01-dir to bak-dir.
+           move bx01-nome to bak-nome.
+           move dias-corr(4:3) to bak-ext.
+           open input arqbx01.
+           if bx01-status = "00"
+              open output arqbak
+              move 0 to erro
+              perform rot-backup-bx01-01
+              close arqbak
+              close arqbx01
+           end-if.
+      *
+       rot-backup-bx01-01.
+           read arqbx01 next record at end move 1 to erro.
+           if erro = 0
+              move reg-bx01-1 to reg-bak
+              write reg-bak
+              go to rot-backup-bx01-01
+           end-if.
+      *
+       rot-backup-ab04.
+           move ab04-dir to bak-dir.
+           move ab04-nome of nome-arq-ab04 to bak-nome.
+           move dias-corr(4:3) to bak-ext.
+           open input arqab04.
+           if ab04-status = "00"
+              open output arqbak
+              move 0 to erro
+              perform rot-backup-ab04-01
+              close arqbak
+              close arqab04
+           end-if.
+      *
+       rot-backup-ab04-01.
+           read arqab04 next record at end move 1 to erro.
+           if erro = 0
+              move reg-ab04 to reg-bak
+              write reg-bak
+              go to rot-backup-ab04-01
+           end-if.
+      *
+       rot-backup-sl01.
+           move sl01-dir to bak-dir.
+           move sl01-nome of nome-arq-sl01 to bak-nome.
+           move dias-corr(4:3) to bak-ext.
+           open input arqsl01.
+           if sl01-status = "00"
+              open output arqbak
+              move 0 to erro
+              perform rot-backup-sl01-01
+              close arqbak
+              close arqsl01
+           end-if.
+      *
+       rot-backup-sl01-01.
+           read arqsl01 next record at end move 1 to erro.
+           if erro = 0
+              move reg-sl01 to reg-bak
+              write reg-bak
+              go to rot-backup-sl01-01
+           end-if.
+      *
+       rot-backup-cd01.
+           move cd01-dir to bak-dir.
+           move cd01-nome to bak-nome.
+           move dias-corr(4:3) to bak-ext.
+           open input arqcd01.
+           if cd01-status = "00"
+              open output arqbak
+              move 0 to erro
+              perform rot-backup-cd01-01
+              close arqbak
+              close arqcd01
+           end-if.
+      *
+       rot-backup-cd01-01.
+           read arqcd01 next record at end move 1 to erro.
+           if erro = 0
+              move reg-cd01 to reg-bak
+              write reg-bak
+              go to rot-backup-cd01-01
+           end-if.
+      *
+       rot-backup-cd02.
+           move cd02-dir to bak-dir.
+           move cd02-nome to bak-nome.
+           move dias-corr(4:3) to bak-ext.
+           open input arqcd02.
+           if cd02-status = "00"
+              open output arqbak
+              move 0 to erro
+              perform rot-backup-cd02-01
+              close arqbak
+              close arqcd02
+           end-if.
+      *
+       rot-backup-cd02-01.
+           read arqcd02 next record at end move 1 to erro.
+           if erro = 0
+              move reg-cd02 to reg-bak
+              write reg-bak
+              go to rot-backup-cd02-01
+           end-if.
+      *
+       rot-backup-ab08.
+           move ab08-dir to bak-dir.
+           move ab08-nome to bak-nome.
+           move dias-corr(4:3) to bak-ext.
+           open input arqab08.
+           if ab08-status = "00"
+              open output arqbak
+              move 0 to erro
+              perform rot-backup-ab08-01
+              close arqbak
+              close arqab08
+           end-if.
+      *
+       rot-backup-ab08-01.
+           read arqab08 next record at end move 1 to erro.
+           if erro = 0
+              move reg-ab08 to reg-bak
+              write reg-bak
+              go to rot-backup-ab08-01
+           end-if.
       *
        rot-open-usr.
            open output arqusr.
@@ -659,6 +1004,13 @@
            move high-values to cd02-chave-controle.
            write reg-cd02.
            close arqcd02.
+      *
+       rot-open-ab08.
+           open output arqab08.
+           move zeros to reg-ab08.
+           move high-values to ab08-chave.
+           write reg-ab08.
+           close arqab08.
       *
        copy rotgen.lib.
       *
