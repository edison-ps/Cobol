@@ -47,16 +47,65 @@
                    with lock on record
                    record key is imp-chave
                    file status is imp-status.
-      *      
+      *
+           select arqlog01 assign to disk
+                  organization is indexed
+                  access mode is dynamic
+                  lock mode is manual
+                  with lock on multiple records
+                  record key is log01-chave
+                  file status is log01-status.
+      *
+           select arqrc01 assign to disk
+                  organization is indexed
+                  access mode is dynamic
+                  lock mode is manual
+                  with lock on multiple records
+                  record key is rc01-chave
+                  alternate record key is rc01-chave-1 with duplicates
+                  alternate record key is rc01-chave-2 with duplicates
+                  alternate record key is rc01-chave-3 with duplicates
+                  file status is rc01-status.
+      *
+           select arqce02 assign to disk
+                  organization is indexed
+                  access mode is dynamic
+                  lock mode is manual
+                  with lock on multiple records
+                  record key is ce02-chave
+                  alternate record key is ce02-chave-1 with duplicates
+                  file status is ce02-status.
+      *
+           select arqag01 assign to disk
+                  organization is indexed
+                  access mode is dynamic
+                  lock mode is manual
+                  with lock on multiple records
+                  record key is ag01-chave
+                  alternate record key is ag01-chave-1 with duplicates
+                  alternate record key is ag01-chave-2 with duplicates
+                  alternate record key is ag01-chave-3 with duplicates
+                  alternate record key is ag01-chave-4 with duplicates
+                  alternate record key is ag01-chave-5 with duplicates
+                  file status is ag01-status.
+      *
        data division.
        file section.
-      *           
+      *
        copy fdusr.lib.
-      *    
+      *
        copy fdcd01.lib.
       *
        copy fdimp.lib.
-      *    
+      *
+       copy fdlog01.lib.
+      *
+       copy fdrc01.lib.
+      *
+       copy fdce02.lib.
+      *
+       copy fdag01.lib.
+      *
        working-storage section.
       
        01 usr-status                   pic x(02) value "00".
@@ -88,6 +137,63 @@
           02 imp-nome                  pic x(07) value "ARQIMPA".
           02 filler                    pic x(01) value ".".
           02 imp-ext                   pic x(03) value "DAT".
+      *
+       01 log01-status                 pic x(02) value "00".
+       01 log01-stat                   pic x(01) value "F".
+       01 log01-evento-aux             pic x(01) value spaces.
+      *
+       01 nome-arq-log01.
+          02 log01-dir                 pic x(03) value "LOG".
+          02 filler                    pic x(01) value "\".
+          02 log01-nome                pic x(08) value "ARQLOG01".
+          02 filler                    pic x(01) value ".".
+          02 log01-ext                 pic x(03) value "DAT".
+      *
+       01 rc01-status                  pic x(02) value "00".
+       01 rc01-stat                    pic x(01) value "F".
+      *
+       01 nome-arq-rc01.
+          02 rc01-dir                  pic x(03) value "RC2".
+          02 filler                    pic x(01) value "\".
+          02 rc01-nome                 pic x(08) value "ARQRC01A".
+          02 filler                    pic x(01) value ".".
+          02 rc01-ext                  pic x(03) value "DAT".
+      *
+       01 ce02-status                  pic x(02) value "00".
+       01 ce02-stat                    pic x(01) value "F".
+      *
+       01 nome-arq-ce02.
+          02 ce02-dir                  pic x(03) value "CE2".
+          02 filler                    pic x(01) value "\".
+          02 ce02-nome                 pic x(08) value "ARQCE02A".
+          02 filler                    pic x(01) value ".".
+          02 ce02-ext                  pic x(03) value "DAT".
+      *
+       01 ag01-status                  pic x(02) value "00".
+       01 ag01-stat                    pic x(01) value "F".
+      *
+       01 nome-arq-ag01.
+          02 ag01-dir                  pic x(03) value "AG2".
+          02 filler                    pic x(01) value "\".
+          02 ag01-nome-arq             pic x(08) value "ARQAG01A".
+          02 filler                    pic x(01) value ".".
+          02 ag01-ext                  pic x(03) value "DAT".
+      *
+      *    Contadores do painel de pendencias exibido logo apos o
+      *    login (titulos vencidos, produtos fora da faixa de
+      *    estoque e compromissos da agenda do dia), de forma que
+      *    o usuario veja o que precisa de atencao antes de entrar
+      *    num menu especifico.
+      *
+       01 campos-dashboard.
+          02 dash-tot-rc01             pic 9(05) value 0.
+          02 dash-tot-ce02             pic 9(05) value 0.
+          02 dash-tot-ag01             pic 9(05) value 0.
+      *
+       01 disp-dashboard.
+          02 disp-dash-rc01            pic zzzz9 value 0.
+          02 disp-dash-ce02            pic zzzz9 value 0.
+          02 disp-dash-ag01            pic zzzz9 value 0.
       *
        01 cb-prog.
           02 cb-cliente                pic x(40) value
@@ -100,6 +206,7 @@
       *
        01 usuario                      pic x(10) value spaces.
        01 senha                        pic x(10) value spaces.
+       01 usuario-acesso                pic x(04) value "SSSS".
        01 cont                         pic 9(01) value 0.
        01 opc                          pic s9(02) value 0.
        01 opc-aux                      pic s9(02) value 0.
@@ -109,7 +216,12 @@
           02 edit-ano                  pic 9(02).
           02 edit-mes                  pic 9(02).
           02 edit-dia                  pic 9(02).
-      * 
+      *
+       01 hora-accept                  pic 9(08) value 0.
+       01 hora-edit redefines hora-accept.
+          02 edit-hora                 pic 9(06).
+          02 edit-centesimos           pic 9(02).
+      *
        01 buffer1.
           02 filler                    pic 9(04) occurs 2180.
       *
@@ -230,7 +342,7 @@
           02 filler                    pic x(01) value low-values.
       *
        01 campo-menu4.
-          02 menu-argum4               pic 9(02) comp-5 value 07.
+          02 menu-argum4               pic 9(02) comp-5 value 08.
           02 filler                    pic x(01) value low-values.
           02 menu-tam4                 pic 9(02) comp-5 value 17.
           02 filler                    pic x(01) value low-values.
@@ -268,8 +380,12 @@
              "6-Rel. Produtos".
              03 filler                 pic 9(02) comp-5 value 24.
              03 filler                 pic 9(02) comp-5 value 17.
-             03 filler                 pic x(17) value 
+             03 filler                 pic x(17) value
              "7-Rel. Movimentos".
+             03 filler                 pic 9(02) comp-5 value 24.
+             03 filler                 pic 9(02) comp-5 value 18.
+             03 filler                 pic x(17) value
+             "8-Rel. Divergenc.".
           02 filler                    pic x(01) value low-values.
       *
        01 param-menu.
@@ -341,12 +457,29 @@
              highlight value "Senha   :".
           02 line 15 column 41 foreground-color 05 background-color 01
              pic x(10) from spaces.
+      *
+       01 tela-dashboard.
+          02 line 08 column 10 foreground-color 06 background-color 01
+             highlight value "Pendencias do dia".
+          02 line 10 column 10 foreground-color 06 background-color 01
+             highlight value "Titulos vencidos em aberto........:".
+          02 line 10 column 47 foreground-color 15 background-color 01
+             pic zzzz9 from disp-dash-rc01.
+          02 line 11 column 10 foreground-color 06 background-color 01
+             highlight value "Produtos fora da faixa de estoque.:".
+          02 line 11 column 47 foreground-color 15 background-color 01
+             pic zzzz9 from disp-dash-ce02.
+          02 line 12 column 10 foreground-color 06 background-color 01
+             highlight value "Compromissos da agenda de hoje....:".
+          02 line 12 column 47 foreground-color 15 background-color 01
+             pic zzzz9 from disp-dash-ag01.
       *
        copy scrgen.lib.
       *
        procedure division using param-menu campo-rotina.
       *
        lab-00.
+           perform rot-open-log01.
            perform rot-open-cd01.
            move 1 to cd01-codigo.
            perform rot-le-cd01.
@@ -391,7 +524,7 @@
            move txt to usuario.
            perform dsp-usuario.
            if usr-stat = "F"
-              open input arqusr
+              open i-o arqusr
               if usr-status not = "00"
                  close arqusr
                  move 
@@ -420,11 +553,27 @@
               display tela-limpa
               go to lab-01
            end-if.
+           accept data-accept from date.
+           accept hora-accept from time.
+           if usr-bloqueado = "S"
+              move "B" to log01-evento-aux
+              perform rot-grava-log01
+              move
+              " Usuario bloqueado - contate o administrador - Tecle <Ent
+      -       "er>" to mensagem
+              display tela-erro
+              perform rot-keypress
+              display tela-limpa
+              go to lab-01
+           end-if.
            move 0 to cont.
            move usuario to param-usr.
            move senha to param-senha.
            move usr-prioridade to param-prioridade.
-           accept data-accept from date.
+           move usr-acesso to usuario-acesso.
+           if usuario-acesso = spaces
+              move "SSSS" to usuario-acesso
+           end-if.
            move edit-ano to ano-euro.
            move edit-mes to mes-euro.
            move edit-dia to dia-euro.
@@ -481,6 +630,27 @@
                                   by reference campo-cript.
            move cript-txt to senha.
            if senha not = usr-senha
+              add 1 to usr-falhas
+              if usr-falhas > 99
+                 move 99 to usr-falhas
+              end-if
+              move "F" to log01-evento-aux
+              perform rot-grava-log01
+              if usr-falhas >= 5
+                 move "S" to usr-bloqueado
+                 move "B" to log01-evento-aux
+                 perform rot-grava-log01
+              end-if
+              rewrite reg-usr
+              if usr-bloqueado = "S"
+                 move
+                 " Usuario bloqueado por excesso de tentativas - Tecle <
+      -          "Enter>" to mensagem
+                 display tela-erro
+                 perform rot-keypress
+                 display tela-limpa
+                 go to lab-fim
+              end-if
               move " Senha incorreta - Tecle <Enter>" to mensagem
               display tela-erro
               perform rot-keypress
@@ -491,11 +661,14 @@
                  go to lab-fim
               end-if
            end-if.
+           move 0 to usr-falhas.
+           rewrite reg-usr.
            close arqusr.
            move "F" to usr-stat.
            add 2 to box-col-f box-lin-f.
            perform rot-rest-buffer.
            display tela-rodape.
+           perform rot-dashboard.
            move 05 to box-col.
            move 05 to box-lin.
            move 75 to box-col-f.
@@ -519,9 +692,17 @@
                    perform rot-save-buffer
                    evaluate true
                             when opc = 1
-                                 perform rot-cadastro
+                                 if usuario-acesso(1:1) = "N"
+                                    perform rot-acesso-negado
+                                 else
+                                    perform rot-cadastro
+                                 end-if
                             when opc = 2
-                                 perform rot-estoque
+                                 if usuario-acesso(2:1) = "N"
+                                    perform rot-acesso-negado
+                                 else
+                                    perform rot-estoque
+                                 end-if
       *                      when opc = 3
 
                             when opc = 4
@@ -541,6 +722,7 @@
            if usr-stat = "A"
               close arqusr
            end-if.
+           perform rot-close-log01.
            call "C_Cls".
            move 01 to box-lin box-col
            call "C_Gotoxy" using by value box-col
@@ -607,6 +789,73 @@
               move 0 to erro
               call "C_Wait" using by value campo-wait
               go to rot-le-imp.
+      *
+       rot-acesso-negado.
+           move " Usuario sem acesso a este menu - Tecle <Enter>" to
+           mensagem.
+           display tela-erro.
+           perform rot-keypress.
+           display tela-limpa.
+      *
+       rot-open-log01.
+           move 0 to erro.
+           if log01-stat = "F"
+              open i-o arqlog01
+              if log01-status not = "00"
+                 move
+                 " Erro de abertura no ARQLOG01.DAT - Tecle <Enter>" to
+                 mensagem
+                 display tela-erro
+                 perform rot-keypress
+                 display tela-limpa
+                 move 1 to erro
+               else
+                  move "A" to log01-stat
+               end-if
+           end-if.
+      *
+       rot-close-log01.
+           if log01-stat = "A"
+              close arqlog01
+              move "F" to log01-stat
+           end-if.
+      *
+       rot-ponteiro-log01.
+           move 0 to erro.
+           move high-values to log01-chave-controle.
+           start arqlog01 key is equal log01-chave invalid key
+                 move 1 to erro
+           end-start.
+      *
+       rot-le-log01-lock.
+           move 0 to erro.
+           read arqlog01 next.
+           if log01-status = "9D"
+              move 0 to erro
+              call "C_Wait" using by value campo-wait
+              go to rot-le-log01-lock
+           end-if.
+           read arqlog01 with kept lock.
+      *
+       rot-grava-log01.
+           perform rot-ponteiro-log01.
+           if erro not = 0
+              go to rot-grava-log01-fim
+           end-if.
+           perform rot-le-log01-lock.
+           add 1 to log01-numero.
+           rewrite reg-log01-1.
+           unlock arqlog01 record.
+           move log01-numero to log01-sequencial.
+           move usuario to log01-usuario.
+           move data-accept to log01-data.
+           move edit-hora to log01-hora.
+           move log01-evento-aux to log01-evento.
+           write reg-log01 invalid key
+                 move 1 to erro
+           end-write.
+       rot-grava-log01-fim.
+           exit.
       *
        rot-cadastro.
            move 10 to box-col.
@@ -671,7 +920,7 @@
            move 23 to box-col.
            move 10 to box-lin.
            move 41 to box-col-f.
-           move 18 to box-lin-f.
+           move 19 to box-lin-f.
            move "3" to box-borda.
            move 02 to box-cor-f.
            move 15 to box-cor-p.
@@ -710,6 +959,9 @@
                             when opc-aux = 7
                                  call "pgce07" using param-menu
                                  cancel "pgce07"
+                            when opc-aux = 8
+                                 call "pgce08" using param-menu
+                                 cancel "pgce08"
                    end-evaluate
                    display tela-rodape
                    if opc-aux not = -1
@@ -741,15 +993,19 @@
                    perform rot-save-buffer1
                    evaluate true
                             when opc-aux = 1
-                                 move 4 to rotina-col
-                                 move 11 to rotina-lin
-                                 move "3" to rotina-borda
-                                 move spaces to rotina-fundo
-                                 move "S" to rotina-sombra
-                                 move 1 to rotina-tipo
-                                 call "pgusr01" using param-menu 
-                                                      campo-rotina
-                                 cancel "pgusr01"
+                                 if usuario-acesso(4:1) = "N"
+                                    perform rot-acesso-negado
+                                 else
+                                    move 4 to rotina-col
+                                    move 11 to rotina-lin
+                                    move "3" to rotina-borda
+                                    move spaces to rotina-fundo
+                                    move "S" to rotina-sombra
+                                    move 1 to rotina-tipo
+                                    call "pgusr01" using param-menu
+                                                         campo-rotina
+                                    cancel "pgusr01"
+                                 end-if
                             when opc-aux = 2
                                  move 4 to rotina-col
                                  move 11 to rotina-lin
@@ -757,15 +1013,27 @@
                                  move spaces to rotina-fundo
                                  move "S" to rotina-sombra
                                  move 0 to rotina-tipo
-                                 call "pgimp01" using param-menu 
+                                 call "pgimp01" using param-menu
                                                       campo-rotina
                                  cancel "pgimp01"
                             when opc-aux = 3
-                                 perform rot-back
+                                 if usuario-acesso(4:1) = "N"
+                                    perform rot-acesso-negado
+                                 else
+                                    perform rot-back
+                                 end-if
                             when opc-aux = 4
-                                 perform rot-rest
+                                 if usuario-acesso(4:1) = "N"
+                                    perform rot-acesso-negado
+                                 else
+                                    perform rot-rest
+                                 end-if
                             when opc-aux = 5
-                                 perform rot-interface
+                                 if usuario-acesso(4:1) = "N"
+                                    perform rot-acesso-negado
+                                 else
+                                    perform rot-interface
+                                 end-if
                    end-evaluate
                    display tela-rodape
                    if opc-aux not = -1
@@ -826,6 +1094,196 @@
            call x"91" using result funcao parametro-rest.
            perform rot-keypress.
            perform rot-rest-buffer1.
+      *
+      *    Painel de pendencias exibido uma vez logo apos o login,
+      *    com um contador por modulo (contas a receber, estoque e
+      *    agenda), para que o usuario ja entre ciente do que precisa
+      *    de atencao antes de escolher um menu.
+      *
+       rot-dashboard.
+           move 0 to box-col box-lin.
+           move 80 to box-col-f.
+           move 25 to box-lin-f.
+           perform rot-save-buffer.
+           move 08 to box-col.
+           move 07 to box-lin.
+           move 72 to box-col-f.
+           move 14 to box-lin-f.
+           move "3" to box-borda.
+           move 06 to box-cor-f.
+           move 01 to box-cor-p.
+           move spaces to box-fundo.
+           move "S" to box-sombra.
+           perform rot-box.
+           perform rot-conta-rc01.
+           perform rot-conta-ce02.
+           perform rot-conta-ag01.
+           move dash-tot-rc01 to disp-dash-rc01.
+           move dash-tot-ce02 to disp-dash-ce02.
+           move dash-tot-ag01 to disp-dash-ag01.
+           display tela-dashboard.
+           perform rot-keypress.
+           move 0 to box-col box-lin.
+           move 80 to box-col-f.
+           move 25 to box-lin-f.
+           perform rot-rest-buffer.
+      *
+       rot-conta-rc01.
+           move 0 to dash-tot-rc01.
+           perform rot-open-rc01.
+           if erro not = 0
+              go to rot-conta-rc01-exit
+           end-if.
+           move low-values to rc01-chave.
+           start arqrc01 key is not less rc01-chave
+                 invalid key move 1 to erro.
+       rot-conta-rc01-01.
+           if erro not = 0
+              go to rot-conta-rc01-fim
+           end-if.
+           perform rot-le-proximo-rc01.
+           if erro not = 0
+              go to rot-conta-rc01-fim
+           end-if.
+           if rc01-situacao not = "C" and rc01-vencimento < param-data
+              add 1 to dash-tot-rc01
+           end-if.
+           go to rot-conta-rc01-01.
+       rot-conta-rc01-fim.
+           perform rot-close-rc01.
+       rot-conta-rc01-exit.
+           exit.
+      *
+       rot-le-proximo-rc01.
+           move 0 to erro.
+           read arqrc01 next at end move 1 to erro.
+           if rc01-status = "9D"
+              move 0 to erro
+              call "C_Wait" using by value campo-wait
+              go to rot-le-proximo-rc01
+           end-if.
+      *
+       rot-open-rc01.
+           move 0 to erro.
+           if rc01-stat = "F"
+              open input arqrc01
+              if rc01-status not = "00"
+                 move 1 to erro
+              else
+                 move "A" to rc01-stat
+              end-if
+           end-if.
+      *
+       rot-close-rc01.
+           if rc01-stat = "A"
+              close arqrc01
+              move "F" to rc01-stat
+           end-if.
+      *
+       rot-conta-ce02.
+           move 0 to dash-tot-ce02.
+           perform rot-open-ce02.
+           if erro not = 0
+              go to rot-conta-ce02-exit
+           end-if.
+           move low-values to ce02-chave.
+           start arqce02 key is not less ce02-chave
+                 invalid key move 1 to erro.
+       rot-conta-ce02-01.
+           if erro not = 0
+              go to rot-conta-ce02-fim
+           end-if.
+           perform rot-le-proximo-ce02.
+           if erro not = 0
+              go to rot-conta-ce02-fim
+           end-if.
+           if ce02-estoque-real < ce02-estoque-min or
+              ce02-estoque-real > ce02-estoque-max
+              add 1 to dash-tot-ce02
+           end-if.
+           go to rot-conta-ce02-01.
+       rot-conta-ce02-fim.
+           perform rot-close-ce02.
+       rot-conta-ce02-exit.
+           exit.
+      *
+       rot-le-proximo-ce02.
+           move 0 to erro.
+           read arqce02 next at end move 1 to erro.
+           if ce02-status = "9D"
+              move 0 to erro
+              call "C_Wait" using by value campo-wait
+              go to rot-le-proximo-ce02
+           end-if.
+      *
+       rot-open-ce02.
+           move 0 to erro.
+           if ce02-stat = "F"
+              open input arqce02
+              if ce02-status not = "00"
+                 move 1 to erro
+              else
+                 move "A" to ce02-stat
+              end-if
+           end-if.
+      *
+       rot-close-ce02.
+           if ce02-stat = "A"
+              close arqce02
+              move "F" to ce02-stat
+           end-if.
+      *
+       rot-conta-ag01.
+           move 0 to dash-tot-ag01.
+           perform rot-open-ag01.
+           if erro not = 0
+              go to rot-conta-ag01-exit
+           end-if.
+           move low-values to ag01-chave.
+           start arqag01 key is not less ag01-chave
+                 invalid key move 1 to erro.
+       rot-conta-ag01-01.
+           if erro not = 0
+              go to rot-conta-ag01-fim
+           end-if.
+           perform rot-le-proximo-ag01.
+           if erro not = 0
+              go to rot-conta-ag01-fim
+           end-if.
+           if ag01-data-a = param-data
+              add 1 to dash-tot-ag01
+           end-if.
+           go to rot-conta-ag01-01.
+       rot-conta-ag01-fim.
+           perform rot-close-ag01.
+       rot-conta-ag01-exit.
+           exit.
+      *
+       rot-le-proximo-ag01.
+           move 0 to erro.
+           read arqag01 next at end move 1 to erro.
+           if ag01-status = "9D"
+              move 0 to erro
+              call "C_Wait" using by value campo-wait
+              go to rot-le-proximo-ag01
+           end-if.
+      *
+       rot-open-ag01.
+           move 0 to erro.
+           if ag01-stat = "F"
+              open input arqag01
+              if ag01-status not = "00"
+                 move 1 to erro
+              else
+                 move "A" to ag01-stat
+              end-if
+           end-if.
+      *
+       rot-close-ag01.
+           if ag01-stat = "A"
+              close arqag01
+              move "F" to ag01-stat
+           end-if.
       *
        copy rotgen.lib.
       *
