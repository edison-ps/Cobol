@@ -39,6 +39,7 @@
                   with lock on multiple records
                   record key is ab02-chave
                   alternate record key is ab02-chave-1 with duplicates
+                  alternate record key is ab02-chave-2 with duplicates
                   file status is ab02-status.
       *
            select arqab04 assign to disk
@@ -135,6 +136,11 @@
           02 sele-rateio               pic x(01) value spaces.
           02 sele-rateio-disp          pic x(05) value spaces.
           02 sele-device               pic 9(01) value 0.
+      *
+      *    Agrupamento por matriz (ab02-pai), sele-ord = 3
+      *
+       01 pai-aux                      pic 9(05) value 0.
+       01 primeiro-grupo               pic x(01) value "S".
       *
        01 data-aux.
           02 dia-aux                   pic 9(02) value 0.
@@ -233,6 +239,14 @@
           02 filler                    pic x(06) value spaces.
           02 filler                    pic x(11) value "Rateio...:".
           02 cab-rateio-a              pic x(01) value spaces.
+      *
+       01 cab-grupo.
+          02 filler                    pic x(01) value spaces.
+          02 filler                    pic x(11) value "Associado:".
+          02 cab-grupo-codigo          pic 9(05) value 0.
+          02 filler                    pic x(03) value spaces.
+          02 cab-grupo-razao           pic x(40) value spaces.
+          02 filler                    pic x(18) value spaces.
       *
        01 cab-tot.
           02 filler                    pic x(02) value spaces.
@@ -268,15 +282,19 @@
       *
        01 tela-02.
           02 line 19 column 05 foreground-color 02 background-color 03
-             highlight pic x(41) from spaces.
+             highlight pic x(46) from spaces.
           02 line 19 column 08 foreground-color 02 background-color 03
              highlight value "1".
           02 line 19 column 09 foreground-color 05 background-color 03
              value "-Codigo".
-          02 line 19 column 25 foreground-color 02 background-color 03
+          02 line 19 column 22 foreground-color 02 background-color 03
              highlight value "2".
-          02 line 19 column 26 foreground-color 05 background-color 03
+          02 line 19 column 23 foreground-color 05 background-color 03
              value "-Razao Social".
+          02 line 19 column 39 foreground-color 02 background-color 03
+             highlight value "3".
+          02 line 19 column 40 foreground-color 05 background-color 03
+             value "-Mat/Filial".
       *
        01 tela-03.
           02 line 19 column 05 foreground-color 02 background-color 03
@@ -392,7 +410,7 @@
            display tela-cabec.
            move 03 to box-col.
            move 11 to box-lin.
-           move 45 to box-col-f.
+           move 50 to box-col-f.
            move 19 to box-lin-f.
            move "3" to box-borda.
            move 01 to box-cor-f.
@@ -683,6 +701,16 @@
           if erro not = 0
              move spaces to ab01-razao-social-a
           end-if.
+      *
+       rot-le-matriz.
+          move low-value to ab01-chave.
+          move ab02-pai to ab01-codigo.
+          move "A" to ab01-condicao.
+          perform rot-le-ab01.
+          if erro not = 0
+             move spaces to ab01-razao-social-a
+             move 0 to ab01-codigo
+          end-if.
       *
        copy rotgen.lib.
       *
@@ -781,9 +809,13 @@
            if escape-key = 1
               go to lab-sele-fim
            end-if.
-           if sele-ord not = 1 and 2 
+           if sele-ord not = 1 and 2 and 3
               go to lab-sele-01
            end-if.
+           if sele-ord = 3
+              move 1 to sele-tipo
+              go to lab-sele-03
+           end-if.
       *
        lab-sele-02.
            display tela-10.
@@ -805,7 +837,11 @@
            perform acc-rateio.
            if escape-key = 1
               perform lmp-rateio
-              go to lab-sele-02
+              if sele-ord = 3
+                 go to lab-sele-01
+              else
+                 go to lab-sele-02
+              end-if
            end-if.
            move sele-rateio to txt.
            perform rot-texto.
@@ -895,6 +931,7 @@
            end-if.
            move 99 to linha.
            move 0 to total.
+           move "S" to primeiro-grupo.
            evaluate true
                   when sele-ord = 1
                        move low-values to ab02-chave
@@ -902,6 +939,9 @@
                   when sele-ord = 2
                        move low-values to ab02-chave-1
                        start arqab02 key is not less ab02-chave-1
+                  when sele-ord = 3
+                       move low-values to ab02-chave-2
+                       start arqab02 key is not less ab02-chave-2
            end-evaluate.
       *
        lab-cns-01.
@@ -923,6 +963,47 @@
                  go to lab-cns-01
               end-if
            end-if.
+           if sele-ord = 3 and (primeiro-grupo = "S" or
+              ab02-pai not = pai-aux)
+              move "N" to primeiro-grupo
+              move ab02-pai to pai-aux
+              perform rot-le-matriz
+              if linha > 19
+                 if linha not = 99
+                    display tela-07
+                    perform rot-keypress
+                    if kbd2 = 27
+                       go to lab-cns-fim
+                    end-if
+                 end-if
+                 move 4 to linha
+                 perform rot-box
+                 display tela-06
+                 call "C_Writexy" using by value coluna
+                                        by value linha
+                                        by value tamanho
+                                        by value box-cor-f
+                                        by value box-cor-p
+                                        by reference cab-01
+                 add 1 to linha
+                 call "C_Writexy" using by value coluna
+                                        by value linha
+                                        by value tamanho
+                                        by value box-cor-f
+                                        by value box-cor-p
+                                        by reference tracos-c
+                 add 1 to linha
+              end-if
+              move ab01-codigo to cab-grupo-codigo
+              move ab01-razao-social-a to cab-grupo-razao
+              call "C_Writexy" using by value coluna
+                                     by value linha
+                                     by value tamanho
+                                     by value box-cor-f
+                                     by value box-cor-p
+                                     by reference cab-grupo
+              add 1 to linha
+           end-if.
            if linha > 19
               if linha not = 99
                  display tela-07
@@ -1006,6 +1087,7 @@
            end-if.
            move 99 to linha.
            move 0 to pagina total.
+           move "S" to primeiro-grupo.
            evaluate true
                   when sele-ord = 1
                        move low-values to ab02-chave
@@ -1013,6 +1095,9 @@
                   when sele-ord = 2
                        move low-values to ab02-chave-1
                        start arqab02 key is not less ab02-chave-1
+                  when sele-ord = 3
+                       move low-values to ab02-chave-2
+                       start arqab02 key is not less ab02-chave-2
            end-evaluate.
            display tela-09.
       *
@@ -1035,6 +1120,19 @@
                  go to lab-imp-01
               end-if
            end-if.
+           if sele-ord = 3 and (primeiro-grupo = "S" or
+              ab02-pai not = pai-aux)
+              move "N" to primeiro-grupo
+              move ab02-pai to pai-aux
+              perform rot-le-matriz
+              if linha > 56
+                 perform rot-cabec
+              end-if
+              move ab01-codigo to cab-codigo-a
+              move ab01-razao-social-a to cab-razao-social-a
+              write reg-imp from cab-03 after 2 lines
+              add 2 to linha
+           end-if.
            if linha > 56
               perform rot-cabec
            end-if.
