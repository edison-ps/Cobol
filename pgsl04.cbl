@@ -87,6 +87,34 @@
           02 sele-duf                  pic x(05) value spaces.
           02 sele-presenca             pic x(01) value spaces.
           02 sele-dpresenca            pic x(05) value spaces.
+          02 sele-saida                pic 9(01) value 0.
+      *
+      *    Arquivo de merge para a carta de confirmacao de inscricao,
+      *    gerado a partir da mesma selecao da impressao de etiquetas
+      *
+       01 cab-confirma                 pic x(150) value
+          "Codigo,Saudacao,Nome,Empresa,Cargo,Endereco,Cidade,UF,CEP".
+      *
+       01 linha-confirma.
+          02 cfm-codigo                pic 9(05).
+          02 filler                    pic x(01) value ",".
+          02 cfm-saudacao.
+             03 filler                 pic x(11) value "Prezado(a) ".
+             03 cfm-sauda-nome         pic x(40).
+          02 filler                    pic x(01) value ",".
+          02 cfm-nome                  pic x(40).
+          02 filler                    pic x(01) value ",".
+          02 cfm-empresa               pic x(40).
+          02 filler                    pic x(01) value ",".
+          02 cfm-cargo                 pic x(15).
+          02 filler                    pic x(01) value ",".
+          02 cfm-endereco              pic x(40).
+          02 filler                    pic x(01) value ",".
+          02 cfm-cidade                pic x(20).
+          02 filler                    pic x(01) value ",".
+          02 cfm-uf                    pic x(02).
+          02 filler                    pic x(01) value ",".
+          02 cfm-cep                   pic 9(05)b9(03).
       *
        01 cab-01.
           02 filler                    pic x(01) value spaces.
@@ -187,6 +215,8 @@
              highlight value "U.F...........:".
           02 line 18 column 06 foreground-color 06 background-color 01
              highlight value "Presenca......:".
+          02 line 19 column 06 foreground-color 06 background-color 01
+             highlight value "Saida.........:".
       *
        01 tela-02.
           02 line 20 column 05 foreground-color 02 background-color 03
@@ -305,6 +335,18 @@
              highlight value "I".
           02 line 20 column 13 foreground-color 05 background-color 03
              value ") para interromper".
+      *
+       01 tela-10.
+          02 line 20 column 05 foreground-color 02 background-color 03
+             highlight pic x(50) from spaces.
+          02 line 20 column 08 foreground-color 02 background-color 03
+             highlight value "1".
+          02 line 20 column 09 foreground-color 05 background-color 03
+             value "-Etiquetas".
+          02 line 20 column 25 foreground-color 02 background-color 03
+             highlight value "2".
+          02 line 20 column 26 foreground-color 05 background-color 03
+             value "-Carta de Confirmacao".
       *
        01 tela-mensagem-cad.
           02 line 20 column 05 foreground-color 07 background-color 01
@@ -400,6 +442,18 @@
       *           end-if
               end-if
            end-if.
+      *
+       rot-grava-confirma.
+           move sl01-codigo to cfm-codigo.
+           move sl01-nome-a to cfm-sauda-nome.
+           move sl01-nome-a to cfm-nome.
+           move sl01-empresa-a to cfm-empresa.
+           move sl01-cargo to cfm-cargo.
+           move sl01-endereco to cfm-endereco.
+           move sl01-cidade to cfm-cidade.
+           move sl01-uf to cfm-uf.
+           move sl01-cep to cfm-cep.
+           write reg-imp from linha-confirma after 1 line.
       *
        rot-posicionar.
            if sele-tipo = 2
@@ -563,6 +617,12 @@
                   foreground-color 15 background-color 01.
            accept escape-key from escape.
            exit.
+      *
+       acc-saida.
+           accept sele-saida at 1922 with auto update prompt
+                  foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           exit.
       *
       *  Sequencia para dar display
       *
@@ -583,7 +643,11 @@
                    background-color 01.
       *
        dsp-presenca.
-           display sele-dpresenca at 1822 with foreground-color 15 
+           display sele-dpresenca at 1822 with foreground-color 15
+                   background-color 01.
+      *
+       dsp-saida.
+           display sele-saida at 1922 with foreground-color 15
                    background-color 01.
       *
       *  Sequencia para fazer limpeza da tela
@@ -605,7 +669,11 @@
                    background-color 01.
       *
        lmp-presenca.
-           display limpa at 1822 with foreground-color 15 
+           display limpa at 1822 with foreground-color 15
+                   background-color 01.
+      *
+       lmp-saida.
+           display limpa at 1922 with foreground-color 15
                    background-color 01.
       *
        display-erro-usr.
@@ -717,6 +785,22 @@
               move txt to sele-dpresenca
            end-if.
            perform dsp-presenca.
+      *
+       lab-sele-05-a.
+           display tela-10.
+           move 1 to sele-saida.
+           perform lmp-saida.
+           perform acc-saida.
+           if escape-key = 1
+              perform lmp-saida
+              display tela-limpa-cad
+              go to lab-sele-05
+           end-if.
+           if sele-saida not = 1 and 2
+              perform lmp-saida
+              go to lab-sele-05-a
+           end-if.
+           perform dsp-saida.
       *
        lab-sele-06.
            move "Confirma (S) (N) ?" to mensagem.
@@ -724,11 +808,11 @@
            perform accept-resposta-cad.
            if escape-key = 1
               display tela-limpa-cad
-              go to lab-sele-05
+              go to lab-sele-05-a
            end-if.
            if resposta = "N"
               display tela-limpa-cad
-              perform lmp-ord thru lmp-presenca
+              perform lmp-ord thru lmp-saida
               go to lab-sele-01
            else
               if resposta not = "S"
@@ -737,7 +821,7 @@
            end-if.
            display tela-limpa-cad.
            perform sec-impressao
-           perform lmp-ord thru lmp-presenca.
+           perform lmp-ord thru lmp-saida.
            display tela-limpa-cad.
            go to lab-sele-01.
       *
@@ -759,7 +843,9 @@
            perform until kbd2 = 27 or 73 or 105 or 69 or 101
                    perform rot-keypress
                    if kbd2 = 80 or 112
-                      perform rot-posicionar
+                      if sele-saida = 1
+                         perform rot-posicionar
+                      end-if
                    end-if
            end-perform.
            if kbd2 = 27 or 69 or 101
@@ -770,6 +856,9 @@
            else
               move 1 to sequencia
            end-if.
+           if sele-saida = 2
+              write reg-imp from cab-confirma
+           end-if.
            evaluate true
                   when sele-ord = 1
                        move low-values to sl01-chave
@@ -827,6 +916,10 @@
               end-if
            end-if.
            perform rot-move.
+           if sele-saida = 2
+              perform rot-grava-confirma
+              go to lab-imp-01
+           end-if.
            if sele-tipo = 2 and sequencia = 1
               move 2 to sequencia
               go to lab-imp-01
