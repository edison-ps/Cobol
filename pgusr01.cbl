@@ -78,6 +78,7 @@
           02 prioridade                pic 9(01) value 0.
           02 impress                   pic x(10) value spaces.
           02 senha-aux                 pic x(10) value spaces.
+          02 acesso                    pic x(04) value "SSSS".
       *
        01 linha                        pic 9(04) comp-5 value 0.
        01 coluna                       pic 9(04) comp-5 value 0.
@@ -141,7 +142,7 @@
            display tela-cabec.
            move rotina-col to box-col.
            add rotina-col to 60 giving box-col-f
-           add rotina-lin to 08 giving box-lin-f
+           add rotina-lin to 09 giving box-lin-f
            perform rot-box.
            perform display-tela-01.
       *
@@ -190,6 +191,7 @@
            move cript-txt to usr-senha.
            move prioridade to usr-prioridade.
            move impress to usr-impress.
+           move acesso to usr-acesso.
            move param-usr to usr-usr.
            move param-data to usr-data.
       *
@@ -202,11 +204,30 @@
            move cript-txt to senha.
            move usr-prioridade to prioridade.
            move usr-impress to impress.
+           move usr-acesso to acesso.
+           if acesso = spaces
+              move "SSSS" to acesso
+           end-if.
            move usr-usr to cab-usuario.
            move usr-data to dias-corr.
            move 1 to opcao-data.
            perform rot-data.
            move data-disp to cab-data.
+      *
+       rot-valida-acesso.
+           move 0 to erro.
+           if acesso(1:1) not = "S" and acesso(1:1) not = "N"
+              move 1 to erro
+           end-if.
+           if acesso(2:1) not = "S" and acesso(2:1) not = "N"
+              move 1 to erro
+           end-if.
+           if acesso(3:1) not = "S" and acesso(3:1) not = "N"
+              move 1 to erro
+           end-if.
+           if acesso(4:1) not = "S" and acesso(4:1) not = "N"
+              move 1 to erro
+           end-if.
       *
        rot-pesq-imp.
            perform rot-close-imp.
@@ -243,7 +264,7 @@
        rot-display.
            perform rot-move-campos.
            move all "*" to senha.
-           perform dsp-usuario thru dsp-impress.
+           perform dsp-usuario thru dsp-acesso.
            if param-prioridade = 9
               move cab-usr to mensagem
               display tela-mensagem
@@ -297,9 +318,15 @@
            add rotina-lin to 06 giving linha.
            display "Impressora.:" at line linha column coluna with
                    foreground-color 06 background-color 01 highlight.
+           add rotina-lin to 07 giving linha.
+           display "Acesso.....:" at line linha column coluna with
+                   foreground-color 06 background-color 01 highlight.
+           add 20 to coluna.
+           display "(Cad-Est-Fat-Sis, S ou N)" at line linha column
+                   coluna with foreground-color 05 background-color 01.
       *
        display-tela-02.
-           add rotina-lin to 8 giving linha.
+           add rotina-lin to 9 giving linha.
            add rotina-col to 2 giving coluna.
            display limpa at line linha column coluna with highlight
                             foreground-color 02 background-color 03.
@@ -317,7 +344,7 @@
                                foreground-color 05 background-color 03.
       *
        display-tela-04.
-           add rotina-lin to 8 giving linha.
+           add rotina-lin to 9 giving linha.
            add rotina-col to 2 giving coluna.
            display limpa at line linha column coluna with highlight
                             foreground-color 02 background-color 03.
@@ -359,7 +386,7 @@
                               foreground-color 05 background-color 03.
       *
        display-tela-05.
-           add rotina-lin to 8 giving linha.
+           add rotina-lin to 9 giving linha.
            add rotina-col to 2 giving coluna.
            display limpa at line linha column coluna with highlight
                             foreground-color 02 background-color 03.
@@ -384,7 +411,7 @@
                    foreground-color 06 background-color 01.
       *
        display-tela-limpa-cad.
-           add rotina-lin to 7 giving linha.
+           add rotina-lin to 8 giving linha.
            add rotina-col to 1 giving coluna.
            call "C_Writexy" using by value coluna
                                   by value linha
@@ -394,7 +421,7 @@
                                   by reference limpa.
       *
        display-tela-mensagem-cad.
-           add rotina-lin to 7 giving linha.
+           add rotina-lin to 8 giving linha.
            add rotina-col to 1 giving coluna.
            move 15 to box-cor-p.
            call "C_Writexy" using by value coluna
@@ -405,7 +432,7 @@
                                   by reference mensagem.
       *
        display-tela-erro-cad.
-           add rotina-lin to 8 giving linha.
+           add rotina-lin to 9 giving linha.
            add rotina-col to 2 giving coluna.
            display mens-erro at line linha column coluna with beep 
                                reverse-video.
@@ -439,7 +466,15 @@
        acc-impress.
            add rotina-lin to 6 giving linha.
            add rotina-col to 15 giving coluna.
-           accept impress at line linha column coluna with auto update 
+           accept impress at line linha column coluna with auto update
+                  prompt foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           exit.
+      *
+       acc-acesso.
+           add rotina-lin to 7 giving linha.
+           add rotina-col to 15 giving coluna.
+           accept acesso at line linha column coluna with auto update
                   prompt foreground-color 15 background-color 01.
            accept escape-key from escape.
            exit.
@@ -469,6 +504,12 @@
            add rotina-col to 15 giving coluna.
            display impress at line linha column coluna with
                    foreground-color 15 background-color 01.
+      *
+       dsp-acesso.
+           add rotina-lin to 7 giving linha.
+           add rotina-col to 15 giving coluna.
+           display acesso at line linha column coluna with
+                   foreground-color 15 background-color 01.
       *
       *  Sequencia para fazer limpeza
       *
@@ -495,6 +536,12 @@
            add rotina-col to 15 giving coluna.
            display limpa-aux at line linha column coluna with
                    foreground-color 15 background-color 01.
+      *
+       lmp-acesso.
+           add rotina-lin to 7 giving linha.
+           add rotina-col to 15 giving coluna.
+           display "    " at line linha column coluna with
+                   foreground-color 15 background-color 01.
       *
        accept-resposta-cad.
            add rotina-lin to 6 giving linha.
@@ -640,6 +687,27 @@
               perform  display-tela-05
               go to lab-inc-04
            end-if.
+       lab-inc-04-a.
+           move "SSSS" to acesso.
+           perform lmp-acesso.
+           perform acc-acesso.
+           if escape-key = 1
+              perform lmp-acesso
+              perform display-tela-limpa-cad
+              go to lab-inc-04
+           end-if.
+           move acesso to txt.
+           perform rot-texto.
+           move txt to acesso.
+           perform rot-valida-acesso.
+           if erro not = 0
+              move " Acesso invalido - use S ou N - Tecle <Enter>" to
+              mens-erro
+              perform display-tela-erro-cad
+              perform rot-keypress
+              go to lab-inc-04-a
+           end-if.
+           perform dsp-acesso.
            move "Cadastrar (S) (N) ?" to mensagem.
            perform display-tela-mensagem-cad.
        lab-inc-05.
@@ -650,7 +718,7 @@
               go to lab-inc-04
            end-if.
            if resposta = "N"
-              perform lmp-usuario thru lmp-impress
+              perform lmp-usuario thru lmp-acesso
               perform display-tela-02
               go to lab-inc-01
            else
@@ -671,7 +739,7 @@
            move "Registro gravado - Tecle <Enter>" to mensagem.
            perform display-tela-mensagem-cad.
            perform rot-keypress.
-           perform lmp-usuario thru lmp-impress.
+           perform lmp-usuario thru lmp-acesso.
            perform display-tela-02.
            go to lab-inc-01.
       *
@@ -721,7 +789,7 @@
               go to lab-cns-02
            end-if.
            if erro not = 0 or usr-usuario = usuario 
-              perform lmp-usuario thru lmp-impress
+              perform lmp-usuario thru lmp-acesso
               move "Inicio do arquivo - Tecle <Enter>" to mensagem
               display tela-mensagem
               perform rot-keypress
@@ -755,7 +823,7 @@
               go to lab-cns-fim
            end-if.
            if usr-chave = high-values 
-              perform lmp-usuario thru lmp-impress
+              perform lmp-usuario thru lmp-acesso
               move "Fim do arquivo - Tecle <Enter>" to mensagem
               display tela-mensagem
               perform rot-keypress
@@ -778,12 +846,17 @@
                             perform sec-alteracao
                             go to lab-cns-01-a
                          end-if
-                    when kbd-aux = 61 
+                    when kbd-aux = 61
                          if erro = 0
                             perform sec-exclusao
                             go to lab-cns-01-a
                          end-if
-                    when kbd-aux = 81 
+                    when kbd-aux = 62
+                         if erro = 0
+                            perform sec-desbloqueio
+                            go to lab-cns-01-a
+                         end-if
+                    when kbd-aux = 81
                          go to lab-cns-04
                     when kbd-aux = 73
                          go to lab-cns-02
@@ -799,7 +872,7 @@
            end-if.
       *
        lab-cns-fim.
-           perform lmp-usuario thru lmp-impress.
+           perform lmp-usuario thru lmp-acesso.
            display tela-limpa.
            exit.
       *
@@ -853,6 +926,67 @@
            unlock arqusr record.
            perform display-tela-04.
            exit.
+      *
+       sec-desbloqueio section.
+       lab-desb-00-0.
+           perform display-tela-limpa-cad.
+           if param-prioridade < 8
+              move " Usuario sem prioridade para esta funcao - Tecle <En
+      -       "ter>" to mens-erro
+              perform display-tela-erro-cad
+              perform rot-keypress
+              go to lab-desb-fim
+           end-if.
+           perform rot-ponteiro.
+           if erro not = 0
+              go to lab-desb-fim
+           end-if.
+       lab-desb-00.
+           perform rot-le-usr-lock.
+           perform rot-display.
+           if usr-bloqueado not = "S"
+              move "Usuario nao esta bloqueado - Tecle <Enter>" to
+              mensagem
+              display tela-mensagem
+              perform rot-keypress
+              go to lab-desb-fim
+           end-if.
+           move "Desbloquear (S) (N) ?" to mensagem.
+           perform display-tela-mensagem-cad.
+       lab-desb-01.
+           perform accept-resposta-cad.
+           if escape-key = 1
+              perform display-tela-limpa-cad
+              go to lab-desb-fim
+           end-if.
+           if resposta = "N"
+              go to lab-desb-fim
+           else
+              if resposta not = "S"
+                 go to lab-desb-01
+              end-if
+           end-if.
+           move spaces to usr-bloqueado.
+           move 0 to usr-falhas.
+           rewrite reg-usr invalid key
+                   move 1 to erro
+                   move " Erro de regravacao - ARQUSR00.DAT - Tecle <Ente
+      -            "r>"
+                   to mensagem
+                   display tela-erro
+                   perform rot-keypress
+                   display tela-limpa
+                   go to lab-desb-fim
+           end-rewrite.
+           move "Usuario desbloqueado - Tecle <Enter>" to mensagem.
+           perform display-tela-mensagem-cad.
+           perform rot-keypress.
+           perform display-tela-limpa-cad.
+      *
+       lab-desb-fim.
+           unlock arqusr record.
+           perform display-tela-04.
+           exit.
       *
        sec-alteracao section.
       *
@@ -943,6 +1077,27 @@
               perform  display-tela-05
               go to lab-alt-03
            end-if.
+       lab-alt-03-a.
+           if param-prioridade < 8
+              go to lab-alt-04-0
+           end-if.
+           perform acc-acesso.
+           if escape-key = 1
+              go to lab-alt-03
+           end-if.
+           move acesso to txt.
+           perform rot-texto.
+           move txt to acesso.
+           perform rot-valida-acesso.
+           if erro not = 0
+              move " Acesso invalido - use S ou N - Tecle <Enter>" to
+              mens-erro
+              perform display-tela-erro-cad
+              perform rot-keypress
+              go to lab-alt-03-a
+           end-if.
+           perform dsp-acesso.
+       lab-alt-04-0.
            move "Alterar (S) (N) ?" to mensagem.
            perform display-tela-mensagem-cad.
        lab-alt-04.
