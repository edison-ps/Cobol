@@ -22,7 +22,7 @@
        file-control.
             select arqusr assign to disk
                    organization is indexed
-                   access mode is random
+                   access mode is dynamic
                    lock mode is manual
                    with lock on record
                    record key is usr-chave
@@ -84,6 +84,11 @@
                   alternate record key is ce03-chave-1 with duplicates
                   alternate record key is ce03-chave-2 with duplicates
                   file status is ce03-status.
+      *
+           select arqbak assign to disk
+                  organization is line sequential
+                  lock mode is manual
+                  file status is bak-status.
       *
        data division.
        file section.
@@ -101,6 +106,13 @@
        copy fdce02.lib.
       *    
        copy fdce03.lib.
+      *
+       fd  arqbak
+           label record is standard
+           value of file-id is nome-arq-bak
+           data record is reg-bak.
+      *
+       01 reg-bak                      pic x(700).
       *
        working-storage section.
       
@@ -173,6 +185,23 @@
           02 cd01-nome                 pic x(08) value "ARQCD01A".
           02 filler                    pic x(01) value ".".
           02 cd01-ext                  pic x(03) value "DAT".
+      *
+       01 bak-status                   pic x(02) value "00".
+       01 bak-stat                     pic x(01) value "F".
+      *
+      *    Nome do arquivo de copia de seguranca - mesmo diretorio e
+      *    nome do arquivo original, extensao trocada pelos 3 digitos
+      *    finais do dias-corr do dia da reinicializacao (o sistema ja
+      *    guarda suas datas internamente como dias-corr, nao como
+      *    data-calendario - ver historico de PGCD01/PGAB01), de forma
+      *    que uma copia por dia fica preservada sob um nome distinto.
+      *
+       01 nome-arq-bak.
+          02 bak-dir                   pic x(03).
+          02 filler                    pic x(01) value "\".
+          02 bak-nome                  pic x(08).
+          02 filler                    pic x(01) value ".".
+          02 bak-ext                   pic x(03).
       *
        01 cb-prog.
           02 cb-cliente                pic x(40) value
@@ -380,18 +409,25 @@
                    perform rot-save-buffer
                    evaluate true
                             when opc = 1
+                                 perform rot-backup-usr
                                  perform rot-open-usr
                             when opc = 2
+                                 perform rot-backup-imp
                                  perform rot-open-imp
                             when opc = 3
+                                 perform rot-backup-tabl
                                  perform rot-open-tabl
                             when opc = 4
+                                 perform rot-backup-cd01
                                  perform rot-open-cd01
                             when opc = 5
+                                 perform rot-backup-ce01
                                  perform rot-open-ce01
                             when opc = 6
+                                 perform rot-backup-ce02
                                  perform rot-open-ce02
                             when opc = 7
+                                 perform rot-backup-ce03
                                  perform rot-open-ce03
                    end-evaluate
                    move 0 to box-col box-lin
@@ -418,6 +454,158 @@
       ************************
       *      
        rotina section.
+      *
+      *    Copia de seguranca do arquivo, gravada como registros de
+      *    tamanho fixo do proprio arquivo original (sem se importar
+      *    com o layout de cada um - ver nota em nome-arq-bak), antes
+      *    de o rot-open-xxx correspondente reinicializa-lo.
+      *
+       rot-backup-usr.
+           move usr-dir to bak-dir.
+           move usr-nome to bak-nome.
+           move dias-corr(4:3) to bak-ext.
+           open input arqusr.
+           if usr-status = "00"
+              open output arqbak
+              move 0 to erro
+              perform rot-backup-usr-01
+              close arqbak
+              close arqusr
+           end-if.
+      *
+       rot-backup-usr-01.
+           read arqusr next record at end move 1 to erro.
+           if erro = 0
+              move reg-usr to reg-bak
+              write reg-bak
+              go to rot-backup-usr-01
+           end-if.
+      *
+       rot-backup-imp.
+           move imp-dir to bak-dir.
+           move imp-nome to bak-nome.
+           move dias-corr(4:3) to bak-ext.
+           open input arqimp.
+           if imp-status = "00"
+              open output arqbak
+              move 0 to erro
+              perform rot-backup-imp-01
+              close arqbak
+              close arqimp
+           end-if.
+      *
+       rot-backup-imp-01.
+           read arqimp next record at end move 1 to erro.
+           if erro = 0
+              move reg-imp to reg-bak
+              write reg-bak
+              go to rot-backup-imp-01
+           end-if.
+      *
+       rot-backup-tabl.
+           move tabl-dir to bak-dir.
+           move tabl-nome to bak-nome.
+           move dias-corr(4:3) to bak-ext.
+           open input arqtabl.
+           if tabl-status = "00"
+              open output arqbak
+              move 0 to erro
+              perform rot-backup-tabl-01
+              close arqbak
+              close arqtabl
+           end-if.
+      *
+       rot-backup-tabl-01.
+           read arqtabl next record at end move 1 to erro.
+           if erro = 0
+              move reg-tabl to reg-bak
+              write reg-bak
+              go to rot-backup-tabl-01
+           end-if.
+      *
+       rot-backup-cd01.
+           move cd01-dir to bak-dir.
+           move cd01-nome to bak-nome.
+           move dias-corr(4:3) to bak-ext.
+           open input arqcd01.
+           if cd01-status = "00"
+              open output arqbak
+              move 0 to erro
+              perform rot-backup-cd01-01
+              close arqbak
+              close arqcd01
+           end-if.
+      *
+       rot-backup-cd01-01.
+           read arqcd01 next record at end move 1 to erro.
+           if erro = 0
+              move reg-cd01 to reg-bak
+              write reg-bak
+              go to rot-backup-cd01-01
+           end-if.
+      *
+       rot-backup-ce01.
+           move ce01-dir to bak-dir.
+           move ce01-nome to bak-nome.
+           move dias-corr(4:3) to bak-ext.
+           open input arqce01.
+           if ce01-status = "00"
+              open output arqbak
+              move 0 to erro
+              perform rot-backup-ce01-01
+              close arqbak
+              close arqce01
+           end-if.
+      *
+       rot-backup-ce01-01.
+           read arqce01 next record at end move 1 to erro.
+           if erro = 0
+              move reg-ce01 to reg-bak
+              write reg-bak
+              go to rot-backup-ce01-01
+           end-if.
+      *
+       rot-backup-ce02.
+           move ce02-dir to bak-dir.
+           move ce02-nome to bak-nome.
+           move dias-corr(4:3) to bak-ext.
+           open input arqce02.
+           if ce02-status = "00"
+              open output arqbak
+              move 0 to erro
+              perform rot-backup-ce02-01
+              close arqbak
+              close arqce02
+           end-if.
+      *
+       rot-backup-ce02-01.
+           read arqce02 next record at end move 1 to erro.
+           if erro = 0
+              move reg-ce02 to reg-bak
+              write reg-bak
+              go to rot-backup-ce02-01
+           end-if.
+      *
+       rot-backup-ce03.
+           move ce03-dir to bak-dir.
+           move ce03-nome to bak-nome.
+           move dias-corr(4:3) to bak-ext.
+           open input arqce03.
+           if ce03-status = "00"
+              open output arqbak
+              move 0 to erro
+              perform rot-backup-ce03-01
+              close arqbak
+              close arqce03
+           end-if.
+      *
+       rot-backup-ce03-01.
+           read arqce03 next record at end move 1 to erro.
+           if erro = 0
+              move reg-ce03 to reg-bak
+              write reg-bak
+              go to rot-backup-ce03-01
+           end-if.
       *
        rot-open-usr.
            open output arqusr.
