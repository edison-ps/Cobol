@@ -135,6 +135,8 @@
           02 sele-obs                  pic x(30) value spaces.
           02 sele-obs-1                pic x(30) value spaces.
           02 sele-obs-2                pic x(30) value spaces.
+          02 sele-layout               pic x(01) value "1".
+          02 sele-dlayout              pic x(20) value spaces.
           02 codigo-aux                pic 9(06) value 0.
       *
        01 documento.
@@ -235,6 +237,80 @@
           02 filler                    pic x(10) value spaces.
           02 cab-documento             pic x(10) value spaces.
           02 filler                    pic x(01) value "".
+      *
+      *    Layout alternativo em folha de papel comum, com a linha
+      *    de codigo de barras padrao FEBRABAN (fonte de codigo de
+      *    barras do cartucho da impressora)
+      *
+       01 cab-pp-01.
+          02 filler                    pic x(20) value spaces.
+          02 filler                    pic x(28) value
+             "RECIBO DO SACADO - No RECEBE".
+      *
+       01 cab-pp-02.
+          02 filler                    pic x(11) value "Vencimento:".
+          02 cab-pp-vencimento         pic x(08) value spaces.
+          02 filler                    pic x(05) value spaces.
+          02 filler                    pic x(07) value "Valor.:".
+          02 cab-pp-valor              pic zz.zzz.zzz.zz9,99.
+      *
+       01 cab-pp-03.
+          02 filler                    pic x(11) value "Sacado....:".
+          02 cab-pp-razao              pic x(40) value spaces.
+      *
+       01 cab-pp-04.
+          02 filler                    pic x(11) value "Documento.:".
+          02 cab-pp-documento          pic x(10) value spaces.
+          02 filler                    pic x(05) value spaces.
+          02 filler                    pic x(11) value "Nosso Nro.:".
+          02 cab-pp-codigo             pic 9(06) value 0.
+      *
+       01 cab-pp-05.
+          02 filler                    pic x(03) value spaces.
+          02 filler                    pic x(01) value x"1b".
+          02 filler                    pic x(02) value "ib".
+          02 cab-pp-barra              pic x(44) value spaces.
+          02 filler                    pic x(01) value x"1b".
+          02 filler                    pic x(02) value "in".
+      *
+      *    Montagem da linha do codigo de barras FEBRABAN (layout
+      *    padrao de ficha de compensacao, 44 posicoes)
+      *
+       01 barra-febraban.
+          02 barra-banco               pic 9(03) value 0.
+          02 barra-moeda               pic 9(01) value 9.
+          02 barra-dv                  pic 9(01) value 0.
+          02 barra-fator               pic 9(04) value 0.
+          02 barra-valor               pic 9(08)v9(02) value 0.
+          02 barra-livre               pic 9(25) value 0.
+      *
+      *    Campos na ordem usada para o calculo do digito verifica-
+      *    dor geral (modulo 11), que difere da ordem de impressao
+      *
+       01 barra-febraban-dv-calc.
+          02 dvc-banco                 pic 9(03) value 0.
+          02 dvc-moeda                 pic 9(01) value 0.
+          02 dvc-fator                 pic 9(04) value 0.
+          02 dvc-valor                 pic 9(08)v9(02) value 0.
+          02 dvc-livre                 pic 9(25) value 0.
+       01 barra-febraban-dv-calc-r redefines barra-febraban-dv-calc.
+          02 dvc-dig                   pic 9 occurs 43.
+      *
+      *    Data base (07/10/1997) do fator de vencimento, calculada
+      *    na mesma convencao de dias-corr usada pelo sistema
+      *
+       01 fator-base-dias-corr         pic 9(06) value 35227.
+       01 fator-calc                   pic 9(06) value 0.
+      *
+      *    Auxiliares do calculo do digito verificador (modulo 11)
+      *    do codigo de barras FEBRABAN
+      *
+       01 campos-vd-febraban.
+          02 vdf-i                     pic 9(02) comp-5 value 0.
+          02 vdf-peso                  pic 9(01) comp-5 value 0.
+          02 vdf-soma                  pic 9(04) comp-5 value 0.
+          02 vdf-quoc                  pic 9(03) comp-5 value 0.
+          02 vdf-resto                 pic 9(02) comp-5 value 0.
       *
        copy workgen.lib.
        copy wstab01.lib.
@@ -267,6 +343,8 @@
              highlight value "Operacao.......:".
           02 line 18 column 06 foreground-color 06 background-color 01
              highlight value "Observacao.....:".
+          02 line 21 column 06 foreground-color 06 background-color 01
+             highlight value "Layout.........:".
       *
        01 tela-02.
           02 line 22 column 05 foreground-color 02 background-color 03
@@ -477,6 +555,92 @@
            write reg-imp from cab-08 after 1 lines.
            write reg-imp from spaces after 8 lines.
            write reg-imp from cab-1-6 before 0 lines.
+      *
+      *    Impressao do layout em folha de papel comum, com a linha
+      *    de codigo de barras padrao FEBRABAN
+      *
+       rot-imprimir-pp.
+           move sele-vencimento-disp to cab-pp-vencimento.
+           move rc01-valor to cab-pp-valor.
+           move ab01-razao-social-a to cab-pp-razao.
+           move rc01-documento to cab-pp-documento.
+           move rc01-codigo to cab-pp-codigo.
+           perform rot-febraban.
+           write reg-imp from cab-pp-01.
+           write reg-imp from spaces after 2 lines.
+           write reg-imp from cab-pp-02 after 2 lines.
+           write reg-imp from cab-pp-03 after 2 lines.
+           write reg-imp from cab-pp-04 after 2 lines.
+           write reg-imp from cab-pp-05 after 3 lines.
+           write reg-imp from spaces after 8 lines.
+      *
+       rot-posicionar-pp.
+           move all "X" to cab-pp-razao cab-pp-documento.
+           move "99/99/99" to cab-pp-vencimento.
+           move 9999999999999 to cab-pp-valor.
+           move 999999 to cab-pp-codigo.
+           move all "9" to cab-pp-barra.
+           write reg-imp from cab-pp-01.
+           write reg-imp from spaces after 2 lines.
+           write reg-imp from cab-pp-02 after 2 lines.
+           write reg-imp from cab-pp-03 after 2 lines.
+           write reg-imp from cab-pp-04 after 2 lines.
+           write reg-imp from cab-pp-05 after 3 lines.
+           write reg-imp from spaces after 8 lines.
+      *
+      *    Calculo do fator de vencimento (dias corridos entre a
+      *    data base 07/10/1997 e o vencimento do titulo, na mesma
+      *    convencao de dias-corr usada pelo sistema)
+      *
+       rot-fator-vencimento.
+           compute fator-calc = rc01-vencimento - fator-base-dias-corr.
+           if fator-calc < 0
+              move 0 to fator-calc
+           end-if.
+           perform until fator-calc < 10000
+              subtract 10000 from fator-calc
+           end-perform.
+           move fator-calc to barra-fator.
+      *
+      *    Montagem da linha de codigo de barras FEBRABAN (banco e
+      *    portador do titulo, conforme cadastrados na ARQTABL)
+      *
+       rot-febraban.
+           move sele-portador to barra-banco.
+           move 9 to barra-moeda.
+           perform rot-fator-vencimento.
+           move rc01-valor to barra-valor.
+           move rc01-codigo to barra-livre.
+           move barra-banco to dvc-banco.
+           move barra-moeda to dvc-moeda.
+           move barra-fator to dvc-fator.
+           move barra-valor to dvc-valor.
+           move barra-livre to dvc-livre.
+           perform rot-febraban-dv.
+           move barra-febraban to cab-pp-barra.
+      *
+      *    Digito verificador geral (modulo 11) do codigo de barras,
+      *    calculado sobre os 43 digitos em dvc-dig, pesos de 2 a 9
+      *    ciclicos da direita para a esquerda
+      *
+       rot-febraban-dv.
+           move 0 to vdf-soma.
+           move 2 to vdf-peso.
+           move 43 to vdf-i.
+           perform until vdf-i = 0
+              compute vdf-soma = vdf-soma + (dvc-dig (vdf-i) * vdf-peso)
+              add 1 to vdf-peso
+              if vdf-peso > 9
+                 move 2 to vdf-peso
+              end-if
+              subtract 1 from vdf-i
+           end-perform.
+           divide vdf-soma by 11 giving vdf-quoc remainder vdf-resto.
+           if vdf-resto = 0 or vdf-resto = 1
+              move 1 to barra-dv
+           else
+              compute barra-dv = 11 - vdf-resto
+           end-if.
       *
        rot-open-rc01.
            move 0 to erro.
@@ -754,6 +918,12 @@
                   foreground-color 15 background-color 01.
            accept escape-key from escape.
            exit.
+      *
+       acc-layout.
+           accept sele-layout at 2123 with auto update prompt
+                  foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           exit.
       *
       *  Sequencia para dar display
       *
@@ -799,7 +969,13 @@
                    background-color 01.
       *
        dsp-obs-2.
-           display sele-obs-2 at 2023 with foreground-color 15 
+           display sele-obs-2 at 2023 with foreground-color 15
+                   background-color 01.
+      *
+       dsp-layout.
+           display sele-layout at 2123 with foreground-color 15
+                   background-color 01.
+           display sele-dlayout at 2127 with foreground-color 15
                    background-color 01.
       *
       *  Sequencia para fazer limpeza da tela
@@ -837,7 +1013,11 @@
                    background-color 01.
       *
        lmp-obs-2.
-           display limpa at 2023 with foreground-color 15 
+           display limpa at 2023 with foreground-color 15
+                   background-color 01.
+      *
+       lmp-layout.
+           display limpa at 2123 with foreground-color 15
                    background-color 01.
       *
        sec-selecao section.
@@ -1060,8 +1240,8 @@
               perform lmp-obs
               go to lab-sele-06
            end-if.
-           if sele-obs = spaces 
-              go to lab-sele-10
+           if sele-obs = spaces
+              go to lab-sele-09-a
            end-if.
       *
        lab-sele-08.
@@ -1072,8 +1252,8 @@
               perform lmp-obs-1
               go to lab-sele-07
            end-if.
-           if sele-obs-1 = spaces 
-              go to lab-sele-10
+           if sele-obs-1 = spaces
+              go to lab-sele-09-a
            end-if.
       *
        lab-sele-09.
@@ -1084,6 +1264,23 @@
               perform lmp-obs-2
               go to lab-sele-08
            end-if.
+      *
+       lab-sele-09-a.
+           perform lmp-layout.
+           perform acc-layout.
+           if escape-key = 1
+              perform lmp-layout
+              go to lab-sele-09
+           end-if.
+           if sele-layout not = "1" and "2"
+              go to lab-sele-09-a
+           end-if.
+           if sele-layout = "2"
+              move "Papel c/ barras" to sele-dlayout
+           else
+              move "Formulario continuo" to sele-dlayout
+           end-if.
+           perform dsp-layout.
       *
        lab-sele-10.
            move "Confirma (S) (N) ?" to mensagem.
@@ -1091,18 +1288,10 @@
            perform accept-resposta-cad.
            if escape-key = 1
               display tela-limpa-cad
-              if sele-obs-2 not = spaces
-                 go to lab-sele-09
-              else
-                 if sele-obs-1 not = spaces
-                    go to lab-sele-08
-                 else
-                    go to lab-sele-07
-                 end-if
-              end-if
+              go to lab-sele-09-a
            end-if.
            if resposta = "N"
-              perform lmp-condicao thru lmp-obs-2
+              perform lmp-condicao thru lmp-layout
               display tela-limpa-cad
               go to lab-sele-01
            else
@@ -1112,7 +1301,7 @@
            end-if.
            display tela-limpa-cad.
            perform sec-impressao.
-           perform lmp-condicao thru lmp-obs-2.
+           perform lmp-condicao thru lmp-layout.
            display tela-limpa-cad.
            display tela-limpa.
            move data-aux to sele-vencimento.
@@ -1147,7 +1336,11 @@
               go to lab-imp-fim
            else
               if resposta = "P"
-                 perform rot-posicionar
+                 if sele-layout = "2"
+                    perform rot-posicionar-pp
+                 else
+                    perform rot-posicionar
+                 end-if
                  go to lab-imp-01
               else
                  if resposta not = "I"
@@ -1217,7 +1410,11 @@
       *           go to lab-imp-fim
       *        end-if
       *     end-if.
-           perform rot-imprimir.
+           if sele-layout = "2"
+              perform rot-imprimir-pp
+           else
+              perform rot-imprimir
+           end-if.
            go to lab-imp-02.
       *
        lab-imp-fim.
