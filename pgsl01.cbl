@@ -47,6 +47,11 @@
                   organization is line sequential
                   lock mode is manual
                   file status is imp-status.
+      *
+           select arqimport assign to disk
+                  organization is line sequential
+                  lock mode is manual
+                  file status is import-status.
       *
        data division.
        file section.
@@ -62,6 +67,27 @@
        data record is reg-imp.
 
        01 reg-imp                      pic x(300).
+      *
+       fd arqimport
+
+       label record is standard
+       value of file-id is nome-import
+       data record is reg-import.
+
+       01 reg-import.
+          02 import-empresa               pic x(40).
+          02 import-nome                  pic x(40).
+          02 import-cargo                 pic x(15).
+          02 import-nome-cracha           pic x(15).
+          02 import-endereco              pic x(40).
+          02 import-cep                   pic 9(08).
+          02 import-uf                    pic x(02).
+          02 import-cidade                pic x(15).
+          02 import-ddd                   pic 9(04).
+          02 import-telefone              pic x(08).
+          02 import-telex                 pic x(08).
+          02 import-fax                   pic x(08).
+          02 import-grupo                 pic x(01).
       *
        working-storage section.
       *
@@ -88,6 +114,22 @@
        01 impress                      pic x(12) value spaces.
        01 imp-status                   pic x(02) value "00".
        01 imp-stat                     pic x(01) value "F".
+      *
+       01 nome-import                  pic x(12) value spaces.
+       01 import-status                pic x(02) value "00".
+       01 import-stat                  pic x(01) value "F".
+      *
+       01 campos-importacao.
+          02 import-tot-lidos          pic 9(05) value 0.
+          02 import-tot-grava          pic 9(05) value 0.
+          02 import-tot-dupl           pic 9(05) value 0.
+          02 import-tot-grupo          pic 9(05) value 0.
+      *
+       01 disp-importacao.
+          02 disp-imp-lidos            pic zzzz9 value 0.
+          02 disp-imp-grava            pic zzzz9 value 0.
+          02 disp-imp-dupl             pic zzzz9 value 0.
+          02 disp-imp-grupo            pic zzzz9 value 0.
       *
        01 cb-prog.
           02 cb-programa               pic x(08) value "PGSL01".
@@ -128,6 +170,10 @@
           02 rotina-sombra-uf          pic x(01) value spaces.
           02 rotina-tipo-uf            pic 9(02) value 0.
           02 rotina-uf                 pic x(02) value spaces.
+      *
+       01 campo-rotina-obs.
+          02 obs-arquivo               pic 9(02) value 0.
+          02 obs-codigo                pic x(10) value spaces.
       *
        01 cab-01.
           02 filler                    pic x(01) value spaces.
@@ -236,6 +282,10 @@
              highlight value "F3".
           02 line 19 column 32 foreground-color 05 background-color 03
              value "-Crachas".
+          02 line 19 column 43 foreground-color 02 background-color 03
+             highlight value "F5".
+          02 line 19 column 45 foreground-color 05 background-color 03
+             value "-Importar".
       *
        01 tela-03.
           02 line 19 column 04 foreground-color 02 background-color 03
@@ -263,7 +313,7 @@
       *
        01 tela-04.
           02 line 19 column 04 foreground-color 02 background-color 03
-             highlight pic x(65) from spaces.
+             highlight pic x(72) from spaces.
           02 line 19 column 05 foreground-color 02 background-color 03
              highlight value "F2".
           02 line 19 column 07 foreground-color 05 background-color 03
@@ -277,20 +327,24 @@
           02 line 19 column 23 foreground-color 05 background-color 03
              value "-Etiq".
           02 line 19 column 30 foreground-color 02 background-color 03
+             highlight value "F5".
+          02 line 19 column 32 foreground-color 05 background-color 03
+             value "-Obs".
+          02 line 19 column 38 foreground-color 02 background-color 03
              highlight value "Home".
-          02 line 19 column 34 foreground-color 05 background-color 03
+          02 line 19 column 42 foreground-color 05 background-color 03
              value "-Inic".
-          02 line 19 column 40 foreground-color 02 background-color 03
+          02 line 19 column 48 foreground-color 02 background-color 03
              highlight value "End".
-          02 line 19 column 43 foreground-color 05 background-color 03
+          02 line 19 column 51 foreground-color 05 background-color 03
              value "-Fim".
-          02 line 19 column 48 foreground-color 02 background-color 03
+          02 line 19 column 56 foreground-color 02 background-color 03
              highlight value "PgDown".
-          02 line 19 column 54 foreground-color 05 background-color 03
+          02 line 19 column 62 foreground-color 05 background-color 03
              value "-Prox".
-          02 line 19 column 60 foreground-color 02 background-color 03
+          02 line 19 column 68 foreground-color 02 background-color 03
              highlight value "PgUp".
-          02 line 19 column 64 foreground-color 05 background-color 03
+          02 line 19 column 72 foreground-color 05 background-color 03
              value "-Ant".
       *
        01 tela-05.
@@ -374,6 +428,32 @@
        01 tela-limpa-cad.
           02 line 19 column 04 foreground-color 01 background-color 01
              pic x(65) from spaces.
+      *
+       01 tela-15.
+          02 line 10 column 10 foreground-color 06 background-color 01
+             highlight value "Importacao de Participantes".
+          02 line 12 column 10 foreground-color 06 background-color 01
+             highlight value "Arquivo (unidade:\dir\arquivo)......:".
+      *
+       01 tela-16.
+          02 line 10 column 10 foreground-color 06 background-color 01
+             highlight value "Importacao Concluida".
+          02 line 12 column 10 foreground-color 06 background-color 01
+             highlight value "Registros lidos...............:".
+          02 line 12 column 43 foreground-color 15 background-color 01
+             pic zzzz9 from disp-imp-lidos.
+          02 line 13 column 10 foreground-color 06 background-color 01
+             highlight value "Registros importados..........:".
+          02 line 13 column 43 foreground-color 15 background-color 01
+             pic zzzz9 from disp-imp-grava.
+          02 line 14 column 10 foreground-color 06 background-color 01
+             highlight value "Nomes ja cadastrados..........:".
+          02 line 14 column 43 foreground-color 15 background-color 01
+             pic zzzz9 from disp-imp-dupl.
+          02 line 15 column 10 foreground-color 06 background-color 01
+             highlight value "Grupo invalido rejeitado......:".
+          02 line 15 column 43 foreground-color 15 background-color 01
+             pic zzzz9 from disp-imp-grupo.
       *
        copy scrgen.lib.
       *
@@ -620,10 +700,33 @@
       *
        rot-close-imp.
            if imp-stat = "A"
-              close arqimp 
+              close arqimp
               unlock arqimp
               move "F" to imp-stat
            end-if.
+      *
+       rot-open-import.
+           move 0 to erro.
+           move zeros to import-status.
+           if import-stat = "F"
+              open input arqimport
+              if import-status not = "00"
+                 move " Erro de abertura no arquivo de importacao -
+      -          " Tecle <Enter>" to mensagem
+                 display tela-erro-cad
+                 perform rot-keypress
+                 display tela-limpa-cad
+                 move 1 to erro
+              else
+                 move "A" to import-stat
+              end-if
+           end-if.
+      *
+       rot-close-import.
+           if import-stat = "A"
+              close arqimport
+              move "F" to import-stat
+           end-if.
       *
        rot-inic-arquivo.
            perform lmp-codigo thru lmp-presenca.
@@ -667,6 +770,12 @@
               move cab-usr to mensagem
               display tela-mensagem
            end-if.
+      *
+       rot-obs.
+           move sl01-codigo to obs-codigo.
+           move 04 to obs-arquivo.
+           call "rotobs01" using param-menu campo-rotina-obs.
+           cancel "rotobs01".
       *
        copy rotgen.lib.
       *
@@ -784,6 +893,12 @@
                   foreground-color 15 background-color 01.
            accept escape-key from escape.
            exit.
+      *
+       acc-nome-import.
+           accept nome-import at 1248 with auto update prompt
+                  foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           exit.
       *
       *  Sequencia para dar display
       *
@@ -914,7 +1029,11 @@
                    background-color 01.
       *
        lmp-presenca.
-           display limpa-aux at 1749 with foreground-color 15 
+           display limpa-aux at 1749 with foreground-color 15
+                   background-color 01.
+      *
+       lmp-nome-import.
+           display limpa-aux at 1248 with foreground-color 15
                    background-color 01.
       *
        display-erro-usr.
@@ -962,6 +1081,12 @@
               perform sec-inclusao-c
               go to lab-inc-01
            end-if.
+           if escape-key = 5
+              perform lmp-nome
+              display tela-limpa-cad
+              perform sec-importacao
+              go to lab-inc-01
+           end-if.
            move nome to txt nome-a.
            perform rot-texto.
            if txt = spaces
@@ -1300,6 +1425,147 @@
            perform rot-close-sl01.
            perform rot-close-tabl.
            exit.
+      *
+      *    Importacao em lote de participantes pre-cadastrados por
+      *    patrocinadores/agencias (ARQTXT01 - layout fixo, vide
+      *    manual do usuario), em substituicao a digitacao registro
+      *    a registro pelo caixa.
+      *
+       sec-importacao section.
+      *
+       lab-imp-00.
+           if param-prioridade < 5
+              perform display-erro-usr
+              go to lab-imp-fim
+           end-if.
+           move 0 to box-col box-lin.
+           move 80 to box-col-f.
+           move 25 to box-lin-f.
+           perform rot-save-buffer.
+           move 08 to box-col.
+           move 08 to box-lin.
+           move 72 to box-col-f.
+           move 17 to box-lin-f.
+           move "3" to box-borda.
+           move 06 to box-cor-f.
+           move 01 to box-cor-p.
+           move spaces to box-fundo.
+           move "S" to box-sombra.
+           perform rot-box.
+           display tela-15.
+      *
+       lab-imp-01.
+           move spaces to nome-import.
+           perform lmp-nome-import.
+           perform acc-nome-import.
+           if escape-key = 1
+              go to lab-imp-fim-box
+           end-if.
+           if nome-import = spaces
+              go to lab-imp-01
+           end-if.
+      *
+       lab-imp-02.
+           move "Confirma importacao (S) (N) ?" to mensagem.
+           display tela-mensagem-cad.
+           perform accept-resposta-cad.
+           if escape-key = 1
+              display tela-limpa-cad
+              go to lab-imp-01
+           end-if.
+           if resposta = "N"
+              display tela-limpa-cad
+              go to lab-imp-fim-box
+           else
+              if resposta not = "S"
+                 go to lab-imp-02
+              end-if
+           end-if.
+           display tela-limpa-cad.
+           move 0 to import-tot-lidos import-tot-grava import-tot-dupl
+                    import-tot-grupo.
+           perform rot-open-import.
+           if erro not = 0
+              go to lab-imp-fim-box
+           end-if.
+      *
+       lab-imp-03.
+           read arqimport at end
+              go to lab-imp-fim-arq
+           end-read.
+           add 1 to import-tot-lidos.
+           move import-grupo to txt.
+           perform rot-texto.
+           if txt not = "O" and "I" and "F" and "V" and "M" and "A"
+              add 1 to import-tot-grupo
+              go to lab-imp-03
+           end-if.
+           move txt to grupo.
+           move import-nome to txt nome-a.
+           perform rot-texto.
+           if txt = spaces
+              go to lab-imp-03
+           end-if.
+           move txt to nome sl01-nome in sl01-chave-2.
+           perform rot-le-sl01-2.
+           if erro = 0
+              add 1 to import-tot-dupl
+              go to lab-imp-03
+           end-if.
+           move "N" to flag-empresa.
+           move import-empresa to txt empresa-a.
+           perform rot-texto.
+           move txt to empresa.
+           move import-cargo to cargo.
+           move import-nome-cracha to nome-cracha.
+           move import-endereco to endereco.
+           move import-cep to cep.
+           move import-cep to cep-disp.
+           move import-uf to uf.
+           move import-cidade to cidade.
+           move import-ddd to ddd.
+           move import-telefone to telefone.
+           move import-telex to telex.
+           move import-fax to fax.
+           move "S" to presenca.
+           move "N" to tkt.
+           move "N" to etiqueta.
+           move high-values to sl01-chave-controle.
+           perform rot-ponteiro.
+           perform rot-le-sl01-lock.
+           if erro not = 0
+              go to lab-imp-03
+           end-if.
+           move sl01-numero to codigo.
+           add 1 to sl01-numero codigo.
+           rewrite reg-sl01.
+           unlock arqsl01 record.
+           perform rot-move-sl01.
+           write reg-sl01 invalid key
+                 move 1 to erro
+           end-write.
+           if erro = 0
+              add 1 to import-tot-grava
+           end-if.
+           go to lab-imp-03.
+      *
+       lab-imp-fim-arq.
+           perform rot-close-import.
+           move import-tot-lidos to disp-imp-lidos.
+           move import-tot-grava to disp-imp-grava.
+           move import-tot-dupl to disp-imp-dupl.
+           move import-tot-grupo to disp-imp-grupo.
+           display tela-16.
+           perform rot-keypress.
+      *
+       lab-imp-fim-box.
+           move 0 to box-col box-lin.
+           move 80 to box-col-f.
+           move 25 to box-lin-f.
+           perform rot-rest-buffer.
+      *
+       lab-imp-fim.
+           exit.
       *
        sec-consulta section.
       *
@@ -1409,7 +1675,12 @@
                             display tela-04
                             go to lab-cns-codigo-00-a
                          end-if
-                    when kbd-aux = 81 
+                    when kbd-aux = 63
+                         if erro = 0
+                            perform rot-obs
+                            go to lab-cns-codigo-00-a
+                         end-if
+                    when kbd-aux = 81
                          go to lab-cns-codigo-03
                     when kbd-aux = 73
                          go to lab-cns-codigo-01
@@ -1507,7 +1778,12 @@
                             display tela-04
                             go to lab-cns-empresa-00-a
                          end-if
-                    when kbd-aux = 81 
+                    when kbd-aux = 63
+                         if erro = 0
+                            perform rot-obs
+                            go to lab-cns-empresa-00-a
+                         end-if
+                    when kbd-aux = 81
                          go to lab-cns-empresa-03
                     when kbd-aux = 73
                          go to lab-cns-empresa-01
@@ -1605,7 +1881,12 @@
                             display tela-04
                             go to lab-cns-nome-00-a
                          end-if
-                    when kbd-aux = 81 
+                    when kbd-aux = 63
+                         if erro = 0
+                            perform rot-obs
+                            go to lab-cns-nome-00-a
+                         end-if
+                    when kbd-aux = 81
                          go to lab-cns-nome-03
                     when kbd-aux = 73
                          go to lab-cns-nome-01
@@ -1703,7 +1984,12 @@
                             display tela-04
                             go to lab-cns-grupo-00-a
                          end-if
-                    when kbd-aux = 81 
+                    when kbd-aux = 63
+                         if erro = 0
+                            perform rot-obs
+                            go to lab-cns-grupo-00-a
+                         end-if
+                    when kbd-aux = 81
                          go to lab-cns-grupo-03
                     when kbd-aux = 73
                          go to lab-cns-grupo-01
