@@ -59,18 +59,38 @@
                   with lock on record
                   record key is tabl-chave
                   alternate record key is tabl-chave-1 with duplicates
-                  file status is tabl-status. 
+                  file status is tabl-status.
+      *
+           select arqcnab assign to disk
+                  organization is line sequential
+                  lock mode is manual
+                  file status is cnab-status.
+      *
+           select arqimp assign to printer
+                  organization is line sequential
+                  lock mode is manual
+                  file status is imp-status.
       *
        data division.
        file section.
-      *    
+      *
        copy fdbx01.lib.
-      *    
+      *
        copy fdrc01.lib.
-      *    
+      *
        copy fdab01.lib.
       *
        copy fdtabl.lib.
+      *
+       copy fdcnab.lib.
+      *
+       fd arqimp
+
+       label record is standard
+       value of file-id is impress
+       data record is reg-imp.
+
+       01 reg-imp                      pic x(132).
       *
        working-storage section.
       *
@@ -113,6 +133,26 @@
           02 tabl-nome                 pic x(08) value "ARQTABLA".
           02 filler                    pic x(01) value ".".
           02 tabl-ext                  pic x(03) value "DAT".
+      *
+       01 cnab-status                  pic x(02) value "00".
+       01 cnab-stat                    pic x(01) value "F".
+       01 nome-cnab                     pic x(12) value spaces.
+      *
+       01 imp-status                   pic x(02) value "00".
+       01 imp-stat                     pic x(01) value "F".
+       01 impress                      pic x(12) value spaces.
+      *
+       01 cont-cnab.
+          02 cnab-tot-lidos            pic 9(05) value 0.
+          02 cnab-tot-baixados         pic 9(05) value 0.
+          02 cnab-tot-nliq             pic 9(05) value 0.
+          02 cnab-tot-exc              pic 9(05) value 0.
+      *
+       01 disp-cnab.
+          02 disp-cnab-lidos           pic zzzz9 value 0.
+          02 disp-cnab-baixados        pic zzzz9 value 0.
+          02 disp-cnab-nliq            pic zzzz9 value 0.
+          02 disp-cnab-exc             pic zzzz9 value 0.
       *
        01 cb-prog.
           02 cb-programa               pic x(08) value "PGRC02".
@@ -120,10 +160,12 @@
       *
        01 limpa                        pic x(48) value spaces.
        01 limpa-10                     pic x(10) value spaces.
+       01 limpa-12                     pic x(12) value spaces.
        01 limpa-aux                    pic x(05) value spaces.
        01 kbd-aux                      pic 9(02) comp-5 value 0.
        01 spool                        pic x(04) value spaces.
        01 campo-wait-aux               pic 9(04) comp-5 value 2.
+       01 tracos-cnab                  pic x(78) value all "-".
       *
        01 campos.
           02 baixa                     pic 9(06) value 0.
@@ -147,7 +189,35 @@
           02 liquidacao                pic 9(06) value 0.
           02 liquidacao-disp           pic x(08) value spaces.
           02 flag-rc01                 pic x(01) value spaces.
-      * 
+      *
+       01 modo-baixa                   pic x(01) value spaces.
+      *
+       01 cab-imp-abav.
+          02 filler                    pic x(02) value spaces.
+          02 filler                    pic x(01) value x"0e".
+          02 filler                    pic x(08) value "ABAV/SP ".
+          02 filler                    pic x(01) value x"14".
+          02 filler                    pic x(01) value x"0f".
+          02 filler                    pic x(58) value
+          "Associcao Brasileira de Agencias de Viagens de Sao Paulo".
+          02 filler                    pic x(01) value x"12".
+      *
+       01 cab-imp-prog.
+          02 filler                    pic x(02) value spaces.
+          02 filler                    pic x(34) value
+             "Baixa automatica - Retorno CNAB - Excecoes".
+          02 filler                    pic x(30) value spaces.
+          02 cab-imp-data              pic x(08) value spaces.
+      *
+       01 cab-imp-cnab.
+          02 filler                    pic x(16)
+             value "Documento......:".
+          02 cab-imp-documento         pic x(10) value spaces.
+          02 filler                    pic x(04) value spaces.
+          02 filler                    pic x(16)
+             value "Motivo.........:".
+          02 cab-imp-motivo            pic x(40) value spaces.
+      *
        01 data-aux.
           02 dia-aux                   pic 9(02) value 0.
           02 mes-aux                   pic 9(02) value 0.
@@ -309,6 +379,32 @@
        01 tela-10.
           02 line 07 column 65 foreground-color 06 background-color 01
              highlight value "Consulta".
+      *
+       01 tela-11.
+          02 line 10 column 10 foreground-color 06 background-color 01
+             highlight value "Importacao de Retorno Bancario (CNAB)".
+          02 line 12 column 10 foreground-color 06 background-color 01
+             highlight value "Arquivo (unidade:\dir\arquivo)......:".
+      *
+       01 tela-12.
+          02 line 10 column 10 foreground-color 06 background-color 01
+             highlight value "Importacao Concluida".
+          02 line 12 column 10 foreground-color 06 background-color 01
+             highlight value "Registros lidos...............:".
+          02 line 12 column 43 foreground-color 15 background-color 01
+             pic zzzz9 from disp-cnab-lidos.
+          02 line 13 column 10 foreground-color 06 background-color 01
+             highlight value "Titulos baixados..............:".
+          02 line 13 column 43 foreground-color 15 background-color 01
+             pic zzzz9 from disp-cnab-baixados.
+          02 line 14 column 10 foreground-color 06 background-color 01
+             highlight value "Ocorrencias nao liquidadas....:".
+          02 line 14 column 43 foreground-color 15 background-color 01
+             pic zzzz9 from disp-cnab-nliq.
+          02 line 15 column 10 foreground-color 06 background-color 01
+             highlight value "Excecoes p/ tratamento manual.:".
+          02 line 15 column 43 foreground-color 15 background-color 01
+             pic zzzz9 from disp-cnab-exc.
       *
        01 tela-mensagem-cad.
           02 line 21 column 05 foreground-color 07 background-color 01
@@ -660,6 +756,67 @@
               close arqtabl
               move "F" to tabl-stat
            end-if.
+      *
+       rot-open-cnab.
+           move 0 to erro.
+           move zeros to cnab-status.
+           if cnab-stat = "F"
+              open input arqcnab
+              if cnab-status not = "00"
+                 move " Erro de abertura no arquivo de retorno - Tecl
+      -          "e <Enter>" to mensagem
+                 display tela-erro-cad
+                 perform rot-keypress
+                 display tela-limpa-cad
+                 move 1 to erro
+              else
+                 move "A" to cnab-stat
+              end-if
+           end-if.
+      *
+       rot-close-cnab.
+           if cnab-stat = "A"
+              close arqcnab
+              move "F" to cnab-stat
+           end-if.
+      *
+       rot-open-imp.
+           move 0 to erro.
+           move param-impress to impress.
+           move zeros to imp-status.
+           if imp-stat = "F"
+              open output arqimp
+              if imp-status not = "00"
+                 move " Erro de impressao - Tecle <Enter>" to mensagem
+                 display tela-erro-cad
+                 perform rot-keypress
+                 display tela-limpa-cad
+                 move 1 to erro
+              else
+                 move "A" to imp-stat
+              end-if
+           end-if.
+      *
+       rot-close-imp.
+           if imp-stat = "A"
+              close arqimp
+              unlock arqimp
+              move "F" to imp-stat
+           end-if.
+      *
+       rot-imprime-cnab-cab.
+           write reg-imp from cab-imp-abav after 1 line.
+           move param-data to dias-corr.
+           move 1 to opcao-data.
+           perform rot-data.
+           move data-disp to cab-imp-data.
+           write reg-imp from cab-imp-prog after 2 lines.
+           write reg-imp from tracos-cnab after 1 line.
+      *
+       rot-imprime-cnab-exc.
+           move documento to cab-imp-documento.
+           move mensagem to cab-imp-motivo.
+           write reg-imp from cab-imp-cnab after 1 line.
       *
        rot-le-ab01.
            move 0 to erro.
@@ -900,6 +1057,12 @@
                   foreground-color 15 background-color 01.
            accept escape-key from escape.
            exit.
+      *
+       acc-nome-cnab.
+           accept nome-cnab at 1248 with auto update prompt
+                  foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           exit.
       *
       *  Sequencia para dar display
       *
@@ -1004,7 +1167,11 @@
                    background-color 01.
       *
        lmp-liquidacao.
-           display limpa at 1919 with foreground-color 15 
+           display limpa at 1919 with foreground-color 15
+                   background-color 01.
+      *
+       lmp-nome-cnab.
+           display limpa-12 at 1248 with foreground-color 15
                    background-color 01.
       *
        sec-baixa section.
@@ -1033,6 +1200,22 @@
               perform sec-consulta
               go to lab-bx-fim
            end-if.
+      *
+       lab-bx-00-1.
+           move "Baixa (M)anual ou (I)mportacao CNAB ?" to mensagem.
+           display tela-mensagem-cad.
+           move spaces to resposta.
+           perform accept-resposta-cad
+                   until resposta = "M" or "I" or escape-key = 1.
+           if escape-key = 1
+              display tela-limpa-cad
+              go to lab-bx-fim
+           end-if.
+           display tela-limpa-cad.
+           if resposta = "I"
+              perform sec-importa-cnab
+              go to lab-bx-00-1
+           end-if.
       *
        lab-bx-01.
            display tela-09.
@@ -1408,6 +1591,149 @@
            perform rot-close-rc01.
            perform rot-close-bx01.
            exit.
+      *
+       sec-importa-cnab section.
+      *
+       lab-imp-cnab-00.
+           display tela-11.
+      *
+       lab-imp-cnab-01.
+           move spaces to nome-cnab.
+           perform lmp-nome-cnab.
+           perform acc-nome-cnab.
+           if escape-key = 1
+              go to lab-imp-cnab-fim-box
+           end-if.
+           if nome-cnab = spaces
+              go to lab-imp-cnab-01
+           end-if.
+      *
+       lab-imp-cnab-02.
+           move "Confirma importacao (S) (N) ?" to mensagem.
+           display tela-mensagem-cad.
+           perform accept-resposta-cad.
+           if escape-key = 1
+              display tela-limpa-cad
+              go to lab-imp-cnab-01
+           end-if.
+           if resposta = "N"
+              display tela-limpa-cad
+              go to lab-imp-cnab-fim-box
+           else
+              if resposta not = "S"
+                 go to lab-imp-cnab-02
+              end-if
+           end-if.
+           display tela-limpa-cad.
+           move 0 to cnab-tot-lidos cnab-tot-baixados cnab-tot-nliq
+                    cnab-tot-exc.
+           perform rot-open-cnab.
+           if erro not = 0
+              go to lab-imp-cnab-fim-box
+           end-if.
+           perform rot-open-imp.
+           if erro not = 0
+              perform rot-close-cnab
+              go to lab-imp-cnab-fim-box
+           end-if.
+           perform rot-imprime-cnab-cab.
+      *
+       lab-imp-cnab-03.
+           read arqcnab at end
+              go to lab-imp-cnab-fim-arq
+           end-read.
+           add 1 to cnab-tot-lidos.
+           if cnab-registro not = 1
+              go to lab-imp-cnab-03
+           end-if.
+           if cnab-ocorrencia not = 02
+              add 1 to cnab-tot-nliq
+              go to lab-imp-cnab-03
+           end-if.
+           move cnab-documento to rc01-documento.
+           move 0 to erro.
+           perform rot-le-rc01-3.
+           if erro not = 0
+              add 1 to cnab-tot-exc
+              move " Documento nao localizado" to mensagem
+              move cnab-documento to documento
+              perform rot-imprime-cnab-exc
+              go to lab-imp-cnab-03
+           end-if.
+           if cnab-valor-pago not = rc01-valor
+              add 1 to cnab-tot-exc
+              move " Valor pago nao confere com o titulo" to mensagem
+              move rc01-documento to documento
+              perform rot-imprime-cnab-exc
+              go to lab-imp-cnab-03
+           end-if.
+           move cnab-data-ocorrencia to data-aux.
+           move dia-aux to dia-euro.
+           move mes-aux to mes-euro.
+           move ano-aux to ano-euro.
+           move 4 to opcao-data.
+           perform rot-data.
+           if return-code not = 0
+              add 1 to cnab-tot-exc
+              move " Data de ocorrencia invalida" to mensagem
+              move rc01-documento to documento
+              perform rot-imprime-cnab-exc
+              go to lab-imp-cnab-03
+           end-if.
+           move "S" to flag-rc01.
+           perform rot-move-campos-rc01.
+           move cnab-valor-pago to valor-pago.
+           move dias-corr to liquidacao.
+           move high-values to bx01-controle.
+           move 0 to erro.
+           perform rot-ponteiro-bx01.
+           if erro not = 0
+              go to lab-imp-cnab-fim-arq
+           end-if.
+           perform rot-le-bx01-lock.
+           add 1 to bx01-ult-bx.
+           move bx01-ult-bx to baixa.
+           rewrite reg-bx01-1 invalid key
+                   add 1 to cnab-tot-exc
+                   move " Erro de regravacao - ARQBX01A.DAT" to
+                   mensagem
+                   move rc01-documento to documento
+                   perform rot-imprime-cnab-exc
+                   go to lab-imp-cnab-03
+           end-rewrite.
+           unlock arqbx01 records.
+           perform rot-move-bx01.
+           write reg-bx01 invalid key
+                 add 1 to cnab-tot-exc
+                 move " Erro de gravacao - ARQBX01A.DAT" to mensagem
+                 move rc01-documento to documento
+                 perform rot-imprime-cnab-exc
+                 go to lab-imp-cnab-03
+           end-write.
+           delete arqrc01 invalid key
+                  add 1 to cnab-tot-exc
+                  move " Erro de exclusao - ARQRC01A.DAT" to mensagem
+                  move rc01-documento to documento
+                  perform rot-imprime-cnab-exc
+                  go to lab-imp-cnab-03
+           end-delete.
+           add 1 to cnab-tot-baixados.
+           go to lab-imp-cnab-03.
+      *
+       lab-imp-cnab-fim-arq.
+           perform rot-close-cnab.
+           perform rot-close-imp.
+           move cnab-tot-lidos to disp-cnab-lidos.
+           move cnab-tot-baixados to disp-cnab-baixados.
+           move cnab-tot-nliq to disp-cnab-nliq.
+           move cnab-tot-exc to disp-cnab-exc.
+           display tela-12.
+           perform rot-keypress.
+           display tela-limpa.
+      *
+       lab-imp-cnab-fim-box.
+           perform lmp-baixa thru lmp-liquidacao.
+           exit.
       *
        sec-consulta section.
       *
