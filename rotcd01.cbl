@@ -65,6 +65,15 @@
        01 limpa-aux                    pic x(40) value spaces.
        01 kbd-aux                      pic 9(02) comp-5 value 0.
        01 tamanho                      pic 9(04) comp-5 value 59.
+      *
+      *    Campos de apoio ao type-ahead da consulta (um caractere
+      *    por vez, com busca refeita a cada tecla), compartilhados
+      *    entre a consulta por nome fantasia e por razao social.
+      *
+       01 tipo-car                     pic x(01) value space.
+       01 tipo-pos                     pic 9(02) comp-5 value 0.
+       01 tipo-col                     pic 9(04) comp-5 value 0.
+       01 tipo-aux                     pic x(40) value spaces.
       *
        01 cab-usr.
           02 filler                    pic x(10) value "Usuario.:".
@@ -214,6 +223,45 @@
            display tela-mensagem.
            perform rot-keypress.
            display tela-limpa.
+      *
+      *    Busca incremental (type-ahead) - refeita a cada caractere
+      *    digitado em acc-nome-fantasia/acc-razao-social, mostrando
+      *    de imediato o primeiro registro cujo campo comeca com o
+      *    que ja foi digitado, sem esperar o <Enter>.
+      *
+       rot-busca-rapida-nome-fantasia.
+           move tipo-aux to txt.
+           perform rot-texto.
+           move low-values to cd01-chave-1.
+           move txt to cd01-nome-fantasia in cd01-chave-1.
+           move 0 to erro.
+           start arqcd01 key is not less cd01-chave-1 invalid key
+                 move 1 to erro.
+           if erro = 0
+              perform rot-le-proximo
+           end-if.
+           if erro = 0 and cd01-chave not = high-values
+              perform rot-display
+           else
+              perform lmp-codigo thru lmp-razao-social
+           end-if.
+      *
+       rot-busca-rapida-razao-social.
+           move tipo-aux to txt.
+           perform rot-texto.
+           move low-values to cd01-chave-2.
+           move txt to cd01-razao-social in cd01-chave-2.
+           move 0 to erro.
+           start arqcd01 key is not less cd01-chave-2 invalid key
+                 move 1 to erro.
+           if erro = 0
+              perform rot-le-proximo
+           end-if.
+           if erro = 0 and cd01-chave not = high-values
+              perform rot-display
+           else
+              perform lmp-codigo thru lmp-razao-social
+           end-if.
       *
        copy rotgen.lib.
       *
@@ -337,17 +385,79 @@
        acc-nome-fantasia.
            add rotina-lin to 4 giving linha.
            add rotina-col to 19 giving coluna.
-           accept nome-fantasia at line linha column coluna with auto 
-                  update prompt foreground-color 15 background-color 01.
+           move spaces to tipo-aux.
+           move 1 to tipo-pos.
+      *
+       acc-nome-fantasia-car.
+           compute tipo-col = coluna + tipo-pos - 1.
+           move space to tipo-car.
+           accept tipo-car at line linha column tipo-col with auto
+                  update foreground-color 15 background-color 01.
            accept escape-key from escape.
+           if escape-key = 1
+              go to acc-nome-fantasia-fim
+           end-if.
+           if tipo-car = x"08"
+              if tipo-pos > 1
+                 subtract 1 from tipo-pos
+                 move space to tipo-aux(tipo-pos:1)
+                 display space at line linha column tipo-col with
+                         foreground-color 15 background-color 01
+                 perform rot-busca-rapida-nome-fantasia
+              end-if
+              go to acc-nome-fantasia-car
+           end-if.
+           if tipo-car = space
+              go to acc-nome-fantasia-fim
+           end-if.
+           move tipo-car to tipo-aux(tipo-pos:1).
+           add 1 to tipo-pos.
+           perform rot-busca-rapida-nome-fantasia.
+           if tipo-pos <= 40
+              go to acc-nome-fantasia-car
+           end-if.
+      *
+       acc-nome-fantasia-fim.
+           move tipo-aux to nome-fantasia.
            exit.
       *
        acc-razao-social.
            add rotina-lin to 5 giving linha.
            add rotina-col to 19 giving coluna.
-           accept razao-social at line linha column coluna with auto 
-                  update prompt foreground-color 15 background-color 01.
+           move spaces to tipo-aux.
+           move 1 to tipo-pos.
+      *
+       acc-razao-social-car.
+           compute tipo-col = coluna + tipo-pos - 1.
+           move space to tipo-car.
+           accept tipo-car at line linha column tipo-col with auto
+                  update foreground-color 15 background-color 01.
            accept escape-key from escape.
+           if escape-key = 1
+              go to acc-razao-social-fim
+           end-if.
+           if tipo-car = x"08"
+              if tipo-pos > 1
+                 subtract 1 from tipo-pos
+                 move space to tipo-aux(tipo-pos:1)
+                 display space at line linha column tipo-col with
+                         foreground-color 15 background-color 01
+                 perform rot-busca-rapida-razao-social
+              end-if
+              go to acc-razao-social-car
+           end-if.
+           if tipo-car = space
+              go to acc-razao-social-fim
+           end-if.
+           move tipo-car to tipo-aux(tipo-pos:1).
+           add 1 to tipo-pos.
+           perform rot-busca-rapida-razao-social.
+           if tipo-pos <= 40
+              go to acc-razao-social-car
+           end-if.
+      *
+       acc-razao-social-fim.
+           move tipo-aux to razao-social.
            exit.
       *
       *  Sequencia para dar display
