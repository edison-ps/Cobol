@@ -653,7 +653,7 @@
               go to lab-sele-02
            end-if.
            move reg-tabl to reg-wtab03.
-           move wtab03-descricao to cab-estado.
+           move wtab03-descricao-1 to cab-estado.
            perform dsp-uf.
            display tela-limpa-cad.
            move 0 to rotina-codigo.
