@@ -199,16 +199,41 @@
       *    02 filler                    pic x(01) value "0".
       *
        01 rod-01.
-          02 filler                    pic x(20) value 
+          02 filler                    pic x(20) value
           "Subtotal           :".
           02 filler                    pic x(01) value spaces.
           02 rod-subtotal              pic 9(05) value 0.
       *
        01 rod-02.
-          02 filler                    pic x(20) value 
+          02 filler                    pic x(20) value
           "Total Geral        :".
           02 filler                    pic x(01) value spaces.
           02 rod-total                 pic 9(05) value 0.
+      *
+      *    Layout do cracha de identificacao (nome/empresa/cargo e
+      *    codigo de barras do sl01-codigo para leitura no credencia-
+      *    mento)
+      *
+       01 crach-tracos                 pic x(40) value all "=".
+      *
+       01 crach-01.
+          02 filler                    pic x(40) value spaces.
+      *
+       01 crach-02.
+          02 crach-nome                pic x(40) value spaces.
+      *
+       01 crach-03.
+          02 crach-empresa             pic x(40) value spaces.
+      *
+       01 crach-04.
+          02 crach-cargo               pic x(40) value spaces.
+      *
+       01 crach-05.
+          02 filler                    pic x(01) value x"1b".
+          02 filler                    pic x(02) value "ib".
+          02 crach-barra               pic 9(05) value 0.
+          02 filler                    pic x(01) value x"1b".
+          02 filler                    pic x(02) value "in".
       *
        copy workgen.lib.
       * 
@@ -286,6 +311,10 @@
              highlight value "2".
           02 line 21 column 26 foreground-color 05 background-color 03
              value "-Analitico".
+          02 line 21 column 41 foreground-color 02 background-color 03
+             highlight value "3".
+          02 line 21 column 42 foreground-color 05 background-color 03
+             value "-Cracha".
       *
        01 tela-05.
           02 line 21 column 05 foreground-color 02 background-color 03
@@ -409,6 +438,10 @@
            move sl01-grupo to cab-grupo.
            move sl01-tkt to cab-tkt cab-tkt-s.
            move sl01-presenca to cab-presenca.
+           move sl01-nome-a to crach-nome.
+           move sl01-empresa-a to crach-empresa.
+           move sl01-cargo to crach-cargo.
+           move sl01-codigo to crach-barra.
       *
        rot-le-proximo.
            move 0 to erro.
@@ -658,7 +691,7 @@
               perform lmp-tipo
               go to lab-sele-01
            end-if.
-           if sele-tipo not = 1 and 2
+           if sele-tipo not = 1 and 2 and 3
               perform lmp-tipo
               go to lab-sele-02
            end-if.
@@ -849,23 +882,35 @@
                  end-if
               end-if
            end-if.
-           if linha > 56
-              perform rot-cabec
+           if sele-tipo not = 3
+              if linha > 56
+                 perform rot-cabec
+              end-if
            end-if.
            perform rot-move.
-           if sele-tipo = 1
-              write reg-imp from cab-08 after 1 line
-              add 1 to linha
-           else
-              write reg-imp from cab-01 after 1 line                     
-              write reg-imp from cab-02 after 1 line
-              write reg-imp from cab-03 after 1 line
-              write reg-imp from cab-04 after 1 line
-              write reg-imp from cab-05 after 1 line
-              write reg-imp from cab-06 after 1 line
-              write reg-imp from tracos after 1 line
-              add 7 to linha
-           end-if.
+           evaluate sele-tipo
+              when 1
+                 write reg-imp from cab-08 after 1 line
+                 add 1 to linha
+              when 3
+                 write reg-imp from crach-tracos after 1 line
+                 write reg-imp from crach-01 after 1 line
+                 write reg-imp from crach-02 after 1 line
+                 write reg-imp from crach-03 after 1 line
+                 write reg-imp from crach-04 after 1 line
+                 write reg-imp from crach-05 after 1 line
+                 write reg-imp from crach-tracos after 1 line
+                 write reg-imp from spaces after 1 line
+              when other
+                 write reg-imp from cab-01 after 1 line
+                 write reg-imp from cab-02 after 1 line
+                 write reg-imp from cab-03 after 1 line
+                 write reg-imp from cab-04 after 1 line
+                 write reg-imp from cab-05 after 1 line
+                 write reg-imp from cab-06 after 1 line
+                 write reg-imp from tracos after 1 line
+                 add 7 to linha
+           end-evaluate.
            go to lab-imp-01.
       * 
        lab-imp-fim.
