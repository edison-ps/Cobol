@@ -152,6 +152,9 @@
           02 sele-dcategoria           pic x(40) value spaces.
           02 sele-ano                  pic 9(02) value 0.
           02 sele-ano-disp             pic x(05) value spaces.
+          02 sele-uf                   pic x(02) value spaces.
+          02 sele-uf-disp              pic x(05) value spaces.
+          02 sele-saida                pic 9(01) value 0.
       *
        01 data-aux.
           02 dia-aux                   pic 9(02) value 0.
@@ -354,8 +357,35 @@
           02 filler                    pic x(04) value spaces.
           02 filler                    pic x(10) value "C.P.F....:".
           02 filler                    pic x(01) value spaces.
-          02 cab-cpf-t                 pic 999.999.999b99 
+          02 cab-cpf-t                 pic 999.999.999b99
              blank when zero.
+      *
+       01 cab-csv                      pic x(150) value
+          "Codigo,Razao Social,Nome Fantasia,Categoria,C.G.C.,Cidade,
+      -   "UF,CEP,Telefone,Situacao,Condicao".
+      *
+       01 linha-csv.
+          02 csv-codigo                pic 9(05).
+          02 filler                    pic x(01) value ",".
+          02 csv-razao-social          pic x(40).
+          02 filler                    pic x(01) value ",".
+          02 csv-nome-fantasia         pic x(40).
+          02 filler                    pic x(01) value ",".
+          02 csv-categoria             pic 9(03).
+          02 filler                    pic x(01) value ",".
+          02 csv-cgc                   pic 99.999.999/9999b99.
+          02 filler                    pic x(01) value ",".
+          02 csv-cidade                pic x(20).
+          02 filler                    pic x(01) value ",".
+          02 csv-uf                    pic x(02).
+          02 filler                    pic x(01) value ",".
+          02 csv-cep                   pic 9(05)b9(03).
+          02 filler                    pic x(01) value ",".
+          02 csv-telefone              pic x(08).
+          02 filler                    pic x(01) value ",".
+          02 csv-situacao              pic 9(01).
+          02 filler                    pic x(01) value ",".
+          02 csv-condicao              pic x(01).
       *
        copy wstab01.lib.
        copy workgen.lib.
@@ -392,6 +422,10 @@
              highlight value "Localidade....:".
           02 line 20 column 06 foreground-color 06 background-color 01
              highlight value "Categoria.....:".
+          02 line 21 column 06 foreground-color 06 background-color 01
+             highlight value "U.f...........:".
+          02 line 21 column 35 foreground-color 06 background-color 01
+             highlight value "Saida.........:".
       *
        01 tela-02.
           02 line 22 column 05 foreground-color 02 background-color 03
@@ -504,6 +538,18 @@
              highlight value "2".
           02 line 22 column 26 foreground-color 05 background-color 03
              value "-Analitico".
+      *
+       01 tela-11.
+          02 line 22 column 05 foreground-color 02 background-color 03
+             highlight pic x(66) from spaces.
+          02 line 22 column 08 foreground-color 02 background-color 03
+             highlight value "1".
+          02 line 22 column 09 foreground-color 05 background-color 03
+             value "-Relatorio".
+          02 line 22 column 25 foreground-color 02 background-color 03
+             highlight value "2".
+          02 line 22 column 26 foreground-color 05 background-color 03
+             value "-Arquivo CSV".
       *
        01 tela-mensagem-cad.
           02 line 22 column 05 foreground-color 07 background-color 01
@@ -627,6 +673,20 @@
            else
               move spaces to cab-dt-nasc-t
            end-if.
+      *
+       rot-grava-csv.
+           move ab01-codigo to csv-codigo.
+           move ab01-razao-social-a to csv-razao-social.
+           move ab01-nome-fantasia-a to csv-nome-fantasia.
+           move ab01-categoria to csv-categoria.
+           move ab01-cgc to csv-cgc.
+           move ab01-cidade to csv-cidade.
+           move ab01-uf to csv-uf.
+           move ab01-cep to csv-cep.
+           move ab01-telefone (01) to csv-telefone.
+           move ab01-situacao to csv-situacao.
+           move ab01-condicao to csv-condicao.
+           write reg-imp from linha-csv after 1 line.
       *
        rot-open-ab01.
            move 0 to erro.
@@ -919,6 +979,18 @@
                   foreground-color 15 background-color 01.
            accept escape-key from escape.
            exit.
+      *
+       acc-uf.
+           accept sele-uf at 2122 with auto update prompt
+                  foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           exit.
+      *
+       acc-saida.
+           accept sele-saida at 2151 with auto update prompt
+                  foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           exit.
       *
       *  Sequencia para dar display
       *
@@ -961,7 +1033,15 @@
                    background-color 01.
       *
        dsp-categoria-todas.
-           display "Todas" at 2022 with foreground-color 15 
+           display "Todas" at 2022 with foreground-color 15
+                   background-color 01.
+      *
+       dsp-uf.
+           display sele-uf-disp at 2122 with foreground-color 15
+                   background-color 01.
+      *
+       dsp-saida.
+           display sele-saida at 2151 with foreground-color 15
                    background-color 01.
       *
       *  Sequencia para fazer limpeza da tela
@@ -999,7 +1079,15 @@
                    background-color 01.
       *
        lmp-categoria.
-           display limpa at 2022 with foreground-color 15 
+           display limpa at 2022 with foreground-color 15
+                   background-color 01.
+      *
+       lmp-uf.
+           display limpa at 2122 with foreground-color 15
+                   background-color 01.
+      *
+       lmp-saida.
+           display limpa at 2151 with foreground-color 15
                    background-color 01.
       *
        sec-selecao section.
@@ -1142,6 +1230,24 @@
            end-if.
            perform dsp-localidade.
            move 0 to rotina-codigo.
+      *
+       lab-sele-05-1.
+           move spaces to sele-uf.
+           perform lmp-uf.
+           perform acc-uf.
+           if escape-key = 1
+              perform lmp-uf
+              go to lab-sele-05
+           end-if.
+           move sele-uf to txt.
+           perform rot-texto.
+           move txt to sele-uf.
+           if sele-uf = spaces
+              move "Todas" to sele-uf-disp
+           else
+              move sele-uf to sele-uf-disp
+           end-if.
+           perform dsp-uf.
       *
        lab-sele-06.
            display tela-04.
@@ -1151,7 +1257,7 @@
            perform acc-categoria.
            if escape-key = 1
               perform lmp-categoria
-              go to lab-sele-05
+              go to lab-sele-05-1
            end-if.
            if escape-key = 3
               move 1 to rotina-tipo
@@ -1160,7 +1266,7 @@
            end-if.
            if sele-categoria = 0
               perform dsp-categoria-todas
-              go to lab-sele-07
+              go to lab-sele-06-1
            end-if.
            move 01 to wtab01-tipo.
            move sele-categoria to wtab01-codigo.
@@ -1176,6 +1282,21 @@
            move reg-tabl to reg-wtab01.
            move wtab01-descricao to sele-dcategoria.
            perform dsp-categoria.
+      *
+       lab-sele-06-1.
+           display tela-11.
+           move 1 to sele-saida.
+           perform lmp-saida.
+           perform acc-saida.
+           if escape-key = 1
+              perform lmp-saida
+              go to lab-sele-06
+           end-if.
+           if sele-saida not = 1 and 2
+              go to lab-sele-06-1
+           end-if.
+           perform dsp-saida.
+           display tela-limpa-cad.
       *
        lab-sele-07.
            move "Confirma (S) (N) ?" to mensagem.
@@ -1183,11 +1304,11 @@
            perform accept-resposta-cad.
            if escape-key = 1
               display tela-limpa-cad
-              go to lab-sele-06
+              go to lab-sele-06-1
            end-if.
            if resposta = "N"
               display tela-limpa-cad
-              perform lmp-ord thru lmp-categoria
+              perform lmp-ord thru lmp-saida
               go to lab-sele-01
            else
               if resposta not = "S"
@@ -1202,11 +1323,11 @@
                    output procedure sec-impressao-cep
            end-if.
            display tela-limpa-cad.
-           perform lmp-ord thru lmp-categoria.
+           perform lmp-ord thru lmp-saida.
            go to lab-sele-01.
       *
        lab-sele-fim.
-           perform lmp-ord thru lmp-categoria.
+           perform lmp-ord thru lmp-saida.
            exit.
       *
        sec-impressao section.
@@ -1226,6 +1347,9 @@
            end-if.
            move 99 to linha.
            move 0 to pagina.
+           if sele-saida = 2
+              write reg-imp from cab-csv
+           end-if.
            evaluate true
                   when sele-ord = 1
                        move low-values to ab01-chave
@@ -1268,6 +1392,11 @@
                  go to lab-imp-01
               end-if
            end-if.
+           if sele-uf not = spaces
+              if ab01-uf not = sele-uf
+                 go to lab-imp-01
+              end-if
+           end-if.
            if sele-localidade not = 0
               evaluate true
                        when sele-localidade = 1
@@ -1297,6 +1426,10 @@
            if ab01-cep < sele-cep-i or ab01-cep > sele-cep-f
               go to lab-imp-01
            end-if.
+           if sele-saida = 2
+              perform rot-grava-csv
+              go to lab-imp-01
+           end-if.
            if linha > 56
               perform rot-cabec
            end-if.
@@ -1326,10 +1459,10 @@
               end-if
            end-if.
            go to lab-imp-01.
-      * 
+      *
        lab-imp-fim.
            if kbd2 not = 27
-              if sele-tipo = 1
+              if sele-tipo = 1 and sele-saida = 1
                  write reg-imp from tracos after 1 line
               end-if
            end-if.
@@ -1386,6 +1519,11 @@
                  go to lab-ord-01
               end-if
            end-if.
+           if sele-uf not = spaces
+              if ab01-uf not = sele-uf
+                 go to lab-ord-01
+              end-if
+           end-if.
            if sele-localidade not = 0
               evaluate true
                        when sele-localidade = 1
@@ -1437,6 +1575,9 @@
            display tela-09.
            move 99 to linha.
            move 0 to pagina.
+           if sele-saida = 2
+              write reg-imp from cab-csv
+           end-if.
       *
        lab-imp-cep-01.
            move 0 to erro.
@@ -1454,6 +1595,10 @@
               move 27 to kbd2
               go to lab-imp-cep-fim
            end-if.
+           if sele-saida = 2
+              perform rot-grava-csv
+              go to lab-imp-cep-01
+           end-if.
            if linha > 56
               perform rot-cabec
            end-if.
@@ -1486,7 +1631,7 @@
       * 
        lab-imp-cep-fim.
            if kbd2 not = 27
-              if sele-tipo = 1
+              if sele-tipo = 1 and sele-saida = 1
                  write reg-imp from tracos after 1 line
               end-if
            end-if.
