@@ -64,6 +64,7 @@
        01 limpa-aux                    pic x(40) value spaces.
        01 kbd-aux                      pic 9(02) comp-5 value 0.
        01 tamanho                      pic 9(04) comp-5 value 59.
+       01 achou-cruzado                pic x(01) value "N".
       *
        01 cab-usr.
           02 filler                    pic x(10) value "Usuario.:".
@@ -236,6 +237,31 @@
            display tela-mensagem.
            perform rot-keypress.
            display tela-limpa.
+      *
+      *    rot-verif-tipo-cruzado: percorre todo o ARQTABLA (todos os
+      *    rotina-tipo) procurando o mesmo codigo ja cadastrado em um
+      *    tipo diferente do corrente, ja que tabl-chave agrupa pelo
+      *    tipo primeiro e nao permite uma busca direta por codigo.
+      *
+       rot-verif-tipo-cruzado.
+           move "N" to achou-cruzado.
+           move low-values to tabl-chave.
+           start arqtabl key is not less tabl-chave.
+      *
+       rot-verif-cruzado-01.
+           perform rot-le-proximo.
+           if erro not = 0 or tabl-chave = high-values
+              go to rot-verif-cruzado-fim
+           end-if.
+           move reg-tabl to reg-wtab01.
+           if wtab01-codigo = codigo and wtab01-tipo not = rotina-tipo
+              move "S" to achou-cruzado
+              go to rot-verif-cruzado-fim
+           end-if.
+           go to rot-verif-cruzado-01.
+      *
+       rot-verif-cruzado-fim.
+           move 0 to erro.
       *
        rot-ponteiro.
            move 0 to erro.
@@ -503,6 +529,14 @@
               perform  display-tela-02
               go to lab-inc-01
            end-if.
+           perform rot-verif-tipo-cruzado.
+           if achou-cruzado = "S"
+              move " Atencao: cod. existe noutro tipo - Tecle <Enter>"
+              to mens-erro
+              perform display-tela-erro-cad
+              perform rot-keypress
+              perform  display-tela-02
+           end-if.
            perform display-tela-limpa-cad.
        lab-inc-02.
            move spaces to descricao.
