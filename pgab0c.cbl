@@ -0,0 +1,570 @@
+      ***************************************************************
+      *                                                             *
+      *  A B A V / S P - I N F O R M A T I C A    :::  PGAB0C       *
+      *                                                             *
+      *-------------------------------------------------------------*
+      *                                                             *
+      *  Alerta de Vencimento de Registros (SNEA/Embratur/IATA) :    *
+      *                                                             *
+      *  Data da ultima alteracao:    09/08/26     v1.00            *
+      *                                                             *
+      ***************************************************************
+      *
+       identification division.
+       program-id. pgab0c.
+       author. Edisom Pires de Souza.
+      *
+       environment division.
+           configuration section.
+       special-names.
+           decimal-point is comma.
+       input-output section.
+       file-control.
+      *
+           select arqab01 assign to disk
+                  organization is indexed
+                  access mode is dynamic
+                  lock mode is manual
+                  with lock on multiple records
+                  record key is ab01-chave
+                  alternate record key is ab01-chave-1 with duplicates
+                  alternate record key is ab01-chave-2 with duplicates
+                  file status is ab01-status.
+      *
+           select arqimp assign to disk
+                  organization is line sequential
+                  lock mode is manual
+                  file status is imp-status.
+      *
+       data division.
+       file section.
+      *
+       copy fdab01.lib.
+      *
+       fd arqimp
+
+       label record is standard
+       value of file-id is impress
+       data record is reg-imp.
+
+       01 reg-imp                      pic x(300).
+      *
+       working-storage section.
+      *
+       01 ab01-status                  pic x(02) value "00".
+       01 ab01-stat                    pic x(01) value "F".
+      *
+       01 nome-arq-ab01.
+          02 ab01-dir                  pic x(03) value "AB2".
+          02 filler                    pic x(01) value "\".
+          02 ab01-nome                 pic x(08) value "ARQAB01A".
+          02 filler                    pic x(01) value ".".
+          02 ab01-ext                  pic x(03) value "DAT".
+      *
+       01 impress                      pic x(12) value spaces.
+       01 imp-status                   pic x(02) value "00".
+       01 imp-stat                     pic x(01) value "F".
+      *
+       01 cb-prog.
+          02 cb-programa               pic x(08) value "PGAB0C".
+          02 cb-versao                 pic x(06) value "v1.00 ".
+      *
+       01 limpa                        pic x(48) value spaces.
+       01 limpa-10                     pic x(10) value spaces.
+       01 linha                        pic 9(03) comp-5 value 0.
+       01 pagina                       pic 9(03) value 0.
+       01 tracos                       pic x(80) value all "-".
+      *
+       01 campos.
+          02 sele-tipo-venc            pic 9(01) value 0.
+          02 sele-dias                 pic 9(03) value 0.
+          02 sele-limite               pic 9(06) value 0.
+      *
+       01 venc-aux                     pic 9(06) value 0.
+      *
+       01 data-aux.
+          02 dia-aux                   pic 9(02) value 0.
+          02 mes-aux                   pic 9(02) value 0.
+          02 ano-aux                   pic 9(02) value 0.
+      *
+       01 cab-abav.
+          02 filler                    pic x(02) value spaces.
+          02 filler                    pic x(01) value x"0e".
+          02 filler                    pic x(08) value "ABAV/SP ".
+          02 filler                    pic x(01) value x"14".
+          02 filler                    pic x(01) value x"0f".
+          02 filler                    pic x(56) value
+          "Associcao Brasileira de Agencias de Viagens de Sao Paulo".
+          02 filler                    pic x(01) value x"12".
+      *
+       01 cab-prog.
+          02 filler                    pic x(02) value spaces.
+          02 filler                    pic x(33) value
+          "Alerta de Vencimento de Registros".
+          02 filler                    pic x(20) value spaces.
+          02 cab-data                  pic x(08) value spaces.
+          02 filler                    pic x(03) value spaces.
+          02 filler                    pic x(05) value "Pag. ".
+          02 cab-pagina                pic 9(04) value 0.
+      *
+       01 cab-tit.
+          02 filler                    pic x(07) value "Codigo".
+          02 filler                    pic x(02) value spaces.
+          02 filler                    pic x(32) value "Razao Social".
+          02 filler                    pic x(02) value spaces.
+          02 filler                    pic x(09) value "Registro".
+          02 filler                    pic x(04) value spaces.
+          02 filler                    pic x(14) value "No.Registro".
+          02 filler                    pic x(02) value spaces.
+          02 filler                    pic x(11) value "Vencimento".
+          02 filler                    pic x(02) value spaces.
+          02 filler                    pic x(09) value "Situacao".
+      *
+       01 cab-lin.
+          02 cab-codigo                pic 9(05) value 0.
+          02 filler                    pic x(02) value spaces.
+          02 cab-razao-social          pic x(32) value spaces.
+          02 filler                    pic x(02) value spaces.
+          02 cab-tipo                  pic x(09) value spaces.
+          02 filler                    pic x(04) value spaces.
+          02 cab-registro              pic x(12) value spaces.
+          02 filler                    pic x(04) value spaces.
+          02 cab-vencimento            pic x(08) value spaces.
+          02 filler                    pic x(02) value spaces.
+          02 cab-situacao              pic x(09) value spaces.
+      *
+       copy workgen.lib.
+      *
+       linkage section.
+      *
+       01 param-menu.
+          02 param-usr                 pic x(10).
+          02 param-senha                pic x(10).
+          02 param-prioridade          pic 9(01).
+          02 param-data                pic 9(05).
+          02 param-impress             pic x(12).
+      *
+       screen section.
+      *
+       01 tela-01.
+          02 line 12 column 56 foreground-color 06 background-color 01
+             highlight value "Alerta de Vencimento".
+          02 line 14 column 06 foreground-color 06 background-color 01
+             highlight value "Tipo de Registro.....:".
+          02 line 15 column 06 foreground-color 06 background-color 01
+             highlight value "Dias de Antecedencia.:".
+      *
+       01 tela-02.
+          02 line 22 column 05 foreground-color 02 background-color 03
+             highlight pic x(66) from spaces.
+          02 line 22 column 06 foreground-color 02 background-color 03
+             highlight value "0".
+          02 line 22 column 07 foreground-color 05 background-color 03
+             value "-Todos".
+          02 line 22 column 15 foreground-color 02 background-color 03
+             highlight value "1".
+          02 line 22 column 16 foreground-color 05 background-color 03
+             value "-SNEA".
+          02 line 22 column 23 foreground-color 02 background-color 03
+             highlight value "2".
+          02 line 22 column 24 foreground-color 05 background-color 03
+             value "-Embratur".
+          02 line 22 column 35 foreground-color 02 background-color 03
+             highlight value "3".
+          02 line 22 column 36 foreground-color 05 background-color 03
+             value "-IATA".
+      *
+       01 tela-mensagem-cad.
+          02 line 22 column 05 foreground-color 07 background-color 01
+             highlight pic x(66) from mensagem.
+      *
+       01 tela-erro-cad.
+          02 line 22 column 05 beep reverse-video pic x(66) from
+             mensagem.
+      *
+       01 tela-limpa-cad.
+          02 line 22 column 05 foreground-color 01 background-color 01
+             pic x(66) from spaces.
+      *
+       01 tela-08.
+          02 line 22 column 05 foreground-color 05 background-color 03
+             pic x(66) from spaces.
+          02 line 22 column 05 foreground-color 05 background-color 03
+             value "Tecle (".
+          02 line 22 column 12 foreground-color 02 background-color 03
+             highlight value "C".
+          02 line 22 column 13 foreground-color 05 background-color 03
+             value ")ontinuar   (".
+          02 line 22 column 26 foreground-color 02 background-color 03
+             highlight value "F".
+          02 line 22 column 27 foreground-color 05 background-color 03
+             value ")inalizar".
+      *
+       01 tela-09.
+          02 line 22 column 05 foreground-color 05 background-color 03
+             pic x(66) from spaces.
+          02 line 22 column 05 foreground-color 05 background-color 03
+             value "Tecle (".
+          02 line 22 column 12 foreground-color 02 background-color 03
+             highlight value "I".
+          02 line 22 column 13 foreground-color 05 background-color 03
+             value ") para interromper".
+      *
+       copy scrgen.lib.
+      *
+       procedure division using param-menu.
+      *
+       lab-00.
+           move 0 to box-col box-lin.
+           move 80 to box-col-f.
+           move 25 to box-lin-f.
+           perform rot-save-buffer.
+           display tela-cabec.
+           move 03 to box-col.
+           move 10 to box-lin.
+           move 70 to box-col-f.
+           move 17 to box-lin-f.
+           move "3" to box-borda.
+           move 01 to box-cor-f.
+           move 15 to box-cor-p.
+           move spaces to box-fundo.
+           move "S" to box-sombra.
+           perform rot-box.
+           display tela-01.
+      *
+       lab-01.
+           display tela-limpa-cad.
+           perform sec-selecao.
+           move 0 to box-col box-lin.
+           move 80 to box-col-f.
+           move 25 to box-lin-f.
+           perform rot-rest-buffer.
+      *
+       lab-fim.
+           exit program.
+      *
+      ************************
+      *                      *
+      *    R o t i n a s     *
+      *                      *
+      ************************
+      *
+       rotinas section.
+      *
+       rot-open-ab01.
+           move 0 to erro.
+           if ab01-stat = "F"
+              open i-o arqab01
+              if ab01-status not = "00"
+                 move
+                 " Erro de abertura no ARQAB01A.DAT - Tecle <Enter>" to
+                 mensagem
+                 display tela-erro
+                 perform rot-keypress
+                 display tela-limpa
+                 move 1 to erro
+              else
+                 move "A" to ab01-stat
+              end-if
+           end-if.
+      *
+       rot-close-ab01.
+           if ab01-stat = "A"
+              close arqab01
+              move "F" to ab01-stat
+           end-if.
+      *
+       err-leitura-ab01.
+           move " Erro de leitura - ARQAB01A.DAT - Tecle <Enter>" to
+           mensagem.
+           display tela-erro.
+           perform rot-keypress.
+           display tela-limpa.
+      *
+       rot-le-proximo.
+           move 0 to erro.
+           read arqab01 next record at end move 1 to erro.
+           if ab01-status = "9D"
+              move 0 to erro
+              call "C_Wait" using by value campo-wait
+              go to rot-le-proximo
+           end-if.
+      *
+       rot-open-imp.
+           move 0 to erro.
+           move param-impress to impress.
+           move zeros to imp-status.
+           if imp-stat = "F"
+              open output arqimp
+              if imp-status not = "00"
+                 move " Erro de impressao - Tecle <Enter>" to mensagem
+                 display tela-erro
+                 perform rot-keypress
+                 display tela-limpa
+                 move 1 to erro
+              else
+                 move "A" to imp-stat
+              end-if
+           end-if.
+      *
+       rot-close-imp.
+           if imp-stat = "A"
+              close arqimp
+              move "F" to imp-stat
+           end-if.
+      *
+       rot-cabec.
+           move param-data to dias-corr.
+           move 1 to opcao-data.
+           perform rot-data.
+           move data-disp to cab-data.
+           move 7 to linha.
+           add 1 to pagina
+           move pagina to cab-pagina
+           if pagina = 1
+              write reg-imp from cab-abav
+              write reg-imp from cab-prog after 1 line
+           else
+              write reg-imp from cab-abav after page
+              write reg-imp from cab-prog after 2 lines
+           end-if.
+           write reg-imp from spaces after 1 line.
+           write reg-imp from tracos after 1 line.
+           write reg-imp from cab-tit after 1 line.
+           write reg-imp from tracos after 1 line.
+      *
+       rot-interrompe.
+           call "C_Readkey".
+           move return-code to campo-kbd.
+           if kbd2 = 73 or 105
+              display tela-08
+              perform until kbd2 = 67 or 99 or 70 or 102
+                      perform rot-keypress
+              end-perform
+              if kbd2 = 70 or 102
+                 move "F" to resposta
+              else
+                 display tela-09
+              end-if
+           end-if.
+      *
+       rot-move-venc.
+           move ab01-codigo to cab-codigo.
+           move ab01-razao-social to cab-razao-social.
+           move dias-corr to venc-aux.
+           move 1 to opcao-data.
+           perform rot-data.
+           move data-disp to cab-vencimento.
+           if venc-aux < param-data
+              move "Vencido" to cab-situacao
+           else
+              move "A Vencer" to cab-situacao
+           end-if.
+      *
+       copy rotgen.lib.
+      *
+      ************************
+      *                      *
+      *  Secao de selecao    *
+      *                      *
+      ************************
+      *
+       sec-selecao section.
+      *
+       lab-sele-00.
+           move 0 to sele-tipo-venc.
+      *
+       lab-sele-01.
+           display tela-02.
+           move 0 to sele-tipo-venc.
+           perform lmp-tipo-venc.
+           perform acc-tipo-venc.
+           if escape-key = 1
+              go to lab-sele-fim
+           end-if.
+           if sele-tipo-venc not = 0 and 1 and 2 and 3
+              go to lab-sele-01
+           end-if.
+      *
+       lab-sele-02.
+           move 0 to sele-dias.
+           perform lmp-dias.
+           perform acc-dias.
+           if escape-key = 1
+              perform lmp-dias
+              go to lab-sele-01
+           end-if.
+      *
+       lab-sele-03.
+           move "Confirma (S) (N) ?" to mensagem.
+           display tela-mensagem-cad.
+           perform accept-resposta-cad.
+           if escape-key = 1
+              display tela-limpa-cad
+              go to lab-sele-02
+           end-if.
+           if resposta = "N"
+              display tela-limpa-cad
+              perform lmp-tipo-venc thru lmp-dias
+              go to lab-sele-01
+           else
+              if resposta not = "S"
+                 go to lab-sele-03
+              end-if
+           end-if.
+           perform sec-impressao.
+           display tela-limpa-cad.
+           perform lmp-tipo-venc thru lmp-dias.
+           go to lab-sele-01.
+      *
+       lab-sele-fim.
+           perform lmp-tipo-venc thru lmp-dias.
+           exit.
+      *
+      ************************
+      *                      *
+      *  Secao de impressao  *
+      *                      *
+      ************************
+      *
+       sec-impressao section.
+      *
+       lab-imp-00.
+           perform rot-open-ab01.
+           if erro not = 0
+              go to lab-imp-fim
+           end-if.
+           perform rot-open-imp.
+           if erro not = 0
+              go to lab-imp-fim
+           end-if.
+           move 99 to linha.
+           move 0 to pagina.
+           compute sele-limite = param-data + sele-dias.
+           move low-values to ab01-chave.
+           start arqab01 key is not less ab01-chave.
+           display tela-09.
+      *
+       lab-imp-01.
+           move 0 to erro.
+           perform rot-le-proximo.
+           if erro not = 0
+              go to lab-imp-fim
+           end-if.
+           if ab01-chave = high-values
+              go to lab-imp-01
+           end-if.
+           perform rot-interrompe.
+           if resposta = "F"
+              move 27 to kbd2
+              go to lab-imp-fim
+           end-if.
+           if sele-tipo-venc = 0 or 1
+              if ab01-venc-snea not = 0
+                 if ab01-venc-snea <= sele-limite
+                    move ab01-venc-snea to dias-corr
+                    perform rot-move-venc
+                    move "SNEA" to cab-tipo
+                    move ab01-snea to cab-registro
+                    if linha > 56
+                       perform rot-cabec
+                    end-if
+                    write reg-imp from cab-lin after 1 line
+                    add 1 to linha
+                 end-if
+              end-if
+           end-if.
+           if sele-tipo-venc = 0 or 2
+              if ab01-venc-embratur not = 0
+                 if ab01-venc-embratur <= sele-limite
+                    move ab01-venc-embratur to dias-corr
+                    perform rot-move-venc
+                    move "Embratur" to cab-tipo
+                    move ab01-embratur to cab-registro
+                    if linha > 56
+                       perform rot-cabec
+                    end-if
+                    write reg-imp from cab-lin after 1 line
+                    add 1 to linha
+                 end-if
+              end-if
+           end-if.
+           if sele-tipo-venc = 0 or 3
+              if ab01-venc-iata not = 0
+                 if ab01-venc-iata <= sele-limite
+                    move ab01-venc-iata to dias-corr
+                    perform rot-move-venc
+                    move "IATA" to cab-tipo
+                    move ab01-iata to cab-registro
+                    if linha > 56
+                       perform rot-cabec
+                    end-if
+                    write reg-imp from cab-lin after 1 line
+                    add 1 to linha
+                 end-if
+              end-if
+           end-if.
+           go to lab-imp-01.
+      *
+       lab-imp-fim.
+           if kbd2 not = 27
+              write reg-imp from tracos after 1 line
+           end-if.
+           if pagina not = 0
+              write reg-imp from spaces after page
+           end-if.
+           perform rot-close-imp.
+           perform rot-close-ab01.
+           exit.
+      *
+      ************************
+      *                      *
+      *    T e l a s         *
+      *                      *
+      ************************
+      *
+       telas section.
+      *
+       accept-resposta-cad.
+           move spaces to resposta.
+           accept resposta at 2240 with auto foreground-color 01
+                                             background-color 01.
+           accept escape-key from escape.
+           move resposta to txt.
+           perform rot-texto.
+           move txt to resposta.
+      *
+      *  Sequencia para dar Accept
+      *
+       acc-tipo-venc.
+           accept sele-tipo-venc at 1429 with auto update prompt
+                  foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           exit.
+      *
+       acc-dias.
+           accept sele-dias at 1529 with auto update prompt
+                  foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           exit.
+      *
+      *  Sequencia para dar display
+      *
+       dsp-tipo-venc.
+           display sele-tipo-venc at 1429 with foreground-color 15
+                   background-color 01.
+      *
+       dsp-dias.
+           display sele-dias at 1529 with foreground-color 15
+                   background-color 01.
+      *
+      *  Sequencia para fazer limpeza da tela
+      *
+       lmp-tipo-venc.
+           display limpa-10 at 1429 with foreground-color 15
+                   background-color 01.
+      *
+       lmp-dias.
+           display limpa-10 at 1529 with foreground-color 15
+                   background-color 01.
+      *
