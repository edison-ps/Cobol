@@ -139,6 +139,8 @@
           02 sele-posicao-disp         pic x(10) value spaces.
           02 sele-texto                pic x(40) value spaces.
           02 sele-observacao           pic x(01) value spaces.
+          02 sele-pendentes            pic x(01) value spaces.
+          02 sele-pendentes-disp       pic x(10) value spaces.
       *
        01 data-aux.
           02 dia-aux                   pic 9(02) value 0.
@@ -276,6 +278,8 @@
              highlight value "Texto..........:".
           02 line 20 column 11 foreground-color 06 background-color 01
              highlight value "Observacoes....:".
+          02 line 21 column 11 foreground-color 06 background-color 01
+             highlight value "Pendentes......:".
       *
        01 tela-02.
           02 line 22 column 10 foreground-color 02 background-color 03
@@ -704,6 +708,12 @@
                   foreground-color 15 background-color 01.
            accept escape-key from escape.
            exit.
+      *
+       acc-pendentes.
+           accept sele-pendentes at 2128 with auto update prompt
+                  foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           exit.
       *
       *  Sequencia para dar display
       *
@@ -744,7 +754,11 @@
                    background-color 01.
       *
        dsp-observacao.
-           display sele-observacao at 2028 with foreground-color 15 
+           display sele-observacao at 2028 with foreground-color 15
+                   background-color 01.
+      *
+       dsp-pendentes.
+           display sele-pendentes-disp at 2128 with foreground-color 15
                    background-color 01.
       *
       *  Sequencia para fazer limpeza da tela
@@ -778,7 +792,11 @@
                    background-color 01.
       *
        lmp-observacao.
-           display limpa at 2028 with foreground-color 15 
+           display limpa at 2028 with foreground-color 15
+                   background-color 01.
+      *
+       lmp-pendentes.
+           display limpa at 2128 with foreground-color 15
                    background-color 01.
       *
        sec-selecao section.
@@ -797,7 +815,7 @@
        lab-sele-01.
            display tela-04.
            move 0 to sele-ord.
-           perform lmp-ord thru lmp-observacao.
+           perform lmp-ord thru lmp-pendentes.
            perform acc-ord.
            if escape-key = 1
               go to lab-sele-fim
@@ -1004,6 +1022,34 @@
            move txt to sele-observacao.
            perform dsp-observacao.
            display tela-limpa-cad.
+      *
+       lab-sele-085.
+           display tela-03.
+           move spaces to sele-pendentes.
+           perform lmp-pendentes.
+           perform acc-pendentes.
+           if escape-key = 1
+              display tela-limpa-cad
+              perform lmp-pendentes
+              go to lab-sele-08
+           end-if.
+           if escape-key = 5
+              go to lab-sele-01
+           end-if.
+           move sele-pendentes to txt.
+           perform rot-texto.
+           if txt = spaces
+              move "Todas" to sele-pendentes-disp
+              perform dsp-pendentes
+              display tela-limpa-cad
+              go to lab-sele-09
+           end-if.
+           if txt not = "S" and "N"
+              go to lab-sele-085
+           end-if.
+           move txt to sele-pendentes sele-pendentes-disp.
+           perform dsp-pendentes.
+           display tela-limpa-cad.
       *
        lab-sele-09.
            move "Confirma (S) (N) ?" to mensagem.
@@ -1011,19 +1057,19 @@
            perform accept-resposta-cad.
            if escape-key = 1
               display tela-limpa-cad
-              go to lab-sele-08
+              go to lab-sele-085
            end-if.
            if resposta = "N"
-              perform lmp-ord thru lmp-observacao
+              perform lmp-ord thru lmp-pendentes
               display tela-limpa-cad
               go to lab-sele-01
            else
               if resposta not = "S"
-                 go to lab-sele-08
+                 go to lab-sele-085
               end-if
            end-if.
            perform sec-impressao.
-           perform lmp-ord thru lmp-observacao.
+           perform lmp-ord thru lmp-pendentes.
            go to lab-sele-01.
       *
        lab-sele-fim.
@@ -1103,6 +1149,11 @@
                  go to lab-imp-01
               end-if
            end-if.
+           if sele-pendentes = "S"
+              if ag01-data-a >= param-data or ag01-posicao = "S"
+                 go to lab-imp-01
+              end-if
+           end-if.
            if sele-texto not = spaces
                perform sec-localiza
                if return-code = 0
