@@ -107,6 +107,33 @@
           02 tot-prof                  pic 9(04) value 0.
           02 tot-prom                  pic 9(04) value 0.
           02 tot-total                 pic 9(04) value 0.
+      *
+      *    Acompanhamento do ritmo de inscricoes e projecao contra a
+      *    capacidade do evento (informada pelo operador ao iniciar
+      *    o quadro - nao ha persistencia entre execucoes).
+      *
+       01 campos-evento.
+          02 evt-capacidade            pic 9(05) value 0.
+          02 evt-data-limite           pic 9(06) value 0.
+          02 evt-data-limite-disp      pic x(08) value spaces.
+          02 evt-data-limite-corr      pic 9(05) value 0.
+          02 evt-data-min              pic 9(05) value 0.
+          02 evt-dias-decorridos       pic 9(04) value 0.
+          02 evt-dias-restantes        pic 9(04) value 0.
+          02 evt-ritmo-dia             pic 9(04)v99 value 0.
+          02 evt-projecao              pic 9(05) value 0.
+          02 evt-status                pic x(65) value spaces.
+      *
+       01 data-evt-aux.
+          02 dia-evt-aux                pic 9(02) value 0.
+          02 mes-evt-aux                pic 9(02) value 0.
+          02 ano-evt-aux                pic 9(02) value 0.
+      *
+       01 disp-evento.
+          02 disp-evt-capacidade       pic zzzz9 value 0.
+          02 disp-evt-dias             pic zzzz9 value 0.
+          02 disp-evt-ritmo            pic zzz9v99 value 0.
+          02 disp-evt-projecao         pic zzzz9 value 0.
       *
        01 cab-abav.
           02 filler                    pic x(02) value spaces.
@@ -279,6 +306,41 @@
        01 tela-limpa-cad.
           02 line 19 column 06 foreground-color 01 background-color 01
              pic x(63) from spaces.
+      *
+       01 tela-04.
+          02 line 20 column 05 foreground-color 06 background-color 01
+             highlight value "Capacidade do evento....:".
+          02 line 20 column 32 foreground-color 15 background-color 01
+             pic zzzz9 from disp-evt-capacidade.
+          02 line 20 column 40 foreground-color 06 background-color 01
+             highlight value "Encerramento previsto:".
+          02 line 20 column 64 foreground-color 15 background-color 01
+             pic x(08) from evt-data-limite-disp.
+          02 line 21 column 05 foreground-color 06 background-color 01
+             highlight value "Dias decorridos.........:".
+          02 line 21 column 32 foreground-color 15 background-color 01
+             pic zzzz9 from disp-evt-dias.
+          02 line 21 column 40 foreground-color 06 background-color 01
+             highlight value "Ritmo medio (insc./dia):".
+          02 line 21 column 65 foreground-color 15 background-color 01
+             pic zzz9v99 from disp-evt-ritmo.
+          02 line 22 column 05 foreground-color 06 background-color 01
+             highlight value "Projecao de inscricoes..:".
+          02 line 22 column 32 foreground-color 15 background-color 01
+             pic zzzz9 from disp-evt-projecao.
+          02 line 23 column 05 foreground-color 07 background-color 01
+             highlight pic x(65) from evt-status.
+      *
+       01 tela-05.
+          02 line 10 column 10 foreground-color 06 background-color 01
+             highlight value
+             "Capacidade e Prazo de Encerramento do Evento".
+          02 line 12 column 10 foreground-color 06 background-color 01
+             highlight value
+             "Capacidade do evento (0=sem limite)...:".
+          02 line 14 column 10 foreground-color 06 background-color 01
+             highlight value
+             "Data prevista de encerramento (ddmmaa):".
       *
        copy scrgen.lib.
       *
@@ -406,10 +468,50 @@
       *
        rot-close-imp.
            if imp-stat = "A"
-              close arqimp 
+              close arqimp
               unlock arqimp
               move "F" to imp-stat
            end-if.
+      *
+      *    Recalcula o ritmo de inscricoes/dia e a projecao contra a
+      *    capacidade do evento, a partir da data da inscricao mais
+      *    antiga ja lida (evt-data-min) e do total corrente.
+      *
+       rot-calc-evento.
+           if evt-data-min = 0 or sl01-data < evt-data-min
+              move sl01-data to evt-data-min
+           end-if.
+           compute evt-dias-decorridos = param-data - evt-data-min + 1.
+           if evt-dias-decorridos < 1
+              move 1 to evt-dias-decorridos
+           end-if.
+           compute evt-ritmo-dia rounded =
+                   tot-total / evt-dias-decorridos.
+           if evt-data-limite-corr not = 0
+              compute evt-dias-restantes =
+                      evt-data-limite-corr - param-data
+              if evt-dias-restantes < 0
+                 move 0 to evt-dias-restantes
+              end-if
+              compute evt-projecao rounded =
+                      tot-total + (evt-ritmo-dia * evt-dias-restantes)
+              if evt-capacidade not = 0
+                 and evt-projecao > evt-capacidade
+                 move "ATENCAO: projecao excede a capacidade - conside
+      -          "re lista de espera ou prorrogacao" to evt-status
+              else
+                 move "Projecao dentro da capacidade prevista" to
+                      evt-status
+              end-if
+           else
+              move 0 to evt-projecao evt-dias-restantes
+              move spaces to evt-status
+           end-if.
+           move evt-capacidade to disp-evt-capacidade.
+           move evt-dias-decorridos to disp-evt-dias.
+           move evt-ritmo-dia to disp-evt-ritmo.
+           move evt-projecao to disp-evt-projecao.
+           perform dsp-evento.
       *
        copy rotgen.lib.
       *
@@ -542,14 +644,95 @@
                    background-color 01.
       *
        dsp-tot-total.
-           display tot-total at 1764 with foreground-color 15 
+           display tot-total at 1764 with foreground-color 15
                    background-color 01.
+      *
+       dsp-evento.
+           display tela-04.
       *
        display-erro-usr.
            move " Usuario sem prioridade para esta funcao - Tecle <Enter
       -    ">" to mensagem.
            display tela-erro-cad.
            perform rot-keypress.
+      *
+       err-data-evt.
+           move " Data invalida - Tecle <Enter>" to mensagem.
+           display tela-erro-cad.
+           perform rot-keypress.
+           display tela-limpa-cad.
+      *
+      ***************************************
+      *                                     *
+      *   Capacidade do evento e prazo de   *
+      *   encerramento das inscricoes       *
+      *                                     *
+      ***************************************
+      *
+       sec-capacidade section.
+      *
+       lab-cap-00.
+           move 0 to box-col box-lin.
+           move 80 to box-col-f.
+           move 25 to box-lin-f.
+           perform rot-save-buffer.
+           move 08 to box-col.
+           move 08 to box-lin.
+           move 72 to box-col-f.
+           move 17 to box-lin-f.
+           move "3" to box-borda.
+           move 01 to box-cor-f.
+           move 14 to box-cor-p.
+           move spaces to box-fundo.
+           move "S" to box-sombra.
+           perform rot-box.
+           display tela-05.
+      *
+       lab-cap-01.
+           move 0 to evt-capacidade.
+           accept evt-capacidade at 1249 with auto update prompt
+                  foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           if escape-key = 1
+              move 0 to evt-capacidade evt-data-limite-corr
+              move spaces to evt-data-limite-disp
+              go to lab-cap-fim
+           end-if.
+      *
+       lab-cap-02.
+           move 0 to evt-data-limite.
+           accept evt-data-limite at 1449 with auto update prompt
+                  foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           if escape-key = 1
+              move 0 to evt-data-limite-corr
+              move spaces to evt-data-limite-disp
+              go to lab-cap-fim
+           end-if.
+           if evt-data-limite = 0
+              move 0 to evt-data-limite-corr
+              move spaces to evt-data-limite-disp
+              go to lab-cap-fim
+           end-if.
+           move evt-data-limite to data-evt-aux.
+           move dia-evt-aux to dia-euro.
+           move mes-evt-aux to mes-euro.
+           move ano-evt-aux to ano-euro.
+           move 4 to opcao-data.
+           perform rot-data.
+           if erro not = 0
+              perform err-data-evt
+              go to lab-cap-02
+           end-if.
+           move data-disp to evt-data-limite-disp.
+           move dias-corr to evt-data-limite-corr.
+      *
+       lab-cap-fim.
+           move 0 to box-col box-lin.
+           move 80 to box-col-f.
+           move 25 to box-lin-f.
+           perform rot-rest-buffer.
+           exit.
       *
        sec-inscricao section.
       *
@@ -563,6 +746,8 @@
               perform display-erro-usr
               go to lab-ins-fim
            end-if.
+           perform sec-capacidade.
+           display tela-04.
            move low-values to sl01-chave.
            start arqsl01 key is not less sl01-chave invalid key
                  perform err-leitura-sl01
@@ -728,6 +913,7 @@
                             perform dsp-tot-total
               end-evaluate
            end-if.
+           perform rot-calc-evento.
            go to lab-ins-01.
       *
        lab-ins-fim.
