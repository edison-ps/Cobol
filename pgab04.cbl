@@ -28,6 +28,8 @@
                   with lock on multiple records
                   record key is ab03-chave
                   alternate record key is ab03-chave-1
+                  alternate record key is ab03-chave-2 with duplicates
+                  alternate record key is ab03-chave-3 with duplicates
                   file status is ab02-status.
       *
            select arqab02 assign to disk
@@ -88,7 +90,12 @@
           02 data-disp-a               pic x(08) value spaces.
           02 tkt                       pic 9(03) value 0.
           02 aerop                     pic 9(01) value 0.
-      * 
+          02 faixa-ini                 pic 9(07) value 0.
+          02 faixa-fim                 pic 9(07) value 0.
+      *
+       01 sobrepos                     pic 9(01) value 0.
+       01 ab03-chave-salva             pic x(12) value high-values.
+      *
        01 data-aux.
           02 dia-aux                   pic 9(02) value 0.
           02 mes-aux                   pic 9(02) value 0.
@@ -125,6 +132,10 @@
              value "Data..........:".
           02 line 18 column 46 foreground-color 02 background-color 06
              value "Qtde. TKTS....:".
+          02 line 19 column 06 foreground-color 02 background-color 06
+             value "Faixa Inicial.:".
+          02 line 19 column 46 foreground-color 02 background-color 06
+             value "Faixa Final...:".
       *
        01 tela-02.
           02 line 20 column 05 foreground-color 07 background-color 02
@@ -287,14 +298,16 @@
        rotinas section.
       *
        rot-move-ab03.
-           move codigo to ab03-codigo.
+           move codigo to ab03-codigo ab03-codigo-a.
            move data-i to ab03-data-i in ab03-chave
                           ab03-data-i in ab03-chave-1.
            move descricao to ab03-descricao.
            move descricao-a to ab03-descricao-a.
-           move tkt to ab03-tkt. 
+           move tkt to ab03-tkt.
            move aerop to ab03-aerop in ab03-chave
                          ab03-aerop in ab03-chave-1.
+           move faixa-ini to ab03-faixa-ini in ab03-chave-2.
+           move faixa-fim to ab03-faixa-fim in ab03-chave-3.
            move param-usr to ab03-usuario.
            move param-data to ab03-data.
       *
@@ -308,6 +321,8 @@
            move data-disp to data-disp-a.
            move ab03-tkt to tkt.
            move ab03-aerop in ab03-chave to aerop.
+           move ab03-faixa-ini in ab03-chave-2 to faixa-ini.
+           move ab03-faixa-fim in ab03-chave-3 to faixa-fim.
            move ab03-data to dias-corr.
            move 1 to opcao-data.
            perform rot-data.
@@ -373,6 +388,36 @@
               call "C_Wait" using by value campo-wait
               go to rot-le-proximo
            end-if.
+      *
+      *    Verifica se a faixa de bilhetes digitada (faixa-ini/
+      *    faixa-fim) invade a faixa de algum outro lancamento ja
+      *    gravado em ARQAB03A.DAT - ab03-chave-salva exclui o proprio
+      *    registro da comparacao, quando chamada a partir de uma
+      *    alteracao.
+      *
+       rot-verifica-faixa.
+           move 0 to sobrepos.
+           move low-values to ab03-chave.
+           start arqab03 key is not less ab03-chave invalid key
+                 move 1 to erro
+           end-start.
+           if erro = 0
+              perform rot-verifica-faixa-01
+           end-if.
+      *
+       rot-verifica-faixa-01.
+           perform rot-le-proximo.
+           if erro = 0
+              if ab03-chave not = ab03-chave-salva
+                 if not (ab03-faixa-fim in ab03-chave-3 < faixa-ini
+                    or ab03-faixa-ini in ab03-chave-2 > faixa-fim)
+                    move 1 to sobrepos
+                 end-if
+              end-if
+              if sobrepos = 0
+                 go to rot-verifica-faixa-01
+              end-if
+           end-if.
       *
        rot-open-ab02.
            move 0 to erro.
@@ -442,14 +487,14 @@
            display tela-limpa-cad.
       *
        rot-inic-arquivo.
-           perform lmp-codigo thru lmp-tkt.
+           perform lmp-codigo thru lmp-faixa-fim.
            move "Inicio do arquivo - Tecle <Enter>" to mensagem.
            display tela-mensagem.
            perform rot-keypress.
            display tela-limpa.
       *
        rot-fim-arquivo.
-           perform lmp-codigo thru lmp-tkt.
+           perform lmp-codigo thru lmp-faixa-fim.
            move "Fim do arquivo - Tecle <Enter>" to mensagem.
            display tela-mensagem.
            perform rot-keypress.
@@ -457,7 +502,7 @@
       *
        rot-display.
            perform rot-move-campos.
-           perform dsp-codigo thru dsp-tkt.
+           perform dsp-codigo thru dsp-faixa-fim.
            if param-prioridade = 9
               move cab-usr to mensagem
               display tela-mensagem
@@ -519,6 +564,18 @@
                   foreground-color 15 background-color 06.
            accept escape-key from escape.
            exit.
+      *
+       acc-faixa-ini.
+           accept faixa-ini at 1922 with auto update prompt
+                  foreground-color 15 background-color 06.
+           accept escape-key from escape.
+           exit.
+      *
+       acc-faixa-fim.
+           accept faixa-fim at 1962 with auto update prompt
+                  foreground-color 15 background-color 06.
+           accept escape-key from escape.
+           exit.
       *
       *  Sequencia para dar display
       *
@@ -539,7 +596,15 @@
                    background-color 06.
       *
        dsp-tkt.
-           display tkt at 1862 with foreground-color 15 
+           display tkt at 1862 with foreground-color 15
+                   background-color 06.
+      *
+       dsp-faixa-ini.
+           display faixa-ini at 1922 with foreground-color 15
+                   background-color 06.
+      *
+       dsp-faixa-fim.
+           display faixa-fim at 1962 with foreground-color 15
                    background-color 06.
       *
       *  Sequencia para fazer limpeza da tela
@@ -561,7 +626,15 @@
                    background-color 06.
       *
        lmp-tkt.
-           display limpa-aux at 1862 with foreground-color 15 
+           display limpa-aux at 1862 with foreground-color 15
+                   background-color 06.
+      *
+       lmp-faixa-ini.
+           display limpa-aux at 1922 with foreground-color 15
+                   background-color 06.
+      *
+       lmp-faixa-fim.
+           display limpa-aux at 1962 with foreground-color 15
                    background-color 06.
       *
        sec-inclusao section.
@@ -679,6 +752,42 @@
               move 0 to data-i
               go to lab-inc-03
            end-if.
+      *
+       lab-inc-03-1.
+           move 0 to faixa-ini.
+           perform lmp-faixa-ini.
+           perform acc-faixa-ini.
+           if escape-key = 1
+              perform lmp-faixa-ini
+              move data-aux to data-i
+              go to lab-inc-03
+           end-if.
+           if faixa-ini = 0
+              go to lab-inc-03-1
+           end-if.
+      *
+       lab-inc-03-2.
+           move 0 to faixa-fim.
+           perform lmp-faixa-fim.
+           perform acc-faixa-fim.
+           if escape-key = 1
+              perform lmp-faixa-fim
+              go to lab-inc-03-1
+           end-if.
+           if faixa-fim < faixa-ini
+              go to lab-inc-03-2
+           end-if.
+           move faixa-ini to ab03-faixa-ini in ab03-chave-2.
+           move faixa-fim to ab03-faixa-fim in ab03-chave-3.
+           perform rot-verifica-faixa.
+           if sobrepos not = 0
+              move " Faixa sobreposta a lancamento existente - Tecle <En
+      -       "ter>" to mensagem
+              display tela-erro-cad
+              perform rot-keypress
+              display tela-limpa-cad
+              go to lab-inc-03-1
+           end-if.
       *
        lab-inc-04.
            move 0 to tkt.
@@ -686,8 +795,7 @@
            perform acc-tkt.
            if escape-key = 1
               perform lmp-tkt
-              move data-aux to data-i
-              go to lab-inc-03.
+              go to lab-inc-03-2.
            if tkt = 0
               go to lab-inc-04
            end-if.
@@ -701,7 +809,7 @@
               go to lab-inc-04
            end-if.
            if resposta = "N"
-              perform lmp-codigo thru lmp-tkt
+              perform lmp-codigo thru lmp-faixa-fim
               display tela-02
               go to lab-inc-01
            else
@@ -724,7 +832,7 @@
            display tela-06.
            perform rot-keypress.
            display tela-limpa-cad.
-           perform lmp-data-i thru lmp-tkt.
+           perform lmp-data-i thru lmp-faixa-fim.
            move data-aux to data-i.           
            go to lab-inc-03.
       *
@@ -871,13 +979,13 @@
            if kbd-aux not = 1
               go to lab-cns-codigo-05
            end-if.
-           perform lmp-codigo thru lmp-tkt.
+           perform lmp-codigo thru lmp-faixa-fim.
            display tela-limpa-cad.
            go to lab-cns-codigo-00.
       *
        lab-cns-codigo-fim.
            move zeros to campo-kbd.
-           perform lmp-codigo thru lmp-tkt.
+           perform lmp-codigo thru lmp-faixa-fim.
            exit.
       *
        sec-consulta-descricao section.
@@ -990,13 +1098,13 @@
            if kbd-aux not = 1
               go to lab-cns-descricao-05
            end-if.
-           perform lmp-codigo thru lmp-tkt.
+           perform lmp-codigo thru lmp-faixa-fim.
            display tela-limpa-cad.
            go to lab-cns-descricao-00.
       *
        lab-cns-descricao-fim.
            move zeros to campo-kbd.
-           perform lmp-codigo thru lmp-tkt.
+           perform lmp-codigo thru lmp-faixa-fim.
            exit.
       *
        sec-exclusao section.
@@ -1073,6 +1181,34 @@
            if tkt = 0
               go to lab-alt-01
            end-if.
+      *
+       lab-alt-01-1.
+           perform acc-faixa-ini.
+           if escape-key = 1
+              go to lab-alt-01
+           end-if.
+           if faixa-ini = 0
+              go to lab-alt-01-1
+           end-if.
+      *
+       lab-alt-01-2.
+           perform acc-faixa-fim.
+           if escape-key = 1
+              go to lab-alt-01-1
+           end-if.
+           if faixa-fim < faixa-ini
+              go to lab-alt-01-2
+           end-if.
+           move ab03-chave to ab03-chave-salva.
+           perform rot-verifica-faixa.
+           if sobrepos not = 0
+              move " Faixa sobreposta a lancamento existente - Tecle <En
+      -       "ter>" to mensagem
+              display tela-erro-cad
+              perform rot-keypress
+              display tela-limpa-cad
+              go to lab-alt-01-1
+           end-if.
       *
        lab-alt-02.
            move "Alterar (S) (N) ?" to mensagem.
@@ -1080,7 +1216,7 @@
            perform accept-resposta-cad.
            if escape-key = 1
               display tela-limpa-cad
-              go to lab-alt-01
+              go to lab-alt-01-2
            end-if.
            if resposta = "N"
               go to lab-alt-fim
