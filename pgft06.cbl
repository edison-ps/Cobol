@@ -100,6 +100,7 @@
        01 kbd-aux                      pic 9(02) comp-5 value 0.
        01 spool                        pic x(04) value spaces.
        01 campo-wait-aux               pic 9(04) comp-5 value 2.
+       01 rat-idx                      pic 9(02) comp-5 value 0.
       *
        01 campos.
           02 emissao                   pic 9(06) value 0.
@@ -107,8 +108,6 @@
           02 vencimento                pic 9(06) value 0.
           02 vencimento-disp           pic x(08) value spaces.
           02 valor                     pic 9(07)v9(02) value 0.
-          02 valor-aux                 pic z(7)9,9(02) value 0.
-          02 valor-disp                pic z.zzz.zz9,99.
           02 documento                 pic x(10) value spaces.
           02 portador                  pic 9(03) value 0.
           02 dportador                 pic x(40) value spaces.
@@ -118,17 +117,24 @@
           02 cont-rateio               pic 9(06) value 0.
           02 codigo                    pic 9(06) value 0.
           02 razao                     pic x(40) value spaces.
-          02 faixa-a1                  pic 9(07)v9(02) value 0.
-          02 faixa-a2                  pic 9(07)v9(02) value 0.
-          02 faixa-b1                  pic 9(07)v9(02) value 0.
-          02 faixa-b2                  pic 9(07)v9(02) value 0.
-          02 faixa-c                   pic 9(07)v9(02) value 0.
-          02 faixa-d                   pic 9(07)v9(02) value 0.
-          02 faixa-e                   pic 9(07)v9(02) value 0.
-          02 faixa-f                   pic 9(07)v9(02) value 0.
-          02 faixa-g                   pic 9(07)v9(02) value 0.
-          02 faixa-h                   pic 9(07)v9(02) value 0.
-      * 
+          02 valor-total               pic 9(07)v9(02) value 0.
+          02 valor-total-aux           pic z(7)9,9(02) value 0.
+          02 valor-total-disp          pic z.zzz.zz9,99.
+          02 conta                     pic 9(05) value 0.
+          02 dconta                    pic x(40) value spaces.
+          02 percentual                pic 9(03)v9(02) value 0.
+          02 percentual-aux            pic zz9,99 value 0.
+          02 percentual-disp           pic zz9,99.
+          02 percentual-acum           pic 9(05)v9(02) value 0.
+          02 percentual-acum-disp      pic zzz9,99.
+          02 num-linhas                pic 9(02) value 0.
+          02 num-linhas-disp           pic z9.
+      *
+       01 rateio-tab.
+          02 rateio-linha occurs 20 times.
+             03 rat-conta               pic 9(05) value 0.
+             03 rat-percentual          pic 9(03)v9(02) value 0.
+      *
        01 data-aux.
           02 dia-aux                   pic 9(02) value 0.
           02 mes-aux                   pic 9(02) value 0.
@@ -178,25 +184,17 @@
           02 line 13 column 06 foreground-color 06 background-color 01
              highlight value "Observacao.....:".
           02 line 14 column 06 foreground-color 06 background-color 01
-             highlight value "Faixa - A1.....:".
-          02 line 14 column 40 foreground-color 06 background-color 01
-             highlight value "Faixa - A2:....:".
+             highlight value "Valor Total....:".
           02 line 15 column 06 foreground-color 06 background-color 01
-             highlight value "Faixa - B2.....:".
+             highlight value "Conta..........:".
           02 line 15 column 40 foreground-color 06 background-color 01
-             highlight value "Faixa - B2:....:".
+             highlight value "Percentual.....:".
           02 line 16 column 06 foreground-color 06 background-color 01
-             highlight value "Faixa - C:.....:".
+             highlight value "Linhas.........:".
           02 line 16 column 40 foreground-color 06 background-color 01
-             highlight value "Faixa - D:.....:".
+             highlight value "Total %........:".
           02 line 17 column 06 foreground-color 06 background-color 01
-             highlight value "Faixa - E:.....:".
-          02 line 17 column 40 foreground-color 06 background-color 01
-             highlight value "Faixa - F:.....:".
-          02 line 18 column 06 foreground-color 06 background-color 01
-             highlight value "Faixa - G:.....:".
-          02 line 18 column 40 foreground-color 06 background-color 01
-             highlight value "Faixa - H:.....:".
+             highlight value "Descricao......:".
       *
        01 tela-02.
           02 line 21 column 05 foreground-color 02 background-color 03
@@ -268,10 +266,10 @@
        rotinas section.
       *
        rot-move-rc01.
-           move rc01-ult-fat to rc01-documento.
-           move ab02-codigo to rc01-codigo.
+           move rc01-ult-fat to rc01-documento rc01-documento-a.
+           move ab02-codigo to rc01-codigo rc01-codigo-a.
            move spaces to rc01-doc-cob.
-           move "A" to rc01-condicao.
+           move "A" to rc01-condicao rc01-condicao-a.
            move vencimento to rc01-vencimento.
            move valor to rc01-valor.
            move obs to rc01-obs.
@@ -382,13 +380,13 @@
               move "F" to tabl-stat
            end-if.
       *
-       rot-le-ab02-lock.
+       rot-le-ab02.
            move 0 to erro.
-           read arqab02 next at end move 1 to erro.
+           read arqab02 invalid key move 1 to erro.
            if ab02-status = "9D"
               move 0 to erro
               call "C_Wait" using by value campo-wait
-              go to rot-le-ab02-lock
+              go to rot-le-ab02
            end-if.
       *
        rot-le-tabl.
@@ -423,6 +421,24 @@
            move " Operacao nao cadastrada - Tecle <Enter>" to mensagem.
            display tela-erro-cad.
            perform rot-keypress.
+      *
+       rot-erro-conta.
+           move " Conta (Balcao) nao cadastrada - Tecle <Enter>" to
+           mensagem.
+           display tela-erro-cad.
+           perform rot-keypress.
+      *
+       err-percentual-excede.
+           move " Percentual excede o saldo de 100% - Tecle <Enter>" to
+           mensagem.
+           display tela-erro-cad.
+           perform rot-keypress.
+      *
+       err-percentual-falta.
+           move " Total de percentuais diferente de 100% - Tecle <Ente
+      -    "r>" to mensagem.
+           display tela-erro-cad.
+           perform rot-keypress.
       *
        copy rotgen.lib.
       *
@@ -481,62 +497,20 @@
            accept escape-key from escape.
            exit.
       *
-       acc-faixa-a1.
-           accept valor-aux at 1423 with auto update prompt
-                  foreground-color 15 background-color 01.
-           accept escape-key from escape.
-           exit.
-      *
-       acc-faixa-a2.
-           accept valor-aux at 1457 with auto update prompt
-                  foreground-color 15 background-color 01.
-           accept escape-key from escape.
-           exit.
-      *
-       acc-faixa-b1.
-           accept valor-aux at 1523 with auto update prompt
+       acc-valor-total.
+           accept valor-total-aux at 1423 with auto update prompt
                   foreground-color 15 background-color 01.
            accept escape-key from escape.
            exit.
       *
-       acc-faixa-b2.
-           accept valor-aux at 1557 with auto update prompt
+       acc-conta.
+           accept conta at 1523 with auto update prompt
                   foreground-color 15 background-color 01.
            accept escape-key from escape.
            exit.
       *
-       acc-faixa-c.
-           accept valor-aux at 1623 with auto update prompt
-                  foreground-color 15 background-color 01.
-           accept escape-key from escape.
-           exit.
-      *
-       acc-faixa-d.
-           accept valor-aux at 1657 with auto update prompt
-                  foreground-color 15 background-color 01.
-           accept escape-key from escape.
-           exit.
-      *
-       acc-faixa-e.
-           accept valor-aux at 1723 with auto update prompt
-                  foreground-color 15 background-color 01.
-           accept escape-key from escape.
-           exit.
-      *
-       acc-faixa-f.
-           accept valor-aux at 1757 with auto update prompt
-                  foreground-color 15 background-color 01.
-           accept escape-key from escape.
-           exit.
-      *
-       acc-faixa-g.
-           accept valor-aux at 1823 with auto update prompt
-                  foreground-color 15 background-color 01.
-           accept escape-key from escape.
-           exit.
-      *
-       acc-faixa-h.
-           accept valor-aux at 1857 with auto update prompt
+       acc-percentual.
+           accept percentual-aux at 1557 with auto update prompt
                   foreground-color 15 background-color 01.
            accept escape-key from escape.
            exit.
@@ -567,44 +541,28 @@
            display obs at 1323 with foreground-color 15 
                    background-color 01.
       *
-       dsp-faixa-a1.
-           display valor-disp at 1423 with foreground-color 15 
+       dsp-valor-total.
+           display valor-total-disp at 1423 with foreground-color 15
                    background-color 01.
       *
-       dsp-faixa-a2.
-           display valor-disp at 1457 with foreground-color 15 
+       dsp-conta.
+           display conta at 1523 with foreground-color 15
                    background-color 01.
       *
-       dsp-faixa-b1.
-           display valor-disp at 1523 with foreground-color 15 
+       dsp-dconta.
+           display dconta at 1723 with foreground-color 15
                    background-color 01.
       *
-       dsp-faixa-b2.
-           display valor-disp at 1557 with foreground-color 15 
+       dsp-percentual.
+           display percentual-disp at 1557 with foreground-color 15
                    background-color 01.
       *
-       dsp-faixa-c.
-           display valor-disp at 1623 with foreground-color 15 
+       dsp-num-linhas.
+           display num-linhas-disp at 1623 with foreground-color 15
                    background-color 01.
       *
-       dsp-faixa-d.
-           display valor-disp at 1657 with foreground-color 15 
-                   background-color 01.
-      *
-       dsp-faixa-e.
-           display valor-disp at 1723 with foreground-color 15 
-                   background-color 01.
-      *
-       dsp-faixa-f.
-           display valor-disp at 1757 with foreground-color 15 
-                   background-color 01.
-      *
-       dsp-faixa-g.
-           display valor-disp at 1823 with foreground-color 15 
-                   background-color 01.
-      *
-       dsp-faixa-h.
-           display valor-disp at 1857 with foreground-color 15 
+       dsp-percentual-acum.
+           display percentual-acum-disp at 1657 with foreground-color 15
                    background-color 01.
       *
        dsp-razao.
@@ -635,44 +593,28 @@
            display limpa at 1323 with foreground-color 15 
                    background-color 01.
       *
-       lmp-faixa-a1.
-           display limpa-13 at 1423 with foreground-color 15 
-                   background-color 01.
-      *
-       lmp-faixa-a2.
-           display limpa-13 at 1457 with foreground-color 15 
-                   background-color 01.
-      *
-       lmp-faixa-b1.
-           display limpa-13 at 1523 with foreground-color 15 
-                   background-color 01.
-      *
-       lmp-faixa-b2.
-           display limpa-13 at 1557 with foreground-color 15 
+       lmp-valor-total.
+           display limpa-13 at 1423 with foreground-color 15
                    background-color 01.
       *
-       lmp-faixa-c.
-           display limpa-13 at 1623 with foreground-color 15 
+       lmp-conta.
+           display limpa-aux at 1523 with foreground-color 15
                    background-color 01.
       *
-       lmp-faixa-d.
-           display limpa-13 at 1657 with foreground-color 15 
+       lmp-dconta.
+           display limpa at 1723 with foreground-color 15
                    background-color 01.
       *
-       lmp-faixa-e.
-           display limpa-13 at 1723 with foreground-color 15 
+       lmp-percentual.
+           display limpa-13 at 1557 with foreground-color 15
                    background-color 01.
       *
-       lmp-faixa-f.
-           display limpa-13 at 1757 with foreground-color 15 
+       lmp-num-linhas.
+           display limpa-13 at 1623 with foreground-color 15
                    background-color 01.
       *
-       lmp-faixa-g.
-           display limpa-13 at 1823 with foreground-color 15 
-                   background-color 01.
-      *
-       lmp-faixa-h.
-           display limpa-13 at 1857 with foreground-color 15 
+       lmp-percentual-acum.
+           display limpa-13 at 1657 with foreground-color 15
                    background-color 01.
       *
        lmp-razao.
@@ -848,114 +790,98 @@
            end-if.
       *
        lab-rat-07.
-           move 0 to valor-aux.
-           perform lmp-faixa-a1.
-           perform acc-faixa-a1.
+           move 0 to valor-total-aux.
+           perform lmp-valor-total.
+           perform acc-valor-total.
            if escape-key = 1
-              perform lmp-faixa-a1
+              perform lmp-valor-total
               go to lab-rat-06
            end-if.
-           move valor-aux to faixa-a1 valor-disp.
-           perform dsp-faixa-a1.
-      *
-       lab-rat-08.
-           move 0 to valor-aux.
-           perform lmp-faixa-a2.
-           perform acc-faixa-a2.
-           if escape-key = 1
-              perform lmp-faixa-a2
+           if valor-total-aux = 0
               go to lab-rat-07
            end-if.
-           move valor-aux to faixa-a2 valor-disp.
-           perform dsp-faixa-a2.
+           move valor-total-aux to valor-total valor-total-disp.
+           perform dsp-valor-total.
+           move 0 to num-linhas percentual-acum rat-idx.
+           move num-linhas to num-linhas-disp.
+           perform lmp-num-linhas.
+           perform dsp-num-linhas.
+           move percentual-acum to percentual-acum-disp.
+           perform lmp-percentual-acum.
+           perform dsp-percentual-acum.
       *
-       lab-rat-09.
-           move 0 to valor-aux.
-           perform lmp-faixa-b1.
-           perform acc-faixa-b1.
-           if escape-key = 1
-              perform lmp-faixa-b1
-              go to lab-rat-08
+       lab-rat-08.
+           if num-linhas = 20
+              move " Limite de 20 linhas de rateio atingido - Tecle <En
+      -             "ter>" to mensagem
+              display tela-erro-cad
+              perform rot-keypress
+              go to lab-rat-08-fim
            end-if.
-           move valor-aux to faixa-b1 valor-disp.
-           perform dsp-faixa-b1.
-      *
-       lab-rat-10.
-           move 0 to valor-aux.
-           perform lmp-faixa-b2.
-           perform acc-faixa-b2.
+           move 0 to conta.
+           perform lmp-conta.
+           perform lmp-dconta.
+           perform acc-conta.
            if escape-key = 1
-              perform lmp-faixa-b2
-              go to lab-rat-09
+              perform lmp-conta
+              perform lmp-dconta
+              go to lab-rat-07
            end-if.
-           move valor-aux to faixa-b2 valor-disp.
-           perform dsp-faixa-b2.
-      *
-       lab-rat-11.
-           move 0 to valor-aux.
-           perform lmp-faixa-c.
-           perform acc-faixa-c.
-           if escape-key = 1
-              perform lmp-faixa-c
-              go to lab-rat-10
+           if conta = 0
+              go to lab-rat-08-fim
            end-if.
-           move valor-aux to faixa-c valor-disp.
-           perform dsp-faixa-c.
-      *
-       lab-rat-12.
-           move 0 to valor-aux.
-           perform lmp-faixa-d.
-           perform acc-faixa-d.
-           if escape-key = 1
-              perform lmp-faixa-d
-              go to lab-rat-11
+           move conta to ab02-codigo.
+           perform rot-le-ab02.
+           if erro not = 0
+              perform rot-erro-conta
+              go to lab-rat-08
            end-if.
-           move valor-aux to faixa-d valor-disp.
-           perform dsp-faixa-d.
+           move ab02-razao-social-a to dconta.
+           perform dsp-conta.
+           perform dsp-dconta.
+           go to lab-rat-09.
       *
-       lab-rat-13.
-           move 0 to valor-aux.
-           perform lmp-faixa-e.
-           perform acc-faixa-e.
-           if escape-key = 1
-              perform lmp-faixa-e
-              go to lab-rat-12
+       lab-rat-08-fim.
+           if num-linhas = 0
+              move " Informe ao menos uma linha de rateio - Tecle <Ente
+      -            "r>" to mensagem
+              display tela-erro-cad
+              perform rot-keypress
+              go to lab-rat-08
            end-if.
-           move valor-aux to faixa-e valor-disp.
-           perform dsp-faixa-e.
-      *
-       lab-rat-14.
-           move 0 to valor-aux.
-           perform lmp-faixa-f.
-           perform acc-faixa-f.
-           if escape-key = 1
-              perform lmp-faixa-f
-              go to lab-rat-13
+           if percentual-acum not = 100
+              perform err-percentual-falta
+              go to lab-rat-08
            end-if.
-           move valor-aux to faixa-f valor-disp.
-           perform dsp-faixa-f.
+           go to lab-rat-17.
       *
-       lab-rat-15.
-           move 0 to valor-aux.
-           perform lmp-faixa-g.
-           perform acc-faixa-g.
+       lab-rat-09.
+           move 0 to percentual-aux.
+           perform lmp-percentual.
+           perform acc-percentual.
            if escape-key = 1
-              perform lmp-faixa-g
-              go to lab-rat-14
+              perform lmp-percentual
+              go to lab-rat-08
            end-if.
-           move valor-aux to faixa-g valor-disp.
-           perform dsp-faixa-g.
-      *
-       lab-rat-16.
-           move 0 to valor-aux.
-           perform lmp-faixa-h.
-           perform acc-faixa-h.
-           if escape-key = 1
-              perform lmp-faixa-h
-              go to lab-rat-15
+           move percentual-aux to percentual percentual-disp.
+           if percentual = 0
+              go to lab-rat-09
+           end-if.
+           if percentual-acum + percentual > 100
+              perform err-percentual-excede
+              go to lab-rat-09
            end-if.
-           move valor-aux to faixa-h valor-disp.
-           perform dsp-faixa-h.
+           perform dsp-percentual.
+           add 1 to num-linhas.
+           move num-linhas to rat-idx.
+           move conta to rat-conta (rat-idx).
+           move percentual to rat-percentual (rat-idx).
+           add percentual to percentual-acum.
+           move num-linhas to num-linhas-disp.
+           perform dsp-num-linhas.
+           move percentual-acum to percentual-acum-disp.
+           perform dsp-percentual-acum.
+           go to lab-rat-08.
       *
        lab-rat-17.
            move "Confirma (S) (N) ?" to mensagem.
@@ -963,10 +889,10 @@
            perform accept-resposta-cad.
            if escape-key = 1
               display tela-limpa-cad
-              go to lab-rat-16
+              go to lab-rat-08
            end-if.
            if resposta = "N"
-              perform lmp-emissao thru lmp-faixa-h
+              perform lmp-emissao thru lmp-percentual-acum
               display tela-limpa-cad
               go to lab-rat-01
            else
@@ -986,68 +912,24 @@
        sec-rateio-01 section.
       *
        lab-rat-01-00.
-           move 0 to erro.
-           move low-values to ab02-chave.
-           start arqab02 key is not less ab02-chave invalid key
-                 move 1 to erro.
-           if erro not = 0
-              go to lab-rat-01-fim
-           end-if.
+           move 0 to erro cont-rateio.
+           move 1 to rat-idx.
       *
        lab-rat-01-01.
-           move 0 to erro.
-           perform rot-le-ab02-lock.
-           if erro not = 0
+           if rat-idx > num-linhas
               go to lab-rat-01-fim
            end-if.
-           if ab02-chave = high-values
+           move rat-conta (rat-idx) to ab02-codigo.
+           perform rot-le-ab02.
+           if erro not = 0
+              move 0 to erro
+              add 1 to rat-idx
               go to lab-rat-01-01
            end-if.
-           move 0 to valor.
-           evaluate true
-                    when ab02-faixa = "A1"
-                         move faixa-a1 to valor
-                    when ab02-faixa = "A2"
-                         move faixa-a2 to valor
-                    when ab02-faixa = "B"
-                         move faixa-b1 to valor
-                    when ab02-faixa = "B2"
-                         move faixa-b2 to valor
-                    when ab02-faixa = "C"
-                         move faixa-c to valor
-                    when ab02-faixa = "D"
-                         move faixa-d to valor
-                    when ab02-faixa = "E"
-                         move faixa-e to valor
-                    when ab02-faixa = "F"
-                         move faixa-f to valor
-                    when ab02-faixa = "G"
-                         move faixa-g to valor
-                    when ab02-faixa = "H"
-                         move faixa-h to valor
-           end-evaluate.
-           move spaces to ab02-faixa.
-           rewrite reg-ab02 invalid key 
-                   move 1 to erro
-                   move " Erro de regravacao - ARQAB02A.DAT - Tecle <Ent
-      -            "er>"
-                   to mensagem
-                   display tela-erro
-                   perform rot-keypress
-                   display tela-limpa
-                   go to lab-rat-01-fim
-           end-rewrite.
-           start arqab02 key is greater ab02-chave invalid key 
-                 move 1 to erro
-                 move " Erro de posicionamento - ARQAB02A.DAT - Tecle <E
-      -          "nter>"
-                 to mensagem
-                 display tela-erro
-                 perform rot-keypress
-                 display tela-limpa
-                 go to lab-rat-01-fim
-           end-start.
+           compute valor rounded =
+                   valor-total * rat-percentual (rat-idx) / 100.
            if valor = 0
+              add 1 to rat-idx
               go to lab-rat-01-01
            end-if.
       *
@@ -1060,7 +942,7 @@
            end-if.
       *
            add 1 to rc01-ult-fat.
-           rewrite reg-rc01-1 invalid key 
+           rewrite reg-rc01-1 invalid key
                    move 1 to erro
                    move " Erro de regravacao - ARQRC01A.DAT - Tecle <Ent
       -            "er>"
@@ -1072,7 +954,7 @@
            end-rewrite.
            unlock arqrc01 record.
            perform rot-move-rc01.
-           write reg-rc01 invalid key 
+           write reg-rc01 invalid key
                  move 1 to erro
                  move " Erro de gravacao - ARQRC01A.DAT - Tecle <Enter>"
                  to mensagem
@@ -1082,6 +964,8 @@
                  go to lab-rat-01-fim
            end-write.
            unlock arqrc01 record.
+           add 1 to cont-rateio.
+           add 1 to rat-idx.
            go to lab-rat-01-01.
       *
        lab-rat-01-fim.
