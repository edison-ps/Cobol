@@ -39,13 +39,20 @@
                   alternate record key is ab99-chave-1 with duplicates
                   alternate record key is ab99-chave-2 with duplicates
                   file status is ab99-status.
+      *
+           select arqlogcv assign to disk
+                  organization is line sequential
+                  lock mode is manual
+                  file status is logcv-status.
       *
        data division.
        file section.
-      *    
+      *
        copy fdab01.lib.
-      *    
+      *
        copy fdab99.lib.
+      *
+       copy fdlogcv.lib.
       *
        working-storage section.
       *
@@ -68,6 +75,29 @@
           02 ab99-nome                 pic x(08) value "ARQAB99A".
           02 filler                    pic x(01) value ".".
           02 ab99-ext                  pic x(03) value "DAT".
+      *
+       01 logcv-status                 pic x(02) value "00".
+       01 logcv-stat                   pic x(01) value "F".
+      *
+      *    Nome do log de conversao - gravado no diretorio LOG (o
+      *    mesmo do ARQLOG01 de tentativas de acesso), extensao
+      *    trocada pelos 3 digitos finais da data do dia da conversao,
+      *    de forma que cada execucao fique registrada sob um nome
+      *    distinto e possa ser auditada (ou desfeita manualmente)
+      *    depois do fato.
+      *
+       01 nome-arq-logcv.
+          02 logcv-dir                 pic x(03) value "LOG".
+          02 filler                    pic x(01) value "\".
+          02 logcv-nome                pic x(08) value "QGAB01CV".
+          02 filler                    pic x(01) value ".".
+          02 logcv-ext                 pic x(03).
+      *
+       01 logcv-data-acc               pic 9(06) value 0.
+       01 logcv-hora-acc               pic 9(08) value 0.
+       01 logcv-hora-edit redefines logcv-hora-acc.
+          02 logcv-hora-disp           pic 9(06).
+          02 filler                    pic 9(02).
       *
        01 cb-prog.
           02 cb-programa               pic x(08) value "QGAB01".
@@ -87,15 +117,43 @@
            write reg-ab01-1
            move low-values to ab99-chave.
            start arqab99 key is not less ab99-chave.
+           perform rot-open-logcv.
        lab-01.
            read arqab99 next at end go to lab-fim.
            if ab99-chave = high-values go to lab-01.
            move reg-ab99 to reg-ab01.
            move spaces to ab01-titular.
            write reg-ab01.
+           perform rot-grava-logcv.
            display ab01-codigo "  " ab01-razao-social-a.
            go to lab-01.
        lab-fim.
+           perform rot-close-logcv.
            close arqab01 arqab99.
            stop run.
+      *
+      *    Log de conversao - um antes/depois por associado migrado,
+      *    de forma que a execucao fique auditavel.
+      *
+       rot-open-logcv.
+           accept logcv-data-acc from date.
+           move logcv-data-acc(4:3) to logcv-ext.
+           open output arqlogcv.
+      *
+       rot-grava-logcv.
+           move ab99-codigo to logcv-chave.
+           move logcv-data-acc to logcv-data.
+           accept logcv-hora-acc from time.
+           move logcv-hora-disp to logcv-hora.
+           move "QGAB01" to logcv-programa.
+           move spaces to logcv-usuario.
+           move "I" to logcv-operacao.
+           move spaces to logcv-antes.
+           move ab99-razao-social-a to logcv-antes.
+           move spaces to logcv-depois.
+           move ab01-razao-social-a to logcv-depois.
+           write reg-logcv.
+      *
+       rot-close-logcv.
+           close arqlogcv.
 
\ No newline at end of file
