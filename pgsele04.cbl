@@ -35,13 +35,52 @@
                    with lock on record
                    record key is imp-chave
                    file status is imp-status.
-      *      
+      *
+           select arqrc01 assign to disk
+                  organization is indexed
+                  access mode is dynamic
+                  lock mode is manual
+                  with lock on multiple records
+                  record key is rc01-chave
+                  alternate record key is rc01-chave-1 with duplicates
+                  alternate record key is rc01-chave-2 with duplicates
+                  alternate record key is rc01-chave-3 with duplicates
+                  file status is rc01-status.
+      *
+           select arqce02 assign to disk
+                  organization is indexed
+                  access mode is dynamic
+                  lock mode is manual
+                  with lock on multiple records
+                  record key is ce02-chave
+                  alternate record key is ce02-chave-1 with duplicates
+                  file status is ce02-status.
+      *
+           select arqag01 assign to disk
+                  organization is indexed
+                  access mode is dynamic
+                  lock mode is manual
+                  with lock on multiple records
+                  record key is ag01-chave
+                  alternate record key is ag01-chave-1 with duplicates
+                  alternate record key is ag01-chave-2 with duplicates
+                  alternate record key is ag01-chave-3 with duplicates
+                  alternate record key is ag01-chave-4 with duplicates
+                  alternate record key is ag01-chave-5 with duplicates
+                  file status is ag01-status.
+      *
        data division.
        file section.
-      *           
+      *
        copy fdusr.lib.
-      *    
+      *
        copy fdimp.lib.
+      *
+       copy fdrc01.lib.
+      *
+       copy fdce02.lib.
+      *
+       copy fdag01.lib.
       *
        working-storage section.
       
@@ -64,6 +103,52 @@
           02 imp-nome                  pic x(07) value "ARQIMPA".
           02 filler                    pic x(01) value ".".
           02 imp-ext                   pic x(03) value "DAT".
+      *
+       01 rc01-status                  pic x(02) value "00".
+       01 rc01-stat                    pic x(01) value "F".
+      *
+       01 nome-arq-rc01.
+          02 rc01-dir                  pic x(03) value "RC2".
+          02 filler                    pic x(01) value "\".
+          02 rc01-nome                 pic x(08) value "ARQRC01A".
+          02 filler                    pic x(01) value ".".
+          02 rc01-ext                  pic x(03) value "DAT".
+      *
+       01 ce02-status                  pic x(02) value "00".
+       01 ce02-stat                    pic x(01) value "F".
+      *
+       01 nome-arq-ce02.
+          02 ce02-dir                  pic x(03) value "CE2".
+          02 filler                    pic x(01) value "\".
+          02 ce02-nome                 pic x(08) value "ARQCE02A".
+          02 filler                    pic x(01) value ".".
+          02 ce02-ext                  pic x(03) value "DAT".
+      *
+       01 ag01-status                  pic x(02) value "00".
+       01 ag01-stat                    pic x(01) value "F".
+      *
+       01 nome-arq-ag01.
+          02 ag01-dir                  pic x(03) value "AG2".
+          02 filler                    pic x(01) value "\".
+          02 ag01-nome-arq             pic x(08) value "ARQAG01A".
+          02 filler                    pic x(01) value ".".
+          02 ag01-ext                  pic x(03) value "DAT".
+      *
+      *    Contadores do painel de pendencias exibido logo apos o
+      *    login (titulos vencidos, produtos fora da faixa de
+      *    estoque e compromissos da agenda do dia), de forma que
+      *    o usuario veja o que precisa de atencao antes de entrar
+      *    num menu especifico.
+      *
+       01 campos-dashboard.
+          02 dash-tot-rc01             pic 9(05) value 0.
+          02 dash-tot-ce02             pic 9(05) value 0.
+          02 dash-tot-ag01             pic 9(05) value 0.
+      *
+       01 disp-dashboard.
+          02 disp-dash-rc01            pic zzzz9 value 0.
+          02 disp-dash-ce02            pic zzzz9 value 0.
+          02 disp-dash-ag01            pic zzzz9 value 0.
       *
        01 cb-prog.
           02 cb-cliente                pic x(40) value
@@ -352,6 +437,22 @@
              highlight value "Senha   :".
           02 line 15 column 41 foreground-color 05 background-color 01
              pic x(10) from spaces.
+      *
+       01 tela-dashboard.
+          02 line 08 column 10 foreground-color 06 background-color 01
+             highlight value "Pendencias do dia".
+          02 line 10 column 10 foreground-color 06 background-color 01
+             highlight value "Titulos vencidos em aberto........:".
+          02 line 10 column 47 foreground-color 15 background-color 01
+             pic zzzz9 from disp-dash-rc01.
+          02 line 11 column 10 foreground-color 06 background-color 01
+             highlight value "Produtos fora da faixa de estoque.:".
+          02 line 11 column 47 foreground-color 15 background-color 01
+             pic zzzz9 from disp-dash-ce02.
+          02 line 12 column 10 foreground-color 06 background-color 01
+             highlight value "Compromissos da agenda de hoje....:".
+          02 line 12 column 47 foreground-color 15 background-color 01
+             pic zzzz9 from disp-dash-ag01.
       *
        copy scrgen.lib.
       *
@@ -503,6 +604,7 @@
            add 2 to box-col-f box-lin-f.
            perform rot-rest-buffer.
            display tela-rodape.
+           perform rot-dashboard.
            move 05 to box-col.
            move 05 to box-lin.
            move 75 to box-col-f.
@@ -881,6 +983,196 @@
            move "C:\COMMAND.COM" to comando.
            call x"91" using result funcao parametro.
            perform rot-rest-buffer1.
+      *
+      *    Painel de pendencias exibido uma vez logo apos o login,
+      *    com um contador por modulo (contas a receber, estoque e
+      *    agenda), para que o usuario ja entre ciente do que precisa
+      *    de atencao antes de escolher um menu.
+      *
+       rot-dashboard.
+           move 0 to box-col box-lin.
+           move 80 to box-col-f.
+           move 25 to box-lin-f.
+           perform rot-save-buffer.
+           move 08 to box-col.
+           move 07 to box-lin.
+           move 72 to box-col-f.
+           move 14 to box-lin-f.
+           move "3" to box-borda.
+           move 06 to box-cor-f.
+           move 01 to box-cor-p.
+           move spaces to box-fundo.
+           move "S" to box-sombra.
+           perform rot-box.
+           perform rot-conta-rc01.
+           perform rot-conta-ce02.
+           perform rot-conta-ag01.
+           move dash-tot-rc01 to disp-dash-rc01.
+           move dash-tot-ce02 to disp-dash-ce02.
+           move dash-tot-ag01 to disp-dash-ag01.
+           display tela-dashboard.
+           perform rot-keypress.
+           move 0 to box-col box-lin.
+           move 80 to box-col-f.
+           move 25 to box-lin-f.
+           perform rot-rest-buffer.
+      *
+       rot-conta-rc01.
+           move 0 to dash-tot-rc01.
+           perform rot-open-rc01.
+           if erro not = 0
+              go to rot-conta-rc01-exit
+           end-if.
+           move low-values to rc01-chave.
+           start arqrc01 key is not less rc01-chave
+                 invalid key move 1 to erro.
+       rot-conta-rc01-01.
+           if erro not = 0
+              go to rot-conta-rc01-fim
+           end-if.
+           perform rot-le-proximo-rc01.
+           if erro not = 0
+              go to rot-conta-rc01-fim
+           end-if.
+           if rc01-situacao not = "C" and rc01-vencimento < param-data
+              add 1 to dash-tot-rc01
+           end-if.
+           go to rot-conta-rc01-01.
+       rot-conta-rc01-fim.
+           perform rot-close-rc01.
+       rot-conta-rc01-exit.
+           exit.
+      *
+       rot-le-proximo-rc01.
+           move 0 to erro.
+           read arqrc01 next at end move 1 to erro.
+           if rc01-status = "9D"
+              move 0 to erro
+              call "C_Wait" using by value campo-wait
+              go to rot-le-proximo-rc01
+           end-if.
+      *
+       rot-open-rc01.
+           move 0 to erro.
+           if rc01-stat = "F"
+              open input arqrc01
+              if rc01-status not = "00"
+                 move 1 to erro
+              else
+                 move "A" to rc01-stat
+              end-if
+           end-if.
+      *
+       rot-close-rc01.
+           if rc01-stat = "A"
+              close arqrc01
+              move "F" to rc01-stat
+           end-if.
+      *
+       rot-conta-ce02.
+           move 0 to dash-tot-ce02.
+           perform rot-open-ce02.
+           if erro not = 0
+              go to rot-conta-ce02-exit
+           end-if.
+           move low-values to ce02-chave.
+           start arqce02 key is not less ce02-chave
+                 invalid key move 1 to erro.
+       rot-conta-ce02-01.
+           if erro not = 0
+              go to rot-conta-ce02-fim
+           end-if.
+           perform rot-le-proximo-ce02.
+           if erro not = 0
+              go to rot-conta-ce02-fim
+           end-if.
+           if ce02-estoque-real < ce02-estoque-min or
+              ce02-estoque-real > ce02-estoque-max
+              add 1 to dash-tot-ce02
+           end-if.
+           go to rot-conta-ce02-01.
+       rot-conta-ce02-fim.
+           perform rot-close-ce02.
+       rot-conta-ce02-exit.
+           exit.
+      *
+       rot-le-proximo-ce02.
+           move 0 to erro.
+           read arqce02 next at end move 1 to erro.
+           if ce02-status = "9D"
+              move 0 to erro
+              call "C_Wait" using by value campo-wait
+              go to rot-le-proximo-ce02
+           end-if.
+      *
+       rot-open-ce02.
+           move 0 to erro.
+           if ce02-stat = "F"
+              open input arqce02
+              if ce02-status not = "00"
+                 move 1 to erro
+              else
+                 move "A" to ce02-stat
+              end-if
+           end-if.
+      *
+       rot-close-ce02.
+           if ce02-stat = "A"
+              close arqce02
+              move "F" to ce02-stat
+           end-if.
+      *
+       rot-conta-ag01.
+           move 0 to dash-tot-ag01.
+           perform rot-open-ag01.
+           if erro not = 0
+              go to rot-conta-ag01-exit
+           end-if.
+           move low-values to ag01-chave.
+           start arqag01 key is not less ag01-chave
+                 invalid key move 1 to erro.
+       rot-conta-ag01-01.
+           if erro not = 0
+              go to rot-conta-ag01-fim
+           end-if.
+           perform rot-le-proximo-ag01.
+           if erro not = 0
+              go to rot-conta-ag01-fim
+           end-if.
+           if ag01-data-a = param-data
+              add 1 to dash-tot-ag01
+           end-if.
+           go to rot-conta-ag01-01.
+       rot-conta-ag01-fim.
+           perform rot-close-ag01.
+       rot-conta-ag01-exit.
+           exit.
+      *
+       rot-le-proximo-ag01.
+           move 0 to erro.
+           read arqag01 next at end move 1 to erro.
+           if ag01-status = "9D"
+              move 0 to erro
+              call "C_Wait" using by value campo-wait
+              go to rot-le-proximo-ag01
+           end-if.
+      *
+       rot-open-ag01.
+           move 0 to erro.
+           if ag01-stat = "F"
+              open input arqag01
+              if ag01-status not = "00"
+                 move 1 to erro
+              else
+                 move "A" to ag01-stat
+              end-if
+           end-if.
+      *
+       rot-close-ag01.
+           if ag01-stat = "A"
+              close arqag01
+              move "F" to ag01-stat
+           end-if.
       *
        copy rotgen.lib.
       *
