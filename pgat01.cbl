@@ -38,15 +38,27 @@
                   with lock on record
                   record key is tabl-chave
                   alternate record key is tabl-chave-1 with duplicates
-                  file status is tabl-status. 
+                  file status is tabl-status.
+      *
+           select arqab01 assign to disk
+                  organization is indexed
+                  access mode is dynamic
+                  lock mode is manual
+                  with lock on multiple records
+                  record key is ab01-chave
+                  alternate record key is ab01-chave-1 with duplicates
+                  alternate record key is ab01-chave-2 with duplicates
+                  file status is ab01-status.
       *
        data division.
        file section.
-      *    
+      *
        copy fdat01.lib.
       *
        copy fdtabl.lib.
-      *    
+      *
+       copy fdab01.lib.
+      *
        working-storage section.
       *
        01 at01-status                  pic x(02) value "00".
@@ -68,6 +80,18 @@
           02 tabl-nome                 pic x(08) value "ARQTABLA".
           02 filler                    pic x(01) value ".".
           02 tabl-ext                  pic x(03) value "DAT".
+      *
+       01 ab01-status                  pic x(02) value "00".
+       01 ab01-stat                    pic x(01) value "F".
+      *
+       01 nome-arq-ab01.
+          02 ab01-dir                  pic x(03) value "AB2".
+          02 filler                    pic x(01) value "\".
+          02 ab01-nome                 pic x(08) value "ARQAB01A".
+          02 filler                    pic x(01) value ".".
+          02 ab01-ext                  pic x(03) value "DAT".
+      *
+       01 duplicata-ab01                pic x(01) value spaces.
       *
        01 cb-prog.
           02 cb-programa               pic x(08) value "PGAT01".
@@ -128,6 +152,10 @@
           02 rotina-sombra-uf          pic x(01) value spaces.
           02 rotina-tipo-uf            pic 9(02) value 0.
           02 rotina-uf                 pic x(02) value spaces.
+      *
+       01 campo-rotina-obs.
+          02 obs-arquivo               pic 9(02) value 0.
+          02 obs-codigo                pic x(10) value spaces.
       *
        01 cab-usr.
           02 filler                    pic x(10) value "Usuario.:".
@@ -211,30 +239,34 @@
       *
        01 tela-04.
           02 line 21 column 05 foreground-color 07 background-color 02
-             highlight pic x(68) from spaces.
+             highlight pic x(71) from spaces.
           02 line 21 column 06 foreground-color 07 background-color 02 
              highlight value "F2".
           02 line 21 column 08 foreground-color 01 background-color 02
              value "-Alt".
-          02 line 21 column 15 foreground-color 07 background-color 02 
+          02 line 21 column 15 foreground-color 07 background-color 02
              highlight value "F3".
           02 line 21 column 17 foreground-color 01 background-color 02
              value "-Exc".
-          02 line 21 column 25 foreground-color 07 background-color 02
+          02 line 21 column 24 foreground-color 07 background-color 02
+             highlight value "F4".
+          02 line 21 column 26 foreground-color 01 background-color 02
+             value "-Obs".
+          02 line 21 column 33 foreground-color 07 background-color 02
              highlight value "Home".
-          02 line 21 column 29 foreground-color 01 background-color 02
+          02 line 21 column 37 foreground-color 01 background-color 02
              value "-Inic".
-          02 line 21 column 37 foreground-color 07 background-color 02
+          02 line 21 column 45 foreground-color 07 background-color 02
              highlight value "End".
-          02 line 21 column 40 foreground-color 01 background-color 02
+          02 line 21 column 48 foreground-color 01 background-color 02
              value "-Fim".
-          02 line 21 column 47 foreground-color 07 background-color 02
+          02 line 21 column 55 foreground-color 07 background-color 02
              highlight value "PgDown".
-          02 line 21 column 53 foreground-color 01 background-color 02
+          02 line 21 column 61 foreground-color 01 background-color 02
              value "-Prox".
-          02 line 21 column 60 foreground-color 07 background-color 02
+          02 line 21 column 68 foreground-color 07 background-color 02
              highlight value "PgUp".
-          02 line 21 column 64 foreground-color 01 background-color 02
+          02 line 21 column 72 foreground-color 01 background-color 02
              value "-Ant".
       *
        01 tela-05.
@@ -462,6 +494,75 @@
               close arqat01
               move "F" to at01-stat
            end-if.
+      *
+       rot-open-ab01.
+           move 0 to erro.
+           if ab01-stat = "F"
+              open i-o arqab01
+              if ab01-status not = "00"
+                 move
+                 " Erro de abertura no ARQAB01A.DAT - Tecle <Enter>" to
+                 mensagem
+                 display tela-erro
+                 perform rot-keypress
+                 display tela-limpa
+                 move 1 to erro
+              else
+                 move "A" to ab01-stat
+              end-if
+           end-if.
+      *
+       rot-close-ab01.
+           if ab01-stat = "A"
+              close arqab01
+              move "F" to ab01-stat
+           end-if.
+      *
+       rot-le-ab01-1.
+           move 0 to erro.
+           read arqab01 key ab01-chave-1 invalid key move 1 to erro.
+           if ab01-status = "9D"
+              move 0 to erro
+              call "C_Wait" using by value campo-wait
+              go to rot-le-ab01-1.
+      *
+       rot-le-ab01-2.
+           move 0 to erro.
+           read arqab01 key ab01-chave-2 invalid key move 1 to erro.
+           if ab01-status = "9D"
+              move 0 to erro
+              call "C_Wait" using by value campo-wait
+              go to rot-le-ab01-2.
+      *
+      *    Confere o nome da agencia recem-digitado em PGAT01 contra o
+      *    cadastro de Associados (ARQAB01), pelos mesmos dois nomes
+      *    (fantasia e razao social) que o proprio PGAB01 usa para
+      *    flagrar "Nome ja cadastrado" na inclusao - aqui so avisa,
+      *    nao impede a gravacao, pois ARQAT01 tem cadastro proprio
+      *    e independente.
+       rot-verifica-ab01.
+           move spaces to duplicata-ab01.
+           move low-values to ab01-chave-1.
+           move empresa to ab01-nome-fantasia-a.
+           perform rot-le-ab01-1.
+           if erro = 0 and ab01-nome-fantasia = empresa
+              move "S" to duplicata-ab01
+           end-if.
+           if duplicata-ab01 = spaces
+              move low-values to ab01-chave-2
+              move empresa to ab01-razao-social-a
+              perform rot-le-ab01-2
+              if erro = 0 and ab01-razao-social = empresa
+                 move "S" to duplicata-ab01
+              end-if
+           end-if.
+      *
+       aviso-dupl-ab01.
+           move " Atencao: nome semelhante ja cadastrado em ARQAB01 -
+      -    "Tecle <Enter>" to mensagem.
+           display tela-erro-cad.
+           perform rot-keypress.
+           display tela-limpa-cad.
       *
        rot-erro-leitura-at01.
            move " Erro de leitura - ARQAT01A.DAT - Tecle <Enter>" to
@@ -544,6 +645,12 @@
               move cab-usr to mensagem
               display tela-mensagem
            end-if.
+      *
+       rot-obs.
+           move at01-codigo to obs-codigo.
+           move 02 to obs-arquivo.
+           call "rotobs01" using param-menu campo-rotina-obs.
+           cancel "rotobs01".
       *
        copy rotgen.lib.
       *
@@ -865,6 +972,10 @@
            if erro not = 0
               go to lab-inc-fim
            end-if.
+           perform rot-open-ab01.
+           if erro not = 0
+              go to lab-inc-fim
+           end-if.
            display tela-09.
            if param-prioridade < 1
               perform sec-consulta
@@ -912,6 +1023,10 @@
               go to lab-inc-02
            end-if.
            move txt to empresa.
+           perform rot-verifica-ab01.
+           if duplicata-ab01 = "S"
+              perform aviso-dupl-ab01
+           end-if.
       *
        lab-inc-03.
            move spaces to diretor.
@@ -1279,6 +1394,7 @@
        lab-inc-fim.
            perform rot-close-at01.
            perform rot-close-tabl.
+           perform rot-close-ab01.
            exit.
       *
        sec-consulta section.
@@ -1377,12 +1493,17 @@
                             perform sec-alteracao
                             go to lab-cns-codigo-00-a
                          end-if
-                    when kbd-aux = 61 
+                    when kbd-aux = 61
                          if erro = 0
                             perform sec-exclusao
                             go to lab-cns-codigo-00-a
                          end-if
-                    when kbd-aux = 81 
+                    when kbd-aux = 62
+                         if erro = 0
+                            perform rot-obs
+                            go to lab-cns-codigo-00-a
+                         end-if
+                    when kbd-aux = 81
                          go to lab-cns-codigo-03
                     when kbd-aux = 73
                          go to lab-cns-codigo-01
@@ -1470,12 +1591,17 @@
                             perform sec-alteracao
                             go to lab-cns-empresa-00-a
                          end-if
-                    when kbd-aux = 61 
+                    when kbd-aux = 61
                          if erro = 0
                             perform sec-exclusao
                             go to lab-cns-empresa-00-a
                          end-if
-                    when kbd-aux = 81 
+                    when kbd-aux = 62
+                         if erro = 0
+                            perform rot-obs
+                            go to lab-cns-empresa-00-a
+                         end-if
+                    when kbd-aux = 81
                          go to lab-cns-empresa-03
                     when kbd-aux = 73
                          go to lab-cns-empresa-01
@@ -1563,12 +1689,17 @@
                             perform sec-alteracao
                             go to lab-cns-diretor-00-a
                          end-if
-                    when kbd-aux = 61 
+                    when kbd-aux = 61
                          if erro = 0
                             perform sec-exclusao
                             go to lab-cns-diretor-00-a
                          end-if
-                    when kbd-aux = 81 
+                    when kbd-aux = 62
+                         if erro = 0
+                            perform rot-obs
+                            go to lab-cns-diretor-00-a
+                         end-if
+                    when kbd-aux = 81
                          go to lab-cns-diretor-03
                     when kbd-aux = 73
                          go to lab-cns-diretor-01
@@ -1671,6 +1802,10 @@
               go to lab-alt-02
            end-if.
            move txt to empresa.
+           perform rot-verifica-ab01.
+           if duplicata-ab01 = "S"
+              perform aviso-dupl-ab01
+           end-if.
       *
        lab-alt-03.
            perform acc-diretor.
