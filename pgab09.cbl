@@ -110,6 +110,7 @@
       *
        01 campos.
           02 sele-mes                  pic 9(02) value 0.
+          02 sele-saida                pic 9(01) value 0.
       *
        01 data-aux.
           02 dia-aux                   pic 9(02) value 0.
@@ -174,6 +175,29 @@
           02 cab-cidade-3              pic x(20) value spaces.
           02 filler                    pic x(02) value spaces.
           02 cab-uf-3                  pic x(02) value spaces.
+      *
+       01 cab-csv                      pic x(150) value
+          "Codigo,Saudacao,Nome/Razao Social,Titular,Endereco,Cidade,
+      -   "UF,CEP".
+      *
+       01 linha-csv.
+          02 csv-codigo                pic 9(05).
+          02 filler                    pic x(01) value ",".
+          02 csv-saudacao.
+             03 filler                 pic x(11) value "Prezado(a) ".
+             03 csv-sauda-nome         pic x(40).
+          02 filler                    pic x(01) value ",".
+          02 csv-razao                 pic x(40).
+          02 filler                    pic x(01) value ",".
+          02 csv-titular               pic x(40).
+          02 filler                    pic x(01) value ",".
+          02 csv-endereco              pic x(40).
+          02 filler                    pic x(01) value ",".
+          02 csv-cidade                pic x(20).
+          02 filler                    pic x(01) value ",".
+          02 csv-uf                    pic x(02).
+          02 filler                    pic x(01) value ",".
+          02 csv-cep                   pic 9(05)b9(03).
       *
        copy workgen.lib.
       * 
@@ -193,6 +217,22 @@
              highlight value "Etiquetas".
           02 line 14 column 06 foreground-color 06 background-color 01
              highlight value "Mes...........:".
+          02 line 15 column 06 foreground-color 06 background-color 01
+             highlight value "Saida (1/2)...:".
+      *
+       01 tela-10.
+          02 line 16 column 05 foreground-color 05 background-color 03
+             pic x(41) from spaces.
+          02 line 16 column 05 foreground-color 05 background-color 03
+             value "Tecle (".
+          02 line 16 column 12 foreground-color 02 background-color 03
+             highlight value "1".
+          02 line 16 column 13 foreground-color 05 background-color 03
+             value ")Etiquetas  (".
+          02 line 16 column 26 foreground-color 02 background-color 03
+             highlight value "2".
+          02 line 16 column 27 foreground-color 05 background-color 03
+             value ")Mala Direta".
       *
        01 tela-08.
           02 line 16 column 05 foreground-color 05 background-color 03
@@ -486,6 +526,17 @@
           if erro not = 0
              move spaces to ab01-razao-social-a
           end-if.
+      *
+       rot-grava-csv-e.
+           move ab01-codigo to csv-codigo.
+           move ab04-nome-a to csv-sauda-nome.
+           move ab01-razao-social-a to csv-razao.
+           move ab04-nome-a to csv-titular.
+           move ab01-endereco to csv-endereco.
+           move ab01-cidade to csv-cidade.
+           move ab01-uf to csv-uf.
+           move ab01-cep to csv-cep.
+           write reg-imp from linha-csv after 1 line.
       *
        copy rotgen.lib.
       *
@@ -519,17 +570,31 @@
                   foreground-color 15 background-color 01.
            accept escape-key from escape.
            exit.
+      *
+       acc-saida.
+           accept sele-saida at 1522 with auto update prompt
+                  foreground-color 15 background-color 01.
+           accept escape-key from escape.
+           exit.
       *
       *  Sequencia para dar display
       *
        dsp-mes.
-           display sele-mes at 1422 with foreground-color 15 
+           display sele-mes at 1422 with foreground-color 15
+                   background-color 01.
+      *
+       dsp-saida.
+           display sele-saida at 1522 with foreground-color 15
                    background-color 01.
       *
       *  Sequencia para fazer limpeza da tela
       *
        lmp-mes.
-           display limpa at 1422 with foreground-color 15 
+           display limpa at 1422 with foreground-color 15
+                   background-color 01.
+      *
+       lmp-saida.
+           display limpa at 1522 with foreground-color 15
                    background-color 01.
       *
        sec-selecao section.
@@ -541,9 +606,24 @@
            if escape-key = 1
               go to lab-sele-fim
            end-if.
-           if sele-mes > 12 
+           if sele-mes > 12
               go to lab-sele-01
            end-if.
+      *
+       lab-sele-01-1.
+           move 1 to sele-saida.
+           display tela-10.
+           perform lmp-saida.
+           perform acc-saida.
+           if escape-key = 1
+              perform lmp-saida
+              go to lab-sele-01
+           end-if.
+           if sele-saida not = 1 and 2
+              go to lab-sele-01-1
+           end-if.
+           perform dsp-saida.
+           display tela-limpa-cad.
       *
        lab-sele-02.
            move "Confirma (S) (N) ?" to mensagem.
@@ -551,11 +631,11 @@
            perform accept-resposta-cad.
            if escape-key = 1
               display tela-limpa-cad
-              go to lab-sele-01
+              go to lab-sele-01-1
            end-if.
            if resposta = "N"
               display tela-limpa-cad
-              perform lmp-mes
+              perform lmp-mes thru lmp-saida
               go to lab-sele-01
            else
               if resposta not = "S"
@@ -564,12 +644,12 @@
            end-if.
            display tela-limpa-cad.
            perform sec-impressao-e.
-           perform lmp-mes.
+           perform lmp-mes thru lmp-saida.
            display tela-limpa-cad.
            go to lab-sele-01.
       *
        lab-sele-fim.
-           perform lmp-mes.
+           perform lmp-mes thru lmp-saida.
            exit.
       *
        sec-impressao-e section.
@@ -592,13 +672,18 @@
            perform until kbd2 = 27 or 73 or 105 or 69 or 101
                    perform rot-keypress
                    if kbd2 = 80 or 112
-                      perform rot-posicionar
+                      if sele-saida = 1
+                         perform rot-posicionar
+                      end-if
                    end-if
            end-perform.
            if kbd2 = 27 or 69 or 101
               go to lab-imp-e-fim
            end-if.
            move 0 to sequencia.
+           if sele-saida = 2
+              write reg-imp from cab-csv
+           end-if.
            move low-values to ab04-chave.
            start arqab04 key is not less ab04-chave.
            display tela-09.
@@ -636,6 +721,10 @@
               move 27 to kbd2
               go to lab-imp-e-fim
            end-if.
+           if sele-saida = 2
+              perform rot-grava-csv-e
+              go to lab-imp-e-01
+           end-if.
            perform rot-move-e.
            if sequencia = 3
               write reg-imp from cab-01-e after 0 line
